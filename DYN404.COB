@@ -15,6 +15,9 @@
 
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
+           SELECT      ARQCNB        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -42,6 +45,16 @@
            03  HST-SRT          PIC  X(20).
            03  VAL-SRT          PIC  9(10)V99.
 
+       FD  ARQCNB      LABEL         RECORD  IS  OMITTED.
+
+       01  REG-CNB              PIC  X(80).
+       01  DET-CNB  REDEFINES   REG-CNB.
+           03  BCO-CNB          PIC  9(03).
+           03  DOC-CNB          PIC  9(06).
+           03  DTA-CNB          PIC  9(06).
+           03  VAL-CNB          PIC  9(11)V99.
+           03  FILLER           PIC  X(52).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -54,6 +67,8 @@
            03  TECLADO          PIC  9(02).
            03  SET-AUX          PIC  X(01)  VALUE  "?".
            03  FLG-AUX          PIC  X(01)  VALUE  "?".
+           03  ACM-IMP          PIC  9(03).
+           03  ACM-NFD          PIC  9(03).
 
            03  DTA-AUX.
                05  ANO-AUX      PIC  9(02).
@@ -109,67 +124,67 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CONCILIACAO DO MOVIMENTO  -  Ver. 7.11"
+      -        "CONCILIACAO DO MOVIMENTO  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR 00.
 
        01  TLA-002.
            03  LINE 05 COLUMN 03 PIC X(74) FROM " ??????????????????????
-               "????????????????????????????????????????????????Ŀ"
+      -        "????????????????????????????????????????????????Ŀ"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 03 PIC X(74) FROM " ?       DATA    BANCO
-               " CHEQUE   HISTORICO              VALOR DO CHEQUE ?"
+      -        " CHEQUE   HISTORICO              VALOR DO CHEQUE ?"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 03 PIC X(74) FROM " ??????????????????????
-               "??????????????????????????????????????????????????"
+      -        "??????????????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 05 PIC X(74) FROM SPACES.
@@ -230,25 +245,37 @@
                        BACKGROUND-COLOR  04.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO CHEQUES PENDENTES ...                     "
+      -            "SANDO CHEQUES PENDENTES ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE CHEQUES
-                   "PENDENTES  -  [ESC]  RETORNA ...                "
+      -            "PENDENTES  -  [ESC]  RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR, [F1] P/ MARCAR OU [ESC] P/ RETORNAR ...     "
+      -            "AR, [F1] P/ MARCAR OU [ESC] P/ RETORNAR ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DA CO
-                   "MPENSACAO DOS CHEQUES  -  [ESC] RETORNA ...     "
+      -            "MPENSACAO DOS CHEQUES  -  [ESC] RETORNA ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  CONCIL
-                   "IANDO MOVIMENTO BANCARIO ...                    "
+      -            "IANDO MOVIMENTO BANCARIO ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 80 PIC X(01) FROM SPACES
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "IMPORTAR ARQUIVO DO
+      -            "BANCO (CNAB) ? [S/N]  [ ]  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPORTA
+      -            "NDO ARQUIVO DO BANCO (CNAB) ...                "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "IMPORTACAO CONCLUIDA
+      -            " !!!  -  TECLE [ESC] P/ RETORNAR ...           "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "EXISTEM CHEQUES NAO
+      -            "CONCILIADOS NO ARQUIVO  -  [ESC] RETORNA ...   "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
@@ -257,9 +284,21 @@
 
        ROT-000-000.
            DISPLAY  TLA-001
-                    TLA-002  MEN-001
            OPEN     I-O      CADLBC.
 
+       ROT-000-001.
+           MOVE     SPACES   TO  RSP-OPC
+           DISPLAY  MEN-008
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-030.
+           IF  RSP-OPC   =   "S"
+               GO  TO        ROT-150-000.
+           IF  RSP-OPC  NOT  =   "N"
+               GO  TO        ROT-000-001.
+           DISPLAY  TLA-002  MEN-001.
+
        ROT-000-010.
            MOVE     SPACES   TO  CHV-LBC    RSP-OPC
            START    CADLBC   KEY GREATER    CHV-LBC
@@ -486,4 +525,49 @@
 
        ROT-100-260.
            DISPLAY  TLA-002
-           GO  TO   ROT-000-010.
+           GO  TO   ROT-000-010.
+
+       ROT-150-000.
+           DISPLAY  MEN-009
+           MOVE     ZEROS    TO  ACM-IMP  ACM-NFD
+           OPEN     INPUT    ARQCNB.
+
+       ROT-150-010.
+           READ     ARQCNB   AT  END
+                    GO  TO   ROT-150-060.
+           MOVE     SPACES   TO  CHV-LBC
+           START    CADLBC   KEY GREATER  CHV-LBC
+                    INVALID  KEY GO  TO   ROT-150-050.
+
+       ROT-150-020.
+           READ     CADLBC   NEXT AT END
+                    GO  TO   ROT-150-050.
+           IF  FLG-LBC  NOT  =   1
+               GO  TO        ROT-150-020.
+           IF  BCO-LBC  NOT  =  BCO-CNB  OR
+               DOC-LBC  NOT  =  DOC-CNB
+               GO  TO        ROT-150-020.
+           DELETE   CADLBC
+           MOVE     DTA-CNB  TO  DTA-LBC
+           MOVE     ZEROS    TO  FLG-LBC  LCT-LBC.
+
+       ROT-150-030.
+           ADD      1        TO  LCT-LBC
+           WRITE    REG-LBC  INVALID KEY
+                    GO  TO   ROT-150-030.
+           ADD      1        TO  ACM-IMP
+           GO  TO   ROT-150-010.
+
+       ROT-150-050.
+           ADD      1        TO  ACM-NFD
+           GO  TO   ROT-150-010.
+
+       ROT-150-060.
+           CLOSE    ARQCNB
+           IF  ACM-NFD   =   ZEROS
+               DISPLAY       MEN-010
+           ELSE
+               DISPLAY       MEN-011.
+           ACCEPT   OPC-001
+           DISPLAY  TLA-002
+           GO  TO   ROT-000-010.
