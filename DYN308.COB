@@ -22,7 +22,7 @@
 
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -60,6 +60,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        SD  CADSRT.
 
@@ -81,6 +83,7 @@
            03  IND1             PIC  9(03).
            03  IND2             PIC  9(03).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  PRX-AUX          PIC  9(01).
            03  ATV-AUX          PIC  X(18).
            03  TECLADO          PIC  9(02).
@@ -111,14 +114,14 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
            03  REG-TAB          PIC  X(80)  OCCURS 510.
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -150,7 +153,7 @@
 
        01  CAB-002.
            03  FILLER           PIC  X(36)  VALUE
-               "RELACAO DE MOVIMENTOS".
+      -        "RELACAO DE MOVIMENTOS".
            03  ATV-CB2          PIC  X(36).
            03  DIA-CB2          PIC  9(02).
            03  FILLER           PIC  X(01)  VALUE  "/".
@@ -161,8 +164,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "CONTA    DATA    DESCRICAO DA CONTA        HISTORICO
-           "       VALOR LANCADO".
+      -    "CONTA    DATA    DESCRICAO DA CONTA        HISTORICO
+      -    "       VALOR LANCADO".
 
        01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -187,7 +190,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "RELACAO DOS MOVIMENTOS  -  Ver. 7.11"
+      -        "RELACAO DOS MOVIMENTOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -239,18 +242,18 @@
 
        01  TLA-003.
            03  LINE 09 COLUMN 20 PIC  X(40) FROM " ?????????????????????
-               "?????????????????"    BACKGROUND-COLOR  01.
+      -        "?????????????????"    BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 20 PIC  X(40) FROM " ?
-               "                ?"    BACKGROUND-COLOR  01.
+      -        "                ?"    BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 60 PIC  X(02) FROM SPACES.
            03  LINE 11 COLUMN 20 PIC  X(40) FROM " ?  Grupo :    -
-               "                ?"    BACKGROUND-COLOR  01.
+      -        "                ?"    BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 60 PIC  X(02) FROM SPACES.
            03  LINE 12 COLUMN 20 PIC  X(40) FROM " ?
-               "                ?"    BACKGROUND-COLOR  01.
+      -        "                ?"    BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 60 PIC  X(02) FROM SPACES.
            03  LINE 13 COLUMN 20 PIC  X(40) FROM " ?????????????????????
-               "?????????????????"    BACKGROUND-COLOR  01.
+      -        "?????????????????"    BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 60 PIC  X(02) FROM SPACES.
            03  LINE 14 COLUMN 22 PIC  X(40) FROM SPACES.
 
@@ -299,34 +302,37 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO RELACAO DE MOVIMENTOS ...                  "
+      -            "INDO RELACAO DE MOVIMENTOS ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE MOVIMENT
-                   "OS NO PERIODO !!!  -  [ESC] RETORNA ...         "
+      -            "OS NO PERIODO !!!  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE MOVIMENT
-                   "O NESTE GRUPO !!!  -  [ESC] RETORNA ...         "
+      -            "O NESTE GRUPO !!!  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO O CADASTRO DE MOVIMENTOS ...              "
+      -            "SANDO O CADASTRO DE MOVIMENTOS ...              "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
@@ -352,9 +358,7 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE  YYYYMMDD.
            MOVE     NOM-TAB  TO  NOM-CB1
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
@@ -405,6 +409,20 @@
            ACCEPT   TECLADO  FROM ESCAPE    KEY
            IF  TECLADO   =   01
                GO  TO        ROT-000-020.
+
+       ROT-100-035.
+           DISPLAY  MEN-012
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE    KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-020.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-100-035.
            DISPLAY  MEN-002
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
@@ -537,6 +555,21 @@
            IF  TECLADO   =   01
                DISPLAY       TLA-003
                GO  TO        ROT-200-000.
+
+       ROT-200-105.
+           DISPLAY  MEN-012
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE    KEY
+           IF  TECLADO   =   01
+               DISPLAY       TLA-003
+               GO  TO        ROT-200-000.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-105.
            DISPLAY  MEN-002
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
