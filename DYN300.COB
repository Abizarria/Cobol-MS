@@ -16,12 +16,13 @@
            03  TECLADO          PIC  9(02).
 
        01  PRM-001              PIC  9(01).
+       01  PRM-OPE              PIC  9(04).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 01 PIC X(67) FROM
-               " SISTEMA AUTO-POSTO  -  Ver. 7.11"
+      -        " SISTEMA AUTO-POSTO  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM " 旼컴컴컴컴컴컴컴컴커"
                BACKGROUND-COLOR  01.
@@ -266,7 +267,7 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...         "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...         "
                     BACKGROUND-COLOR  05 FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
@@ -274,7 +275,7 @@
        01  OPC-002  LINE 22 COLUMN 42 PIC 9(01) USING PRM-001 AUTO
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION  CHAINING  PRM-001.
+       PROCEDURE       DIVISION  CHAINING  PRM-001  PRM-OPE.
 
        ROT-000-000.
            IF  PRM-001   =   0
@@ -299,7 +300,7 @@
                GO  TO        ROT-000-040.
            IF  NUM-OPC   <   1  OR  >  6
                GO  TO        ROT-000-020.
-           IF  NUM-OPC   =   1   CHAIN  "DYN301".
+           IF  NUM-OPC   =   1   CHAIN  "DYN301"  USING  PRM-OPE.
            IF  NUM-OPC   =   2   CHAIN  "DYN302".
            IF  NUM-OPC   =   3   CHAIN  "DYN303".
            IF  NUM-OPC   =   5   CHAIN  "DYN307".
@@ -314,7 +315,7 @@
 
        ROT-000-040.
            MOVE     ZEROS     TO    PRM-001
-           CHAIN   "DYN001"  USING  PRM-001.
+           CHAIN   "DYN001"  USING  PRM-001  PRM-OPE.
 
        ROT-400-000.
            DISPLAY  TLA-003.
