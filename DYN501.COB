@@ -28,6 +28,16 @@
                        ACCESS        MODE    IS  SEQUENTIAL
                        RECORD        KEY     IS  CHV-NTE.
 
+           SELECT      CADCCL        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CCL.
+
+           SELECT      CADALT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-ALT.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -45,6 +55,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADFAT      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADFAT.DAT".
@@ -75,14 +87,37 @@
            03  DES-NTE          PIC  X(20).
            03  VAL-NTE          PIC S9(09)V99.
 
+       FD  CADCCL      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADCCL.DAT".
+       01  REG-CCL.
+           03  CHV-CCL.
+               05  CLI-CCL      PIC  X(10).
+               05  CTG-CCL      PIC  9(01).
+
+       FD  CADALT      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADALT.DAT".
+       01  REG-ALT.
+           03  CHV-ALT.
+               05  PGM-ALT      PIC  X(06).
+               05  CHV-REG-ALT  PIC  X(20).
+               05  LCT-ALT      PIC  9(04).
+           03  DTA-ALT          PIC  9(08).
+           03  OPE-ALT          PIC  9(04).
+           03  TIP-ALT          PIC  X(01).
+           03  ANT-ALT          PIC  X(180).
+           03  ATU-ALT          PIC  X(180).
+
        WORKING-STORAGE SECTION.
 
+       01  PRM-OPE              PIC  9(04).
+
        01  AUXILIARES.
            03  NUM-OPC          PIC  9(01).
            03  RSP-OPC          PIC  X(01).
            03  TECLADO          PIC  9(02).
            03  OPC-TLA          PIC  X(09).
            03  CTG-TLA          PIC  X(09).
+           03  ANT-CLI          PIC  X(179).
 
        01  TEL-AUX.
            03  DDD-AUX          PIC  9(04).
@@ -99,6 +134,41 @@
            03  CG3-AUX          PIC  9(03).
            03  CG4-AUX          PIC  9(04).
            03  CG5-AUX          PIC  9(02).
+       01  RED-CGC              REDEFINES   CGC-AUX.
+           03  DIG-CGC          PIC  9(01)  OCCURS  14.
+
+       01  CGV-AUX.
+           03  CGV-INI          PIC  9(02).
+           03  CGV-FIM          PIC  9(02).
+           03  CGV-PES          PIC  9(02).
+           03  CGV-MAX          PIC  9(02).
+           03  CGV-IND          PIC  9(02).
+           03  CGV-SOMA         PIC  9(04).
+           03  CGV-QTE          PIC  9(03).
+           03  CGV-RESTO        PIC  9(02).
+           03  CGV-DIG          PIC  9(01).
+           03  CGV-ERR          PIC  9(01).
+           03  CGV-DUP          PIC  9(01).
+
+       01  SAV-CLI.
+           03  CHV-SAV          PIC  X(10).
+           03  NOM-SAV          PIC  X(35).
+           03  TEL-SAV          PIC  9(12).
+           03  CNT-SAV          PIC  X(15).
+           03  END-SAV          PIC  X(35).
+           03  CID-SAV          PIC  X(20).
+           03  CEP-SAV          PIC  9(08).
+           03  EST-SAV          PIC  X(02).
+           03  CGC-SAV          PIC  9(14).
+           03  INS-SAV          PIC  X(15).
+           03  CTG-SAV          PIC  9(01).
+           03  SIT-SAV          PIC  9(01).
+           03  LIM-SAV          PIC  9(09)V99.
+
+       01  CCA-AUX.
+           03  CC1-AUX          PIC  9(01).
+           03  CC2-AUX          PIC  9(01).
+           03  CC3-AUX          PIC  9(01).
 
        01  TAB-OPC.
            03  FILLER           PIC  X(09)  VALUE  "INCLUSAO ".
@@ -123,55 +193,56 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CADASTRO DE CLIENTES  -  Ver. 7.11"
+      -        "CADASTRO DE CLIENTES  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
 
        01  TLA-002.
            03  LINE 05 COLUMN 03 PIC X(55) FROM " ??????????????????????
-               "???????????????????????????????" BACKGROUND-COLOR 01.
+      -        "???????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 06 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 06 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 03 PIC X(55) FROM " ? Codigo .....:
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 03 PIC X(55) FROM " ? Razao Social:
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 03 PIC X(55) FROM " ? Telefone ...: (    )
-               "     -      ?                 ?" BACKGROUND-COLOR 01.
+      -        "     -      ?                 ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 03 PIC X(55) FROM " ? Endereco ...:
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 03 PIC X(55) FROM " ?                    -
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 03 PIC X(55) FROM " ? C.G.C. .....:   .
-               ".   /    -                    ?" BACKGROUND-COLOR 01.
+      -        ".   /    -                    ?" BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 03 PIC X(55) FROM " ? Ins. Est. ..:
-               "            Pagto :           ?" BACKGROUND-COLOR 01.
+      -        "            Pagto :           ?" BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 58 PIC X(02) FROM SPACES.
-           03  LINE 18 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+           03  LINE 18 COLUMN 03 PIC X(55) FROM " ? Lim.Credito.:
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 18 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 03 PIC X(55) FROM " ??????????????????????
-               "???????????????????????????????" BACKGROUND-COLOR 01.
+      -        "???????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 19 COLUMN 58 PIC X(02) FROM SPACES.
-           03  LINE 20 COLUMN 05 PIC X(55) FROM SPACES.
+           03  LINE 20 COLUMN 05 PIC X(55) FROM
+               "Categ.Adicionais (0=Nao Usar):".
 
        01  TLA-003.
            03  LINE 06 COLUMN 62 PIC X(15) FROM SPACES
@@ -182,29 +253,29 @@
                BACKGROUND-COLOR  07.
            03  LINE 09 COLUMN 64 PIC X(15) FROM SPACES
                BACKGROUND-COLOR  07.
-           03  LINE 07 COLUMN 21 PIC X(21) FROM " ???????????????????
+           03  LINE 07 COLUMN 21 PIC X(21) FROM " ???????????????????"
                BACKGROUND-COLOR  04.
-           03  LINE 08 COLUMN 21 PIC X(21) FROM " ?                 ?
+           03  LINE 08 COLUMN 21 PIC X(21) FROM " ?                 ?"
                BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 23 PIC X(17) FROM "    Clientes"
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 01.
            03  LINE 08 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 09 COLUMN 21 PIC X(21) FROM " ???????????????????
+           03  LINE 09 COLUMN 21 PIC X(21) FROM " ???????????????????"
                BACKGROUND-COLOR  04.
            03  LINE 09 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 10 COLUMN 21 PIC X(21) FROM " ?  1 - Incluir    ?
+           03  LINE 10 COLUMN 21 PIC X(21) FROM " ?  1 - Incluir    ?"
                BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 11 COLUMN 21 PIC X(21) FROM " ?  2 - Alterar    ?
+           03  LINE 11 COLUMN 21 PIC X(21) FROM " ?  2 - Alterar    ?"
                BACKGROUND-COLOR  04.
            03  LINE 11 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 12 COLUMN 21 PIC X(21) FROM " ?  3 - Consultar  ?
+           03  LINE 12 COLUMN 21 PIC X(21) FROM " ?  3 - Consultar  ?"
                BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 13 COLUMN 21 PIC X(21) FROM " ?  4 - Excluir    ?
+           03  LINE 13 COLUMN 21 PIC X(21) FROM " ?  4 - Excluir    ?"
                BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 14 COLUMN 21 PIC X(21) FROM " ???????????????????
+           03  LINE 14 COLUMN 21 PIC X(21) FROM " ???????????????????"
                BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 42 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 23 PIC X(21) FROM SPACES.
@@ -225,32 +296,32 @@
            03  LINE 09 COLUMN 64 PIC X(15) FROM SPACES.
 
        01  TLA-005.
-           03  LINE 07 COLUMN 21 PIC X(21) FROM " ???????????????????
+           03  LINE 07 COLUMN 21 PIC X(21) FROM " ???????????????????"
                BACKGROUND-COLOR   04.
-           03  LINE 08 COLUMN 21 PIC X(21) FROM " ?                 ?
+           03  LINE 08 COLUMN 21 PIC X(21) FROM " ?                 ?"
                BACKGROUND-COLOR   04.
            03  LINE 08 COLUMN 23 PIC X(17) FROM "    Pagamento"
                BACKGROUND-COLOR   07 FOREGROUND-COLOR 01.
            03  LINE 08 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 09 COLUMN 21 PIC X(21) FROM " ???????????????????
+           03  LINE 09 COLUMN 21 PIC X(21) FROM " ???????????????????"
                BACKGROUND-COLOR   04.
            03  LINE 09 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 10 COLUMN 21 PIC X(21) FROM " ?  1 - Semanal    ?
+           03  LINE 10 COLUMN 21 PIC X(21) FROM " ?  1 - Semanal    ?"
                BACKGROUND-COLOR   04.
            03  LINE 10 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 11 COLUMN 21 PIC X(21) FROM " ?  2 - Dezenal    ?
+           03  LINE 11 COLUMN 21 PIC X(21) FROM " ?  2 - Dezenal    ?"
                BACKGROUND-COLOR   04.
            03  LINE 11 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 12 COLUMN 21 PIC X(21) FROM " ?  3 - Quinzenal  ?
+           03  LINE 12 COLUMN 21 PIC X(21) FROM " ?  3 - Quinzenal  ?"
                BACKGROUND-COLOR   04.
            03  LINE 12 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 13 COLUMN 21 PIC X(21) FROM " ?  4 - Mensal     ?
+           03  LINE 13 COLUMN 21 PIC X(21) FROM " ?  4 - Mensal     ?"
                BACKGROUND-COLOR   04.
            03  LINE 13 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 14 COLUMN 21 PIC X(21) FROM " ?  5 - Eventual   ?
+           03  LINE 14 COLUMN 21 PIC X(21) FROM " ?  5 - Eventual   ?"
                BACKGROUND-COLOR   04.
            03  LINE 14 COLUMN 42 PIC X(02) FROM SPACES.
-           03  LINE 15 COLUMN 21 PIC X(21) FROM " ???????????????????
+           03  LINE 15 COLUMN 21 PIC X(21) FROM " ???????????????????"
                BACKGROUND-COLOR   04.
            03  LINE 15 COLUMN 42 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 23 PIC X(21) FROM SPACES.
@@ -293,6 +364,14 @@
                        BACKGROUND-COLOR  01.
            03  CTG-ENT LINE 17 COLUMN 46 PIC X(09) USING CTG-TLA
                        BACKGROUND-COLOR  01.
+           03  LIM-ENT LINE 18 COLUMN 20 PIC ZZZ.ZZZ.ZZ9,99 USING
+               LIM-CLI BACKGROUND-COLOR  01.
+           03  CC1-ENT LINE 20 COLUMN 36 PIC 9(01) USING CC1-AUX
+                       BACKGROUND-COLOR  01.
+           03  CC2-ENT LINE 20 COLUMN 38 PIC 9(01) USING CC2-AUX
+                       BACKGROUND-COLOR  01.
+           03  CC3-ENT LINE 20 COLUMN 40 PIC 9(01) USING CC3-AUX
+                       BACKGROUND-COLOR  01.
 
        01  LPA-001  LINE 07 COLUMN 20 PIC X(10) FROM SPACES
                     BACKGROUND-COLOR  01.
@@ -332,72 +411,95 @@
                        BACKGROUND-COLOR  01.
            03  LPA-CTG LINE 17 COLUMN 46 PIC X(09) FROM SPACES
                        BACKGROUND-COLOR  01.
+           03  LPA-LIM LINE 18 COLUMN 20 PIC X(14) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-CC1 LINE 20 COLUMN 36 PIC X(01) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-CC2 LINE 20 COLUMN 38 PIC X(01) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-CC3 LINE 20 COLUMN 40 PIC X(01) FROM SPACES
+                       BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "CLIENTE  -  [ESC] RETORNA ...                   "
+      -            "CLIENTE  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO JA CADASTRAD
-                   "O !!!  -  [ESC] RETORNA ...                     "
+      -            "O !!!  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NOME DO CL
-                   "IENTE  -  [ESC] RETORNA ...                     "
+      -            "IENTE  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DE
-                   "AREA  -  [ESC] RETORNA ...                      "
+      -            "AREA  -  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PREFIXO DO
-                   " TELEFONE  -  [ESC] RETORNA ...                 "
+      -            " TELEFONE  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "TELEFONE  -  [ESC] RETORNA ...                  "
+      -            "TELEFONE  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NOME P/ CO
-                   "NTATO  -  [ESC] RETORNA ...                     "
+      -            "NTATO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O ENDERECO D
-                   "O CLIENTE  -  [ESC] RETORNA ...                 "
+      -            "O CLIENTE  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "C.E.P  -  [ESC] RETORNA ...                     "
+      -            "C.E.P  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O COMPLEMENT
-                   "O C.E.P  -  [ESC] RETORNA ...                   "
+      -            "O C.E.P  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NOME DO MU
-                   "NICIPIO  -  [ESC] RETORNA ...                   "
+      -            "NICIPIO  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-014 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A SIGLA DO E
-                   "STADO  -  [ESC] RETORNA ...                     "
+      -            "STADO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-015 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "C.G.C  -  [ESC] RETORNA ...                     "
+      -            "C.G.C  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-016 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DA
-                   "INSCRICAO ESTADUAL  -  [ESC] RETORNA ...        "
+      -            "INSCRICAO ESTADUAL  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-017 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-018 LINE 22 COLUMN 14 PIC X(67) FROM "CLIENTE COM MOVIMEN
-                   "TO PENDENTE  -  [ESC] RETORNA ...               "
+      -            "TO PENDENTE  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-019 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO ...                             "
+      -            "SANDO MOVIMENTO ...                             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-020 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ...        "
+      -            "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-021 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NSULTAR OUTRO CLIENTE ...                       "
+      -            "NSULTAR OUTRO CLIENTE ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-022 LINE 22 COLUMN 14 PIC X(67) FROM "FORMA DE PAGAMENTO
-                   "DO CLIENTE ? [ ]  -  [ESC] RETORNA ...          "
+      -            "DO CLIENTE ? [ ]  -  [ESC] RETORNA ...          "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-024 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE CATEGORIAS
+      -        " ADICIONAIS DE PAGAMENTO  (0 = NAO USAR)     "
+               BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-023 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O LIMITE DE
+      -            "CREDITO DO CLIENTE  -  [ESC] RETORNA ...        "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-025 LINE 22 COLUMN 14 PIC X(67) FROM "C.G.C./C.P.F. INVAL
+      -            "IDO !!!  -  [ESC] RETORNA ...                   "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-026 LINE 22 COLUMN 14 PIC X(67) FROM "C.G.C./C.P.F. JA CA
+      -            "DASTRADO !!!  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
@@ -407,11 +509,11 @@
        01  OPC-003 LINE 22 COLUMN 47 PIC 9(01) USING CTG-CLI AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION.
+       PROCEDURE       DIVISION  CHAINING  PRM-OPE.
 
        ROT-000-000.
            DISPLAY  TLA-001  TLA-002
-           OPEN     I-O      CADCLI.
+           OPEN     I-O      CADCLI   CADCCL  CADALT.
 
        ROT-000-010.
            DISPLAY  LPA-001  TLA-003
@@ -439,6 +541,7 @@
            MOVE     SPACES   TO  RSP-OPC
            READ     CADCLI   INVALID KEY
                     GO  TO   ROT-100-000.
+           MOVE     REG-CLI  TO  ANT-CLI
            IF  NUM-OPC   =   1
                GO  TO        ROT-000-050.
            DISPLAY  ENT-001
@@ -446,6 +549,8 @@
            MOVE     CEP-CLI  TO  CEP-AUX
            MOVE     CGC-CLI  TO  CGC-AUX
            MOVE     CTG-TAB (CTG-CLI) TO  CTG-TLA
+           PERFORM  ROT-050-000
+              THRU  ROT-050-020
            DISPLAY  ENT-002
            GO  TO   ROT-100-000, ROT-200-000, ROT-300-000,
                     ROT-400-000, DEPENDING    ON  NUM-OPC.
@@ -459,11 +564,141 @@
            ACCEPT   OPC-002
            GO  TO   ROT-000-030.
 
+       ROT-050-000.
+           MOVE     ZEROS    TO  CC1-AUX  CC2-AUX  CC3-AUX
+           MOVE     CHV-CLI  TO  CLI-CCL
+           MOVE     ZEROS    TO  CTG-CCL
+           START    CADCCL   KEY NOT  LESS  CHV-CCL
+                    INVALID  KEY GO  TO   ROT-050-020.
+
+       ROT-050-010.
+           READ     CADCCL   NEXT AT  END
+                    GO  TO   ROT-050-020.
+           IF  CLI-CCL  NOT  =   CHV-CLI
+               GO  TO        ROT-050-020.
+           IF  CC1-AUX   =   0
+               MOVE     CTG-CCL  TO  CC1-AUX
+           ELSE
+           IF  CC2-AUX   =   0
+               MOVE     CTG-CCL  TO  CC2-AUX
+           ELSE
+           IF  CC3-AUX   =   0
+               MOVE     CTG-CCL  TO  CC3-AUX.
+           GO  TO   ROT-050-010.
+
+       ROT-050-020.
+           EXIT.
+
+       ROT-050-030.
+           IF  CC1-AUX  NOT  =  0  AND  NOT  =  CTG-CLI
+               MOVE      CHV-CLI  TO  CLI-CCL
+               MOVE      CC1-AUX  TO  CTG-CCL
+               WRITE     REG-CCL
+                   INVALID KEY CONTINUE.
+           IF  CC2-AUX  NOT  =  0  AND  NOT  =  CTG-CLI
+               MOVE      CHV-CLI  TO  CLI-CCL
+               MOVE      CC2-AUX  TO  CTG-CCL
+               WRITE     REG-CCL
+                   INVALID KEY CONTINUE.
+           IF  CC3-AUX  NOT  =  0  AND  NOT  =  CTG-CLI
+               MOVE      CHV-CLI  TO  CLI-CCL
+               MOVE      CC3-AUX  TO  CTG-CCL
+               WRITE     REG-CCL
+                   INVALID KEY CONTINUE.
+
+       ROT-050-040.
+           EXIT.
+
+       ROT-050-050.
+           MOVE     CHV-CLI  TO  CLI-CCL
+           MOVE     ZEROS    TO  CTG-CCL
+           START    CADCCL   KEY NOT  LESS  CHV-CCL
+                    INVALID  KEY GO  TO   ROT-050-070.
+
+       ROT-050-060.
+           READ     CADCCL   NEXT AT  END
+                    GO  TO   ROT-050-070.
+           IF  CLI-CCL  NOT  =   CHV-CLI
+               GO  TO        ROT-050-070.
+           DELETE   CADCCL
+               INVALID KEY CONTINUE
+           GO  TO   ROT-050-060.
+
+       ROT-050-070.
+           PERFORM  ROT-050-030
+              THRU  ROT-050-040.
+
+       ROT-060-000.
+           MOVE     0        TO  CGV-SOMA
+           MOVE     2        TO  CGV-PES
+           MOVE     CGV-FIM  TO  CGV-IND.
+       ROT-060-010.
+           COMPUTE  CGV-SOMA  =  CGV-SOMA + DIG-CGC (CGV-IND) * CGV-PES.
+           ADD      1    TO   CGV-PES
+           IF  CGV-PES   >   CGV-MAX
+               MOVE     2    TO   CGV-PES.
+           SUBTRACT 1    FROM CGV-IND
+           IF  CGV-IND  NOT  <  CGV-INI
+               GO  TO        ROT-060-010.
+           DIVIDE   CGV-SOMA  BY  11  GIVING  CGV-QTE
+                                       REMAINDER  CGV-RESTO
+           IF  CGV-RESTO  <  2
+               MOVE     0    TO   CGV-DIG
+           ELSE
+               COMPUTE  CGV-DIG  =  11 - CGV-RESTO.
+       ROT-060-020.
+           EXIT.
+
+       ROT-060-030.
+           MOVE     0    TO   CGV-ERR
+           IF  CG1-AUX  =  0  AND  CG2-AUX  <  100
+               MOVE     04   TO   CGV-INI
+               MOVE     11   TO   CGV-MAX
+           ELSE
+               MOVE     01   TO   CGV-INI
+               MOVE     09   TO   CGV-MAX.
+           MOVE     12   TO   CGV-FIM
+           PERFORM  ROT-060-000
+              THRU  ROT-060-020
+           IF  CGV-DIG  NOT  =  DIG-CGC (13)
+               MOVE     1    TO   CGV-ERR
+               GO  TO        ROT-060-040.
+           MOVE     13   TO   CGV-FIM
+           PERFORM  ROT-060-000
+              THRU  ROT-060-020
+           IF  CGV-DIG  NOT  =  DIG-CGC (14)
+               MOVE     1    TO   CGV-ERR.
+       ROT-060-040.
+           EXIT.
+
+       ROT-060-050.
+           MOVE     0        TO   CGV-DUP
+           IF  CGC-AUX  =  ZEROS
+               GO  TO        ROT-060-080.
+           MOVE     REG-CLI  TO  SAV-CLI
+           MOVE     SPACES   TO  CHV-CLI
+           START    CADCLI   KEY NOT  LESS  CHV-CLI
+                    INVALID  KEY GO  TO   ROT-060-070.
+       ROT-060-060.
+           READ     CADCLI   NEXT AT  END
+                    GO  TO   ROT-060-070.
+           IF  CHV-CLI  =  CHV-SAV
+               GO  TO        ROT-060-060.
+           IF  CGC-CLI  =  CGC-AUX
+               MOVE     1    TO   CGV-DUP
+               GO  TO        ROT-060-070.
+           GO  TO   ROT-060-060.
+       ROT-060-070.
+           MOVE     SAV-CLI  TO  REG-CLI.
+       ROT-060-080.
+           EXIT.
+
        ROT-100-000.
            IF  NUM-OPC   >   1
                GO  TO        ROT-100-210.
            DISPLAY  ENT-001
-           MOVE     ZEROS    TO  TEL-AUX  CEP-AUX  CGC-AUX
+           MOVE     ZEROS    TO  TEL-AUX  CEP-AUX  CGC-AUX  LIM-CLI
+                                 CC1-AUX  CC2-AUX  CC3-AUX
            MOVE     SPACES   TO  NOM-CLI  END-CLI  CNT-CLI
                                  CID-CLI  EST-CLI  INS-CLI.
        ROT-100-010.
@@ -586,8 +821,22 @@
                GO  TO        ROT-100-140.
            DISPLAY  CG5-ENT.
 
+       ROT-100-155.
+           PERFORM  ROT-060-030
+              THRU  ROT-060-040
+           IF  CGV-ERR  =  1
+               DISPLAY   MEN-025
+               ACCEPT    OPC-002
+               GO  TO    ROT-100-110.
+           PERFORM  ROT-060-050
+              THRU  ROT-060-080
+           IF  CGV-DUP  =  1
+               DISPLAY   MEN-026
+               ACCEPT    OPC-002
+               GO  TO    ROT-100-110.
+
        ROT-100-160.
-           DISPLAY  LPA-CTG  MEN-016
+           DISPLAY  LPA-CTG  LPA-LIM  MEN-016
            ACCEPT   (17 20)  INS-CLI  WITH  UPDATE
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
@@ -608,6 +857,36 @@
                GO  TO        ROT-100-180.
            MOVE     CTG-TAB (CTG-CLI) TO  CTG-TLA.
 
+       ROT-100-181.
+           DISPLAY  MEN-024
+           ACCEPT   (20 36)  CC1-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-180.
+           DISPLAY  CC1-ENT.
+
+       ROT-100-182.
+           ACCEPT   (20 38)  CC2-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-181.
+           DISPLAY  CC2-ENT.
+
+       ROT-100-183.
+           ACCEPT   (20 40)  CC3-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-182.
+           DISPLAY  CC3-ENT.
+
+       ROT-100-185.
+           DISPLAY  MEN-023
+           ACCEPT   (18 20)  LIM-CLI  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-183.
+           DISPLAY  LIM-ENT.
+
        ROT-100-190.
            DISPLAY  TLA-002  ENT-001
                              ENT-002.
@@ -621,6 +900,8 @@
            MOVE     CEP-AUX  TO  CEP-CLI
            MOVE     CGC-AUX  TO  CGC-CLI
            WRITE    REG-CLI
+           PERFORM  ROT-050-030
+              THRU  ROT-050-040
            GO  TO   ROT-000-040.
 
        ROT-100-210.
@@ -745,6 +1026,20 @@
            IF  TECLADO   =   01
                GO  TO        ROT-200-130.
 
+       ROT-200-145.
+           PERFORM  ROT-060-030
+              THRU  ROT-060-040
+           IF  CGV-ERR  =  1
+               DISPLAY   MEN-025
+               ACCEPT    OPC-002
+               GO  TO    ROT-200-100.
+           PERFORM  ROT-060-050
+              THRU  ROT-060-080
+           IF  CGV-DUP  =  1
+               DISPLAY   MEN-026
+               ACCEPT    OPC-002
+               GO  TO    ROT-200-100.
+
        ROT-200-150.
            DISPLAY  MEN-016
            ACCEPT   (17 20)  INS-CLI  WITH  UPDATE
@@ -766,6 +1061,36 @@
                GO  TO        ROT-100-160.
            MOVE     CTG-TAB (CTG-CLI) TO  CTG-TLA.
 
+       ROT-200-161.
+           DISPLAY  MEN-024
+           ACCEPT   (20 36)  CC1-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-160.
+           DISPLAY  CC1-ENT.
+
+       ROT-200-162.
+           ACCEPT   (20 38)  CC2-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-161.
+           DISPLAY  CC2-ENT.
+
+       ROT-200-163.
+           ACCEPT   (20 40)  CC3-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-162.
+           DISPLAY  CC3-ENT.
+
+       ROT-200-165.
+           DISPLAY  MEN-023
+           ACCEPT   (18 20)  LIM-CLI  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-163.
+           DISPLAY  LIM-ENT.
+
        ROT-200-170.
            DISPLAY  TLA-002  ENT-001
                              ENT-002.
@@ -779,7 +1104,15 @@
            MOVE     TEL-AUX  TO  TEL-CLI
            MOVE     CEP-AUX  TO  CEP-CLI
            MOVE     CGC-AUX  TO  CGC-CLI
+           MOVE     "A"      TO  TIP-ALT
+           MOVE     ANT-CLI  TO  ANT-ALT
+           MOVE     REG-CLI  TO  ATU-ALT
+           MOVE     CHV-CLI  TO  CHV-REG-ALT
+           PERFORM  ROT-900-000
+              THRU  ROT-900-010
            REWRITE  REG-CLI
+           PERFORM  ROT-050-050
+              THRU  ROT-050-070
            GO  TO   ROT-000-040.
 
        ROT-300-000.
@@ -827,11 +1160,49 @@
            DISPLAY  MEN-020
            ACCEPT   OPC-002
            ACCEPT   TECLADO  FROM ESCAPE  KEY
-           IF  TECLADO   =   00
-               DELETE    CADCLI.
+           IF  TECLADO  NOT  =   00
+               GO  TO        ROT-000-040.
+           MOVE     "E"      TO  TIP-ALT
+           MOVE     ANT-CLI  TO  ANT-ALT
+           MOVE     SPACES   TO  ATU-ALT
+           MOVE     CHV-CLI  TO  CHV-REG-ALT
+           PERFORM  ROT-900-000
+              THRU  ROT-900-010
+           DELETE    CADCLI
+           PERFORM   ROT-050-080
+              THRU   ROT-050-090
            GO  TO   ROT-000-040.
 
+       ROT-050-080.
+           MOVE     CHV-CLI  TO  CLI-CCL
+           MOVE     ZEROS    TO  CTG-CCL
+           START    CADCCL   KEY NOT  LESS  CHV-CCL
+                    INVALID  KEY GO  TO   ROT-050-090.
+
+       ROT-050-085.
+           READ     CADCCL   NEXT AT  END
+                    GO  TO   ROT-050-090.
+           IF  CLI-CCL  NOT  =   CHV-CLI
+               GO  TO        ROT-050-090.
+           DELETE   CADCCL
+               INVALID KEY CONTINUE
+           GO  TO   ROT-050-085.
+
+       ROT-050-090.
+           EXIT.
+
+       ROT-900-000.
+           MOVE     "DYN501" TO  PGM-ALT
+           ACCEPT   DTA-ALT  FROM  DATE  YYYYMMDD
+           MOVE     PRM-OPE  TO  OPE-ALT
+           MOVE     ZEROS    TO  LCT-ALT.
+
+       ROT-900-010.
+           ADD      1        TO  LCT-ALT
+           WRITE    REG-ALT  INVALID KEY
+                    GO  TO   ROT-900-010.
+
        ROT-500-000.
            MOVE     1   TO   PRM-001
-           CLOSE    CADCLI
-           CHAIN   "DYN500"  USING  PRM-001.
+           CLOSE    CADCLI   CADCCL  CADALT
+           CHAIN   "DYN500"  USING  PRM-001.
