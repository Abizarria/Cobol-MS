@@ -128,7 +128,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CONSULTA DE EXTRATOS  -  Ver. 7.11"
+      -        "CONSULTA DE EXTRATOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02 FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -145,86 +145,86 @@
 
        01  TLA-002.
            03  LINE 08 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR  01.
+      -        "????????????????"    BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 20 PIC X(40) FROM " ?  Banco .:      -
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 20 PIC X(40) FROM " ?  Data ..:   /  /
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR  01.
+      -        "????????????????"    BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 22 PIC X(40) FROM SPACES.
 
 
        01  TLA-003.
            03  LINE 05 COLUMN 08 PIC X(64) FROM " ??????????????????????
-               "????????????????????????????????????????"
+      -        "????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 08 PIC X(64) FROM " ?  NUMERO   HISTORICO
-               "            C/L      VALOR LANCADO -/+ ?"
+      -        "            C/L      VALOR LANCADO -/+ ?"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 08 PIC X(64) FROM " ??????????????????????
-               "????????????????????????????????????????"
+      -        "????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 10 PIC X(64) FROM SPACES.
@@ -310,31 +310,31 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "BANCO  -  [ESC] RETORNA ...                     "
+      -            "BANCO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DA CO
-                   "NSULTA  -  [ESC] RETORNA ...                    "
+      -            "NSULTA  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "BANCO INEXISTENTE !
-                   "!!  -  [ESC] RETORNA ...                        "
+      -            "!!  -  [ESC] RETORNA ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE MOVIMENT
-                   "O NESTA DATA !!!  -  [ESC] RETORNA ...          "
+      -            "O NESTA DATA !!!  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO ...                             "
+      -            "SANDO MOVIMENTO ...                             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
