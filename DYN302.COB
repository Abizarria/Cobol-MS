@@ -48,6 +48,8 @@
            03  TECLADO          PIC  9(02).
            03  ATV-AUX          PIC  X(18).
            03  VAL-AUX          PIC S9(10)V99.
+           03  QTP-AUX          PIC  9(02).
+           03  PAR-AUX          PIC  9(02).
 
            03  DTA-AUX.
                05  ANO-AUX      PIC  9(02).
@@ -75,44 +77,44 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC  X(66)  FROM
-               "LANCAMENTO DAS CONTAS A PAGAR  -  Ver. 7.11"
+      -        "LANCAMENTO DAS CONTAS A PAGAR  -  Ver. 7.11"
                BACKGROUND-COLOR  02   FOREGROUND-COLOR  00.
 
        01  TLA-002.
            03  LINE 06 COLUMN 15 PIC X(50) FROM " ??????????????????????
-              "??????????????????????????" BACKGROUND-COLOR  01.
+      -       "??????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 15 PIC X(50) FROM " ?
-              "                         ?" BACKGROUND-COLOR  01.
+      -       "                         ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 15 PIC X(50) FROM " ?  Codigo .....:  -
-              "  -                      ?" BACKGROUND-COLOR  01.
+      -       "  -                      ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 15 PIC X(50) FROM " ?
-              "                         ?" BACKGROUND-COLOR  01.
+      -       "                         ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 15 PIC X(50) FROM " ?  Descricao ..:
-              "                         ?" BACKGROUND-COLOR  01.
+      -       "                         ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 15 PIC X(50) FROM " ?
-              "                         ?" BACKGROUND-COLOR  01.
+      -       "                         ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 15 PIC X(50) FROM " ?  Vencimento .:   /
-              "/                        ?" BACKGROUND-COLOR  01.
+      -       "/                        ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 15 PIC X(50) FROM " ?  Historico ..:
-              "                         ?" BACKGROUND-COLOR  01.
+      -       "                         ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 15 PIC X(50) FROM " ?
-              "                         ?" BACKGROUND-COLOR  01.
+      -       "                         ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 15 PIC X(50) FROM " ?  Valor (+/-) :
-              "                         ?" BACKGROUND-COLOR  01.
+      -       "                         ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 65 PIC X(02) FROM SPACES.
-           03  LINE 16 COLUMN 15 PIC X(50) FROM " ?
-              "                         ?" BACKGROUND-COLOR  01.
+           03  LINE 16 COLUMN 15 PIC X(50) FROM " ?  Parcelas ...:
+      -       "                         ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 15 PIC X(50) FROM " ??????????????????????
-              "??????????????????????????" BACKGROUND-COLOR  01.
+      -       "??????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(50) FROM SPACES.
 
@@ -135,6 +137,8 @@
                        BACKGROUND-COLOR  01.
            03  VAL-ENT LINE 15 COLUMN 32 PIC --.---.---.--9,99
                        USING   VAL-AUX   BACKGROUND-COLOR  01.
+           03  QTP-ENT LINE 16 COLUMN 32 PIC 99
+                       USING   QTP-AUX   BACKGROUND-COLOR  01.
 
        01  LPA-001.
            03  LPA-SUF LINE 08 COLUMN 35 PIC X(03) FROM SPACES
@@ -153,28 +157,33 @@
                        BACKGROUND-COLOR  01.
            03  LPA-VAL LINE 15 COLUMN 32 PIC X(17) FROM SPACES
                        BACKGROUND-COLOR  01.
+           03  LPA-QTP LINE 16 COLUMN 32 PIC X(02) FROM SPACES
+                       BACKGROUND-COLOR  01.
 
        01  MENSAGENS.
            03  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO
-               " DO GRUPO  -  [ESC] RETORNA ...                     "
+      -        " DO GRUPO  -  [ESC] RETORNA ...                     "
                BACKGROUND-COLOR  05   FOREGROUND-COLOR  15.
            03  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO
-               " DA CONTA  -  [ESC] RETORNA ...                     "
+      -        " DA CONTA  -  [ESC] RETORNA ...                     "
                BACKGROUND-COLOR  05   FOREGROUND-COLOR  15.
            03  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CONTA INEXISTEN
-               "TE !!!  -  [ESC] RETORNA ...                        "
+      -        "TE !!!  -  [ESC] RETORNA ...                        "
                BACKGROUND-COLOR  05   FOREGROUND-COLOR  15.
            03  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA D
-               "O VENCIMENTO  -  [ESC] RETORNA ...                  "
+      -        "O VENCIMENTO  -  [ESC] RETORNA ...                  "
                BACKGROUND-COLOR  05   FOREGROUND-COLOR  15.
            03  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O HISTOR
-               "ICO DO MOVIMENTO  -  [ESC] RETORNA ...              "
+      -        "ICO DO MOVIMENTO  -  [ESC] RETORNA ...              "
                BACKGROUND-COLOR  05   FOREGROUND-COLOR  15.
            03  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR
-               "A PAGAR  -  [ESC] RETORNA ...                       "
+      -        "A PAGAR  -  [ESC] RETORNA ...                       "
                BACKGROUND-COLOR  05   FOREGROUND-COLOR  15.
            03  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P
-               "/ CONFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -        "/ CONFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+               BACKGROUND-COLOR  05   FOREGROUND-COLOR  15.
+           03  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMER
+      -        "O DE PARCELAS  -  [ENTER] = 1  -  [ESC] RETORNA ...  "
                BACKGROUND-COLOR  05   FOREGROUND-COLOR  15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -186,9 +195,7 @@
            DISPLAY  TLA-001  TLA-002
            OPEN     I-O      CADLDP
                     INPUT    CADDSP
-           ACCEPT   DTA-SYS    FROM    DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS    FROM    DATE.
 
        ROT-100-000.
            DISPLAY  LPA-SUF
@@ -266,27 +273,50 @@
                GO  TO        ROT-100-050.
            IF  VAL-AUX   =   ZEROS
                GO  TO        ROT-100-060.
-           DISPLAY  VAL-ENT  MEN-007
+           DISPLAY  VAL-ENT
+           MOVE     1   TO   QTP-AUX.
+
+       ROT-100-065.
+           DISPLAY  LPA-QTP  MEN-008
+           ACCEPT   (16 32)  QTP-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-060.
+           IF  QTP-AUX   <   1  OR  >  12
+               GO  TO        ROT-100-065.
+           DISPLAY  QTP-ENT  MEN-007
            MOVE     " "  TO  RSP-OPC
            ACCEPT   OPC-001
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
-               GO  TO        ROT-100-060.
+               GO  TO        ROT-100-065.
            MOVE     CHV-DSP  TO  COD-LDP
            MOVE     DTA-SYS  TO  DTA-LDP
            MOVE     DTA-AUX  TO  PGT-LDP
            MOVE     VAL-AUX  TO  VAL-LDP
            MOVE     1        TO  FLG-LDP
-           MOVE     ZEROS    TO  LCT-LDP.
+           MOVE     ZEROS    TO  LCT-LDP
+           MOVE     1        TO  PAR-AUX.
 
        ROT-100-070.
            ADD      1        TO  LCT-LDP
            WRITE    REG-LDP  INVALID KEY
                     GO  TO   ROT-100-070.
+           IF  PAR-AUX   NOT  <   QTP-AUX
+               GO  TO        ROT-100-080.
+           ADD      1        TO  PAR-AUX
+           ADD      1        TO  MES-AUX
+           IF  MES-AUX   >   12
+               MOVE      1   TO  MES-AUX
+               ADD       1   TO  ANO-AUX.
+           MOVE     DTA-AUX  TO  PGT-LDP
+           GO  TO   ROT-100-070.
+
+       ROT-100-080.
            DISPLAY  LPA-001
            GO  TO   ROT-100-000.
 
        ROT-200-000.
            MOVE     1   TO  PRM-001
            CLOSE    CADDSP  CADLDP
-           CHAIN   "DYN300"  USING  PRM-001.
+           CHAIN   "DYN300"  USING  PRM-001.
