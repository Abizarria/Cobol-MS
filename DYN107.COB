@@ -27,7 +27,7 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-TNQ.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -35,7 +35,7 @@
        FD  CADCMB      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCMB.DAT".
        01  REG-CMB.
-           03  CHV-CMB          PIC  9(01).
+           03  CHV-CMB          PIC  9(02).
            03  DES-CMB          PIC  X(15).
            03  VVM-CMB          PIC  9(11)V99.
            03  LUC-CMB          PIC  9(04)V9999.
@@ -51,12 +51,14 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        SD  CADSRT.
 
        01  REG-SRT.
            03  TNQ-SRT          PIC  9(02).
-           03  CMB-SRT          PIC  9(01).
+           03  CMB-SRT          PIC  9(02).
            03  SDI-SRT          PIC S9(05)V9.
            03  SDA-SRT          PIC S9(05)V9.
 
@@ -73,9 +75,10 @@
                        VALUE    OF   FILE-ID     "CADTNQ.DAT".
        01  REG-TNQ.
            03  CHV-TNQ          PIC  9(02).
-           03  CMB-TNQ          PIC  9(01).
+           03  CMB-TNQ          PIC  9(02).
            03  SDI-TNQ          PIC S9(05)V9.
            03  SDA-TNQ          PIC S9(05)V9.
+           03  CAP-TNQ          PIC  9(05).
 
        FD  RELATO      LABEL         RECORD  IS  OMITTED.
 
@@ -89,6 +92,7 @@
            03  IND3             PIC  9(02).
            03  RSP-OPC          PIC  X(01).
            03  TECLADO          PIC  9(02).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  LTR-AUX          PIC  9(03)V9.
            03  DNS-AUX          PIC  9(01)V999.
            03  ACM-SDI          PIC S9(06)V9.
@@ -97,13 +101,17 @@
            03  TOT-SDI          PIC S9(06)V9.
            03  TOT-SDA          PIC S9(06)V9.
            03  TOT-DIF          PIC S9(06)V9.
+           03  PCT-TOL          PIC  9(02)   VALUE  05.
+           03  RAW-DIF          PIC S9(06)V9.
+           03  ABS-DIF          PIC  9(06)V9.
+           03  PCT-DIF          PIC  9(03)V9.
 
            03  NOM-TAB          PIC  X(35).
            03  RED-NOM          REDEFINES   NOM-TAB.
                05  LET-NOM      PIC  X(01)  OCCURS  35.
 
            03  TAB-LET          PIC  X(41)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  41.
 
@@ -118,7 +126,7 @@
            03  REG-TAB          PIC  X(80)  OCCURS  54.
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -158,8 +166,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "COMBUSTIVEL           TANQUE        ESCRITURAL          FISI
-           "CO         DIFERENCA".
+      -    "COMBUSTIVEL           TANQUE        ESCRITURAL          FISI
+      -    "CO         DIFERENCA".
 
        01  DET-001.
            03  CMB-DT1          PIC  X(24).
@@ -170,6 +178,7 @@
            03  SDA-DT1          PIC  ----.--9,9.
            03  FILLER           PIC  X(08)  VALUE  SPACES.
            03  DIF-DT1          PIC  ----.--9,9.
+           03  MRC-DT1          PIC  X(03).
 
        01  TOT-001.
            03  TIP-TT1          PIC  X(14).
@@ -186,7 +195,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CALCULO DE TANQUES  -  Ver. 7.11"
+      -        "CALCULO DE TANQUES  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR 00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -211,73 +220,73 @@
 
        01  TLA-002.
            03  LINE 08 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR 01.
+      -        "????????????????"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR 01.
+      -        "               ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 20 PIC X(40) FROM " ?  Tanque .:     -
-               "               ?"    BACKGROUND-COLOR 01.
+      -        "               ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR 01.
+      -        "               ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 20 PIC X(40) FROM " ?  Volume .:
-               "               ?"    BACKGROUND-COLOR 01.
+      -        "               ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 60 PIC X(02) FROM SPACES.
-           03  LINE 13 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR 01.
+           03  LINE 13 COLUMN 20 PIC X(40) FROM " ?  Capacidade .:
+      -        "           ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR 01.
+      -        "????????????????"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 22 PIC X(40) FROM SPACES.
 
        01  TLA-003.
            03  LINE 07 COLUMN 16 PIC X(47) FROM " ??????????????????????
-               "???????????????????????"   BACKGROUND-COLOR 01.
+      -        "???????????????????????"   BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 16 PIC X(47) FROM " ?  N? do Tanque ..:
-               "  -                   ?"   BACKGROUND-COLOR 01.
+      -        "  -                   ?"   BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 16 PIC X(47) FROM " ?  Leitura .......:
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 16 PIC X(47) FROM " ?  Densidade .....:
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 16 PIC X(47) FROM " ?  Volume Atual ..:
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 16 PIC X(47) FROM " ??????????????????????
-               "???????????????????????"   BACKGROUND-COLOR 01.
+      -        "???????????????????????"   BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 18 PIC X(47) FROM SPACES.
 
        01  TLA-004.
            03  LINE 09 COLUMN 27 PIC X(26) FROM " ??????????????????????
-               "??" BACKGROUND-COLOR 01.
+      -        "??" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 27 PIC X(26) FROM " ?
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 27 PIC X(26) FROM " ?  RESUMO DOS TANQUES
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 27 PIC X(26) FROM " ?
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 27 PIC X(26) FROM " ??????????????????????
-               "??" BACKGROUND-COLOR 01.
+      -        "??" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 29 PIC X(26) FROM SPACES.
 
@@ -290,6 +299,9 @@
        01  ENT-002  LINE 12 COLUMN 33 PIC ---.--9,9   USING SDA-TNQ
                     BACKGROUND-COLOR  01.
 
+       01  ENT-005  LINE 13 COLUMN 37 PIC ZZZZ9      USING CAP-TNQ
+                    BACKGROUND-COLOR  01.
+
        01  ENT-003.
            03  NUM-ENT LINE 09 COLUMN 37 PIC 9(02)    USING CHV-TNQ
                        BACKGROUND-COLOR  01.
@@ -345,6 +357,9 @@
        01  LPA-002 LINE 12 COLUMN 41 PIC X(01) FROM SPACES
                    BACKGROUND-COLOR  01.
 
+       01  LPA-005 LINE 13 COLUMN 37 PIC X(05) FROM SPACES
+                   BACKGROUND-COLOR  01.
+
        01  LPA-003.
            03  LPA-DNS LINE 12 COLUMN 37 PIC X(05) FROM SPACES
                        BACKGROUND-COLOR  01.
@@ -352,39 +367,48 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VOLUME ATU
-                   "AL DO TANQUE  -  [ESC] RETORNA ...              "
+      -            "AL DO TANQUE  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ LA
-                   "NCAR OUTRO TANQUE  -  [ESC] RETORNA ...         "
+      -            "NCAR OUTRO TANQUE  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ORDENA
-                   "NDO COMBUSTIVEIS ...                            "
+      -            "NDO COMBUSTIVEIS ...                            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO RESUMO DE TANQUES ...                      "
+      -            "INDO RESUMO DE TANQUES ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "LEITURA  -  [ESC] RETORNA ...                   "
+      -            "LEITURA  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DENSIDADE
-                   "DO PRODUTO  -  [ESC] RETORNA ...                "
+      -            "DO PRODUTO  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "LEITURA INCOERENTE
-                   "OU TABELA INCOMPLETA  -  [ESC] RETORNA ...      "
+      -            "OU TABELA INCOMPLETA  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CA
-                   "LCULAR OUTRO TANQUE  -  [ESC] RETORNA ...       "
+      -            "LCULAR OUTRO TANQUE  -  [ESC] RETORNA ...       "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A CAPACIDA
+      -            "DE DO TANQUE  -  [ESC] RETORNA ...              "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-014 LINE 22 COLUMN 14 PIC X(67) FROM "ATENCAO !!!  VOLU
+      -            "ME EXCEDE A CAPACIDADE DO TANQUE  -  [ENTER] ... "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-015 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -411,9 +435,7 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE  YYYYMMDD.
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
            MOVE     ANO-SYS  TO  ANO-CB2
@@ -437,7 +459,20 @@
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-600-000.
-           DISPLAY  ENT-002  MEN-002
+           DISPLAY  ENT-002.
+
+       ROT-100-025.
+           DISPLAY  LPA-005  MEN-013
+           ACCEPT   (13 37)  CAP-TNQ  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-020.
+           DISPLAY  ENT-005
+           IF  CAP-TNQ   NOT  =   ZEROS  AND  SDA-TNQ  >  CAP-TNQ
+               DISPLAY  MEN-014
+               ACCEPT   OPC-001
+               GO  TO   ROT-100-020.
+           DISPLAY  MEN-002
            MOVE     " "  TO  RSP-OPC
            ACCEPT   OPC-001
            ACCEPT   TECLADO  FROM ESCAPE  KEY
@@ -498,6 +533,8 @@
            COMPUTE  SDA-TNQ  =   QTD-TMD  +   CTA-AUX
                              *   LTM-TMD  *   10
            DISPLAY  LTS-ENT  MEN-012
+           IF  CAP-TNQ   NOT  =   ZEROS  AND  SDA-TNQ  >  CAP-TNQ
+               DISPLAY  MEN-014.
            ACCEPT   OPC-001
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
@@ -574,8 +611,18 @@
            MOVE     SDA-SRT  TO  SDA-DT1
            ADD      SDI-SRT  TO  ACM-SDI
            ADD      SDA-SRT  TO  ACM-SDA
-           COMPUTE  DIF-DT1  =   SDA-SRT  -  SDI-SRT
+           COMPUTE  RAW-DIF  =   SDA-SRT  -  SDI-SRT
+           MOVE     RAW-DIF  TO  DIF-DT1
            COMPUTE  ACM-DIF  =   ACM-DIF  +  SDA-SRT  -  SDI-SRT
+           MOVE     SPACES   TO  MRC-DT1
+           IF  RAW-DIF   <   ZEROS
+               COMPUTE  ABS-DIF  =   ZEROS  -  RAW-DIF
+           ELSE
+               MOVE     RAW-DIF  TO  ABS-DIF.
+           IF  SDI-SRT  NOT  =   ZEROS
+               COMPUTE  PCT-DIF  =   ABS-DIF  *  100  /  SDI-SRT
+               IF  PCT-DIF  >  PCT-TOL
+                   MOVE  " * "  TO  MRC-DT1.
            MOVE     DET-001  TO  REG-TAB     (IND1)
            ADD      1        TO  IND1
            RETURN   CADSRT   AT  END
@@ -668,6 +715,21 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-600-000.
+           MOVE     SPACES   TO  RSP-OPC.
+
+       ROT-500-005.
+           DISPLAY  MEN-015
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-600-000.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-500-005.
            DISPLAY  MEN-007
            MOVE     1   TO   IND1
            OPEN     OUTPUT   RELATO.
@@ -683,4 +745,4 @@
            MOVE     3   TO   PRM-001
            CLOSE    CADCMB   CADPRM
                     CADTMD   CADTNQ
-           CHAIN   "DYN100"  USING  PRM-001.
+           CHAIN   "DYN100"  USING  PRM-001.
