@@ -101,7 +101,7 @@
 
        01  TOT-001.
            03  FILLER           PIC  X(42)  VALUE
-               "                  TOTAL DE CREDITOS ..".
+      -        "                  TOTAL DE CREDITOS ..".
            03  VAL-TOT          PIC  ZZZ.ZZZ.ZZZ.ZZ9,99.
 
        01  PRM-001              PIC  9(01).
@@ -110,7 +110,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CONSULTA DOS CREDITOS  -  Ver. 7.11"
+      -        "CONSULTA DOS CREDITOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -131,80 +131,80 @@
 
        01  TLA-002.
            03  LINE 09 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR  01.
+      -        "????????????????"    BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 20 PIC X(40) FROM " ?  Banco .:      -
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR  01.
+      -        "????????????????"    BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 22 PIC X(40) FROM SPACES.
 
 
        01  TLA-003.
            03  LINE 05 COLUMN 07 PIC X(66) FROM " ??????????????????????
-               "??????????????????????????????????????????"
+      -        "??????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 07 PIC X(66) FROM " ?   DATA    NUMERO  HI
-               "STORICO            C/L  VALOR DO CREDITO ?"
+      -        "STORICO            C/L  VALOR DO CREDITO ?"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 07 PIC X(66) FROM " ??????????????????????
-               "??????????????????????????????????????????"
+      -        "??????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 09 PIC X(66) FROM SPACES.
@@ -277,28 +277,28 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "BANCO  -  [ESC] RETORNA ...                     "
+      -            "BANCO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "BANCO INEXISTENTE !
-                   "!!  -  [ESC] RETORNA ...                        "
+      -            "!!  -  [ESC] RETORNA ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE MOVIMENT
-                   "O NO PERIODO !!!  -  [ESC] RETORNA ...          "
+      -            "O NO PERIODO !!!  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO ...                             "
+      -            "SANDO MOVIMENTO ...                             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "P/ CONSULTA EM TELA  -  TECLE [ESC] !!!         "
+      -            "P/ CONSULTA EM TELA  -  TECLE [ESC] !!!         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
