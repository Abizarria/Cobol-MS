@@ -25,11 +25,10 @@
                        VALUE    OF   FILE-ID     "CADECR.DAT".
        01  REG-ECR.
            03  CHV-ECR          PIC  9(02).
-           03  CMB-ECR          PIC  9(01).
+           03  CMB-ECR          PIC  9(02).
            03  TQ1-ECR          PIC  9(02).
            03  TQ2-ECR          PIC  9(02).
-           03  CX1-ECR          PIC  9(01).
-           03  CX2-ECR          PIC  9(01).
+           03  CX-ECR           PIC  9(01)  OCCURS  04.
            03  IDL-ECR          PIC  9(06)V9.
            03  ICL-ECR          PIC  9(06)V9.
            03  FCL-ECR          PIC  9(06)V9.
@@ -134,116 +133,116 @@
 
        01  TLA-001.
            03  LINE 05 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR 1.
+      -        "????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 15 PIC X(52) FROM
-               "  N?  COMBUSTIVEL     QUANTIDADE    VALOR DA VENDA"
+      -        "  N?  COMBUSTIVEL     QUANTIDADE    VALOR DA VENDA"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR 1.
+      -        "????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR 1.
+      -        "                               ?" BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR 1.
+      -        "????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 19 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 15 PIC X(56) FROM SPACES.
 
        01  TLA-002.
            03  LINE 05 COLUMN 06 PIC X(68) FROM
-               " ???????????????????????????????????????????????????????
-               "???????????" BACKGROUND-COLOR 1.
+      -        " ???????????????????????????????????????????????????????
+      -        "???????????" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 08 PIC X(64) FROM "  N?   COMBUSTIVEL
-               "  ABERTURA  FECHAMENTO  AFER     LITROS"
+      -        "  ABERTURA  FECHAMENTO  AFER     LITROS"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR 14.
            03  LINE 06 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 06 PIC X(68) FROM
-               " ?
-               "          ?" BACKGROUND-COLOR 1.
+      -        " ?
+      -        "          ?" BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 06 PIC X(68) FROM
-               " ???????????????????????????????????????????????????????
-               "???????????" BACKGROUND-COLOR 1.
+      -        " ???????????????????????????????????????????????????????
+      -        "???????????" BACKGROUND-COLOR 1.
            03  LINE 19 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 08 PIC X(68) FROM SPACES.
 
@@ -391,33 +390,33 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  CALCUL
-                   "ANDO VENDA DE COMBUSTIVEIS ...                "
+      -            "ANDO VENDA DE COMBUSTIVEIS ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [F1] P/ CORRI
-                   "GIR  -  [ESC] RETORNA ...                     "
+      -            "GIR  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "COMBUSTIVEL ?  [ ]  -  [ESC] RETORNA ...      "
+      -            "COMBUSTIVEL ?  [ ]  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO BOMBAS ...                              "
+      -            "SANDO BOMBAS ...                              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
+      -            "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "BOMBA ?  [  ]  -  [ESC] RETORNAR ...          "
+      -            "BOMBA ?  [  ]  -  [ESC] RETORNAR ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O ENCERRANTE
-                   " DE FECHAMENTO  -  [ESC] RETORNA ...          "
+      -            " DE FECHAMENTO  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O TOTAL EM L
-                   "ITROS DA AFERICAO  -  [ESC] RETORNA ...       "
+      -            "ITROS DA AFERICAO  -  [ESC] RETORNA ...       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "VENDA INCOERENTE !!
-                   "!  -  [ESC] RETORNA ...                       "
+      -            "!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -452,8 +451,10 @@
        ROT-000-030.
            READ     CADECR   NEXT AT END
                     GO  TO   ROT-000-040.
-           IF  CXA-PR2  NOT  =   CX1-ECR
-                        AND      CX2-ECR
+           IF  CXA-PR2  NOT  =   CX-ECR (1)
+                        AND      CX-ECR (2)
+                        AND      CX-ECR (3)
+                        AND      CX-ECR (4)
                GO  TO        ROT-000-030.
            IF  FLG-ECR   =   0
                COMPUTE       ACM-QTD  =  (FCL-ECR + 1000000 - ICL-ECR)
@@ -549,8 +550,10 @@
        ROT-100-010.
            READ     CADECR   NEXT AT END
                     GO  TO   ROT-100-020.
-           IF  CXA-PR2  NOT  =   CX1-ECR
-                        AND      CX2-ECR
+           IF  CXA-PR2  NOT  =   CX-ECR (1)
+                        AND      CX-ECR (2)
+                        AND      CX-ECR (3)
+                        AND      CX-ECR (4)
                GO  TO        ROT-100-010.
            IF  CMB-ECR  NOT  =   PRX-TAB (NUM-OPC)
                GO  TO        ROT-100-010.
@@ -633,8 +636,10 @@
        ROT-100-070.
            READ     CADECR   NEXT AT END
                     GO  TO   ROT-100-060.
-           IF  CXA-PR2  NOT  =   CX1-ECR
-                        AND      CX2-ECR  OR
+           IF  CXA-PR2  NOT  =   CX-ECR (1)
+                        AND      CX-ECR (2)
+                        AND      CX-ECR (3)
+                        AND      CX-ECR (4)  OR
                CMB-ECR  NOT  =   PRX-TAB (NUM-OPC)
                GO  TO        ROT-100-070.
            ADD      1        TO  IND3
