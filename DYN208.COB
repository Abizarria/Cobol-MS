@@ -91,38 +91,38 @@
 
        01  TLA-002.
            03  LINE 07 COLUMN 06 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR 1.
+      -        "????????????????????????"  BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 06 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR 1.
+      -        "                       ?"  BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 06 PIC X(48) FROM " ?  Codigo ........:
-               "   -                   ?"  BACKGROUND-COLOR 1.
+      -        "   -                   ?"  BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 06 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR 1.
+      -        "                       ?"  BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 06 PIC X(48) FROM " ?  Historico .....:
-               "                       ?"  BACKGROUND-COLOR 1.
+      -        "                       ?"  BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 06 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR 1.
+      -        "                       ?"  BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 06 PIC X(48) FROM " ?  Valor .........:
-               "                       ?"  BACKGROUND-COLOR 1.
+      -        "                       ?"  BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 06 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR 1.
+      -        "                       ?"  BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 06 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR 1.
+      -        "????????????????????????"  BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 06 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR 1.
+      -        "                       ?"  BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 10 PIC X(16) FROM "Total Lancado .:"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
            03  LINE 16 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 06 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR 1.
+      -        "????????????????????????"  BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 08 PIC X(48) FROM SPACES.
 
@@ -182,22 +182,22 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO DEPOSITOS ...                       "
+      -            "SANDO DEPOSITOS ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "BANCO  -  [ESC] RETORNA ...               "
+      -            "BANCO  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                 "
+      -            "!!!  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O HISTORICO
-                   "DO DEPOSITO  -  [ESC] RETORNA ...         "
+      -            "DO DEPOSITO  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR DEPO
-                   "SITADO  -  [ESC] RETORNA ...              "
+      -            "SITADO  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...    "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
