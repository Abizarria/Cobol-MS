@@ -25,7 +25,7 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-TNQ.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -33,7 +33,7 @@
        FD  CADCMB      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCMB.DAT".
        01  REG-CMB.
-           03  CHV-CMB          PIC  9(01).
+           03  CHV-CMB          PIC  9(02).
            03  DES-CMB          PIC  X(15).
            03  VVM-CMB          PIC  9(11)V99.
            03  LUC-CMB          PIC  9(04)V9999.
@@ -49,6 +49,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        FD  CADTMD      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADTMD.DAT".
@@ -63,9 +65,10 @@
                        VALUE    OF   FILE-ID     "CADTNQ.DAT".
        01  REG-TNQ.
            03  CHV-TNQ          PIC  9(02).
-           03  CMB-TNQ          PIC  9(01).
+           03  CMB-TNQ          PIC  9(02).
            03  SDI-TNQ          PIC S9(05)V9.
            03  SDA-TNQ          PIC S9(05)V9.
+           03  CAP-TNQ          PIC  9(05).
 
        FD  RELATO      LABEL         RECORD  IS  OMITTED.
 
@@ -80,9 +83,10 @@
            03  RSP-OPC          PIC  X(01).
            03  LET-OPC          PIC  X(01).
            03  TECLADO          PIC  9(02).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -91,7 +95,7 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(41)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  41.
 
@@ -173,7 +177,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "EMISSAO DE TABELAS  -  Ver. 7.11"
+      -        "EMISSAO DE TABELAS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -202,18 +206,18 @@
 
        01  TLA-002.
            03  LINE 09 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR 01.
+      -        "????????????????"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR 01.
+      -        "               ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 20 PIC X(40) FROM " ?  Tanque .:     -
-               "               ?"    BACKGROUND-COLOR 01.
+      -        "               ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR 01.
+      -        "               ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR 01.
+      -        "????????????????"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 22 PIC X(40) FROM SPACES.
 
@@ -265,29 +269,33 @@
                    BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "TANQUE  -  [ESC] RETORNA ...                    "
+      -            "TANQUE  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TANQUE INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "TABELA DO TANQUE IN
-                   "EXISTENTE !!!  -  [ESC] RETORNA ...             "
+      -            "EXISTENTE !!!  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  CARREG
-                   "ANDO TABELA DO TANQUE SOLICITADO ...            "
+      -            "ANDO TABELA DO TANQUE SOLICITADO ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO TABELA DE MEDIDAS ...                      "
+      -            "INDO TABELA DE MEDIDAS ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
        01  MEN-009 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
 
@@ -312,9 +320,7 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE  YYYYMMDD.
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
            MOVE     ANO-SYS  TO  ANO-CB2.
@@ -486,6 +492,20 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-000-020.
+
+       ROT-200-005.
+           DISPLAY  MEN-010
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-020.
+           IF  LET-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  LET-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-005.
            DISPLAY  MEN-008
            OPEN     OUTPUT   RELATO
            WRITE    REG-REL FROM CAB-001  AFTER  0
@@ -517,4 +537,4 @@
            MOVE     3    TO  PRM-001
            CLOSE    CADCMB   CADPRM
                     CADTMD   CADTNQ
-           CHAIN   "DYN100"  USING  PRM-001.
+           CHAIN   "DYN100"  USING  PRM-001.
