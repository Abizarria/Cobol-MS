@@ -109,86 +109,86 @@
 
        01  TLA-001.
            03  LINE 05 COLUMN 12 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 14 PIC X(52) FROM
-               " BANCO COD  HISTORICO                VALOR LANCADO"
+      -        " BANCO COD  HISTORICO                VALOR LANCADO"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 12 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 14 PIC X(56) FROM SPACES.
 
        01  TLA-002.
            03  LINE 07 COLUMN 18 PIC X(45) FROM " ??????????????????????
-               "?????????????????????"     BACKGROUND-COLOR  04.
+      -        "?????????????????????"     BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 18 PIC X(45) FROM " ?
-               "                    ?"     BACKGROUND-COLOR  04.
+      -        "                    ?"     BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 18 PIC X(45) FROM " ?  Banco ......:
-               "-                   ?"     BACKGROUND-COLOR  04.
+      -        "-                   ?"     BACKGROUND-COLOR  04.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 18 PIC X(45) FROM " ?
-               "                    ?"     BACKGROUND-COLOR  04.
+      -        "                    ?"     BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 18 PIC X(45) FROM " ?  Codigo .....:
-               "                    ?"     BACKGROUND-COLOR  04.
+      -        "                    ?"     BACKGROUND-COLOR  04.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 18 PIC X(45) FROM " ?
-               "                    ?"     BACKGROUND-COLOR  04.
+      -        "                    ?"     BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 18 PIC X(45) FROM " ?  Historico ..:
-               "                    ?"     BACKGROUND-COLOR  04.
+      -        "                    ?"     BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 18 PIC X(45) FROM " ?
-               "                    ?"     BACKGROUND-COLOR  04.
+      -        "                    ?"     BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 18 PIC X(45) FROM " ?  Valor ......:
-               "                    ?"     BACKGROUND-COLOR  04.
+      -        "                    ?"     BACKGROUND-COLOR  04.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 18 PIC X(45) FROM " ?
-               "                    ?"     BACKGROUND-COLOR  04.
+      -        "                    ?"     BACKGROUND-COLOR  04.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 18 PIC X(45) FROM " ??????????????????????
-               "?????????????????????"     BACKGROUND-COLOR  04.
+      -        "?????????????????????"     BACKGROUND-COLOR  04.
            03  LINE 17 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 20 PIC X(45) FROM SPACES.
 
@@ -237,28 +237,28 @@
                         BACKGROUND-COLOR  04.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO LANCAMENTOS ...                         "
+      -            "SANDO LANCAMENTOS ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
+      -            "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "BANCO  -  [ESC] RETORNA ...                   "
+      -            "BANCO  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                     "
+      -            "!!!  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "LANCAMENTO  -  [ESC] RETORNA ...              "
+      -            "LANCAMENTO  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O HISTORICO
-                   "DO MOVIMENTO  -  [ESC] RETORNA ...            "
+      -            "DO MOVIMENTO  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR DEPO
-                   "SITADO  -  [ESC] RETORNA ...                  "
+      -            "SITADO  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...        "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
