@@ -24,7 +24,7 @@
 
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -43,6 +43,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADCTR      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCTR.DAT".
@@ -53,6 +55,12 @@
            03  DTD-CTR          PIC  9(06).
            03  FAT-CTR          PIC  9(06).
            03  PCT-CTR          PIC  9(02)V99.
+           03  SIT-CTR          PIC  X(01).
+           03  CHK-CTR.
+               05  ATV-CTR      PIC  9(01).
+               05  PRX-CTR      PIC  9(01).
+               05  SUF-CTR      PIC  9(03).
+               05  LCT-CTR      PIC  9(03).
 
        FD  CADNTA      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADNTA.DAT".
@@ -76,6 +84,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        SD  CADSRT.
 
@@ -98,6 +108,7 @@
            03  IND1             PIC  9(03).
            03  IND2             PIC  9(03).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  MG1-AUX          PIC  X(40).
            03  MG2-AUX          PIC  X(40).
@@ -111,7 +122,7 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
@@ -180,12 +191,12 @@
            03  FILLER           PIC  X(02)  VALUE  " |".
 
        01  CAB-005              PIC  X(80)  VALUE
-           "|   DATA   |  NOTA  | DESCRICAO            |  PLACA   |   VA
-           "LOR DA NOTA | OBS: |".
+      -    "|   DATA   |  NOTA  | DESCRICAO            |  PLACA   |   VA
+      -    "LOR DA NOTA | OBS: |".
 
        01  CAB-006              PIC  X(80)  VALUE
-           "|-----------------------------------------------------------
-           "-------------------|".
+      -    "|-----------------------------------------------------------
+      -    "-------------------|".
 
        01  CAB-007              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -212,7 +223,7 @@
            03  FILLER           PIC  X(16)  VALUE  "| REQUISICOES:".
            03  QTD-TT1          PIC  ZZ9.
            03  FILLER           PIC  X(35)  VALUE
-               " | VALOR TOTAL DA FATURA ....... R$".
+      -        " | VALOR TOTAL DA FATURA ....... R$".
            03  VAL-TT1          PIC  --.---.---.--9,99.
            03  FILLER           PIC  X(09)  VALUE  " | ____ |".
 
@@ -232,12 +243,12 @@
            03  FILLER           PIC  X(01)  VALUE  "|".
 
        01  ROD-001              PIC  X(80)  VALUE
-           "| RECEBIDO EM:                      /   /     ASSINATURA:
-           "                   |".
+      -    "| RECEBIDO EM:                      /   /     ASSINATURA:
+      -    "                   |".
 
        01  ROD-002              PIC  X(80)  VALUE
-           "|             -----------------, -----------              --
-           "------------------ |".
+      -    "|             -----------------, -----------              --
+      -    "------------------ |".
 
        01  PRM-001              PIC  9(01).
 
@@ -253,7 +264,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "FATURAMENTO DE CLIENTES  -  Ver. 7.11"
+      -        "FATURAMENTO DE CLIENTES  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -280,50 +291,50 @@
 
        01  TLA-002.
            03  LINE 07 COLUMN 11 PIC X(59) FROM " ??????????????????????
-              "???????????????????????????????????" BACKGROUND-COLOR 01.
+      -       "???????????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 11 PIC X(59) FROM " ? Cliente ...:
-              "          Data Limite .:   /  /   ?" BACKGROUND-COLOR 01.
+      -       "          Data Limite .:   /  /   ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 11 PIC X(59) FROM " ? Mensagens .:
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 11 PIC X(59) FROM " ??????????????????????
-              "???????????????????????????????????" BACKGROUND-COLOR 01.
+      -       "???????????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 13 PIC X(59) FROM SPACES.
 
        01  TLA-003.
            03  LINE 11 COLUMN 17 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 17 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(58) FROM " ?  0%.................
-               "....50%....................100%  ?" BACKGROUND-COLOR 04.
+      -        "....50%....................100%  ?" BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 14 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 15 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 16 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 19 PIC X(58) FROM SPACES.
 
@@ -394,51 +405,54 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                    " CLIENTE  -  [ESC] RETORNA ...                   "
+      -             " CLIENTE  -  [ESC] RETORNA ...                   "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002  LINE 22 COLUMN 14 PIC X(67) FROM "CLIENTE INEXISTENT
-                    "E  -  [ESC] RETORNA ...                          "
+      -             "E  -  [ESC] RETORNA ...                          "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA LIMI
-                    "TE DO FATURAMENTO  -  [ESC] RETORNA ...          "
+      -             "TE DO FATURAMENTO  -  [ESC] RETORNA ...          "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004  LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQU
-                    "ISANDO MOVIMENTO ...                             "
+      -             "ISANDO MOVIMENTO ...                             "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005  LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTEM NOTAS
-                    "NO PERIODO !!!  -  [ESC] RETORNA ...             "
+      -             "NO PERIODO !!!  -  [ESC] RETORNA ...             "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE AS MENSAGEN
-                    "S DA FATURA  -  [ESC] RETORNA ...                "
+      -             "S DA FATURA  -  [ESC] RETORNA ...                "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007  LINE 22 COLUMN 14 PIC X(67) FROM "CLIENTE EVENTUAL !
-                    "!!  -  [ESC] RETORNA ...                         "
+      -             "!!  -  [ESC] RETORNA ...                         "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008  LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR N
-                    "A TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -             "A TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009  LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ I
-                    "MPRIMIR  -  [ESC] RETORNA ...                    "
+      -             "MPRIMIR  -  [ESC] RETORNA ...                    "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010  LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRI
-                    "MINDO FATURA DO CLIENTE SOLICITADO ...           "
+      -             "MINDO FATURA DO CLIENTE SOLICITADO ...           "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011  LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTA
-                    "NDO TELA DE CONSULTA ...                         "
+      -             "NDO TELA DE CONSULTA ...                         "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012  LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ RO
-                    "LAR A TELA  -  [ESC] RETORNA ...                 "
+      -             "LAR A TELA  -  [ESC] RETORNA ...                 "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-013  LINE 22 COLUMN 80 PIC X(01) FROM " "
                     BACKGROUND-COLOR  05.
        01  MEN-014  LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ L
-                    "IBERAR A FATURA  -  [ESC] RETORNA ...            "
+      -             "IBERAR A FATURA  -  [ESC] RETORNA ...            "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-015  LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  LIBER
-                    "ANDO FATURA DO CLIENTE ...                       "
+      -             "ANDO FATURA DO CLIENTE ...                       "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-016  LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIEN
-                    "TE P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -             "TE P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-017  LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -             "RESSORA OU EM (A)RQUIVO ?                       "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -755,6 +769,20 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-400-000.
+
+       ROT-300-005.
+           DISPLAY  MEN-017
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-400-000.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-300-005.
            DISPLAY  MEN-010
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
