@@ -13,6 +13,8 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LDP.
 
+           SELECT      CADPRM        ASSIGN  TO  DISK.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -26,9 +28,27 @@
                05  LCT-LDP      PIC  9(03).
            03  FLG-LDP          PIC  9(01).
            03  PGT-LDP          PIC  9(06).
+           03  DTA-VLD  REDEFINES  PGT-LDP.
+               05  ANO-VLD      PIC  9(02).
+               05  MES-VLD      PIC  9(02).
+               05  DIA-VLD      PIC  9(02).
            03  HST-LDP          PIC  X(20).
            03  VAL-LDP          PIC S9(10)V99.
 
+       FD  CADPRM      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADPRM.DAT".
+       01  REG-PRM.
+           03  COD-PRM          PIC  9(05).
+           03  CLI-PRM          PIC  9(02)  OCCURS  36.
+           03  END-PRM          PIC  9(02)  OCCURS  35.
+           03  CID-PRM          PIC  9(02)  OCCURS  20.
+           03  EST-PRM          PIC  9(02)  OCCURS  02.
+           03  CEP-PRM          PIC  9(08).
+           03  CGC-PRM          PIC  9(14).
+           03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -39,6 +59,16 @@
            03  ACM-001          PIC S9(12)V99.
            03  TOT-002          PIC S9(12)V99.
            03  TOT-001          PIC S9(12)V99.
+           03  ACM-FX0          PIC S9(12)V99.
+           03  ACM-FX1          PIC S9(12)V99.
+           03  ACM-FX2          PIC S9(12)V99.
+           03  ACM-FX3          PIC S9(12)V99.
+           03  DIF-DIA          PIC S9(05).
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
 
        01  PRM-001              PIC  9(01).
 
@@ -46,75 +76,79 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "POSICAO ATUAL DAS CONTAS  -  Ver. 7.11"
+      -        "POSICAO ATUAL DAS CONTAS  -  Ver. 7.11"
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+           03  LINE 03 COLUMN 68 PIC X(01) FROM SPACES
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+           03  LINE 03 COLUMN 69 PIC 999 FROM COD-PST
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
 
        01  TLA-002.
            03  LINE 05 COLUMN 06 PIC X(67) FROM
-               " 旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴?
-               "컴컴컴컴커"   BACKGROUND-COLOR  01.
+      -        " 旼컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴?
+      -        "컴컴컴컴커"   BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 06 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 06 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 10 PIC X(59) FROM "ORIGEM / GRUPO
-               "  TOTAL LIQUIDADO     TOTAL PENDENTE"
+      -        "  TOTAL LIQUIDADO     TOTAL PENDENTE"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 07 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 06 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 06 PIC X(67) FROM
-               " ?  Obrig. Trabalhista .:
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?  Obrig. Trabalhista .:
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 06 PIC X(67) FROM
-               " ?  Obrigacoes Fiscais .:
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?  Obrigacoes Fiscais .:
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 06 PIC X(67) FROM
-               " ?  Desp. Operacionais .:
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?  Desp. Operacionais .:
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 06 PIC X(67) FROM
-               " ?  Despesa de Capital .:
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?  Despesa de Capital .:
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 06 PIC X(67) FROM
-               " ?  Creditos de Socios .:
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?  Creditos de Socios .:
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 06 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 06 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 10 PIC X(21) FROM "Total das Despesas .:"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 16 COLUMN 06 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 06 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 10 PIC X(21) FROM "Total das Compras ..:"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 18 COLUMN 06 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 06 PIC X(67) FROM
-               " 읕컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴?
-               "컴컴컴컴켸"   BACKGROUND-COLOR  01.
+      -        " 읕컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴컴?
+      -        "컴컴컴컴켸"   BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 08 PIC X(67) FROM SPACES.
 
@@ -152,11 +186,31 @@
                        USING   ACM-002   BACKGROUND-COLOR  01
                                          FOREGROUND-COLOR  15.
 
+       01  TLA-003.
+           03  LINE 20 COLUMN 08 PIC X(14) FROM "A Vencer ....:"
+               BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
+           03  LINE 20 COLUMN 44 PIC X(14) FROM "1-30 dias ...:"
+               BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
+           03  LINE 21 COLUMN 08 PIC X(14) FROM "31-60 dias ..:"
+               BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
+           03  LINE 21 COLUMN 44 PIC X(14) FROM ">60 dias ....:"
+               BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
+
+       01  ENT-002.
+           03  FX0-001 LINE 20 COLUMN 23 PIC ---.---.---.--9,99
+                       USING   ACM-FX0   BACKGROUND-COLOR  01.
+           03  FX1-001 LINE 20 COLUMN 59 PIC ---.---.---.--9,99
+                       USING   ACM-FX1   BACKGROUND-COLOR  01.
+           03  FX2-001 LINE 21 COLUMN 23 PIC ---.---.---.--9,99
+                       USING   ACM-FX2   BACKGROUND-COLOR  01.
+           03  FX3-001 LINE 21 COLUMN 59 PIC ---.---.---.--9,99
+                       USING   ACM-FX3   BACKGROUND-COLOR  01.
+
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO MOVIMENTO ...                              "
+      -            "ANDO MOVIMENTO ...                              "
                    BACKGROUND-COLOR  05   FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ESC] P/ RETO
-                   "RNAR ...                                        "
+      -            "RNAR ...                                        "
                    BACKGROUND-COLOR  05   FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -165,12 +219,17 @@
        PROCEDURE       DIVISION.
 
        ROT-000-000.
+           OPEN     INPUT    CADPRM
+           READ     CADPRM
            DISPLAY  TLA-001
                     TLA-002  MEN-001
            OPEN     INPUT    CADLDP
+           ACCEPT   DTA-SYS  FROM  DATE
            MOVE     1        TO  PRX-AUX
            MOVE     ZEROS    TO  ACM-001  ACM-002
-                                 TOT-001  TOT-002.
+                                 TOT-001  TOT-002
+                                 ACM-FX0  ACM-FX1
+                                 ACM-FX2  ACM-FX3.
        ROT-100-000.
            IF  PRX-AUX   =   1   DISPLAY  OBR-001  OBR-002.
            IF  PRX-AUX   =   2   DISPLAY  OBF-001  OBF-002.
@@ -191,11 +250,27 @@
                GO  TO        ROT-100-030.
            IF  FLG-LDP   =   1
                ADD  VAL-LDP  TO  ACM-002
+               PERFORM  ROT-100-025
            ELSE
                ADD  VAL-LDP  TO  ACM-001.
            PERFORM  ROT-100-000
            GO  TO   ROT-100-020.
 
+       ROT-100-025.
+           COMPUTE  DIF-DIA  =  ((ANO-SYS - ANO-VLD)  *  360)
+                             +  ((MES-SYS - MES-VLD)  *   30)
+                             +   (DIA-SYS - DIA-VLD)
+           IF  DIF-DIA   NOT   >   0
+               ADD      VAL-LDP   TO   ACM-FX0
+           ELSE
+           IF  DIF-DIA   NOT   >   30
+               ADD      VAL-LDP   TO   ACM-FX1
+           ELSE
+           IF  DIF-DIA   NOT   >   60
+               ADD      VAL-LDP   TO   ACM-FX2
+           ELSE
+               ADD      VAL-LDP   TO   ACM-FX3.
+
        ROT-100-030.
            ADD      ACM-001  TO  TOT-001
            ADD      ACM-002  TO  TOT-002
@@ -204,7 +279,7 @@
            IF  PRX-AUX   =   6
                GO  TO        ROT-100-040.
            IF  PRX-AUX   >   6
-               GO  TO        ROT-100-050.
+               GO  TO        ROT-100-045.
            GO  TO   ROT-100-000.
 
        ROT-100-040.
@@ -212,6 +287,11 @@
                     TDP-002
            GO  TO   ROT-100-000.
 
+       ROT-100-045.
+           DISPLAY  TLA-003
+                    ENT-002
+           GO  TO   ROT-100-050.
+
        ROT-100-050.
            MOVE     SPACES   TO  RSP-OPC
            DISPLAY  MEN-002
@@ -220,5 +300,5 @@
            IF  TECLADO  NOT   =   01
                GO  TO        ROT-100-050.
            MOVE     1        TO  PRM-001
-           CLOSE    CADLDP
-           CHAIN   "DYN300"  USING   PRM-001.
+           CLOSE    CADLDP   CADPRM
+           CHAIN   "DYN300"  USING   PRM-001.
