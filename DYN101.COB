@@ -33,6 +33,13 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LES.
 
+           SELECT      CADALT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-ALT.
+
+           SELECT      CADPRM        ASSIGN  TO  DISK.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -45,7 +52,7 @@
        FD  CADCMB      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCMB.DAT".
        01  REG-CMB.
-           03  CHV-CMB          PIC  9(01).
+           03  CHV-CMB          PIC  9(02).
            03  DES-CMB          PIC  X(15).
            03  VVM-CMB          PIC  9(11)V99.
            03  LUC-CMB          PIC  9(04)V9999.
@@ -62,6 +69,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -88,9 +97,41 @@
                05  LCT-LES      PIC  9(03).
            03  SDA-LES          PIC S9(06)V9.
            03  SDC-LES          PIC  9(06)V9.
+           03  MTV-LES          PIC  9(02).
+
+       FD  CADALT      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADALT.DAT".
+       01  REG-ALT.
+           03  CHV-ALT.
+               05  PGM-ALT      PIC  X(06).
+               05  CHV-REG-ALT  PIC  X(20).
+               05  LCT-ALT      PIC  9(04).
+           03  DTA-ALT          PIC  9(08).
+           03  OPE-ALT          PIC  9(04).
+           03  TIP-ALT          PIC  X(01).
+           03  ANT-ALT          PIC  X(180).
+           03  ATU-ALT          PIC  X(180).
+
+       FD  CADPRM      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADPRM.DAT".
+       01  REG-PRM.
+           03  COD-PRM          PIC  9(05).
+           03  CLI-PRM          PIC  9(02)  OCCURS  36.
+           03  END-PRM          PIC  9(02)  OCCURS  35.
+           03  CID-PRM          PIC  9(02)  OCCURS  20.
+           03  EST-PRM          PIC  9(02)  OCCURS  02.
+           03  CEP-PRM          PIC  9(08).
+           03  CGC-PRM          PIC  9(14).
+           03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
+           03  VMN-CST          PIC  9(07)V9999.
+           03  VMX-CST          PIC  9(07)V9999.
 
        WORKING-STORAGE SECTION.
 
+       01  PRM-OPE              PIC  9(04).
+
        01  AUXILIARES.
            03  NUM-OPC          PIC  9(01).
            03  RSP-OPC          PIC  X(01).
@@ -98,14 +139,18 @@
            03  OPC-TLA          PIC  X(09).
            03  VDA-AUX          PIC  9(07)V99.
            03  CST-AUX          PIC  9(07)V9999.
+           03  VMX-AUX          PIC  9(07)V9999.
+           03  ANT-EST          PIC  X(113).
+           03  IND-VAL          PIC  9(01).
 
        01  TAB-OPC.
            03  FILLER           PIC  X(09)  VALUE  "INCLUSAO ".
            03  FILLER           PIC  X(09)  VALUE  "ALTERACAO".
            03  FILLER           PIC  X(09)  VALUE  "CONSULTA ".
            03  FILLER           PIC  X(09)  VALUE  "EXCLUSAO ".
+           03  FILLER           PIC  X(09)  VALUE  "PARAMETRO".
        01  RED-OPC              REDEFINES   TAB-OPC.
-           03  OPC-TAB          PIC  X(09)  OCCURS  04.
+           03  OPC-TAB          PIC  X(09)  OCCURS  05.
 
        01  PRM-001              PIC  9(01).
 
@@ -113,55 +158,55 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CADASTRO DE PRODUTOS  -  Ver. 7.11"
+      -        "CADASTRO DE PRODUTOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR 00.
 
        01  TLA-002.
            03  LINE 05 COLUMN 03 PIC X(55) FROM " ??????????????????????
-               "???????????????????????????????" BACKGROUND-COLOR 01.
+      -        "???????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 06 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 06 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 03 PIC X(55) FROM " ? Codigo .......:  -
-               "   -                          ?" BACKGROUND-COLOR 01.
+      -        "   -                          ?" BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 03 PIC X(55) FROM " ? Descricao ....:
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 03 PIC X(55) FROM " ? Saldo Atual ..:
-               "           Critico .:         ?" BACKGROUND-COLOR 01.
+      -        "           Critico .:         ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 03 PIC X(55) FROM " ? Custo Atual ..:
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 03 PIC X(55) FROM " ? Custo Medio ..:
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+      -        "                              ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 40 PIC X(12) FROM  "   Vendas"
                BACKGROUND-COLOR  07  FOREGROUND-COLOR  04.
            03  LINE 15 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 03 PIC X(55) FROM " ? Venda Atual ..:
-               "           Mes :              ?" BACKGROUND-COLOR 01.
+      -        "           Mes :              ?" BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 03 PIC X(55) FROM " ? Margem Lucro .:
-               "   %       Ano :              ?" BACKGROUND-COLOR 01.
+      -        "   %       Ano :              ?" BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 58 PIC X(02) FROM SPACES.
-           03  LINE 18 COLUMN 03 PIC X(55) FROM " ?
-               "                              ?" BACKGROUND-COLOR 01.
+           03  LINE 18 COLUMN 03 PIC X(55) FROM " ? Prc.Contrato .:
+      -        "           Prc.Frota .:       ?" BACKGROUND-COLOR 01.
            03  LINE 18 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 03 PIC X(55) FROM " ??????????????????????
-               "???????????????????????????????" BACKGROUND-COLOR 01.
+      -        "???????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 19 COLUMN 58 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 05 PIC X(55) FROM SPACES.
 
@@ -196,10 +241,13 @@
            03  LINE 13 COLUMN 21 PIC  X(21) FROM " ?  4 - Excluir    ?
                BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 42 PIC  X(02) FROM SPACES.
-           03  LINE 14 COLUMN 21 PIC  X(21) FROM " ???????????????????
+           03  LINE 14 COLUMN 21 PIC  X(21) FROM " ?  5 - Parametro  ?
                BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 42 PIC  X(02) FROM SPACES.
-           03  LINE 15 COLUMN 23 PIC  X(21) FROM SPACES.
+           03  LINE 15 COLUMN 21 PIC  X(21) FROM " ???????????????????
+               BACKGROUND-COLOR  04.
+           03  LINE 15 COLUMN 42 PIC  X(02) FROM SPACES.
+           03  LINE 16 COLUMN 23 PIC  X(21) FROM SPACES.
 
        01  TLA-004.
            03  LINE 06 COLUMN 62 PIC X(15) FROM " ?????????????"
@@ -216,6 +264,17 @@
            03  LINE 08 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 64 PIC X(15) FROM SPACES.
 
+       01  TLA-005.
+           03  LINE 06 COLUMN 05 PIC X(50) FROM
+               "Limites de Custo p/ Validacao (Cadastro Produtos)"
+               BACKGROUND-COLOR  01.
+           03  LINE 08 COLUMN 05 PIC X(30) FROM
+               "Custo Minimo Permitido ....:"
+               BACKGROUND-COLOR  01.
+           03  LINE 10 COLUMN 05 PIC X(30) FROM
+               "Custo Maximo Permitido ....:"
+               BACKGROUND-COLOR  01.
+
        01  ENT-001.
            03  PRX-ENT LINE 07 COLUMN 22 PIC 9(01) USING CHV-ATV
                        BACKGROUND-COLOR  01.
@@ -243,6 +302,16 @@
                        BACKGROUND-COLOR  01.
            03  QVA-ENT LINE 17 COLUMN 43 PIC ZZ.ZZZ.ZZ9,9 USING QVA-EST
                        BACKGROUND-COLOR  01.
+           03  PC2-ENT LINE 18 COLUMN 21 PIC ZZZZZZ9,99   USING PC2-EST
+                       BACKGROUND-COLOR  01.
+           03  PC3-ENT LINE 18 COLUMN 48 PIC ZZZZZZ9,99   USING PC3-EST
+                       BACKGROUND-COLOR  01.
+
+       01  ENT-003.
+           03  VMN-ENT LINE 08 COLUMN 35 PIC ZZZZZZ9,9999 USING VMN-CST
+                       BACKGROUND-COLOR  01.
+           03  VMX-ENT LINE 10 COLUMN 35 PIC ZZZZZZ9,9999 USING VMX-CST
+                       BACKGROUND-COLOR  01.
 
        01  LPA-001.
            03  LPA-SUF LINE 07 COLUMN 24 PIC X(03) FROM SPACES
@@ -269,57 +338,76 @@
                        BACKGROUND-COLOR  01.
            03  LPA-QVA LINE 17 COLUMN 43 PIC X(12) FROM SPACES
                        BACKGROUND-COLOR  01.
+           03  LPA-PC2 LINE 18 COLUMN 21 PIC X(10) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-PC3 LINE 18 COLUMN 48 PIC X(10) FROM SPACES
+                       BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO JA CADASTRAD
-                   "O !!!  -  [ESC] RETORNA ...                     "
+      -            "O !!!  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "COMBUSTIVEL INEXIST
-                   "ENTE !!!  -  [ESC] RETORNA ...                  "
+      -            "ENTE !!!  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "ITEM  -  [ESC] RETORNA ...                      "
+      -            "ITEM  -  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DESCRICAO
-                   "DO ITEM  -  [ESC] RETORNA ...                   "
+      -            "DO ITEM  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O SALDO DO E
-                   "STOQUE EM UNIDADES  -  [ESC] RETORNA ...        "
+      -            "STOQUE EM UNIDADES  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PRECO DE C
-                   "USTO UNITARIO  -  [ESC] RETORNA ...             "
+      -            "USTO UNITARIO  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PRECO DE V
-                   "ENDA UNITARIO  -  [ESC] RETORNA ...             "
+      -            "ENDA UNITARIO  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A MARGEM DE
-                   "LUCRO DESEJADA  -  [ESC] RETORNA ...            "
+      -            "LUCRO DESEJADA  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "ITEM COM MOVIMENTO
-                   "NO PERIODO  -  [ESC] RETORNA ...                "
+      -            "NO PERIODO  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-014 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTOS ...                            "
+      -            "SANDO MOVIMENTOS ...                            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-015 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ...        "
+      -            "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-016 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CUSTO MEDI
-                   "O UNITARIO  -  [ESC] RETORNA ...                "
+      -            "O UNITARIO  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-017 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NSULTAR OUTRO ITEM ...                          "
+      -            "NSULTAR OUTRO ITEM ...                          "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-018 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PRECO DE C
+      -            "ONTRATO (ZERO=SEM CONTR.)  -  [ESC] RETORNA ... "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-019 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PRECO DE F
+      -            "ROTA (ZERO=SEM FROTA)  -  [ESC] RETORNA ...     "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-020 LINE 22 COLUMN 14 PIC X(67) FROM "CUSTO FORA DOS LIM
+      -            "ITES CADASTRADOS  -  TECLE [ESC] ...            "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-021 LINE 22 COLUMN 14 PIC X(67) FROM "LIMITE MINIMO NAO
+      -            " PODE SER MAIOR QUE O MAXIMO - TECLE [ESC] ...  "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-022 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
+      -            "NFIRMAR OS LIMITES  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
@@ -327,12 +415,13 @@
        01  OPC-002 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION.
+       PROCEDURE       DIVISION  CHAINING  PRM-OPE.
 
        ROT-000-000.
            DISPLAY  TLA-001  TLA-002
-           OPEN     I-O      CADEST
-                    INPUT    CADATV  CADCMB.
+           OPEN     I-O      CADEST   CADALT  CADPRM
+                    INPUT    CADATV  CADCMB
+           READ     CADPRM.
 
        ROT-000-010.
            DISPLAY  TLA-003  MEN-001.
@@ -343,8 +432,10 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-500-000.
-           IF  NUM-OPC   <   1  OR  >  4
+           IF  NUM-OPC   <   1  OR  >  5
                GO  TO        ROT-000-020.
+           IF  NUM-OPC   =   5
+               GO  TO        ROT-050-000.
            MOVE     OPC-TAB (NUM-OPC) TO  OPC-TLA
            DISPLAY  TLA-002  TLA-004.
 
@@ -372,6 +463,7 @@
            MOVE     CHV-ATV  TO  PRX-EST
            READ     CADEST   INVALID KEY
                     GO  TO   ROT-100-000.
+           MOVE     REG-EST  TO  ANT-EST
            IF  NUM-OPC   =   1
                GO  TO        ROT-000-060.
            DISPLAY  SUF-ENT
@@ -391,13 +483,46 @@
            ACCEPT   OPC-002
            GO  TO   ROT-000-050.
 
+       ROT-050-000.
+           DISPLAY  TLA-005
+           MOVE     VMN-CST  TO  VMX-AUX
+           ACCEPT   (08 35)  VMN-CST  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               MOVE     VMX-AUX  TO  VMN-CST
+               GO  TO        ROT-000-010.
+           DISPLAY  VMN-ENT.
+
+       ROT-050-010.
+           MOVE     VMX-CST  TO  VMX-AUX
+           ACCEPT   (10 35)  VMX-CST  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               MOVE     VMX-AUX  TO  VMX-CST
+               GO  TO        ROT-050-000.
+           DISPLAY  VMX-ENT
+           IF  VMX-CST   <   VMN-CST
+               DISPLAY  MEN-021
+               ACCEPT   OPC-002
+               GO  TO        ROT-050-010.
+
+       ROT-050-020.
+           DISPLAY  MEN-022
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM ESCAPE KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-050-000.
+           REWRITE  REG-PRM
+           GO  TO   ROT-000-010.
+
        ROT-100-000.
            IF  NUM-OPC   >   1
                GO  TO        ROT-100-070.
            DISPLAY  SUF-ENT
            MOVE     SPACES   TO  DES-EST
            MOVE     ZEROS    TO  SDO-EST  MIN-EST  CST-EST  CTM-EST
-                                 VDA-EST  PCT-EST  QVM-EST  QVA-EST
+                                 VDA-EST  PC2-EST  PC3-EST  PCT-EST
+                                 QVM-EST  QVA-EST
            IF  CHV-ATV   >   0
                GO  TO        ROT-100-010.
            MOVE     SUF-EST  TO  CHV-CMB
@@ -431,6 +556,10 @@
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-100-020.
+           PERFORM  ROT-800-000
+              THRU  ROT-800-010
+           IF  IND-VAL   =   1
+               GO  TO        ROT-100-030.
            MOVE     CST-EST  TO  CTM-EST
            DISPLAY  CST-ENT      CTM-ENT.
 
@@ -445,7 +574,7 @@
                GO  TO        ROT-100-050.
            COMPUTE  PCT-EST  =  (VDA-EST -  CTM-EST)
                              *   100     /  VDA-EST
-           GO  TO   ROT-100-060.
+           GO  TO   ROT-100-052.
 
        ROT-100-050.
            DISPLAY  LPA-VDA  MEN-011
@@ -456,9 +585,27 @@
            COMPUTE  VDA-EST  =   CTM-EST  *  100
                              /  (100  -  PCT-EST).
 
+       ROT-100-052.
+           DISPLAY  LPA-PC3  MEN-018
+           MOVE     ZEROS    TO  PC2-EST
+           ACCEPT   (18 21)  PC2-EST  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-040.
+           DISPLAY  PC2-ENT.
+
+       ROT-100-054.
+           DISPLAY  MEN-019
+           MOVE     ZEROS    TO  PC3-EST
+           ACCEPT   (18 48)  PC3-EST  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-052.
+           DISPLAY  PC3-ENT.
+
        ROT-100-060.
            DISPLAY  VDA-ENT  PCT-ENT
-                    QVM-ENT  QVA-ENT MEN-012
+                    QVM-ENT  QVA-ENT  PC2-ENT  PC3-ENT  MEN-012
            ACCEPT   OPC-002
            ACCEPT   TECLADO  FROM ESCAPE KEY
            IF  TECLADO   =   01
@@ -487,6 +634,10 @@
            DISPLAY  CST-ENT
            IF  TECLADO   =   01
                GO  TO        ROT-200-000.
+           PERFORM  ROT-800-000
+              THRU  ROT-800-010
+           IF  IND-VAL   =   1
+               GO  TO        ROT-200-010.
 
        ROT-200-020.
            DISPLAY  MEN-016
@@ -507,7 +658,7 @@
                GO  TO        ROT-200-040.
            COMPUTE  PCT-EST  =  (VDA-EST -  CTM-EST)
                              *   100     /  VDA-EST
-           GO  TO   ROT-200-050.
+           GO  TO   ROT-200-042.
 
        ROT-200-040.
            DISPLAY  MEN-011
@@ -519,13 +670,35 @@
            COMPUTE  VDA-EST  =   CTM-EST  *  100
                              /  (100  -  PCT-EST).
 
+       ROT-200-042.
+           DISPLAY  MEN-018
+           ACCEPT   (18 21)  PC2-EST  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           DISPLAY  PC2-ENT
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-030.
+
+       ROT-200-044.
+           DISPLAY  MEN-019
+           ACCEPT   (18 48)  PC3-EST  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           DISPLAY  PC3-ENT
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-042.
+
        ROT-200-050.
-           DISPLAY  VDA-ENT  PCT-ENT
+           DISPLAY  VDA-ENT  PCT-ENT  PC2-ENT  PC3-ENT
                              MEN-012
            ACCEPT   OPC-002
            ACCEPT   TECLADO  FROM  ESCAPE KEY
            IF  TECLADO   =   01
                GO  TO        ROT-200-030.
+           MOVE     "A"      TO  TIP-ALT
+           MOVE     ANT-EST  TO  ANT-ALT
+           MOVE     REG-EST  TO  ATU-ALT
+           MOVE     CHV-EST  TO  CHV-REG-ALT
+           PERFORM  ROT-900-000
+              THRU  ROT-900-010
            REWRITE  REG-EST
            GO  TO   ROT-000-050.
 
@@ -574,12 +747,44 @@
            DISPLAY  MEN-015
            ACCEPT   OPC-002
            ACCEPT   TECLADO  FROM  ESCAPE KEY
-           IF  TECLADO   =   00
-               DELETE    CADEST.
+           IF  TECLADO  NOT  =   00
+               GO  TO        ROT-000-050.
+           MOVE     "E"      TO  TIP-ALT
+           MOVE     ANT-EST  TO  ANT-ALT
+           MOVE     SPACES   TO  ATU-ALT
+           MOVE     CHV-EST  TO  CHV-REG-ALT
+           PERFORM  ROT-900-000
+              THRU  ROT-900-010
+           DELETE    CADEST
            GO  TO   ROT-000-050.
 
+       ROT-800-000.
+           MOVE     ZEROS    TO  IND-VAL
+           IF  VMN-CST   =   ZEROS  AND  VMX-CST  =  ZEROS
+               GO  TO        ROT-800-010.
+           IF  CST-EST  NOT  <   VMN-CST  AND
+               CST-EST  NOT  >   VMX-CST
+               GO  TO        ROT-800-010.
+           MOVE     1        TO  IND-VAL
+           DISPLAY  MEN-020
+           ACCEPT   OPC-002.
+
+       ROT-800-010.
+           EXIT.
+
+       ROT-900-000.
+           MOVE     "DYN101" TO  PGM-ALT
+           ACCEPT   DTA-ALT  FROM  DATE  YYYYMMDD
+           MOVE     PRM-OPE  TO  OPE-ALT
+           MOVE     ZEROS    TO  LCT-ALT.
+
+       ROT-900-010.
+           ADD      1        TO  LCT-ALT
+           WRITE    REG-ALT  INVALID KEY
+                    GO  TO   ROT-900-010.
+
        ROT-500-000.
            MOVE     1   TO   PRM-001
            CLOSE    CADATV
-                    CADCMB   CADEST
-           CHAIN   "DYN100"  USING  PRM-001.
+                    CADCMB   CADEST  CADALT  CADPRM
+           CHAIN   "DYN100"  USING  PRM-001.
