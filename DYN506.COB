@@ -24,7 +24,12 @@
 
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      CADCCL        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CCL.
+
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -43,6 +48,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADCTR      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCTR.DAT".
@@ -53,6 +60,12 @@
            03  DTD-CTR          PIC  9(06).
            03  FAT-CTR          PIC  9(06).
            03  PCT-CTR          PIC  9(02)V99.
+           03  SIT-CTR          PIC  X(01).
+           03  CHK-CTR.
+               05  ATV-CTR      PIC  9(01).
+               05  PRX-CTR      PIC  9(01).
+               05  SUF-CTR      PIC  9(03).
+               05  LCT-CTR      PIC  9(03).
 
        FD  CADNTA      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADNTA.DAT".
@@ -76,6 +89,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        SD  CADSRT.
 
@@ -88,6 +103,13 @@
            03  DES-SRT          PIC  X(20).
            03  VAL-SRT          PIC S9(09)V99.
 
+       FD  CADCCL      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADCCL.DAT".
+       01  REG-CCL.
+           03  CHV-CCL.
+               05  CLI-CCL      PIC  X(10).
+               05  CTG-CCL      PIC  9(01).
+
        FD  RELATO      LABEL         RECORD  IS  OMITTED.
 
        01  REG-REL              PIC  X(80).
@@ -99,6 +121,7 @@
            03  IND2             PIC  9(03).
            03  NUM-OPC          PIC  9(01).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  FAT-AUX          PIC  9(06).
            03  PAG-AUX          PIC  X(09).
@@ -118,7 +141,7 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
@@ -201,18 +224,18 @@
            03  FILLER           PIC  X(02)  VALUE  " |".
 
        01  CAB-005              PIC  X(80)  VALUE
-           "|   DATA   |  NOTA  | DESCRICAO            |  PLACA   |   VA
-           "LOR DA NOTA | OBS: |".
+      -    "|   DATA   |  NOTA  | DESCRICAO            |  PLACA   |   VA
+      -    "LOR DA NOTA | OBS: |".
 
        01  CAB-006              PIC  X(80)  VALUE
-           "|-----------------------------------------------------------
-           "-------------------|".
+      -    "|-----------------------------------------------------------
+      -    "-------------------|".
 
        01  CAB-007              PIC  X(80)  VALUE  ALL  "- ".
 
        01  CAB-008              PIC  X(80)  VALUE
-           "FATURA   CLIENTE          TELEFONE       NOME / CONTATO  NOT
-           "AS   VALOR DA FATURA".
+      -    "FATURA   CLIENTE          TELEFONE       NOME / CONTATO  NOT
+      -    "AS   VALOR DA FATURA".
 
        01  DET-001.
            03  FILLER           PIC  X(02)  VALUE  "|".
@@ -253,13 +276,13 @@
            03  FILLER           PIC  X(16)  VALUE  "| REQUISICOES:".
            03  QTD-TT1          PIC  ZZ9.
            03  FILLER           PIC  X(35)  VALUE
-               " | VALOR TOTAL DA FATURA ....... R$".
+      -        " | VALOR TOTAL DA FATURA ....... R$".
            03  VAL-TT1          PIC  --.---.---.--9,99.
            03  FILLER           PIC  X(09)  VALUE  " | ____ |".
 
        01  TOT-002.
            03  FILLER           PIC  X(56)  VALUE  "
-               "  - TOTAL DO FATURAMENTO .........".
+      -        "  - TOTAL DO FATURAMENTO .........".
            03  QTD-TT2          PIC  Z.ZZ9.
            03  FILLER           PIC  X(01)  VALUE  SPACES.
            03  VAL-TT2          PIC  ---.---.---.--9,99.
@@ -280,12 +303,12 @@
            03  FILLER           PIC  X(01)  VALUE  "|".
 
        01  ROD-001              PIC  X(80)  VALUE
-           "| RECEBIDO EM:                      /   /     ASSINATURA:
-           "                   |".
+      -    "| RECEBIDO EM:                      /   /     ASSINATURA:
+      -    "                   |".
 
        01  ROD-002              PIC  X(80)  VALUE
-           "|             -----------------, -----------              --
-           "------------------ |".
+      -    "|             -----------------, -----------              --
+      -    "------------------ |".
 
        01  PRM-001              PIC  9(01).
 
@@ -301,7 +324,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "FATURAMENTO DO PERIODO  -  Ver. 7.11"
+      -        "FATURAMENTO DO PERIODO  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -328,73 +351,73 @@
 
        01  TLA-002.
            03  LINE 07 COLUMN 11 PIC X(59) FROM " ??????????????????????
-              "???????????????????????????????????" BACKGROUND-COLOR 01.
+      -       "???????????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 11 PIC X(59) FROM " ? Pagamento .:
-              "          Data Limite .:   /  /   ?" BACKGROUND-COLOR 01.
+      -       "          Data Limite .:   /  /   ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 11 PIC X(59) FROM " ? Mensagens .:
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 11 PIC X(59) FROM " ?
-              "                                  ?" BACKGROUND-COLOR 01.
+      -       "                                  ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 11 PIC X(59) FROM " ??????????????????????
-              "???????????????????????????????????" BACKGROUND-COLOR 01.
+      -       "???????????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 13 PIC X(59) FROM SPACES.
 
        01  TLA-003.
            03  LINE 08 COLUMN 22 PIC X(37) FROM
-             " ???????????????????????????????????" BACKGROUND-COLOR 04.
+      -      " ???????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 09 COLUMN 22 PIC X(37) FROM
-             " ?                                 ?" BACKGROUND-COLOR 04.
+      -      " ?                                 ?" BACKGROUND-COLOR 04.
            03  LINE 09 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 24 PIC X(33) FROM
-               "       Forma de Pagamento"          BACKGROUND-COLOR 07
+      -        "       Forma de Pagamento"          BACKGROUND-COLOR 07
                FOREGROUND-COLOR  01.
            03  LINE 10 COLUMN 22 PIC X(37) FROM
-             " ???????????????????????????????????" BACKGROUND-COLOR 04.
+      -      " ???????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 22 PIC X(37) FROM
-             " ?  1 - Semanal  ?  3 - Quinzenal  ?" BACKGROUND-COLOR 04.
+      -      " ?  1 - Semanal  ?  3 - Quinzenal  ?" BACKGROUND-COLOR 04.
            03  LINE 11 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 22 PIC X(37) FROM
-             " ?  2 - Dezenal  ?  4 - Mensal     ?" BACKGROUND-COLOR 04.
+      -      " ?  2 - Dezenal  ?  4 - Mensal     ?" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 22 PIC X(37) FROM
-             " ???????????????????????????????????" BACKGROUND-COLOR 04.
+      -      " ???????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 24 PIC X(37) FROM SPACES.
 
        01  TLA-004.
            03  LINE 11 COLUMN 17 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 17 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(58) FROM " ?  0%.................
-               "....50%....................100%  ?" BACKGROUND-COLOR 04.
+      -        "....50%....................100%  ?" BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 14 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 15 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 16 COLUMN 75 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 19 PIC X(58) FROM SPACES.
 
@@ -463,46 +486,49 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO ...                             "
+      -            "SANDO MOVIMENTO ...                             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA LIMIT
-                   "E DO FATURAMENTO  -  [ESC] RETORNA ...          "
+      -            "E DO FATURAMENTO  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE MOVIMENT
-                   "O NO PERIODO !!!  -  [ESC] RETORNA ...          "
+      -            "O NO PERIODO !!!  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE AS MENSGENS
-                   "DO FATURAMENTO  -  [ESC] RETORNA ...           "
+      -            "DO FATURAMENTO  -  [ESC] RETORNA ...           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR  -  [ESC] RETORNA ...                    "
+      -            "PRIMIR  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO FATURAMENTO DO PERIODO ...                 "
+      -            "INDO FATURAMENTO DO PERIODO ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ LI
-                   "BERAR O FATURAMENTO  -  [ESC] RETORNA ...       "
+      -            "BERAR O FATURAMENTO  -  [ESC] RETORNA ...       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  LIBERA
-                   "NDO FATURAMENTO DO PERIODO ...                  "
+      -            "NDO FATURAMENTO DO PERIODO ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-014 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-015 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -             "RESSORA OU EM (A)RQUIVO ?                       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
@@ -516,7 +542,7 @@
        ROT-000-000.
            DISPLAY  TLA-001  TLA-002
            OPEN     INPUT    CADCLI  CADCTR
-                             CADNTA  CADPRM
+                             CADNTA  CADPRM  CADCCL
            READ     CADCTR
            READ     CADPRM
            MOVE     1   TO   IND1.
@@ -594,7 +620,10 @@
            READ     CADCLI   NEXT AT END
                     GO  TO   ROT-400-020.
            IF  CTG-CLI  NOT  =   NUM-OPC
-               GO  TO        ROT-000-070.
+               MOVE      CHV-CLI  TO  CLI-CCL
+               MOVE      NUM-OPC  TO  CTG-CCL
+               READ      CADCCL
+                   INVALID KEY GO  TO   ROT-000-070.
            MOVE     SPACES   TO  CHV-NTA
            MOVE     CHV-CLI  TO  CLI-NTA
            START    CADNTA   KEY GREATER  CHV-NTA
@@ -639,7 +668,10 @@
            READ     CADCLI   NEXT AT END
                     GO  TO   ROT-100-030.
            IF  CTG-CLI  NOT  =   NUM-OPC
-               GO  TO        ROT-100-010.
+               MOVE      CHV-CLI  TO  CLI-CCL
+               MOVE      NUM-OPC  TO  CTG-CCL
+               READ      CADCCL
+                   INVALID KEY GO  TO   ROT-100-010.
            MOVE     SPACES   TO  CHV-NTA
            MOVE     CHV-CLI  TO  CLI-NTA
            START    CADNTA   KEY GREATER  CHV-NTA
@@ -813,6 +845,20 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-400-000.
+
+       ROT-300-005.
+           DISPLAY  MEN-015
+           ACCEPT   OPC-003
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-400-000.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-300-005.
            DISPLAY  MEN-009
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
@@ -904,7 +950,7 @@
                GO  TO        ROT-400-000.
            DISPLAY  TLA-004  MEN-013
            CLOSE    CADCLI   CADCTR
-                    CADNTA   CADPRM
+                    CADNTA   CADPRM  CADCCL
            MOVE     2        TO  PRM-001
            MOVE     NUM-OPC  TO  CTG-PR2
            MOVE     SPACES   TO  CLI-PR2
@@ -925,5 +971,5 @@
        ROT-400-030.
            MOVE     3   TO   PRM-001
            CLOSE    CADCLI   CADCTR
-                    CADNTA   CADPRM
+                    CADNTA   CADPRM  CADCCL
            CHAIN   "DYN500"   USING  PRM-001.
