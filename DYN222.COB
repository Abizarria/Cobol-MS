@@ -17,7 +17,7 @@
                        ACCESS        MODE    IS  SEQUENTIAL
                        RECORD        KEY     IS  CHV-PRS.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -31,6 +31,12 @@
            03  DTD-CTR          PIC  9(06).
            03  FAT-CTR          PIC  9(06).
            03  PCT-CTR          PIC  9(02)V99.
+           03  SIT-CTR          PIC  X(01).
+           03  CHK-CTR.
+               05  ATV-CTR      PIC  9(01).
+               05  PRX-CTR      PIC  9(01).
+               05  SUF-CTR      PIC  9(03).
+               05  LCT-CTR      PIC  9(03).
 
        FD  CADPRM      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRM.DAT".
@@ -43,6 +49,8 @@
            05  CEP-PRM          PIC  9(08).
            05  CGC-PRM          PIC  9(14).
            05  INS-PRM          PIC  9(02)  OCCURS  15.
+           05  MUN-PRM          PIC  9(07).
+           05  COD-PST          PIC  9(03).
 
        FD  CADPRS      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRS.DAT".
@@ -71,6 +79,7 @@
            03  IND1             PIC  9(02).
            03  IND2             PIC  9(02).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  X(02).
            03  DES-AUX          PIC  X(15).
            03  VDA-AUX          PIC  9(07)V9.
@@ -79,6 +88,8 @@
            03  ACM-VDA          PIC  9(07)V9.
            03  ACM-PRV          PIC  9(07)V9.
            03  DES-TOT          PIC  X(15)  VALUE  "TOTAL DO GRUPO".
+           03  PCT-AUX          PIC S9(03)V99.
+           03  DIV-AUX          PIC  9(02).
 
            03  DTA-AUX.
                05  ANO-AUX      PIC  9(02).
@@ -111,7 +122,7 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
@@ -131,8 +142,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "DESCRICAO           V. REALIZADA     MEDIA / DIA     V. PREV
-           "ISTA     TOTAL / MES".
+      -    "DESCRICAO           V. REALIZADA     MEDIA / DIA     V. PREV
+      -    "ISTA     TOTAL / MES".
 
        01  DET-001.
            03  DES-DT1          PIC  X(15).
@@ -151,76 +162,84 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 01 PIC X(67) FROM
-               " PREVISAO DE VENDAS  -  Ver. 7.11"
+      -        " PREVISAO DE VENDAS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 05 COLUMN 09 PIC X(62) FROM " ??????????????????????
-            "??????????????????????????????????????" BACKGROUND-COLOR 1.
+      -     "??????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 13 PIC X(54) FROM
-               "COMBUSTIVEL        REALIZADO     PREVISTO  TOTAL / MES"
+      -        "COMBUSTIVEL        REALIZADO     PREVISTO  TOTAL / MES"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR 14.
            03  LINE 06 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 09 PIC X(62) FROM " ??????????????????????
-            "??????????????????????????????????????" BACKGROUND-COLOR 1.
+      -     "??????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 13 PIC X(15) FROM "TOTAL GERAL"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
            03  LINE 18 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 09 PIC X(62) FROM " ??????????????????????
-            "??????????????????????????????????????" BACKGROUND-COLOR 1.
+      -     "??????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 19 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 11 PIC X(62) FROM SPACES.
 
        01  TLA-002.
            03  LINE 09 COLUMN 27 PIC X(26) FROM " ??????????????????????
-               "??" BACKGROUND-COLOR 01.
+      -        "??" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 27 PIC X(26) FROM " ?
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 53 PIC X(02) FROM  SPACES.
            03  LINE 11 COLUMN 27 PIC X(26) FROM " ?  PREVISAO DE VENDAS
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 53 PIC X(02) FROM  SPACES.
            03  LINE 12 COLUMN 27 PIC X(26) FROM " ?
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 53 PIC X(02) FROM  SPACES.
            03  LINE 13 COLUMN 27 PIC X(26) FROM " ??????????????????????
-               "??" BACKGROUND-COLOR 01.
+      -        "??" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 53 PIC X(02) FROM  SPACES.
            03  LINE 14 COLUMN 29 PIC X(26) FROM  SPACES.
 
+       01  TLA-003.
+           03  LINE 12 COLUMN 20 PIC X(40) FROM
+               "PERCENTUAL DE TENDENCIA PARA O MES (%):"
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR  00.
+
+       01  PCT-ENT LINE 12 COLUMN 61 PIC -ZZ9,99 USING PCT-AUX
+                   BACKGROUND-COLOR  07  FOREGROUND-COLOR  00.
+
        01  ENT-001.
            03  LINE 08 COLUMN 13 PIC X(15)       USING DES-AUX
                BACKGROUND-COLOR  01.
@@ -354,13 +373,19 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO VALORES ...                                "
+      -            "ANDO VALORES ...                                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO PREVISAO DE VENDAS ...                     "
+      -            "INDO PREVISAO DE VENDAS ...                     "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PERCENTUAL
+      -            " DE TENDENCIA  -  [ENTER] = 0,00 ...             "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC  AUTO
@@ -369,10 +394,21 @@
        PROCEDURE       DIVISION.
 
        ROT-000-000.
-           DISPLAY  TLA-001  MEN-001
            OPEN     INPUT    CADCTR
                              CADPRS
            READ     CADCTR
+           MOVE     ZEROS    TO  PCT-AUX
+           DISPLAY  LPA-001  TLA-003.
+
+       ROT-000-001.
+           DISPLAY  MEN-004
+           ACCEPT   (12 61)  PCT-AUX  WITH  UPDATE
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               MOVE     ZEROS    TO  PCT-AUX.
+           IF  PCT-AUX   <   -99,99
+               MOVE     -99,99   TO  PCT-AUX.
+           DISPLAY  TLA-001  MEN-001
            MOVE     1        TO  IND1  IND2.
 
        ROT-000-010.
@@ -401,6 +437,9 @@
            MOVE     DTD-CTR  TO  DTA-AUX
            IF  DIA-CTR   =   0
                MOVE      1   TO  MES-AUX.
+           MOVE     DIA-CTR  TO  DIV-AUX
+           IF  DIV-AUX   =   ZEROS
+               MOVE      1   TO  DIV-AUX.
            MOVE     ZEROS    TO  ACM-VDA  ACM-PRV
            MOVE     1        TO  IND1     IND2.
 
@@ -409,7 +448,9 @@
            MOVE     QTD-TAB (IND1, IND2)  TO  VDA-AUX
            COMPUTE  PRV-AUX  =  (DIA-CTR  /   DIA-AUX)
                              *  (DIA-TAB     (MES-AUX) -  DIA-AUX)
-                             *  (QTD-TAB  (IND1, IND2) /  DIA-CTR)
+                             *  (QTD-TAB  (IND1, IND2) /  DIV-AUX)
+           COMPUTE  PRV-AUX  ROUNDED  =
+                             PRV-AUX  *  (1  +  (PCT-AUX  /  100))
            COMPUTE  TOT-AUX  =   VDA-AUX  +   PRV-AUX
            ADD      VDA-AUX  TO  ACM-VDA
            ADD      PRV-AUX  TO  ACM-PRV
@@ -435,6 +476,21 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-300-000.
+
+       ROT-200-005.
+           DISPLAY  MEN-005
+           MOVE     SPACES   TO  RSP-OPC
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-300-000.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-005.
            DISPLAY  LPA-001  TLA-002
                              MEN-003
            OPEN     INPUT    CADPRM
@@ -466,14 +522,14 @@
        ROT-200-020.
            MOVE     DES-TAB (IND1, IND2)  TO  DES-DT1
            MOVE     QTD-TAB (IND1, IND2)  TO  VDA-DT1
-           COMPUTE  MED-DT1  =   QTD-TAB (IND1, IND2)  /  DIA-CTR
-           COMPUTE  PRV-DT1  =  (DIA-CTR  /   DIA-AUX)
-                             *  (DIA-TAB     (MES-AUX) -  DIA-AUX)
-                             *  (QTD-TAB  (IND1, IND2) /  DIA-CTR)
-           COMPUTE  TOT-DT1  =   QTD-TAB  (IND1, IND2)
-                             +  (DIA-CTR  /   DIA-AUX)
+           COMPUTE  MED-DT1  =   QTD-TAB (IND1, IND2)  /  DIV-AUX
+           COMPUTE  PRV-AUX  =  (DIA-CTR  /   DIA-AUX)
                              *  (DIA-TAB     (MES-AUX) -  DIA-AUX)
-                             *  (QTD-TAB  (IND1, IND2) /  DIA-CTR)
+                             *  (QTD-TAB  (IND1, IND2) /  DIV-AUX)
+           COMPUTE  PRV-AUX  ROUNDED  =
+                             PRV-AUX  *  (1  +  (PCT-AUX  /  100))
+           MOVE     PRV-AUX  TO  PRV-DT1
+           COMPUTE  TOT-DT1  =   QTD-TAB (IND1, IND2)  +  PRV-AUX
            WRITE    REG-REL FROM DET-001
            ADD      QTD-TAB (IND1, IND2)  TO  ACM-VDA
            ADD      1   TO   IND2
@@ -482,13 +538,14 @@
                GO  TO        ROT-200-020.
            MOVE     DES-TOT  TO  DES-DT1
            MOVE     ACM-VDA  TO  VDA-DT1
-           COMPUTE  MED-DT1  =   ACM-VDA  /   DIA-CTR
-           COMPUTE  PRV-DT1  =  (DIA-CTR  /   DIA-AUX)
-                             *  (DIA-TAB     (MES-AUX) -  DIA-AUX)
-                             *  (ACM-VDA  /   DIA-CTR)
-           COMPUTE  TOT-DT1  =   ACM-VDA  +  (DIA-CTR  /  DIA-AUX)
+           COMPUTE  MED-DT1  =   ACM-VDA  /   DIV-AUX
+           COMPUTE  PRV-AUX  =  (DIA-CTR  /   DIA-AUX)
                              *  (DIA-TAB     (MES-AUX) -  DIA-AUX)
-                             *  (ACM-VDA  /   DIA-CTR)
+                             *  (ACM-VDA  /   DIV-AUX)
+           COMPUTE  PRV-AUX  ROUNDED  =
+                             PRV-AUX  *  (1  +  (PCT-AUX  /  100))
+           MOVE     PRV-AUX  TO  PRV-DT1
+           COMPUTE  TOT-DT1  =   ACM-VDA  +  PRV-AUX
            WRITE    REG-REL FROM DET-001  AFTER  2
            ADD      1        TO  IND1
            MOVE     1        TO  IND2
