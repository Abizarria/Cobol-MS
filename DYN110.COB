@@ -0,0 +1,429 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DYN110.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+                       DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADEST        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-EST.
+
+           SELECT      CADLES        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LES.
+
+           SELECT      CADPRM        ASSIGN  TO  DISK.
+
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       FD  CADEST      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADEST.DAT".
+       01  REG-EST.
+           03  CHV-EST.
+               05  PRX-EST      PIC  9(01).
+               05  SUF-EST      PIC  9(03).
+           03  DES-EST          PIC  X(25).
+           03  MIN-EST          PIC  9(06).
+           03  SDO-EST          PIC S9(06)V9.
+           03  CST-EST          PIC  9(07)V9999.
+           03  CTM-EST          PIC  9(07)V9999.
+           03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
+           03  PCT-EST          PIC S9(03)V99.
+           03  QVM-EST          PIC  9(07)V9.
+           03  QVA-EST          PIC  9(08)V9.
+
+       FD  CADLES      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADLES.DAT".
+       01  REG-LES.
+           03  CHV-LES.
+               05  PRX-LES      PIC  9(01).
+               05  SUF-LES      PIC  9(03).
+               05  DTA-LES      PIC  9(06).
+               05  LCT-LES      PIC  9(03).
+           03  SDA-LES          PIC S9(06)V9.
+           03  SDC-LES          PIC  9(06)V9.
+           03  MTV-LES          PIC  9(02).
+
+       FD  CADPRM      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADPRM.DAT".
+       01  REG-PRM.
+           03  COD-PRM          PIC  9(05).
+           03  CLI-PRM          PIC  9(02)  OCCURS  36.
+           03  END-PRM          PIC  9(02)  OCCURS  35.
+           03  CID-PRM          PIC  9(02)  OCCURS  20.
+           03  EST-PRM          PIC  9(02)  OCCURS  02.
+           03  CEP-PRM          PIC  9(08).
+           03  CGC-PRM          PIC  9(14).
+           03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
+
+       FD  RELATO      LABEL         RECORD  IS  OMITTED.
+
+       01  REG-REL              PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  IND1             PIC  9(02).
+           03  RSP-OPC          PIC  X(01).
+           03  TECLADO          PIC  9(02).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
+           03  ACM-LIN          PIC  9(02).
+           03  ACM-DIF          PIC S9(07)V9.
+           03  ABS-DIF          PIC S9(07)V9.
+           03  IND-CRI          PIC  9(02).
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+
+           03  TLA-AUX.
+               05  LIN-001      PIC  X(80).
+               05  LIN-002      PIC  X(80).
+               05  LIN-003      PIC  X(80).
+               05  LIN-004      PIC  X(80).
+               05  LIN-005      PIC  X(80).
+               05  LIN-006      PIC  X(80).
+               05  LIN-007      PIC  X(80).
+               05  LIN-008      PIC  X(80).
+               05  LIN-009      PIC  X(80).
+               05  LIN-010      PIC  X(80).
+               05  LIN-011      PIC  X(80).
+               05  LIN-012      PIC  X(80).
+               05  LIN-013      PIC  X(80).
+               05  LIN-014      PIC  X(80).
+               05  LIN-015      PIC  X(80).
+
+           03  REG-TAB          PIC  X(80)  OCCURS  15.
+
+       01  LIM-CRI              PIC S9(07)V9  VALUE  100,0.
+
+       01  CAB-001.
+           03  FILLER           PIC  X(22)  VALUE  "-DYNAMIC-".
+           03  NOM-CB1          PIC  X(48)  VALUE
+               "RELACAO DE PRODUTOS EM SITUACAO CRITICA".
+           03  FILLER           PIC  X(08)  VALUE  "FOLHA :".
+           03  PAG-CB1          PIC  9(02).
+
+       01  CAB-002.
+           03  FILLER           PIC  X(44)  VALUE
+               "SITUACAO CRITICA DE ESTOQUE E ACERTOS   -  ".
+           03  DIA-CB2          PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  "/".
+           03  MES-CB2          PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  "/".
+           03  ANO-CB2          PIC  9(02).
+
+       01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
+
+       01  CAB-004              PIC  X(80)  VALUE
+      -    "CODGO DESCRICAO DO PRODUTO        ESTOQUE   MINIMO   DIF.AC
+      -    "UM  SITUACAO".
+
+       01  DET-001.
+           03  PRX-DT1          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  SUF-DT1          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  DES-DT1          PIC  X(25).
+           03  SDO-DT1          PIC  ----.--9,9.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  MIN-DT1          PIC  ZZZ.ZZ9.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  DIF-DT1          PIC  ----.--9,9.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  SIT-DT1          PIC  X(06).
+
+       01  PRM-001              PIC  9(01).
+
+       SCREEN          SECTION.
+
+       01  TLA-001.
+           03  LINE 03 COLUMN 02 PIC X(66) FROM
+      -        "RELACAO DE PRODUTOS EM SITUACAO CRITICA  -  Ver. 1.00"
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR 00.
+
+       01  LPA-001.
+           03  LINE 04 COLUMN 01 PIC X(80) USING LIN-001
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 05 COLUMN 01 PIC X(80) USING LIN-002
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 06 COLUMN 01 PIC X(80) USING LIN-003
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 07 COLUMN 01 PIC X(80) USING LIN-004
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 08 COLUMN 01 PIC X(80) USING LIN-005
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 09 COLUMN 01 PIC X(80) USING LIN-006
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 10 COLUMN 01 PIC X(80) USING LIN-007
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 11 COLUMN 01 PIC X(80) USING LIN-008
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 12 COLUMN 01 PIC X(80) USING LIN-009
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 13 COLUMN 01 PIC X(80) USING LIN-010
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 14 COLUMN 01 PIC X(80) USING LIN-011
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 15 COLUMN 01 PIC X(80) USING LIN-012
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 16 COLUMN 01 PIC X(80) USING LIN-013
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 17 COLUMN 01 PIC X(80) USING LIN-014
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+           03  LINE 18 COLUMN 01 PIC X(80) USING LIN-015
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
+
+       01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE PRODUTOS
+      -            " EM SITUACAO CRITICA  -  [ESC] RETORNA ...      "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
+      -            "INDO RELACAO CRITICA ...                        "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
+      -            "DO TELA DE SITUACAO CRITICA ...                 "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "EXISTEM MAIS ITENS
+      -            "CRITICOS QUE OS EXIBIDOS  -  [ESC] RETORNA ...  "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-006 LINE 22 COLUMN 80 PIC X(01) FROM " "
+                   BACKGROUND-COLOR  05.
+
+       01  OPC-002 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       PROCEDURE       DIVISION  CHAINING  PRM-001.
+
+       ROT-000-000.
+           OPEN     INPUT    CADEST   CADLES   CADPRM
+           READ     CADPRM
+           DISPLAY  TLA-001
+           ACCEPT   DTA-SYS  FROM   DATE
+           MOVE     DIA-SYS  TO  DIA-CB2
+           MOVE     MES-SYS  TO  MES-CB2
+           MOVE     ANO-SYS  TO  ANO-CB2
+           IF  PRM-001   =   1
+               GO  TO        ROT-100-000.
+           GO  TO   ROT-200-000.
+
+       ROT-000-020.
+           MOVE     5    TO  PRM-001
+           CLOSE    CADEST   CADLES   CADPRM
+           CHAIN   "DYN100"  USING  PRM-001.
+
+       ROT-100-000.
+           DISPLAY  MEN-001
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-020.
+           MOVE     SPACES   TO  CHV-LES
+           START    CADLES   KEY GREATER  CHV-LES
+                    INVALID  KEY GO  TO   ROT-100-080.
+           READ     CADLES   NEXT.
+
+       ROT-100-005.
+           DISPLAY  MEN-007
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-020.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-100-005.
+
+       ROT-100-010.
+           DISPLAY  MEN-003
+           OPEN     OUTPUT       RELATO
+           MOVE     1        TO  PAG-CB1
+           MOVE     ZEROS    TO  ACM-LIN  ACM-DIF  IND-CRI
+           WRITE    REG-REL FROM CAB-001  AFTER 0.
+
+       ROT-100-020.
+           WRITE    REG-REL FROM CAB-002  AFTER  2
+           WRITE    REG-REL FROM CAB-003
+           WRITE    REG-REL FROM CAB-004
+           WRITE    REG-REL FROM CAB-003.
+
+       ROT-100-030.
+           MOVE     PRX-LES  TO  PRX-EST
+           MOVE     SUF-LES  TO  SUF-EST
+           COMPUTE  ACM-DIF  =   ACM-DIF
+                 +  SDC-LES  -   SDA-LES
+           READ     CADLES   NEXT AT END
+                    PERFORM  ROT-100-050
+                    THRU     ROT-100-090
+                    GO  TO   ROT-100-100.
+           IF  PRX-LES   =   PRX-EST  AND  SUF-LES  =  SUF-EST
+               GO  TO        ROT-100-030.
+           PERFORM  ROT-100-050
+           THRU     ROT-100-090
+           GO  TO   ROT-100-030.
+
+       ROT-100-050.
+           READ     CADEST
+           MOVE     ZEROS    TO  ABS-DIF
+           IF  ACM-DIF   <   ZEROS
+               COMPUTE  ABS-DIF  =  ZERO  -  ACM-DIF
+           ELSE
+               MOVE     ACM-DIF  TO  ABS-DIF.
+           MOVE     SPACES   TO  SIT-DT1
+           IF  ABS-DIF   >   LIM-CRI
+               MOVE     "PERDA"  TO  SIT-DT1.
+           IF  SDO-EST   <   MIN-EST
+               IF  SIT-DT1   =   SPACES
+                   MOVE     "MINIMO"  TO  SIT-DT1
+               ELSE
+                   MOVE     "AMBOS"   TO  SIT-DT1.
+           IF  SIT-DT1   =   SPACES
+               GO  TO        ROT-100-090.
+           MOVE     PRX-EST  TO  PRX-DT1
+           MOVE     SUF-EST  TO  SUF-DT1
+           MOVE     DES-EST  TO  DES-DT1
+           MOVE     SDO-EST  TO  SDO-DT1
+           MOVE     MIN-EST  TO  MIN-DT1
+           MOVE     ACM-DIF  TO  DIF-DT1
+           WRITE    REG-REL FROM DET-001
+           ADD      1        TO  ACM-LIN
+           ADD      1        TO  IND-CRI
+           IF  ACM-LIN   <   54
+               GO  TO        ROT-100-090.
+           ADD      1        TO  PAG-CB1
+           WRITE    REG-REL FROM CAB-001  AFTER  PAGE
+           PERFORM  ROT-100-020
+           MOVE     ZEROS    TO  ACM-LIN.
+
+       ROT-100-090.
+           MOVE     ZEROS    TO  ACM-DIF.
+
+       ROT-100-100.
+           CLOSE    RELATO
+           GO  TO   ROT-000-020.
+
+       ROT-100-080.
+           MOVE     " "  TO  RSP-OPC
+           DISPLAY  MEN-002
+           ACCEPT   OPC-002
+           GO  TO   ROT-000-020.
+
+       ROT-200-000.
+           DISPLAY  MEN-004
+           MOVE     SPACES   TO  CHV-LES
+           START    CADLES   KEY GREATER  CHV-LES
+                    INVALID  KEY GO  TO   ROT-200-080.
+           READ     CADLES   NEXT
+           MOVE     ZEROS    TO  ACM-DIF  IND-CRI  IND1.
+
+       ROT-200-010.
+           MOVE     PRX-LES  TO  PRX-EST
+           MOVE     SUF-LES  TO  SUF-EST
+           COMPUTE  ACM-DIF  =   ACM-DIF
+                 +  SDC-LES  -   SDA-LES
+           READ     CADLES   NEXT AT END
+                    PERFORM  ROT-200-030
+                    THRU     ROT-200-050
+                    GO  TO   ROT-200-060.
+           IF  PRX-LES   =   PRX-EST  AND  SUF-LES  =  SUF-EST
+               GO  TO        ROT-200-010.
+           PERFORM  ROT-200-030
+           THRU     ROT-200-050
+           GO  TO   ROT-200-010.
+
+       ROT-200-030.
+           READ     CADEST
+           MOVE     ZEROS    TO  ABS-DIF
+           IF  ACM-DIF   <   ZEROS
+               COMPUTE  ABS-DIF  =  ZERO  -  ACM-DIF
+           ELSE
+               MOVE     ACM-DIF  TO  ABS-DIF.
+           MOVE     SPACES   TO  SIT-DT1
+           IF  ABS-DIF   >   LIM-CRI
+               MOVE     "PERDA"  TO  SIT-DT1.
+           IF  SDO-EST   <   MIN-EST
+               IF  SIT-DT1   =   SPACES
+                   MOVE     "MINIMO"  TO  SIT-DT1
+               ELSE
+                   MOVE     "AMBOS"   TO  SIT-DT1.
+           IF  SIT-DT1   =   SPACES
+               GO  TO        ROT-200-050.
+           IF  IND1  NOT  <   15
+               GO  TO        ROT-200-050.
+           MOVE     PRX-EST  TO  PRX-DT1
+           MOVE     SUF-EST  TO  SUF-DT1
+           MOVE     DES-EST  TO  DES-DT1
+           MOVE     SDO-EST  TO  SDO-DT1
+           MOVE     MIN-EST  TO  MIN-DT1
+           MOVE     ACM-DIF  TO  DIF-DT1
+           ADD      1        TO  IND1
+           MOVE     DET-001  TO  REG-TAB (IND1)
+           ADD      1        TO  IND-CRI.
+
+       ROT-200-050.
+           MOVE     ZEROS    TO  ACM-DIF.
+
+       ROT-200-060.
+           IF  IND-CRI   =   0
+               GO  TO        ROT-200-080.
+           MOVE     SPACES   TO  TLA-AUX
+           MOVE     1        TO  IND1.
+
+       ROT-200-070.
+           IF  IND1   >   IND-CRI  OR  IND1  >  15
+               GO  TO        ROT-200-075.
+           IF  IND1   =   01  MOVE  REG-TAB (01)  TO  LIN-001.
+           IF  IND1   =   02  MOVE  REG-TAB (02)  TO  LIN-002.
+           IF  IND1   =   03  MOVE  REG-TAB (03)  TO  LIN-003.
+           IF  IND1   =   04  MOVE  REG-TAB (04)  TO  LIN-004.
+           IF  IND1   =   05  MOVE  REG-TAB (05)  TO  LIN-005.
+           IF  IND1   =   06  MOVE  REG-TAB (06)  TO  LIN-006.
+           IF  IND1   =   07  MOVE  REG-TAB (07)  TO  LIN-007.
+           IF  IND1   =   08  MOVE  REG-TAB (08)  TO  LIN-008.
+           IF  IND1   =   09  MOVE  REG-TAB (09)  TO  LIN-009.
+           IF  IND1   =   10  MOVE  REG-TAB (10)  TO  LIN-010.
+           IF  IND1   =   11  MOVE  REG-TAB (11)  TO  LIN-011.
+           IF  IND1   =   12  MOVE  REG-TAB (12)  TO  LIN-012.
+           IF  IND1   =   13  MOVE  REG-TAB (13)  TO  LIN-013.
+           IF  IND1   =   14  MOVE  REG-TAB (14)  TO  LIN-014.
+           IF  IND1   =   15  MOVE  REG-TAB (15)  TO  LIN-015.
+           ADD      1        TO  IND1
+           GO  TO   ROT-200-070.
+
+       ROT-200-075.
+           DISPLAY  LPA-001
+           IF  IND-CRI   >   15
+               DISPLAY  MEN-005
+               ACCEPT   OPC-002
+               GO  TO        ROT-000-020.
+           DISPLAY  MEN-006
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           GO  TO   ROT-000-020.
+
+       ROT-200-080.
+           MOVE     " "  TO  RSP-OPC
+           DISPLAY  MEN-002
+           ACCEPT   OPC-002
+           GO  TO   ROT-000-020.
