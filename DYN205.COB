@@ -42,6 +42,8 @@
            03  FLG-AUX          PIC  9(01).
            03  VAL-AUX          PIC  9(10)V99.
            03  ACM-VAL          PIC  9(11)V99.
+           03  CTP-VAL          PIC  9(10)V99.
+           03  DVR-VAL          PIC S9(10)V99.
 
            03  REG-AUX.
                05  DES-AUX      PIC  X(16).
@@ -78,50 +80,50 @@
 
        01  TLA-002.
            03  LINE 05 COLUMN 07 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 1.
+      -        "??????????????????????"    BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 07 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 1.
+      -        "??????????????????????"    BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 07 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 1.
+      -        "                     ?"    BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 11 PIC X(21) FROM "Total Lancado ......:
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 18 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 07 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 1.
+      -        "??????????????????????"    BACKGROUND-COLOR 1.
            03  LINE 19 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 09 PIC X(46) FROM SPACES.
 
@@ -148,6 +150,17 @@
        01  ENT-002  LINE 18 COLUMN 32 PIC ZZ.ZZZ.ZZZ.ZZ9,99 USING
                     ACM-VAL BACKGROUND-COLOR 01 FOREGROUND-COLOR 15.
 
+       01  TLA-003.
+           03  LINE 20 COLUMN 09 PIC X(21) FROM "Total Cartao POS ...:"
+               BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
+           03  LINE 21 COLUMN 09 PIC X(21) FROM "Diferenca ..........:"
+               BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
+
+       01  ENT-004  LINE 20 COLUMN 32 PIC ZZ.ZZZ.ZZZ.ZZ9,99 USING
+                    CTP-VAL BACKGROUND-COLOR 01 FOREGROUND-COLOR 15.
+       01  ENT-005  LINE 21 COLUMN 32 PIC -Z.ZZZ.ZZZ.ZZ9,99 USING
+                    DVR-VAL BACKGROUND-COLOR 01 FOREGROUND-COLOR 15.
+
        01  ENT-003.
            03  VL1-ENT LINE 07 COLUMN 33 PIC Z.ZZZ.ZZZ.ZZ9,99
                        USING   VAL-AUX   BACKGROUND-COLOR  01.
@@ -223,13 +236,19 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO ...                          "
+      -            "SANDO MOVIMENTO ...                          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR DO M
-                   "OVIMENTO  -  [ESC] RETORNA ...               "
+      -            "OVIMENTO  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS LANCAMENTOS  -  [ESC] RETORNA ... "
+      -            "NFIRMAR OS LANCAMENTOS  -  [ESC] RETORNA ... "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O TOTAL DO CU
+      -            "POM POS (CARTAO)  -  [ESC] RETORNA ...         "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIVERGENCIA COM O T
+      -            "OTAL POS !!!  -  [ESC] CONTINUA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -351,6 +370,24 @@
            IF  TECLADO   =   01
                GO  TO        ROT-100-000.
 
+       ROT-200-035.
+           MOVE     ZEROS    TO  CTP-VAL
+           DISPLAY  MEN-004
+           ACCEPT   (20 32)  CTP-VAL  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-000.
+           DISPLAY  ENT-004
+           COMPUTE  DVR-VAL  =   ACM-VAL  -   CTP-VAL
+           DISPLAY  ENT-005
+           IF  DVR-VAL   NOT  =   0
+               MOVE     SPACES   TO  RSP-OPC
+               DISPLAY  MEN-005
+               ACCEPT   OPC-001
+               ACCEPT   TECLADO  FROM ESCAPE  KEY
+               IF  TECLADO   =   01
+                   GO  TO        ROT-200-035.
+
        ROT-200-040.
            IF  ATV-PRS   =   5  CHAIN  "DYN206"  USING  PRM-002.
            IF  ATV-PRS   =   6  CHAIN  "DYN207"  USING  PRM-002.
