@@ -18,7 +18,7 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-EST.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -41,6 +41,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -53,6 +55,7 @@
 
        01  AUXILIARES.
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  QTD-AUX          PIC  9(03).
            03  ACM-QTD          PIC  9(03).
@@ -102,6 +105,38 @@
            03  FILLER           PIC  X(01)  VALUE  "-".
            03  SF5-ET1          PIC  9(03).
 
+       01  ETQ-003.
+           03  FILLER           PIC  X(10)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  BC1-ET3          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  BS1-ET3          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  FILLER           PIC  X(13)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  BC2-ET3          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  BS2-ET3          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  FILLER           PIC  X(14)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  BC3-ET3          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  BS3-ET3          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  FILLER           PIC  X(13)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  BC4-ET3          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  BS4-ET3          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  FILLER           PIC  X(13)  VALUE  SPACES.
+           03  FILLER           PIC  X(01)  VALUE  "*".
+           03  BC5-ET3          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  BS5-ET3          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  "*".
+
        01  ETQ-002.
            03  FILLER           PIC  X(03)  VALUE  "R$".
            03  PC1-ET2          PIC  Z.ZZZ.ZZ9,99.
@@ -120,7 +155,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "EMISSAO DE ETIQUETAS P/ PRODUTOS  -  Ver. 7.11"
+      -        "EMISSAO DE ETIQUETAS P/ PRODUTOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02    FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -149,30 +184,30 @@
 
        01  TLA-002.
            03  LINE 07 COLUMN 22 PIC X(31) FROM " ??????????????????????
-               "???????"  BACKGROUND-COLOR 01.
+      -        "???????"  BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 22 PIC X(31) FROM " ?
-               "      ?"  BACKGROUND-COLOR 01.
+      -        "      ?"  BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 22 PIC X(31) FROM " ?  Codigo Inicial .:
-               "-     ?"  BACKGROUND-COLOR 01.
+      -        "-     ?"  BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 22 PIC X(31) FROM " ?
-               "      ?"  BACKGROUND-COLOR 01.
+      -        "      ?"  BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 22 PIC X(31) FROM " ?  Codigo Final ...:
-               "-     ?"  BACKGROUND-COLOR 01.
+      -        "-     ?"  BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 22 PIC X(31) FROM " ?
-               "      ?"  BACKGROUND-COLOR 01.
+      -        "      ?"  BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 22 PIC X(31) FROM " ?  Quantidade .....:
-               "      ?"  BACKGROUND-COLOR 01.
+      -        "      ?"  BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 22 PIC X(31) FROM " ?
-               "      ?"  BACKGROUND-COLOR 01.
+      -        "      ?"  BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 22 PIC X(31) FROM " ??????????????????????
-               "???????"  BACKGROUND-COLOR 01.
+      -        "???????"  BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 24 PIC X(31) FROM SPACES.
 
@@ -199,34 +234,37 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO INICIAL  -  [ESC] RETORNA ...             "
+      -            "GRUPO INICIAL  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "ITEM INICIAL  -  [ESC] RETORNA ...              "
+      -            "ITEM INICIAL  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO FINAL  -  [ESC] RETORNA ...               "
+      -            "GRUPO FINAL  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "ITEM FINAL  -  [ESC] RETORNA ...                "
+      -            "ITEM FINAL  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   " -  [ESC] RETORNA ...                           "
+      -            " -  [ESC] RETORNA ...                           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "SEQUENCIA DE CODIGO
-                   "S INCOERENTE  -  [ESC] RETORNA ...              "
+      -            "S INCOERENTE  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A QUANTIDADE
-                   " P/ PRODUTO  -  [ESC] RETORNA ...               "
+      -            " P/ PRODUTO  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "A QUANTIDADE DEVE S
-                   "ER MULTIPLO DE 5  -  [ESC] RETORNA ...          "
+      -            "ER MULTIPLO DE 5  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO ETIQUETAS P/ PRODUTOS ...                  "
+      -            "INDO ETIQUETAS P/ PRODUTOS ...                  "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -323,6 +361,20 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-000-050.
+
+       ROT-000-055.
+           DISPLAY  MEN-011
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-050.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-000-055.
            DISPLAY  MEN-010
            OPEN     OUTPUT       RELATO
            WRITE    REG-REL FROM IMP-001  AFTER 0
@@ -340,10 +392,15 @@
                                  SF3-ET1  SF4-ET1  SF5-ET1
            MOVE     VDA-EST  TO  PC1-ET2  PC2-ET2
                                  PC3-ET2  PC4-ET2  PC5-ET2
+           MOVE     PRX-EST  TO  BC1-ET3  BC2-ET3
+                                 BC3-ET3  BC4-ET3  BC5-ET3
+           MOVE     SUF-EST  TO  BS1-ET3  BS2-ET3
+                                 BS3-ET3  BS4-ET3  BS5-ET3
            MOVE     5        TO  ACM-QTD.
 
        ROT-100-010.
            WRITE    REG-REL FROM ETQ-001  AFTER  0
+           WRITE    REG-REL FROM ETQ-003  AFTER  1
            WRITE    REG-REL FROM ETQ-002  AFTER  2
            MOVE     SPACES   TO  REG-REL
            WRITE    REG-REL      AFTER 2
@@ -361,4 +418,4 @@
        ROT-300-000.
            CLOSE    CADATV   CADEST
            MOVE     6   TO   PRM-001
-           CHAIN   "DYN100"  USING  PRM-001.
+           CHAIN   "DYN100"  USING  PRM-001.
