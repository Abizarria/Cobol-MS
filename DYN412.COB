@@ -17,7 +17,7 @@
 
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -42,6 +42,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        SD  CADSRT.
 
@@ -62,6 +64,7 @@
            03  IND1             PIC  9(03).
            03  IND2             PIC  9(03).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  ACM-LIN          PIC  9(02).
            03  ACM-TOT          PIC  9(11)V99.
@@ -71,14 +74,14 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
            03  REG-TAB          PIC  X(80)  OCCURS 600.
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -126,7 +129,7 @@
 
        01  CAB-002.
            03  FILLER           PIC  X(72)  VALUE
-               "RELACAO DE CHEQUES DEVOLVIDOS".
+      -        "RELACAO DE CHEQUES DEVOLVIDOS".
            03  DIA-CB2          PIC  9(02).
            03  FILLER           PIC  X(01)  VALUE  "/".
            03  MES-CB2          PIC  9(02).
@@ -136,8 +139,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "NOME DO EMITENTE                 CODIGO NO CPF    DATA   NUM
-           "ERO  VALOR DO CHEQUE".
+      -    "NOME DO EMITENTE                 CODIGO NO CPF    DATA   NUM
+      -    "ERO  VALOR DO CHEQUE".
 
        01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -163,7 +166,7 @@
 
        01  TOT-001.
            03  FILLER           PIC  X(63)  VALUE  "
-               "            TOTAL GERAL ...................".
+      -        "            TOTAL GERAL ...................".
            03  VAL-TT1          PIC  ZZ.ZZZ.ZZZ.ZZ9,99.
 
        01  PRM-001              PIC  9(01).
@@ -172,7 +175,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "RELACAO DOS CHEQUES DEVOLVIDOS  -  Ver. 7.11"
+      -        "RELACAO DOS CHEQUES DEVOLVIDOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
 
        01  TLA-002.
@@ -231,31 +234,34 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO RELACAO DE CHEQUES PENDENTES ...           "
+      -            "INDO RELACAO DE CHEQUES PENDENTES ...           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO ...                             "
+      -            "SANDO MOVIMENTO ...                             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE MOVIMENT
-                   "O NO PERIODO !!!  -  [ESC] RETORNA ...          "
+      -            "O NO PERIODO !!!  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ORDENA
-                   "NDO O CADASTRO ...                              "
+      -            "NDO O CADASTRO ...                              "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
@@ -283,9 +289,7 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS FROM DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS FROM DATE  YYYYMMDD
            MOVE     NOM-TAB  TO  NOM-CB1
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
@@ -464,6 +468,20 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-300-010.
+
+       ROT-200-005.
+           DISPLAY  MEN-011
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-300-010.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-005.
            DISPLAY  MEN-009
            SORT     CADSRT   ON  ASCENDING  KEY  NOM-SRT
                                                  DTA-SRT
@@ -553,4 +571,4 @@
        ROT-300-010.
            MOVE     6    TO  PRM-001
            CLOSE    CADCDV   CADPRM
-           CHAIN   "DYN400"  USING   PRM-001.
+           CHAIN   "DYN400"  USING   PRM-001.
