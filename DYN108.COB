@@ -18,6 +18,8 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-EST.
 
+           SELECT      CADPRM        ASSIGN  TO  DISK.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -39,10 +41,26 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
 
+       FD  CADPRM      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADPRM.DAT".
+       01  REG-PRM.
+           03  COD-PRM          PIC  9(05).
+           03  CLI-PRM          PIC  9(02)  OCCURS  36.
+           03  END-PRM          PIC  9(02)  OCCURS  35.
+           03  CID-PRM          PIC  9(02)  OCCURS  20.
+           03  EST-PRM          PIC  9(02)  OCCURS  02.
+           03  CEP-PRM          PIC  9(08).
+           03  CGC-PRM          PIC  9(14).
+           03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -54,76 +72,91 @@
            03  TOT-CST          PIC S9(12)V99.
            03  ACM-VDA          PIC S9(11)V99.
            03  TOT-VDA          PIC S9(12)V99.
+           03  ACM-SDO          PIC S9(08)V9.
+           03  TOT-SDO          PIC S9(09)V9.
+           03  ACM-QVM          PIC  9(09)V9.
+           03  TOT-QVM          PIC  9(10)V9.
+           03  DIA-ATV          PIC  9(04).
+           03  DIA-TOT          PIC  9(04).
 
        01  PRM-001              PIC  9(01).
 
+       01  DTA-SYS.
+           03  ANO-SYS          PIC  9(02).
+           03  MES-SYS          PIC  9(02).
+           03  DIA-SYS          PIC  9(02).
+
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "POSICAO ATUAL DO ESTOQUE  -  Ver. 7.11"
+      -        "POSICAO ATUAL DO ESTOQUE  -  Ver. 7.11"
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+           03  LINE 03 COLUMN 68 PIC X(01) FROM SPACES
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+           03  LINE 03 COLUMN 69 PIC 999 FROM COD-PST
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 05 COLUMN 07 PIC X(67) FROM
-               " ???????????????????????????????????????????????????????
-               "??????????"   BACKGROUND-COLOR  01.
+      -        " ???????????????????????????????????????????????????????
+      -        "??????????"   BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
-           03  LINE 06 COLUMN 11 PIC X(59) FROM "ATIVIDADE       ITENS
-               "   TOTAL DE CUSTO     TOTAL DE VENDA"
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
+           03  LINE 06 COLUMN 11 PIC X(63) FROM "ATIVIDADE       ITENS
+      -        "   TOTAL DE CUSTO     TOTAL DE VENDA  DIAS"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 74 PIC X(02) FROM  SPACES.
            03  LINE 18 COLUMN 07 PIC X(67) FROM
-               " ?
-               "         ?"   BACKGROUND-COLOR  01.
+      -        " ?
+      -        "         ?"   BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 07 PIC X(67) FROM
-               " ???????????????????????????????????????????????????????
-               "??????????"   BACKGROUND-COLOR  01.
+      -        " ???????????????????????????????????????????????????????
+      -        "??????????"   BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 74 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 09 PIC X(67) FROM SPACES.
 
@@ -136,6 +169,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-000 LINE 08 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-000 LINE 08 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-001 LINE 09 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-001 LINE 09 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -144,6 +179,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-001 LINE 09 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-001 LINE 09 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-002 LINE 10 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-002 LINE 10 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -152,6 +189,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-002 LINE 10 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-002 LINE 10 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-003 LINE 11 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-003 LINE 11 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -160,6 +199,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-003 LINE 11 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-003 LINE 11 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-004 LINE 12 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-004 LINE 12 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -168,6 +209,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-004 LINE 12 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-004 LINE 12 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-005 LINE 13 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-005 LINE 13 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -176,6 +219,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-005 LINE 13 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-005 LINE 13 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-006 LINE 14 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-006 LINE 14 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -184,6 +229,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-006 LINE 14 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-006 LINE 14 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-007 LINE 15 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-007 LINE 15 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -192,6 +239,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-007 LINE 15 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-007 LINE 15 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-008 LINE 16 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-008 LINE 16 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -200,6 +249,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-008 LINE 16 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-008 LINE 16 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
            03  ATV-009 LINE 17 COLUMN 11 PIC X(15) USING DES-ATV
                        BACKGROUND-COLOR  01.
            03  QTD-009 LINE 17 COLUMN 29 PIC   ZZ9 USING ACM-QTD
@@ -208,6 +259,8 @@
                ACM-CST BACKGROUND-COLOR  01.
            03  VDA-009 LINE 17 COLUMN 52 PIC  ---.---.---.--9,99 USING
                ACM-VDA BACKGROUND-COLOR  01.
+           03  DIA-009 LINE 17 COLUMN 71 PIC   ZZ9 USING DIA-ATV
+                       BACKGROUND-COLOR  01.
 
        01  ENT-002.
            03  ATV-TOT LINE 18 COLUMN 11 PIC X(15) FROM "TOTAL GERAL"
@@ -218,12 +271,14 @@
                TOT-CST BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
            03  VDA-TOT LINE 18 COLUMN 52 PIC  ---.---.---.--9,99 USING
                TOT-VDA BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
+           03  DIA-TT1 LINE 18 COLUMN 71 PIC   ZZ9 USING DIA-TOT
+                       BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  CALCUL
-                   "ADO TOTAL DO ESTOQUE ...                        "
+      -            "ADO TOTAL DO ESTOQUE ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ESC] P/ RETO
-                   "RNAR ...                                        "
+      -            "RNAR ...                                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -232,17 +287,20 @@
        PROCEDURE       DIVISION.
 
        ROT-000-000.
+           OPEN     INPUT    CADPRM
+           READ     CADPRM
            DISPLAY  TLA-001  MEN-001
            OPEN     INPUT    CADATV  CADEST
+           ACCEPT   DTA-SYS  FROM   DATE
            MOVE     0   TO   TOT-QTD
-                             TOT-CST TOT-VDA.
+                             TOT-CST TOT-VDA TOT-SDO TOT-QVM.
 
        ROT-100-000.
            READ     CADATV   AT  END
                     GO  TO   ROT-100-050.
            MOVE     CHV-ATV  TO  PRX-EST
            MOVE     ZEROS    TO  SUF-EST  ACM-QTD
-                                 ACM-CST  ACM-VDA
+                                 ACM-CST  ACM-VDA  ACM-SDO  ACM-QVM
            IF  CHV-ATV   =   0   DISPLAY  ATV-000.
            IF  CHV-ATV   =   1   DISPLAY  ATV-001.
            IF  CHV-ATV   =   2   DISPLAY  ATV-002.
@@ -255,16 +313,31 @@
            IF  CHV-ATV   =   9   DISPLAY  ATV-009.
 
        ROT-100-010.
-           IF  CHV-ATV   =   0   DISPLAY  QTD-000  CST-000  VDA-000.
-           IF  CHV-ATV   =   1   DISPLAY  QTD-001  CST-001  VDA-001.
-           IF  CHV-ATV   =   2   DISPLAY  QTD-002  CST-002  VDA-002.
-           IF  CHV-ATV   =   3   DISPLAY  QTD-003  CST-003  VDA-003.
-           IF  CHV-ATV   =   4   DISPLAY  QTD-004  CST-004  VDA-004.
-           IF  CHV-ATV   =   5   DISPLAY  QTD-005  CST-005  VDA-005.
-           IF  CHV-ATV   =   6   DISPLAY  QTD-006  CST-006  VDA-006.
-           IF  CHV-ATV   =   7   DISPLAY  QTD-007  CST-007  VDA-007.
-           IF  CHV-ATV   =   8   DISPLAY  QTD-008  CST-008  VDA-008.
-           IF  CHV-ATV   =   9   DISPLAY  QTD-009  CST-009  VDA-009.
+           MOVE     ZEROS    TO  DIA-ATV
+           IF  ACM-SDO  >  ZEROS  AND  ACM-QVM  NOT  =  ZEROS
+                             AND  DIA-SYS  NOT  =  ZEROS
+               COMPUTE  DIA-ATV  ROUNDED  =
+                        ACM-SDO  *  DIA-SYS  /  ACM-QVM.
+           IF  CHV-ATV   =   0   DISPLAY  QTD-000  CST-000  VDA-000
+                                          DIA-000.
+           IF  CHV-ATV   =   1   DISPLAY  QTD-001  CST-001  VDA-001
+                                          DIA-001.
+           IF  CHV-ATV   =   2   DISPLAY  QTD-002  CST-002  VDA-002
+                                          DIA-002.
+           IF  CHV-ATV   =   3   DISPLAY  QTD-003  CST-003  VDA-003
+                                          DIA-003.
+           IF  CHV-ATV   =   4   DISPLAY  QTD-004  CST-004  VDA-004
+                                          DIA-004.
+           IF  CHV-ATV   =   5   DISPLAY  QTD-005  CST-005  VDA-005
+                                          DIA-005.
+           IF  CHV-ATV   =   6   DISPLAY  QTD-006  CST-006  VDA-006
+                                          DIA-006.
+           IF  CHV-ATV   =   7   DISPLAY  QTD-007  CST-007  VDA-007
+                                          DIA-007.
+           IF  CHV-ATV   =   8   DISPLAY  QTD-008  CST-008  VDA-008
+                                          DIA-008.
+           IF  CHV-ATV   =   9   DISPLAY  QTD-009  CST-009  VDA-009
+                                          DIA-009.
 
        ROT-100-020.
            START    CADEST   KEY GREATER  CHV-EST
@@ -278,6 +351,8 @@
            ADD      1        TO  ACM-QTD
            COMPUTE  ACM-CST  =   ACM-CST + SDO-EST * CST-EST
            COMPUTE  ACM-VDA  =   ACM-VDA + SDO-EST * VDA-EST
+           ADD      SDO-EST  TO  ACM-SDO
+           ADD      QVM-EST  TO  ACM-QVM
            PERFORM  ROT-100-010
            GO  TO   ROT-100-030.
 
@@ -285,10 +360,18 @@
            ADD      ACM-QTD  TO  TOT-QTD
            ADD      ACM-CST  TO  TOT-CST
            ADD      ACM-VDA  TO  TOT-VDA
+           ADD      ACM-SDO  TO  TOT-SDO
+           ADD      ACM-QVM  TO  TOT-QVM
            MOVE     ZEROS    TO  ACM-QTD  ACM-CST  ACM-VDA
+                                 ACM-SDO  ACM-QVM
            GO  TO   ROT-100-000.
 
        ROT-100-050.
+           MOVE     ZEROS    TO  DIA-TOT
+           IF  TOT-SDO  >  ZEROS  AND  TOT-QVM  NOT  =  ZEROS
+                             AND  DIA-SYS  NOT  =  ZEROS
+               COMPUTE  DIA-TOT  ROUNDED  =
+                        TOT-SDO  *  DIA-SYS  /  TOT-QVM.
            DISPLAY  ENT-002  MEN-002
            MOVE     " "  TO  RSP-OPC.
 
@@ -298,5 +381,5 @@
            IF  TECLADO  NOT   =   01
                GO  TO        ROT-100-060.
            MOVE     4    TO  PRM-001
-           CLOSE    CADATV   CADEST
-           CHAIN   "DYN100"  USING   PRM-001.
+           CLOSE    CADATV   CADEST   CADPRM
+           CHAIN   "DYN100"  USING   PRM-001.
