@@ -102,44 +102,44 @@
 
        01  TLA-002.
            03  LINE 06 COLUMN 04 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR 1.
+      -        "????????????????????????????"   BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 04 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 04 PIC X(52) FROM " ?  Codigo .......:  -
-               "    -                      ?"   BACKGROUND-COLOR 1.
+      -        "    -                      ?"   BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 04 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 04 PIC X(52) FROM " ?  Descricao ....:
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 04 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 04 PIC X(52) FROM " ?  Historico ....:
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 04 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 04 PIC X(52) FROM " ?  Valor Pago ...:
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 04 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 04 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR 1.
+      -        "????????????????????????????"   BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 04 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 08 PIC X(15) FROM "Total Lancado :"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
            03  LINE 17 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 04 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR 1.
+      -        "????????????????????????????"   BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 06 PIC X(52) FROM SPACES.
 
@@ -207,25 +207,25 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO DESPESAS ...                        "
+      -            "SANDO DESPESAS ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PREFIXO DA
-                   " CONTA  -  [ESC] RETORNA ...              "
+      -            " CONTA  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DA
-                   "CONTA  -  [ESC] RETORNA ...               "
+      -            "CONTA  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                 "
+      -            "!!!  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O HISTORICO
-                   "DO MOVIMENTO  -  [ESC] RETORNA ...        "
+      -            "DO MOVIMENTO  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR PAGO
-                   "  -  [ESC] RETORNA ...                    "
+      -            "  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...    "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
