@@ -18,6 +18,11 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LDP.
 
+           SELECT      CADALT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-ALT.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -41,8 +46,23 @@
            03  HST-LDP          PIC  X(20).
            03  VAL-LDP          PIC S9(10)V99.
 
+       FD  CADALT      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADALT.DAT".
+       01  REG-ALT.
+           03  CHV-ALT.
+               05  PGM-ALT      PIC  X(06).
+               05  CHV-REG-ALT  PIC  X(20).
+               05  LCT-ALT      PIC  9(04).
+           03  DTA-ALT          PIC  9(08).
+           03  OPE-ALT          PIC  9(04).
+           03  TIP-ALT          PIC  X(01).
+           03  ANT-ALT          PIC  X(180).
+           03  ATU-ALT          PIC  X(180).
+
        WORKING-STORAGE SECTION.
 
+       01  PRM-OPE              PIC  9(04).
+
        01  AUXILIARES.
            03  NUM-OPC          PIC  9(01).
            03  RSP-OPC          PIC  X(01).
@@ -51,6 +71,7 @@
            03  ATV-TLA          PIC  X(18).
            03  ACM-PAG          PIC S9(11)V99.
            03  ACM-CPG          PIC S9(11)V99.
+           03  ANT-DSP          PIC  X(29).
 
        01  TAB-OPC.
            03  FILLER           PIC  X(09)  VALUE  "INCLUSAO ".
@@ -76,7 +97,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CADASTRO DE CONTAS  -  Ver. 7.11"
+      -        "CADASTRO DE CONTAS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -103,40 +124,40 @@
 
        01  TLA-002.
            03  LINE 07 COLUMN 06 PIC X(49) FROM " ??????????????????????
-               "?????????????????????????" BACKGROUND-COLOR 01.
+      -        "?????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 06 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 06 PIC X(49) FROM " ?  Codigo ....:  -
-               " -                      ?" BACKGROUND-COLOR 01.
+      -        " -                      ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 06 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 06 PIC X(49) FROM " ?  Descricao .:
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 06 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 06 PIC X(49) FROM " ??????????????????????
-               "?????????????????????????" BACKGROUND-COLOR 01.
+      -        "?????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 06 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 10 PIC X(21) FROM "Total Liquidado .. R$"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 14 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 06 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 06 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 10 PIC X(21) FROM "Total Pendente ... R$"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 16 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 06 PIC X(49) FROM " ??????????????????????
-               "?????????????????????????" BACKGROUND-COLOR 01.
+      -        "?????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 55 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 08 PIC X(49) FROM SPACES.
 
@@ -224,37 +245,37 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CONTA JA CADASTRADA
-                   " !!!  -  [ESC] RETORNA ...                      "
+      -            " !!!  -  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "CONTA INEXISTENTE !
-                   "!!  -  [ESC] RETORNA ...                        "
+      -            "!!  -  [ESC] RETORNA ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DA
-                   "CONTA  -  [ESC] RETORNA ...                     "
+      -            "CONTA  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DESCRICAO
-                   "DA CONTA  -  [ESC] RETORNA ...                  "
+      -            "DA CONTA  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "CONTA COM MOVIMENTO
-                   " NO PERIODO  -  [ESC] RETORNA ...               "
+      -            " NO PERIODO  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTOS ...                            "
+      -            "SANDO MOVIMENTOS ...                            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ...        "
+      -            "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NSULTAR OUTRA CONTA ...                         "
+      -            "NSULTAR OUTRA CONTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.                                "
 
        01  OPC-001 LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
@@ -262,12 +283,12 @@
        01  OPC-002 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION.
+       PROCEDURE       DIVISION  CHAINING  PRM-OPE.
 
        ROT-000-000.
            DISPLAY  TLA-001
                     TLA-002
-           OPEN     I-O      CADDSP
+           OPEN     I-O      CADDSP  CADALT
                     INPUT    CADLDP.
 
        ROT-000-010.
@@ -309,6 +330,7 @@
            MOVE     SPACES   TO  RSP-OPC
            READ     CADDSP   INVALID KEY
                     GO  TO   ROT-100-000.
+           MOVE     REG-DSP  TO  ANT-DSP
            IF  NUM-OPC   =   1
                GO  TO        ROT-000-080.
            DISPLAY  SUF-ENT
@@ -390,6 +412,12 @@
            ACCEPT   TECLADO  FROM ESCAPE KEY
            IF  TECLADO   =   01
                GO  TO        ROT-200-000.
+           MOVE     "A"      TO  TIP-ALT
+           MOVE     ANT-DSP  TO  ANT-ALT
+           MOVE     REG-DSP  TO  ATU-ALT
+           MOVE     CHV-DSP  TO  CHV-REG-ALT
+           PERFORM  ROT-900-000
+              THRU  ROT-900-010
            REWRITE  REG-DSP
            GO  TO   ROT-000-070.
 
@@ -417,11 +445,29 @@
            DISPLAY  MEN-010
            ACCEPT   OPC-002
            ACCEPT   TECLADO  FROM  ESCAPE KEY
-           IF  TECLADO   =   00
-               DELETE    CADDSP.
+           IF  TECLADO  NOT  =   00
+               GO  TO        ROT-000-070.
+           MOVE     "E"      TO  TIP-ALT
+           MOVE     ANT-DSP  TO  ANT-ALT
+           MOVE     SPACES   TO  ATU-ALT
+           MOVE     CHV-DSP  TO  CHV-REG-ALT
+           PERFORM  ROT-900-000
+              THRU  ROT-900-010
+           DELETE    CADDSP
            GO  TO   ROT-000-070.
 
+       ROT-900-000.
+           MOVE     "DYN301" TO  PGM-ALT
+           ACCEPT   DTA-ALT  FROM  DATE  YYYYMMDD
+           MOVE     PRM-OPE  TO  OPE-ALT
+           MOVE     ZEROS    TO  LCT-ALT.
+
+       ROT-900-010.
+           ADD      1        TO  LCT-ALT
+           WRITE    REG-ALT  INVALID KEY
+                    GO  TO   ROT-900-010.
+
        ROT-500-000.
            MOVE     1   TO  PRM-001
-           CLOSE    CADDSP  CADLDP
-           CHAIN   "DYN300"  USING  PRM-001.
+           CLOSE    CADDSP  CADLDP  CADALT
+           CHAIN   "DYN300"  USING  PRM-001.
