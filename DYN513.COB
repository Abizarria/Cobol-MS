@@ -30,7 +30,9 @@
 
            SELECT      CADPRM        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
+
+           SELECT      RELSDO        ASSIGN  TO  DISK.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -49,6 +51,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADFAT      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADFAT.DAT".
@@ -90,17 +94,24 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        FD  RELATO      LABEL         RECORD  IS  OMITTED.
 
        01  REG-REL              PIC  X(80).
 
+       FD  RELSDO      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "RELSDO.DAT".
+       01  REG-RSD              PIC  X(80).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
            03  IND1             PIC  9(03).
            03  IND2             PIC  9(03).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  ACM-LIN          PIC  9(02).
            03  ACM-QTD          PIC  9(04).
@@ -116,14 +127,14 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
            03  REG-TAB          PIC  X(80)  OCCURS 510.
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -155,7 +166,7 @@
 
        01  CAB-002.
            03  FILLER           PIC  X(72)  VALUE
-               "RELACAO DE SALDOS DOS CLIENTES".
+      -        "RELACAO DE SALDOS DOS CLIENTES".
            03  DIA-CB2          PIC  9(02).
            03  FILLER           PIC  X(01)  VALUE  "/".
            03  MES-CB2          PIC  9(02).
@@ -165,8 +176,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "CLIENTE         TELEFONE      NOME P/ CONTATO  NOTAS  FATURA
-           "S   SALDO DO CLIENTE".
+      -    "CLIENTE         TELEFONE      NOME P/ CONTATO  NOTAS  FATURA
+      -    "S   SALDO DO CLIENTE".
 
        01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -192,7 +203,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "RELACAO DE SALDOS DOS CLIENTES  -  Ver. 7.11"
+      -        "RELACAO DE SALDOS DOS CLIENTES  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
 
        01  TLA-002.
@@ -251,41 +262,46 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO RELACAO DE CLIENTES ...                    "
+      -            "INDO RELACAO DE CLIENTES ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE CLIENTES
-                   " CADASTRADOS  -  [ESC] RETORNA ...              "
+      -            " CADASTRADOS  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
 
+       01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -             "RESSORA OU EM (A)RQUIVO ?                       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
        01  OPC-001 LINE 22 COLUMN 49 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  OPC-002 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION.
+       PROCEDURE       DIVISION  CHAINING  PRM-001.
 
        ROT-000-000.
            OPEN     INPUT        CADCLI   CADPRM
                     CADFAT       CADNTA   CADNTE
            MOVE     SPACES   TO  TLA-AUX  CHV-CLI
-           DISPLAY  TLA-001      LPA-001  TLA-002
+           IF  PRM-001  NOT  =  9
+               DISPLAY   TLA-001    LPA-001  TLA-002.
            START    CADCLI   KEY GREATER  CHV-CLI
                     INVALID  KEY GO  TO   ROT-400-000.
            READ     CADPRM
@@ -298,14 +314,14 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE  YYYYMMDD.
            MOVE     NOM-TAB  TO  NOM-CB1
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
            MOVE     ANO-SYS  TO  ANO-CB2
            MOVE     SPACES   TO  RSP-OPC
+           IF  PRM-001   =   9
+               GO  TO        ROT-600-000.
            DISPLAY  MEN-001.
 
        ROT-100-000.
@@ -424,6 +440,20 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-400-010.
+
+       ROT-200-005.
+           DISPLAY  MEN-009
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-400-010.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-005.
            DISPLAY  MEN-006
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
@@ -530,4 +560,30 @@
            MOVE     5    TO  PRM-001
            CLOSE    CADCLI   CADPRM
                     CADFAT   CADNTA  CADNTE
-           CHAIN   "DYN500"  USING   PRM-001.
+           CHAIN   "DYN500"  USING   PRM-001.
+
+       ROT-600-000.
+           OPEN     OUTPUT   RELSDO
+           WRITE    REG-RSD FROM CAB-001
+           WRITE    REG-RSD FROM CAB-002
+           WRITE    REG-RSD FROM CAB-003
+           WRITE    REG-RSD FROM CAB-004
+           WRITE    REG-RSD FROM CAB-003.
+
+       ROT-600-010.
+           READ     CADCLI   NEXT AT END
+                    GO  TO   ROT-600-020.
+           MOVE     CHV-CLI  TO  COD-DT1
+           MOVE     TEL-CLI  TO  TEL-AUX
+           MOVE     DDD-AUX  TO  DDD-DT1
+           MOVE     PRX-AUX  TO  PRX-DT1
+           MOVE     SUF-AUX  TO  SUF-DT1
+           MOVE     CNT-CLI  TO  CNT-DT1
+           PERFORM  ROT-300-000
+              THRU  ROT-300-080
+           WRITE    REG-RSD FROM DET-001
+           GO  TO   ROT-600-010.
+
+       ROT-600-020.
+           CLOSE    RELSDO
+           GO  TO   ROT-400-010.
