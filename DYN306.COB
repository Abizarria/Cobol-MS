@@ -18,6 +18,11 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LDP.
 
+           SELECT      CADLBC        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-LBC.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -41,6 +46,19 @@
            03  HST-LDP          PIC  X(20).
            03  VAL-LDP          PIC S9(10)V99.
 
+       FD  CADLBC      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADLBC.DAT".
+       01  REG-LBC.
+           03  CHV-LBC.
+               05  BCO-LBC      PIC  9(03).
+               05  DTA-LBC      PIC  9(06).
+               05  LCT-LBC      PIC  9(03).
+           03  FLG-LBC          PIC  9(01).
+           03  DOC-LBC          PIC  9(06).
+           03  HST-LBC          PIC  X(20).
+           03  COD-LBC          PIC  9(01).
+           03  VAL-LBC          PIC  9(10)V99.
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -49,6 +67,8 @@
            03  RSP-OPC          PIC  X(01).
            03  TECLADO          PIC  9(02).
            03  ACM-VAL          PIC S9(11)V99.
+           03  ACM-DIN          PIC S9(10)V99.
+           03  ACM-CHQ          PIC S9(10)V99.
 
            03  REG-TAB          PIC  X(58)  OCCURS  510.
 
@@ -90,16 +110,26 @@
 
        01  TOT-001.
            03  FILLER           PIC  X(40)  VALUE
-               "                   TOTAL LIQUIDADO  R$".
+      -        "                   TOTAL LIQUIDADO  R$".
            03  VAL-TOT          PIC ---.---.---.--9,99.
 
+       01  TOT-002.
+           03  FILLER           PIC  X(40)  VALUE
+      -        "                 TOTAL EM DINHEIRO  R$".
+           03  VAL-DIN          PIC ---.---.---.--9,99.
+
+       01  TOT-003.
+           03  FILLER           PIC  X(40)  VALUE
+      -        "                   TOTAL EM CHEQUE  R$".
+           03  VAL-CHQ          PIC ---.---.---.--9,99.
+
        01  PRM-001              PIC  9(01).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CONSULTA PAGAMENTOS  -  Ver. 7.11"
+      -        "CONSULTA PAGAMENTOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -126,79 +156,79 @@
 
        01  TLA-002.
            03  LINE 09 COLUMN 21 PIC X(38) FROM " ??????????????????????
-               "??????????????"  BACKGROUND-COLOR  01.
+      -        "??????????????"  BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 21 PIC X(38) FROM " ?
-               "             ?"  BACKGROUND-COLOR  01.
+      -        "             ?"  BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 21 PIC X(38) FROM " ?  Data do Pagamento .
-               ".:   /  /    ?"  BACKGROUND-COLOR  01.
+      -        ".:   /  /    ?"  BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 21 PIC X(38) FROM " ?
-               "             ?"  BACKGROUND-COLOR  01.
+      -        "             ?"  BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 21 PIC X(38) FROM " ??????????????????????
-               "??????????????"  BACKGROUND-COLOR  01.
+      -        "??????????????"  BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 23 PIC X(38) FROM SPACES.
 
        01  TLA-003.
            03  LINE 05 COLUMN 07 PIC X(66) FROM " ??????????????????????
-               "??????????????????????????????????????????"
+      -        "??????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 07 PIC X(66) FROM " ?    DATA     CONTA
-               "HISTORICO                    VALOR PAGO  ?"
+      -        "HISTORICO                    VALOR PAGO  ?"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 07 PIC X(66) FROM " ?
-               "                                         ?"
+      -        "                                         ?"
                BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 07 PIC X(66) FROM " ??????????????????????
-               "??????????????????????????????????????????"
+      -        "??????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 09 PIC X(66) FROM SPACES.
@@ -276,25 +306,25 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DO PA
-                   "GAMENTO  -  [ESC] RETORNA ...                   "
+      -            "GAMENTO  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO  -  [ESC] RETORNA ...           "
+      -            "SANDO MOVIMENTO  -  [ESC] RETORNA ...           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE PAGAMENT
-                   "OS NESTA DATA !!!  -  [ESC] RETORNA ...         "
+      -            "OS NESTA DATA !!!  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
@@ -308,6 +338,7 @@
            DISPLAY  TLA-001  TLA-002
            OPEN     INPUT    CADDSP
                              CADLDP
+                             CADLBC
            MOVE     ZEROS    TO  DTA-PGT.
 
        ROT-100-000.
@@ -383,7 +414,7 @@
 
        ROT-200-020.
            READ     CADLDP   NEXT AT END
-                    GO  TO   ROT-200-030.
+                    GO  TO   ROT-200-025.
            IF  FLG-LDP  NOT  =   2  OR
                PGT-LDP  NOT  =  DTA-PGT
                GO  TO        ROT-200-020.
@@ -396,11 +427,33 @@
            DISPLAY  LPA-ANO
            GO  TO   ROT-100-000.
 
+       ROT-200-025.
+           MOVE     ZEROS    TO  ACM-DIN  ACM-CHQ
+           MOVE     SPACES   TO  CHV-LBC
+           START    CADLBC   KEY GREATER  CHV-LBC
+                    INVALID  KEY GO  TO   ROT-200-030.
+
+       ROT-200-026.
+           READ     CADLBC   NEXT AT END
+                    GO  TO   ROT-200-030.
+           IF  DTA-LBC  NOT  =  DTA-PGT
+               GO  TO        ROT-200-026.
+           IF  COD-LBC   =   1
+               ADD  VAL-LBC  TO  ACM-DIN
+           ELSE
+           IF  COD-LBC   =   4
+               ADD  VAL-LBC  TO  ACM-CHQ.
+           GO  TO   ROT-200-026.
+
        ROT-200-030.
            MOVE     ACM-VAL  TO  VAL-TOT
            MOVE     SPACES   TO  REG-TAB (IND1 + 1)
            MOVE     TOT-001  TO  REG-TAB (IND1 + 2)
-           ADD      2        TO  IND1
+           MOVE     ACM-DIN  TO  VAL-DIN
+           MOVE     TOT-002  TO  REG-TAB (IND1 + 3)
+           MOVE     ACM-CHQ  TO  VAL-CHQ
+           MOVE     TOT-003  TO  REG-TAB (IND1 + 4)
+           ADD      4        TO  IND1
            MOVE     IND1     TO  IND2.
 
        ROT-200-040.
@@ -454,4 +507,4 @@
        ROT-300-000.
            MOVE     4   TO  PRM-001
            CLOSE    CADDSP  CADLDP
-           CHAIN   "DYN300"  USING  PRM-001.
+           CHAIN   "DYN300"  USING  PRM-001.
