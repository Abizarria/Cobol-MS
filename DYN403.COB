@@ -23,6 +23,11 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LDP.
 
+           SELECT      CADOPE        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OPE.
+
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
        DATA            DIVISION.
@@ -61,6 +66,15 @@
            03  HST-LDP          PIC  X(20).
            03  VAL-LDP          PIC S9(10)V99.
 
+       FD  CADOPE      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADOPE.DAT".
+       01  REG-OPE.
+           03  CHV-OPE          PIC  9(04).
+           03  NOM-OPE          PIC  X(20).
+           03  SEN-OPE          PIC  X(04).
+           03  PER-OPE          PIC  9(01)  OCCURS  07.
+           03  GER-OPE          PIC  9(01).
+
        SD  CADSRT.
 
        01  REG-SRT.
@@ -88,6 +102,10 @@
            03  SET-AUX          PIC  X(01)  VALUE  "?".
            03  FLG-AUX          PIC  X(01)  VALUE  "?".
 
+           03  OPE-AUX          PIC  9(04).
+           03  SEN-AUX          PIC  X(04).
+           03  AUT-AUX          PIC  X(01).
+
            03  DTA-AUX.
                05  ANO-AUX      PIC  9(02).
                05  MES-AUX      PIC  9(02).
@@ -142,6 +160,8 @@
                05  DIA-PR2      PIC  9(02).
            03  DOC-PR2          PIC  9(06).
 
+       01  PRM-OPE              PIC  9(04).
+
        SCREEN          SECTION.
 
        01  TLA-001.
@@ -170,132 +190,132 @@
 
        01  TLA-002.
            03  LINE 06 COLUMN 17 PIC X(44) FROM " ??????????????????????
-              "????????????????????" BACKGROUND-COLOR  01.
+      -       "????????????????????" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 17 PIC X(44) FROM " ?  Banco .....:      -
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(44) FROM " ?  Data ......:   /  /
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(44) FROM " ?  Documento .:
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(44) FROM " ?  Movimento .:    -
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(44) FROM " ?  Historico .:
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(44) FROM " ?  Valor .....:
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR  01.
+      -       "                   ?" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(44) FROM " ??????????????????????
-              "????????????????????" BACKGROUND-COLOR  01.
+      -       "????????????????????" BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 19 PIC X(44) FROM SPACES.
 
        01  TLA-003.
            03  LINE 07 COLUMN 24 PIC X(29) FROM " ??????????????????????
-               "?????" BACKGROUND-COLOR    04.
+      -        "?????" BACKGROUND-COLOR    04.
            03  LINE 08 COLUMN 24 PIC X(29) FROM " ?
-               "    ?" BACKGROUND-COLOR    04.
+      -        "    ?" BACKGROUND-COLOR    04.
            03  LINE 08 COLUMN 26 PIC X(25) FROM "  Codigos de Movimentos
                BACKGROUND-COLOR  07  FOREGROUND-COLOR  01.
            03  LINE 08 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 24 PIC X(29) FROM " ??????????????????????
-               "?????" BACKGROUND-COLOR    04.
+      -        "?????" BACKGROUND-COLOR    04.
            03  LINE 09 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 24 PIC X(29) FROM " ?  1 - Credito e Acert
-               "os  ?" BACKGROUND-COLOR    04.
+      -        "os  ?" BACKGROUND-COLOR    04.
            03  LINE 10 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 24 PIC X(29) FROM " ?  2 - Debitos e Acert
-               "os  ?" BACKGROUND-COLOR    04.
+      -        "os  ?" BACKGROUND-COLOR    04.
            03  LINE 11 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 24 PIC X(29) FROM " ?  3 - Ganhos de Capit
-               "al  ?" BACKGROUND-COLOR    04.
+      -        "al  ?" BACKGROUND-COLOR    04.
            03  LINE 12 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 24 PIC X(29) FROM " ?  4 - Emissao de Cheq
-               "ue  ?" BACKGROUND-COLOR    04.
+      -        "ue  ?" BACKGROUND-COLOR    04.
            03  LINE 13 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 24 PIC X(29) FROM " ?  5 - Cheque Devolvid
-               "o   ?" BACKGROUND-COLOR    04.
+      -        "o   ?" BACKGROUND-COLOR    04.
            03  LINE 14 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 24 PIC X(29) FROM " ?  6 - Cheque Recupera
-               "do  ?" BACKGROUND-COLOR    04.
+      -        "do  ?" BACKGROUND-COLOR    04.
            03  LINE 15 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 24 PIC X(29) FROM " ??????????????????????
-               "?????" BACKGROUND-COLOR    04.
+      -        "?????" BACKGROUND-COLOR    04.
            03  LINE 16 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 26 PIC X(29) FROM SPACES.
 
        01  TLA-004.
            03  LINE 13 COLUMN 21 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  04.
+      -        "????????????????????????"  BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 21 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  04.
+      -        "                       ?"  BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 21 PIC X(48) FROM " ?  Conta ....:  -
-               "-                      ?"  BACKGROUND-COLOR  04.
+      -        "-                      ?"  BACKGROUND-COLOR  04.
            03  LINE 15 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 21 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  04.
+      -        "                       ?"  BACKGROUND-COLOR  04.
            03  LINE 16 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 21 PIC X(48) FROM " ?  Descricao :
-               "                       ?"  BACKGROUND-COLOR  04.
+      -        "                       ?"  BACKGROUND-COLOR  04.
            03  LINE 17 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 21 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  04.
+      -        "                       ?"  BACKGROUND-COLOR  04.
            03  LINE 18 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 21 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  04.
+      -        "????????????????????????"  BACKGROUND-COLOR  04.
            03  LINE 19 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 23 PIC X(48) FROM SPACES.
 
        01  TLA-005.
            03  LINE 12 COLUMN 08 PIC X(65) FROM " ??????????????????????
-               "?????????????????????????????????????????"
+      -        "?????????????????????????????????????????"
                BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 08 PIC X(65) FROM " ?    VENCIMENTO CONTA
-               " HISTORICO                VALOR A PAGAR ?"
+      -        " HISTORICO                VALOR A PAGAR ?"
                BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 08 PIC X(65) FROM " ?
-               "                                        ?"
+      -        "                                        ?"
                BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 08 PIC X(65) FROM " ?
-               "                                        ?"
+      -        "                                        ?"
                BACKGROUND-COLOR  04.
            03  LINE 15 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 08 PIC X(65) FROM " ?
-               "                                        ?"
+      -        "                                        ?"
                BACKGROUND-COLOR  04.
            03  LINE 16 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 08 PIC X(65) FROM " ?
-               "                                        ?"
+      -        "                                        ?"
                BACKGROUND-COLOR  04.
            03  LINE 17 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 08 PIC X(65) FROM " ?
-               "                                        ?"
+      -        "                                        ?"
                BACKGROUND-COLOR  04.
            03  LINE 18 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 08 PIC X(65) FROM " ??????????????????????
-               "?????????????????????????????????????????"
+      -        "?????????????????????????????????????????"
                BACKGROUND-COLOR  04.
            03  LINE 19 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 10 PIC X(65) FROM SPACES.
@@ -318,7 +338,7 @@
            03  COD-ENT LINE 13 COLUMN 34 PIC 9(01) FROM 4
                        BACKGROUND-COLOR  01.
            03  MOV-ENT LINE 13 COLUMN 40 PIC X(17) FROM
-               "EMISSAO DE CHEQUE"    BACKGROUND-COLOR  01.
+      -        "EMISSAO DE CHEQUE"    BACKGROUND-COLOR  01.
            03  HST-ENT LINE 14 COLUMN 34 PIC X(20) USING HST-LBC
                        BACKGROUND-COLOR  01.
            03  VAL-ENT LINE 16 COLUMN 34 PIC Z.ZZZ.ZZZ.ZZ9,99 USING
@@ -395,47 +415,71 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   " !!!  -  [ESC] RETORNA ...                       "
+      -            " !!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O HISTORICO
-                   "DO MOVIMENTO  -  [ESC] RETORNA ...              "
+      -            "DO MOVIMENTO  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR DO M
-                   "OVIMENTO  -  [ESC] RETORNA ...                  "
+      -            "OVIMENTO  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TIPO DE PAGAMENTO ?
-                   "  [ ]  -  [ESC] RETORNA ...                     "
+      -            "  [ ]  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DA
-                   "CONTA  -  [ESC] RETORNA ...                     "
+      -            "CONTA  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO CONTAS PENDENTES ...                      "
+      -            "SANDO CONTAS PENDENTES ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE CONTAS P
-                   "ENDENTES  -  [ESC] RETORNA ...                  "
+      -            "ENDENTES  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR, [F1] P/ MARCAR OU [ESC] P/ RETORNAR ...     "
+      -            "AR, [F1] P/ MARCAR OU [ESC] P/ RETORNAR ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 80 PIC X(01) FROM SPACES
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "APROVA O PAGAMENTO
+      -            " ? [S/N]  [ ]  -  [ESC] RETORNA ...              "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-013 LINE 21 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
+      -            " OPERADOR GERENTE  -  [ESC] RETORNA ...    "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-014 LINE 21 COLUMN 14 PIC X(67) FROM "DIGITE A SENHA DO
+      -            "OPERADOR  -  [ESC] RETORNA ...             "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-015 LINE 21 COLUMN 14 PIC X(67) FROM "SENHA INVALIDA !!!
+      -            "  -  [ESC] RETORNA ...                     "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-016 LINE 21 COLUMN 14 PIC X(67) FROM "OPERADOR SEM PER
+      -            "FIL DE GERENTE  -  [ESC] RETORNA ...       "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-017 LINE 21 COLUMN 14 PIC X(67) FROM "OPERADOR NAO PODE
+      -            " SER O MESMO QUE LANCOU O PAGAMENTO ...    "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  OPC-002 LINE 22 COLUMN 36 PIC 9(01) USING PGT-AUX AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  OPC-003 LINE 21 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  NOM-ALC LINE 21 COLUMN 50 PIC X(20) USING NOM-OPE
+                   BACKGROUND-COLOR  01.
 
-       PROCEDURE       DIVISION  USING  PRM-001  PRM-002.
+       PROCEDURE       DIVISION  USING  PRM-001  PRM-002  PRM-OPE.
 
        ROT-000-000.
-           OPEN     INPUT    CADDSP
+           OPEN     INPUT    CADDSP  CADOPE
                     I-O      CADLBC  CADLDP.
 
        ROT-000-010.
@@ -529,6 +573,21 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-100-060.
+
+       ROT-100-065.
+           MOVE     SPACES   TO  RSP-OPC
+           DISPLAY  MEN-012
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-060.
+           IF  RSP-OPC   =   "N"
+               GO  TO        ROT-100-060.
+           IF  RSP-OPC  NOT  =   "S"
+               GO  TO        ROT-100-065.
+           PERFORM  ROT-100-066  THRU  ROT-100-069
+           IF  AUT-AUX  NOT  =   "S"
+               GO  TO        ROT-100-060.
            MOVE     BCO-PR2  TO  BCO-LBC
            MOVE     DTA-PR2  TO  DTA-LBC
                                  DTA-LDP  PGT-LDP
@@ -541,6 +600,45 @@
            MOVE     VAL-LBC  TO  VAL-LDP
            MOVE     ZEROS    TO  LCT-LBC  LCT-LDP.
 
+       ROT-100-066.
+           MOVE     "N"      TO  AUT-AUX
+           DISPLAY  MEN-013
+           MOVE     ZEROS    TO  OPE-AUX
+           ACCEPT   (21 45)  OPE-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-069.
+           IF  OPE-AUX   =   ZEROS
+               GO  TO        ROT-100-066.
+           IF  OPE-AUX   =   PRM-OPE
+               DISPLAY       MEN-017
+               ACCEPT        OPC-003
+               GO  TO        ROT-100-066.
+           MOVE     OPE-AUX  TO  CHV-OPE
+           READ     CADOPE   INVALID  KEY
+                    GO  TO   ROT-100-066.
+           DISPLAY  NOM-ALC.
+
+       ROT-100-067.
+           DISPLAY  MEN-014
+           MOVE     SPACES   TO  SEN-AUX
+           ACCEPT   (21 45)  SEN-AUX  WITH  UPDATE
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-066.
+           IF  SEN-AUX  NOT  =   SEN-OPE
+               DISPLAY       MEN-015
+               ACCEPT        OPC-003
+               GO  TO        ROT-100-067.
+           IF  GER-OPE  NOT  =   1
+               DISPLAY       MEN-016
+               ACCEPT        OPC-003
+               GO  TO        ROT-100-066.
+           MOVE     "S"      TO  AUT-AUX.
+
+       ROT-100-069.
+           EXIT.
+
        ROT-100-070.
            ADD      1        TO  LCT-LBC
            WRITE    REG-LBC  INVALID KEY
@@ -730,6 +828,21 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-200-190.
+
+       ROT-200-195.
+           MOVE     SPACES   TO  RSP-OPC
+           DISPLAY  MEN-012
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-190.
+           IF  RSP-OPC   =   "N"
+               GO  TO        ROT-200-190.
+           IF  RSP-OPC  NOT  =   "S"
+               GO  TO        ROT-200-195.
+           PERFORM  ROT-200-196  THRU  ROT-200-199
+           IF  AUT-AUX  NOT  =   "S"
+               GO  TO        ROT-200-190.
            MOVE     BCO-PR2  TO  BCO-LBC
            MOVE     DTA-PR2  TO  DTA-LBC
            MOVE     DOC-PR2  TO  DOC-LBC
@@ -737,6 +850,45 @@
            MOVE     1        TO  FLG-LBC
            MOVE     ZEROS    TO  LCT-LBC  IND1.
 
+       ROT-200-196.
+           MOVE     "N"      TO  AUT-AUX
+           DISPLAY  MEN-013
+           MOVE     ZEROS    TO  OPE-AUX
+           ACCEPT   (21 45)  OPE-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-199.
+           IF  OPE-AUX   =   ZEROS
+               GO  TO        ROT-200-196.
+           IF  OPE-AUX   =   PRM-OPE
+               DISPLAY       MEN-017
+               ACCEPT        OPC-003
+               GO  TO        ROT-200-196.
+           MOVE     OPE-AUX  TO  CHV-OPE
+           READ     CADOPE   INVALID  KEY
+                    GO  TO   ROT-200-196.
+           DISPLAY  NOM-ALC.
+
+       ROT-200-197.
+           DISPLAY  MEN-014
+           MOVE     SPACES   TO  SEN-AUX
+           ACCEPT   (21 45)  SEN-AUX  WITH  UPDATE
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-196.
+           IF  SEN-AUX  NOT  =   SEN-OPE
+               DISPLAY       MEN-015
+               ACCEPT        OPC-003
+               GO  TO        ROT-200-197.
+           IF  GER-OPE  NOT  =   1
+               DISPLAY       MEN-016
+               ACCEPT        OPC-003
+               GO  TO        ROT-200-196.
+           MOVE     "S"      TO  AUT-AUX.
+
+       ROT-200-199.
+           EXIT.
+
        ROT-200-200.
            ADD      1        TO  LCT-LBC
            WRITE    REG-LBC  INVALID KEY
@@ -757,6 +909,6 @@
            GO  TO   ROT-200-210.
 
        ROT-300-000.
-           CLOSE    CADDSP
+           CLOSE    CADDSP  CADOPE
                     CADLBC  CADLDP
-           EXIT     PROGRAM.
+           EXIT     PROGRAM.
