@@ -38,6 +38,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -101,44 +103,44 @@
 
        01  TLA-002.
            03  LINE 06 COLUMN 05 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR 1.
+      -        "????????????????????????????"   BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 05 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 05 PIC X(52) FROM " ?  Codigo ..........:
-               " -     -                   ?"   BACKGROUND-COLOR 1.
+      -        " -     -                   ?"   BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 05 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 05 PIC X(52) FROM " ?  Descricao .......:
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 05 PIC X(52) FROM " ?  Saldo Atual .....:
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 05 PIC X(52) FROM " ?  Preco Unitario ..:
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 05 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 05 PIC X(52) FROM " ?  Quantidade ......:
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 05 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 05 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR 1.
+      -        "????????????????????????????"   BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 05 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR 1.
+      -        "                           ?"   BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 09 PIC X(18) FROM "Total Lancado ...:
                BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
            03  LINE 17 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 05 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR 1.
+      -        "????????????????????????????"   BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 07 PIC X(52) FROM SPACES.
 
@@ -208,19 +210,19 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67)  FROM  "AGUARDE !!!  PESQ
-                   "UISANDO PRODUTOS ...                        "
+      -            "UISANDO PRODUTOS ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67)  FROM  "DIGITE O CODIGO D
-                   "O PRODUTO VENDIDO  -  [ESC] RETORNA ...     "
+      -            "O PRODUTO VENDIDO  -  [ESC] RETORNA ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67)  FROM  "CODIGO INEXISTENT
-                   "E !!!  -  [ESC] RETORNA ...                 "
+      -            "E !!!  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67)  FROM  "DIGITE A QUANTIDA
-                   "DE VENDIDA  -  [ESC] RETORNA ...            "
+      -            "DE VENDIDA  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67)  FROM  "TECLE [ENTER] P/
-                   "CONFIRMAR A VENDA  -  [ESC] RETORNA ...     "
+      -            "CONFIRMAR A VENDA  -  [ESC] RETORNA ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
