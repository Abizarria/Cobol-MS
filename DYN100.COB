@@ -16,12 +16,13 @@
            03  TECLADO          PIC  9(02).
 
        01  PRM-001              PIC  9(01).
+       01  PRM-OPE              PIC  9(04).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 01 PIC  X(67) FROM
-               " SISTEMA AUTO-POSTO  -  Ver. 7.11"
+      -        " SISTEMA AUTO-POSTO  -  Ver. 7.11"
                BACKGROUND-COLOR  02   FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC  X(22) FROM " 旼컴컴컴컴컴컴컴컴커"
                BACKGROUND-COLOR  01.
@@ -357,7 +358,7 @@
                BACKGROUND-COLOR   07.
 
        01  MEN-001  LINE  22  COLUMN  14  PIC  X(67)  FROM  "NUMERO DA O
-                    "PCAO DESEJADA ? [ ]  -  [ESC] RETORNA ...         "
+      -             "PCAO DESEJADA ? [ ]  -  [ESC] RETORNA ...         "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR  15.
 
        01  OPC-001  LINE  22  COLUMN  42  PIC  9(01) USING  NUM-OPC AUTO
@@ -365,7 +366,7 @@
        01  OPC-002  LINE  22  COLUMN  42  PIC  9(01) USING  PRM-001 AUTO
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR  15.
 
-       PROCEDURE       DIVISION  CHAINING  PRM-001.
+       PROCEDURE       DIVISION  CHAINING  PRM-001  PRM-OPE.
 
        ROT-000-000.
            IF  PRM-001   =   0
@@ -396,10 +397,10 @@
            GO  TO   ROT-000-010.
 
        ROT-000-040.
-           CHAIN    "DYN001"  USING  PRM-001.
+           CHAIN    "DYN001"  USING  PRM-001  PRM-OPE.
 
        ROT-100-000.
-           CHAIN    "DYN101".
+           CHAIN    "DYN101"  USING  PRM-OPE.
 
        ROT-200-000.
            DISPLAY  TLA-003.
