@@ -25,7 +25,7 @@
 
            SELECT      CADPRM        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -48,6 +48,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -62,6 +64,7 @@
                05  LCT-LES      PIC  9(03).
            03  SDA-LES          PIC S9(06)V9.
            03  SDC-LES          PIC  9(06)V9.
+           03  MTV-LES          PIC  9(02).
 
        FD  CADPRM      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRM.DAT".
@@ -74,6 +77,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        FD  RELATO      LABEL         RECORD  IS  OMITTED.
 
@@ -87,6 +92,7 @@
            03  IND3             PIC  9(02).
            03  LET-OPC          PIC  X(01).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  ACM-LIN          PIC  9(02).
            03  ACM-DIF          PIC S9(07)V9.
@@ -96,14 +102,14 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
            03  REG-TAB          PIC  X(80)  OCCURS 504.
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -150,8 +156,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "CODGO DESCRICAO DO PRODUTO        DATA    ANTERIOR CORRIGIDO
-           "  DIF. DIA  DIF. MES".
+      -    "CODGO DESCRICAO DO PRODUTO        DATA    ANTERIOR CORRIGIDO
+      -    "  DIF. DIA  DIF. MES".
 
        01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -171,6 +177,8 @@
            03  SDA-DT1          PIC  ZZZ.ZZ9,9.
            03  DIF-DT1          PIC  ----.--9,9.
            03  TOT-DT1          PIC  ----.--9,9    BLANK WHEN ZEROS.
+           03  FILLER           PIC  X(01)  VALUE  SPACES.
+           03  MTV-DT1          PIC  9(02)  BLANK WHEN ZEROS.
 
        01  PRM-001              PIC  9(01).
 
@@ -178,7 +186,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "RELACAO DOS ACERTOS NO ESTOQUE  -  Ver. 7.11"
+      -        "RELACAO DOS ACERTOS NO ESTOQUE  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR 00.
 
        01  TLA-002.
@@ -200,18 +208,18 @@
 
        01  TLA-003.
            03  LINE 09 COLUMN 22 PIC X(37) FROM " ??????????????????????
-               "?????????????"   BACKGROUND-COLOR 01.
+      -        "?????????????"   BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 22 PIC X(37) FROM " ?
-               "            ?"   BACKGROUND-COLOR 01.
+      -        "            ?"   BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 22 PIC X(37) FROM " ?  Grupo :    -
-               "            ?"   BACKGROUND-COLOR 01.
+      -        "            ?"   BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 22 PIC X(37) FROM " ?
-               "            ?"   BACKGROUND-COLOR 01.
+      -        "            ?"   BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 22 PIC X(37) FROM " ??????????????????????
-               "?????????????"   BACKGROUND-COLOR 01.
+      -        "?????????????"   BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 24 PIC X(37) FROM SPACES.
 
@@ -260,31 +268,34 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE ACERTOS
-                   "DE SALDOS NO PERIODO  -  [ESC] RETORNA ...      "
+      -            "DE SALDOS NO PERIODO  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO RELACAO DE ACERTOS ...                     "
+      -            "INDO RELACAO DE ACERTOS ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE ACERTOS
-                   "LANCADOS NESTE GRUPO !!!  -  TECLE [ESC] ...    "
+      -            "LANCADOS NESTE GRUPO !!!  -  TECLE [ESC] ...    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA !!!  -  TECLE [ESC] ...   "
+      -            "E P/ CONSULTA EM TELA !!!  -  TECLE [ESC] ...   "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
@@ -311,9 +322,7 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE  YYYYMMDD.
            MOVE     NOM-TAB  TO  NOM-CB1
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
@@ -341,6 +350,20 @@
            IF  TECLADO   =   01
                GO  TO        ROT-000-020.
 
+       ROT-100-005.
+           DISPLAY  MEN-011
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-020.
+           IF  LET-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  LET-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-100-005.
+
        ROT-100-010.
            DISPLAY  MEN-003
            OPEN     OUTPUT       RELATO
@@ -365,6 +388,7 @@
            MOVE     ANO-AUX  TO  ANO-DT1
            MOVE     SDA-LES  TO  SDI-DT1
            MOVE     SDC-LES  TO  SDA-DT1
+           MOVE     MTV-LES  TO  MTV-DT1
            COMPUTE  DIF-DT1  =   SDC-LES
                              -   SDA-LES
            COMPUTE  ACM-DIF  =   ACM-DIF
@@ -459,6 +483,7 @@
            MOVE     ANO-AUX  TO  ANO-DT1
            MOVE     SDA-LES  TO  SDI-DT1
            MOVE     SDC-LES  TO  SDA-DT1
+           MOVE     MTV-LES  TO  MTV-DT1
            COMPUTE  DIF-DT1  =   SDC-LES
                              -   SDA-LES
            COMPUTE  ACM-DIF  =   ACM-DIF
@@ -523,6 +548,7 @@
            MOVE     ANO-AUX  TO  ANO-DT1
            MOVE     SDA-LES  TO  SDI-DT1
            MOVE     SDC-LES  TO  SDA-DT1
+           MOVE     MTV-LES  TO  MTV-DT1
            COMPUTE  DIF-DT1  =   SDC-LES
                              -   SDA-LES
            COMPUTE  ACM-DIF  =   ACM-DIF
@@ -627,4 +653,4 @@
            MOVE     " " TO  RSP-OPC
            DISPLAY  MEN-006
            ACCEPT   OPC-002
-           GO  TO   ROT-200-000.
+           GO  TO   ROT-200-000.
