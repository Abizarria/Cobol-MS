@@ -20,6 +20,11 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-FAT.
 
+           SELECT      CADNFE        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-NFE.
+
            SELECT      CADNTA        ASSIGN  TO  DISK
                        ORGANIZATION          IS  INDEXED
                        ACCESS        MODE    IS  DYNAMIC
@@ -29,7 +34,22 @@
 
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      CADCCL        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CCL.
+
+           SELECT      CADOPE        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OPE.
+
+           SELECT      CADALC        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-ALC.
+
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -48,6 +68,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADCTR      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCTR.DAT".
@@ -58,6 +80,12 @@
            03  DTD-CTR          PIC  9(06).
            03  FAT-CTR          PIC  9(06).
            03  PCT-CTR          PIC  9(02)V99.
+           03  SIT-CTR          PIC  X(01).
+           03  CHK-CTR.
+               05  ATV-CTR      PIC  9(01).
+               05  PRX-CTR      PIC  9(01).
+               05  SUF-CTR      PIC  9(03).
+               05  LCT-CTR      PIC  9(03).
 
        FD  CADFAT      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADFAT.DAT".
@@ -67,6 +95,17 @@
            03  DTA-FAT          PIC  9(06).
            03  VAL-FAT          PIC S9(10)V99.
 
+       FD  CADNFE      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADNFE.DAT".
+       01  REG-NFE.
+           03  CHV-NFE          PIC  9(06).
+           03  CLI-NFE          PIC  X(10).
+           03  CGC-NFE          PIC  9(14).
+           03  NOM-NFE          PIC  X(35).
+           03  DTA-NFE          PIC  9(06).
+           03  VAL-NFE          PIC S9(10)V99.
+           03  SIT-NFE          PIC  9(01).
+
        FD  CADNTA      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADNTA.DAT".
        01  REG-NTA.
@@ -89,6 +128,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        SD  CADSRT.
 
@@ -101,6 +142,32 @@
            03  DES-SRT          PIC  X(20).
            03  VAL-SRT          PIC S9(09)V99.
 
+       FD  CADCCL      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADCCL.DAT".
+       01  REG-CCL.
+           03  CHV-CCL.
+               05  CLI-CCL      PIC  X(10).
+               05  CTG-CCL      PIC  9(01).
+
+       FD  CADOPE      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADOPE.DAT".
+       01  REG-OPE.
+           03  CHV-OPE          PIC  9(04).
+           03  NOM-OPE          PIC  X(20).
+           03  SEN-OPE          PIC  X(04).
+           03  PER-OPE          PIC  9(01)  OCCURS  07.
+           03  GER-OPE          PIC  9(01).
+
+       FD  CADALC      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADALC.DAT".
+       01  REG-ALC.
+           03  CHV-ALC          PIC  9(06).
+           03  OPE-ALC          PIC  9(04).
+           03  DTA-ALC          PIC  9(06).
+           03  CLI-ALC          PIC  X(10).
+           03  CTG-ALC          PIC  9(01).
+           03  VAL-ALC          PIC S9(10)V99.
+
        FD  RELATO      LABEL         RECORD  IS  OMITTED.
 
        01  REG-REL              PIC  X(80).
@@ -111,6 +178,7 @@
            03  IND1             PIC  9(02).
            03  IND2             PIC  9(02).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  ACM-LIN          PIC  9(02).
            03  ACM-QTD          PIC  9(03).
@@ -118,12 +186,16 @@
            03  ACM-VAL          PIC S9(10)V99.
            03  TOT-VAL          PIC S9(11)V99.
 
+           03  OPE-AUX          PIC  9(04).
+           03  SEN-AUX          PIC  X(04).
+           03  AUT-AUX          PIC  X(01).
+
            03  NOM-TAB          PIC  X(36).
            03  RED-NOM          REDEFINES   NOM-TAB.
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
@@ -155,7 +227,7 @@
 
        01  CAB-002.
            03  TIP-CB2          PIC  X(72)  VALUE
-               "RESUMO DO FATURAMENTO".
+      -        "RESUMO DO FATURAMENTO".
            03  DIA-CB2          PIC  9(02).
            03  FILLER           PIC  X(01)  VALUE  "/".
            03  MES-CB2          PIC  9(02).
@@ -165,8 +237,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "FATURA   CLIENTE          TELEFONE       NOME / CONTATO  NOT
-           "AS   VALOR DA FATURA".
+      -    "FATURA   CLIENTE          TELEFONE       NOME / CONTATO  NOT
+      -    "AS   VALOR DA FATURA".
 
        01  DET-001.
            03  FAT-DT1          PIC  9(06).
@@ -186,7 +258,7 @@
 
        01  TOT-001.
            03  FILLER           PIC  X(56)  VALUE  "
-               "  - TOTAL DO FATURAMENTO .........".
+      -        "  - TOTAL DO FATURAMENTO .........".
            03  QTD-TT1          PIC  Z.ZZ9.
            03  FILLER           PIC  X(01)  VALUE  SPACES.
            03  VAL-TT1          PIC  ---.---.---.--9,99.
@@ -215,17 +287,43 @@
                     BACKGROUND-COLOR  07.
 
        01  MEN-001  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERACAO COMPLETA
-                    "  -  [ESC] RETORNA ...                           "
+      -             "  -  [ESC] RETORNA ...                           "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
+       01  MEN-002  LINE 21 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
+      -             " OPERADOR  -  [ESC] RETORNA ...                  "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-003  LINE 21 COLUMN 14 PIC X(67) FROM "SENHA INVALIDA !!!
+      -             "  -  [ESC] RETORNA ...                           "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-004  LINE 21 COLUMN 14 PIC X(67) FROM "DIGITE A SENHA DO
+      -             "OPERADOR  -  [ESC] RETORNA ...                   "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-006  LINE 21 COLUMN 14 PIC X(67) FROM "OPERADOR SEM PER
+      -             "FIL DE GERENTE  -  [ESC] RETORNA ...             "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  OPC-002  LINE 21 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  NOM-ALC  LINE 21 COLUMN 50 PIC X(20) USING NOM-OPE
+                    BACKGROUND-COLOR  01.
+
+       01  MEN-005  LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -             "RESSORA OU EM (A)RQUIVO ?                       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
        PROCEDURE       DIVISION  CHAINING  PRM-001  PRM-002.
 
        ROT-000-000.
-           OPEN     I-O      CADCTR
-                    INPUT    CADNTA
+           OPEN     I-O      CADCTR   CADALC
+                    INPUT    CADNTA   CADOPE
            READ     CADCTR
            MOVE     ZEROS    TO  ACM-VAL
            MOVE     SPACES   TO  RSP-OPC
@@ -236,6 +334,9 @@
                ADD     2000  TO  ANO-LIM
            ELSE
                ADD     1900  TO  ANO-LIM.
+           PERFORM  ROT-050-000  THRU  ROT-050-040
+           IF  AUT-AUX  NOT  =   "S"
+               GO  TO        ROT-000-010.
            GO  TO   ROT-100-000, ROT-200-000,
                     DEPENDING    ON  PRM-001.
 
@@ -243,8 +344,44 @@
            IF  PRM-001   =   1   CHAIN  "DYN505".
            IF  PRM-001   =   2   CHAIN  "DYN506".
 
+       ROT-050-000.
+           MOVE     "N"      TO  AUT-AUX
+           DISPLAY  MEN-002
+           MOVE     ZEROS    TO  OPE-AUX
+           ACCEPT   (21 45)  OPE-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-050-040.
+           IF  OPE-AUX   =   ZEROS
+               GO  TO        ROT-050-000.
+           MOVE     OPE-AUX  TO  CHV-OPE
+           READ     CADOPE   INVALID  KEY
+                    GO  TO   ROT-050-000.
+           DISPLAY  NOM-ALC.
+
+       ROT-050-010.
+           DISPLAY  MEN-004
+           MOVE     SPACES   TO  SEN-AUX
+           ACCEPT   (21 45)  SEN-AUX  WITH  UPDATE
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-050-000.
+           IF  SEN-AUX  NOT  =   SEN-OPE
+               DISPLAY       MEN-003
+               ACCEPT        OPC-002
+               GO  TO        ROT-050-010.
+           IF  GER-OPE  NOT  =   1
+               DISPLAY       MEN-006
+               ACCEPT        OPC-002
+               GO  TO        ROT-050-000.
+           MOVE     "S"      TO  AUT-AUX.
+
+       ROT-050-040.
+           EXIT.
+
        ROT-100-000.
            DISPLAY  COL-001
+           OPEN     INPUT    CADCLI
            MOVE     SPACES   TO  CHV-NTA
            START    CADNTA   KEY GREATER    CHV-NTA
            SORT     CADSRT   ON  ASCENDING  KEY CHV-SRT
@@ -292,26 +429,58 @@
 
        ROT-100-060.
            DISPLAY  COL-004
-           OPEN     I-O      CADFAT
+           OPEN     I-O      CADFAT   CADNFE
+           MOVE     CLI-PR2  TO  CHV-CLI
+           READ     CADCLI
            ADD      1        TO  FAT-CTR
            MOVE     FAT-CTR  TO  CHV-FAT
            MOVE     DTA-PR2  TO  DTA-FAT
            MOVE     CLI-PR2  TO  CLI-FAT
            MOVE     ACM-VAL  TO  VAL-FAT
            WRITE    REG-FAT
+           MOVE     FAT-CTR  TO  CHV-NFE
+           MOVE     CLI-PR2  TO  CLI-NFE
+           MOVE     CGC-CLI  TO  CGC-NFE
+           MOVE     NOM-CLI  TO  NOM-NFE
+           MOVE     DTA-PR2  TO  DTA-NFE
+           MOVE     ACM-VAL  TO  VAL-NFE
+           MOVE     ZEROS    TO  SIT-NFE
+           WRITE    REG-NFE
+           MOVE     FAT-CTR  TO  CHV-ALC
+           MOVE     OPE-AUX  TO  OPE-ALC
+           MOVE     DTA-PR2  TO  DTA-ALC
+           MOVE     CLI-PR2  TO  CLI-ALC
+           MOVE     ZEROS    TO  CTG-ALC
+           MOVE     ACM-VAL  TO  VAL-ALC
+           WRITE    REG-ALC
+                    INVALID  KEY CONTINUE
            REWRITE  REG-CTR
-           CLOSE    CADCTR
-                    CADFAT   CADNTA.
+           CLOSE    CADCTR   CADALC   CADOPE
+                    CADFAT   CADNFE   CADNTA   CADCLI.
 
        ROT-100-070  SECTION.
 
        ROT-200-000.
-           OPEN     I-O      CADFAT
-                    OUTPUT   RELATO
-                    INPUT    CADCLI  CADPRM
+           OPEN     I-O      CADFAT   CADNFE
+                    INPUT    CADCLI  CADPRM  CADCCL
            READ     CADPRM
            MOVE     1   TO   IND1.
 
+       ROT-200-005.
+           DISPLAY  MEN-005
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-010.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-005.
+           OPEN     OUTPUT   RELATO.
+
        ROT-200-010.
            MOVE     CLI-PRM (IND1 + 1)  TO IND2
            MOVE     LET-TAB (IND2)  TO  LET-NOM (IND1)
@@ -319,9 +488,7 @@
            IF  IND1  <  36
                GO  TO        ROT-200-010.
            MOVE     SPACES   TO  LET-NOM (IND1)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE.
            MOVE     NOM-TAB  TO  NOM-CB1
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
@@ -345,7 +512,10 @@
            READ     CADCLI  NEXT AT  END
                     GO  TO   ROT-200-070.
            IF  CTG-CLI  NOT  =   CTG-PR2
-               GO  TO        ROT-200-030.
+               MOVE      CHV-CLI  TO  CLI-CCL
+               MOVE      CTG-PR2  TO  CTG-CCL
+               READ      CADCCL
+                   INVALID KEY GO  TO   ROT-200-030.
            MOVE     SPACES   TO  CHV-NTA
            MOVE     CHV-CLI  TO  CLI-NTA
            START    CADNTA   KEY GREATER  CHV-NTA
@@ -397,6 +567,22 @@
            MOVE     ZEROS    TO  ACM-QTD  ACM-VAL
            MOVE     DTA-PR2  TO  DTA-FAT
            WRITE    REG-FAT
+           MOVE     FAT-CTR  TO  CHV-NFE
+           MOVE     CHV-CLI  TO  CLI-NFE
+           MOVE     CGC-CLI  TO  CGC-NFE
+           MOVE     NOM-CLI  TO  NOM-NFE
+           MOVE     DTA-PR2  TO  DTA-NFE
+           MOVE     VAL-FAT  TO  VAL-NFE
+           MOVE     ZEROS    TO  SIT-NFE
+           WRITE    REG-NFE
+           MOVE     FAT-CTR  TO  CHV-ALC
+           MOVE     OPE-AUX  TO  OPE-ALC
+           MOVE     DTA-PR2  TO  DTA-ALC
+           MOVE     CHV-CLI  TO  CLI-ALC
+           MOVE     CTG-PR2  TO  CTG-ALC
+           MOVE     VAL-FAT  TO  VAL-ALC
+           WRITE    REG-ALC
+                    INVALID  KEY CONTINUE
            GO  TO   ROT-200-030.
 
        ROT-200-070.
@@ -406,7 +592,7 @@
            WRITE    REG-REL FROM TOT-001    AFTER  2.
 
        ROT-200-080.
-           CLOSE    CADFAT       RELATO
+           CLOSE    CADFAT       CADNFE       RELATO
            MOVE     SPACES   TO  CHV-NTA
            START    CADNTA   KEY GREATER    CHV-NTA
            SORT     CADSRT   ON  ASCENDING  KEY CHV-SRT
@@ -431,9 +617,15 @@
                ADD     2000  TO  ANO-LCT
            ELSE
                ADD     1900  TO  ANO-LCT.
-           IF  CTG-CLI   =   CTG-PR2 AND
-               DTA-LCT  NOT  >   DTA-LIM
-               GO  TO        ROT-200-100.
+           IF  DTA-LCT  NOT  >   DTA-LIM
+               IF  CTG-CLI   =   CTG-PR2
+                   GO  TO        ROT-200-100
+               ELSE
+                   MOVE      CHV-CLI  TO  CLI-CCL
+                   MOVE      CTG-PR2  TO  CTG-CCL
+                   READ      CADCCL
+                       INVALID     KEY  CONTINUE
+                       NOT INVALID KEY  GO  TO  ROT-200-100.
            MOVE     REG-NTA  TO  REG-SRT
            RELEASE  REG-SRT
            GO  TO   ROT-200-100.
@@ -455,5 +647,5 @@
        ROT-200-140.
            DISPLAY  COL-004
            REWRITE  REG-CTR
-           CLOSE    CADCLI  CADCTR
-                    CADNTA  CADPRM.
+           CLOSE    CADCLI  CADCTR   CADALC   CADOPE
+                    CADNTA  CADPRM  CADCCL.
