@@ -33,6 +33,8 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-NTE.
 
+           SELECT      CADPRM        ASSIGN  TO  DISK.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -50,6 +52,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADCPD      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCPD.DAT".
@@ -91,6 +95,20 @@
            03  DES-NTE          PIC  X(20).
            03  VAL-NTE          PIC S9(09)V99.
 
+       FD  CADPRM      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADPRM.DAT".
+       01  REG-PRM.
+           03  COD-PRM          PIC  9(05).
+           03  CLI-PRM          PIC  9(02)  OCCURS  36.
+           03  END-PRM          PIC  9(02)  OCCURS  35.
+           03  CID-PRM          PIC  9(02)  OCCURS  20.
+           03  EST-PRM          PIC  9(02)  OCCURS  02.
+           03  CEP-PRM          PIC  9(08).
+           03  CGC-PRM          PIC  9(14).
+           03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -105,13 +123,25 @@
                05  MES-AUX      PIC  9(02).
                05  DIA-AUX      PIC  9(02).
 
+           03  TAB-SIT.
+               05  FILLER       PIC  X(09)  VALUE  "NORMAL   ".
+               05  FILLER       PIC  X(09)  VALUE  "BLOQUEADO".
+           03  RED-SIT  REDEFINES  TAB-SIT.
+               05  SIT-TAB      PIC  X(09)  OCCURS  02.
+
+           03  SIT-AUX          PIC  X(09).
+
        01  PRM-001              PIC  9(01).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "POSICAO ATUAL DE CLIENTES  -  Ver. 7.11"
+      -        "POSICAO ATUAL DE CLIENTES  -  Ver. 7.11"
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+           03  LINE 03 COLUMN 68 PIC X(01) FROM SPACES
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+           03  LINE 03 COLUMN 69 PIC 999 FROM COD-PST
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -128,112 +158,114 @@
 
        01  TLA-002.
            03  LINE 07 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 16 PIC X(48) FROM " ? Cliente ....:
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 16 PIC X(48) FROM " ? Requisicoes :
-               " R$                    ?"  BACKGROUND-COLOR  01.
+      -        " R$                    ?"  BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 16 PIC X(48) FROM " ? Faturas ....:
-               " R$                    ?"  BACKGROUND-COLOR  01.
+      -        " R$                    ?"  BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 19 PIC X(23) FROM "Total do Cliente ......
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 16 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 18 PIC X(48) FROM SPACES.
 
        01  TLA-003.
            03  LINE 09 COLUMN 18 PIC X(45) FROM " ??????????????????????
-               "?????????????????????"     BACKGROUND-COLOR  01.
+      -        "?????????????????????"     BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 18 PIC X(45) FROM " ?
-               "                    ?"     BACKGROUND-COLOR  01.
+      -        "                    ?"     BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 18 PIC X(45) FROM " ?  Data ....:   /  /
-               "  Cheques .:        ?"     BACKGROUND-COLOR  01.
+      -        "  Cheques .:        ?"     BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 18 PIC X(45) FROM " ?
-               "                    ?"     BACKGROUND-COLOR  01.
+      -        "                    ?"     BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 18 PIC X(45) FROM " ??????????????????????
-               "?????????????????????"     BACKGROUND-COLOR  01.
+      -        "?????????????????????"     BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 18 PIC X(45) FROM " ?
-               "                    ?"     BACKGROUND-COLOR  01.
+      -        "                    ?"     BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 22 PIC X(19) FROM "Total do Dia ......"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 18 PIC X(45) FROM " ??????????????????????
-               "?????????????????????"     BACKGROUND-COLOR  01.
+      -        "?????????????????????"     BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 20 PIC X(45) FROM SPACES.
 
        01  TLA-004.
            03  LINE 06 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 16 PIC X(48) FROM " ? Requisicoes :
-               " R$                    ?"  BACKGROUND-COLOR  01.
+      -        " R$                    ?"  BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 16 PIC X(48) FROM " ? Eventuais ..:
-               " R$                    ?"  BACKGROUND-COLOR  01.
+      -        " R$                    ?"  BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 16 PIC X(48) FROM " ? Faturas ....:
-               " R$                    ?"  BACKGROUND-COLOR  01.
+      -        " R$                    ?"  BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 16 PIC X(48) FROM " ? Cheques-pre :
-               " R$                    ?"  BACKGROUND-COLOR  01.
+      -        " R$                    ?"  BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 19 PIC X(23) FROM "Total a Receber .......
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 17 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 18 PIC X(48) FROM SPACES.
 
        01  ENT-001.
            03  CLI-001  LINE 09 COLUMN 33 PIC X(10) USING CHV-CLI
                         BACKGROUND-COLOR  01.
+           03  SIT-001  LINE 09 COLUMN 46 PIC X(09) USING SIT-AUX
+                        BACKGROUND-COLOR  01  FOREGROUND-COLOR  12.
            03  QNT-001  LINE 11 COLUMN 33 PIC Z.ZZ9 USING ACM-QTD
                         BACKGROUND-COLOR  01.
            03  VNT-001  LINE 11 COLUMN 44 PIC --.---.---.--9,99   USING
@@ -277,6 +309,8 @@
            03  VAL-003  LINE 14 COLUMN 42 PIC ZZ.ZZZ.ZZZ.ZZ9,99 USING
                ACM-VAL  BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
        01  LPA-001.
+           03  LPA-SIT  LINE 09 COLUMN 46 PIC X(09) FROM SPACES
+                        BACKGROUND-COLOR  01.
            03  LPA-QN1  LINE 11 COLUMN 33 PIC X(05) FROM SPACES
                         BACKGROUND-COLOR  01.
            03  LPA-VN1  LINE 11 COLUMN 44 PIC X(17) FROM SPACES
@@ -299,31 +333,31 @@
                         BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "CLIENTE  -  [ESC] RETORNA ...                   "
+      -            "CLIENTE  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "CLIENTE INEXISTENTE
-                   "  -  [ESC] RETORNA ...                          "
+      -            "  -  [ESC] RETORNA ...                          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO MOVIMENTO DO CLIENTE ...                   "
+      -            "ANDO MOVIMENTO DO CLIENTE ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NSULTAR OUTRO CLIENTE  -  [ESC] RETORNA ...     "
+      -            "NSULTAR OUTRO CLIENTE  -  [ESC] RETORNA ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO MOVIMENTO A RECEBER ...                    "
+      -            "ANDO MOVIMENTO A RECEBER ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DA CO
-                   "NSULTA  -  [ESC] RETORNA ...                    "
+      -            "NSULTA  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ESC] P/ RETO
-                   "RNAR ...                                        "
+      -            "RNAR ...                                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO CHEQUES PRE-DATADOS ...                    "
+      -            "ANDO CHEQUES PRE-DATADOS ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NSULTAR OUTRA DATA  -  [ESC] RETORNA ...        "
+      -            "NSULTAR OUTRA DATA  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -332,6 +366,8 @@
        PROCEDURE       DIVISION  CHAINING  PRM-001.
 
        ROT-000-000.
+           OPEN     INPUT    CADPRM
+           READ     CADPRM
            DISPLAY  TLA-001
            IF  PRM-001   =   1
                DISPLAY       TLA-002.
@@ -356,7 +392,8 @@
                     DISPLAY  MEN-002
                     ACCEPT   OPC-001
                     GO  TO   ROT-100-000.
-           DISPLAY  CLI-001  MEN-003
+           MOVE     SIT-TAB (SIT-CLI + 1)  TO  SIT-AUX
+           DISPLAY  CLI-001  SIT-001  MEN-003
            MOVE     ZEROS    TO  CHV-FAT  ACM-QTD
                                  ACM-VAL  ACM-TOT
            IF  CTG-CLI   =   5
@@ -557,6 +594,6 @@
 
        ROT-400-000.
            CLOSE    CADCLI   CADCPD
-                    CADFAT   CADNTA  CADNTE
+                    CADFAT   CADNTA  CADNTE  CADPRM
            MOVE     4   TO   PRM-001
-           CHAIN   "DYN500"  USING  PRM-001.
+           CHAIN   "DYN500"  USING  PRM-001.
