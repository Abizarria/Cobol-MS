@@ -0,0 +1,398 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DYN413.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+                       DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADBCO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-BCO.
+
+           SELECT      CADCTA        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CTA.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       FD  CADBCO      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADBCO.DAT".
+       01  REG-BCO.
+           03  CHV-BCO          PIC  9(03).
+           03  NOM-BCO          PIC  X(15).
+           03  SDI-BCO          PIC S9(11)V99.
+
+       FD  CADCTA      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADCTA.DAT".
+       01  REG-CTA.
+           03  CHV-CTA.
+               05  BCO-CTA      PIC  9(03).
+               05  SEQ-CTA      PIC  9(02).
+           03  NOM-CTA          PIC  X(15).
+           03  AGE-CTA          PIC  9(04).
+           03  NCC-CTA          PIC  X(12).
+           03  SDI-CTA          PIC S9(11)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  NUM-OPC          PIC  9(01).
+           03  RSP-OPC          PIC  X(01).
+           03  TECLADO          PIC  9(02).
+           03  OPC-TLA          PIC  X(09).
+           03  SDA-AUX          PIC S9(11)V99.
+
+       01  TAB-OPC.
+           03  FILLER           PIC  X(09)  VALUE  "INCLUSAO ".
+           03  FILLER           PIC  X(09)  VALUE  "ALTERACAO".
+           03  FILLER           PIC  X(09)  VALUE  "CONSULTA ".
+           03  FILLER           PIC  X(09)  VALUE  "EXCLUSAO ".
+       01  RED-OPC              REDEFINES   TAB-OPC.
+           03  OPC-TAB          PIC  X(09)  OCCURS  04.
+
+       01  PRM-001              PIC  9(01).
+
+       SCREEN          SECTION.
+
+       01  TLA-001.
+           03  LINE 03 COLUMN 02 PIC X(66) FROM
+      -        "CADASTRO DE CONTAS BANCARIAS  -  Ver. 7.11"
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR 00.
+           03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
+               BACKGROUND-COLOR  07.
+           03  LINE 08 COLUMN 54 PIC X(02) FROM SPACES
+               BACKGROUND-COLOR  07.
+           03  LINE 09 COLUMN 54 PIC X(04) FROM SPACES
+               BACKGROUND-COLOR  07.
+           03  LINE 10 COLUMN 54 PIC X(04) FROM SPACES
+               BACKGROUND-COLOR  07.
+           03  LINE 11 COLUMN 54 PIC X(04) FROM SPACES
+               BACKGROUND-COLOR  07.
+           03  LINE 12 COLUMN 54 PIC X(04) FROM SPACES
+               BACKGROUND-COLOR  07.
+
+       01  TLA-002.
+           03  LINE 07 COLUMN 08 PIC X(44) FROM " ??????????????????????
+      -        "????????????????????"      BACKGROUND-COLOR 01.
+           03  LINE 08 COLUMN 08 PIC X(44) FROM " ?
+      -        "                   ?"      BACKGROUND-COLOR 01.
+           03  LINE 08 COLUMN 52 PIC X(02) FROM SPACES.
+           03  LINE 09 COLUMN 08 PIC X(44) FROM " ?  Banco ...:      -
+      -        "                   ?"      BACKGROUND-COLOR 01.
+           03  LINE 09 COLUMN 52 PIC X(02) FROM SPACES.
+           03  LINE 10 COLUMN 08 PIC X(44) FROM " ?  Conta ...:
+      -        "                   ?"      BACKGROUND-COLOR 01.
+           03  LINE 10 COLUMN 52 PIC X(02) FROM SPACES.
+           03  LINE 11 COLUMN 08 PIC X(44) FROM " ?  Descricao ...:
+      -        "                   ?"      BACKGROUND-COLOR 01.
+           03  LINE 11 COLUMN 52 PIC X(02) FROM SPACES.
+           03  LINE 12 COLUMN 08 PIC X(44) FROM " ?  Agencia .....:
+      -        "                   ?"      BACKGROUND-COLOR 01.
+           03  LINE 12 COLUMN 52 PIC X(02) FROM SPACES.
+           03  LINE 13 COLUMN 08 PIC X(44) FROM " ?  Num. Conta ..:
+      -        "                   ?"      BACKGROUND-COLOR 01.
+           03  LINE 13 COLUMN 52 PIC X(02) FROM SPACES.
+           03  LINE 14 COLUMN 08 PIC X(44) FROM " ?  Saldo Inicial ..:
+      -        "                   ?"      BACKGROUND-COLOR 01.
+           03  LINE 14 COLUMN 52 PIC X(02) FROM SPACES.
+           03  LINE 15 COLUMN 08 PIC X(44) FROM " ??????????????????????
+      -        "????????????????????"      BACKGROUND-COLOR 01.
+           03  LINE 15 COLUMN 52 PIC X(02) FROM SPACES.
+           03  LINE 16 COLUMN 10 PIC X(44) FROM SPACES.
+
+       01  TLA-003.
+           03  LINE 08 COLUMN 58 PIC X(15) FROM SPACES
+               BACKGROUND-COLOR  07.
+           03  LINE 09 COLUMN 58 PIC X(17) FROM SPACES
+               BACKGROUND-COLOR  07.
+           03  LINE 10 COLUMN 58 PIC X(17) FROM SPACES
+               BACKGROUND-COLOR  07.
+           03  LINE 08 COLUMN 21 PIC X(21) FROM " ???????????????????"
+               BACKGROUND-COLOR  04.
+           03  LINE 09 COLUMN 21 PIC X(21) FROM " ?                 ?"
+               BACKGROUND-COLOR  04.
+           03  LINE 09 COLUMN 23 PIC X(17) FROM "     Contas"
+               BACKGROUND-COLOR  07  FOREGROUND-COLOR 01.
+           03  LINE 09 COLUMN 42 PIC X(02) FROM SPACES.
+           03  LINE 10 COLUMN 21 PIC X(21) FROM " ???????????????????"
+               BACKGROUND-COLOR  04.
+           03  LINE 10 COLUMN 42 PIC X(02) FROM SPACES.
+           03  LINE 11 COLUMN 21 PIC X(21) FROM " ?  1 - Incluir    ?"
+               BACKGROUND-COLOR  04.
+           03  LINE 11 COLUMN 42 PIC X(02) FROM SPACES.
+           03  LINE 12 COLUMN 21 PIC X(21) FROM " ?  2 - Alterar    ?"
+               BACKGROUND-COLOR  04.
+           03  LINE 12 COLUMN 42 PIC X(02) FROM SPACES.
+           03  LINE 13 COLUMN 21 PIC X(21) FROM " ?  3 - Consultar  ?"
+               BACKGROUND-COLOR  04.
+           03  LINE 13 COLUMN 42 PIC X(02) FROM SPACES.
+           03  LINE 14 COLUMN 21 PIC X(21) FROM " ?  4 - Excluir    ?"
+               BACKGROUND-COLOR  04.
+           03  LINE 14 COLUMN 42 PIC X(02) FROM SPACES.
+           03  LINE 15 COLUMN 21 PIC X(21) FROM " ???????????????????"
+               BACKGROUND-COLOR  04.
+           03  LINE 15 COLUMN 42 PIC X(02) FROM SPACES.
+           03  LINE 16 COLUMN 23 PIC X(21) FROM SPACES.
+
+       01  TLA-004.
+           03  LINE 08 COLUMN 58 PIC X(15) FROM " ?????????????"
+               BACKGROUND-COLOR  04.
+           03  LINE 09 COLUMN 58 PIC X(03) FROM " ?"
+               BACKGROUND-COLOR  04.
+           03  LINE 09 COLUMN 61 PIC X(09) USING  OPC-TLA
+               BACKGROUND-COLOR  04.
+           03  LINE 09 COLUMN 70 PIC X(03) FROM " ?"
+               BACKGROUND-COLOR  04.
+           03  LINE 09 COLUMN 73 PIC X(02) FROM SPACES.
+           03  LINE 10 COLUMN 58 PIC X(15) FROM " ?????????????"
+               BACKGROUND-COLOR  04.
+           03  LINE 10 COLUMN 73 PIC X(02) FROM SPACES.
+           03  LINE 11 COLUMN 60 PIC X(15) FROM SPACES.
+
+       01  TLA-005 LINE 09 COLUMN 21 PIC 9(03) USING BCO-CTA
+                   BACKGROUND-COLOR  01.
+
+       01  TLA-006.
+           03  NOM-ENT LINE 09 COLUMN 30 PIC X(15) USING NOM-BCO
+                       BACKGROUND-COLOR  01.
+           03  SEQ-ENT LINE 10 COLUMN 21 PIC 9(02) USING SEQ-CTA
+                       BACKGROUND-COLOR  01.
+           03  DES-ENT LINE 11 COLUMN 21 PIC X(15) USING NOM-CTA
+                       BACKGROUND-COLOR  01.
+           03  AGE-ENT LINE 12 COLUMN 21 PIC 9(04) USING AGE-CTA
+                       BACKGROUND-COLOR  01.
+           03  NCC-ENT LINE 13 COLUMN 21 PIC X(12) USING NCC-CTA
+                       BACKGROUND-COLOR  01.
+           03  SDI-ENT LINE 14 COLUMN 30 PIC ---.---.---.--9,99 USING
+               SDA-AUX BACKGROUND-COLOR  01.
+
+       01  TLA-007 LINE 09 COLUMN 21 PIC X(03) FROM SPACES
+                   BACKGROUND-COLOR  01.
+
+       01  TLA-008.
+           03  LPA-NOM LINE 09 COLUMN 30 PIC X(15) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-SEQ LINE 10 COLUMN 21 PIC X(02) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-DES LINE 11 COLUMN 21 PIC X(15) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-AGE LINE 12 COLUMN 21 PIC X(04) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-NCC LINE 13 COLUMN 21 PIC X(12) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-SDI LINE 14 COLUMN 30 PIC X(18) FROM SPACES
+                       BACKGROUND-COLOR  01.
+
+       01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
+      -            "BANCO  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "BANCO INEXISTENTE !!
+      -            "!  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
+      -            "CONTA  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "CONTA INEXISTENTE !!
+      -            "!  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DESCRICAO D
+      -            "A CONTA  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O SALDO INIC
+      -            "IAL DA CONTA  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
+      -            "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
+      -            "NSULTAR OUTRA CONTA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A AGENCIA DA
+      -            "CONTA  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
+      -            "CONTA NO BANCO  -  [ESC] RETORNA ..."
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  OPC-001 LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  OPC-002 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       PROCEDURE       DIVISION.
+
+       ROT-000-000.
+           OPEN     INPUT     CADBCO
+                    I-O       CADCTA
+           DISPLAY  TLA-001  TLA-002.
+
+       ROT-000-010.
+           DISPLAY  TLA-007  TLA-003
+                             MEN-001.
+       ROT-000-020.
+           MOVE     0   TO   NUM-OPC
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-500-000.
+           IF  NUM-OPC   <   1  OR  >  4
+               GO  TO        ROT-000-020.
+           MOVE     OPC-TAB (NUM-OPC) TO  OPC-TLA
+           DISPLAY  TLA-002  TLA-004.
+
+       ROT-000-030.
+           DISPLAY  LPA-NOM  MEN-002
+           MOVE     0   TO   BCO-CTA
+           ACCEPT   (09 21)  BCO-CTA  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-010.
+           IF  BCO-CTA   =   ZEROS
+               GO  TO        ROT-000-030.
+           MOVE     BCO-CTA  TO  CHV-BCO
+           READ     CADBCO   INVALID KEY
+                    GO  TO   ROT-000-080.
+           DISPLAY  TLA-005  NOM-ENT.
+
+       ROT-000-040.
+           DISPLAY  LPA-SEQ  MEN-004
+           MOVE     0   TO   SEQ-CTA
+           IF  NUM-OPC   =   1
+               GO  TO        ROT-100-000.
+           ACCEPT   (10 21)  SEQ-CTA  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-030.
+           READ     CADCTA   INVALID KEY
+                    GO  TO   ROT-000-090.
+           MOVE     SDI-CTA  TO  SDA-AUX
+           DISPLAY  DES-ENT  SEQ-ENT
+                    AGE-ENT  NCC-ENT
+                    SDI-ENT
+           GO  TO   ROT-100-000, ROT-200-000, ROT-300-000,
+                    ROT-400-000, DEPENDING    ON  NUM-OPC.
+
+       ROT-000-060.
+           DISPLAY  TLA-008
+           GO  TO   ROT-000-030.
+
+       ROT-000-080.
+           DISPLAY  MEN-003
+           ACCEPT   OPC-002
+           GO  TO   ROT-000-030.
+
+       ROT-000-090.
+           DISPLAY  MEN-005
+           ACCEPT   OPC-002
+           GO  TO   ROT-000-040.
+
+       ROT-100-000.
+           MOVE     SPACES   TO  NOM-CTA  NCC-CTA
+           MOVE     ZEROS    TO  SDI-CTA  SDA-AUX  AGE-CTA.
+
+       ROT-100-010.
+           DISPLAY  LPA-DES  MEN-006
+           ACCEPT   (11 21)  NOM-CTA  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-030.
+           DISPLAY  DES-ENT.
+
+       ROT-100-020.
+           DISPLAY  LPA-AGE  MEN-011
+           ACCEPT   (12 21)  AGE-CTA  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-010.
+           DISPLAY  AGE-ENT.
+
+       ROT-100-030.
+           DISPLAY  LPA-NCC  MEN-012
+           ACCEPT   (13 21)  NCC-CTA  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-020.
+           DISPLAY  NCC-ENT.
+
+       ROT-100-040.
+           DISPLAY  LPA-SDI  MEN-007
+           ACCEPT   (14 30)  SDA-AUX  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-030.
+           MOVE     SDA-AUX  TO  SDI-CTA
+           DISPLAY  SDI-ENT  MEN-008
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM ESCAPE KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-040.
+
+       ROT-100-050.
+           ADD      1        TO  SEQ-CTA
+           WRITE    REG-CTA  INVALID KEY
+                    GO  TO   ROT-100-050.
+           DISPLAY  SEQ-ENT
+           GO  TO   ROT-000-060.
+
+       ROT-200-000.
+           DISPLAY  MEN-006
+           ACCEPT   (11 21)  NOM-CTA  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           DISPLAY  DES-ENT
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-060.
+
+       ROT-200-005.
+           DISPLAY  MEN-011
+           ACCEPT   (12 21)  AGE-CTA  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           DISPLAY  AGE-ENT
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-000.
+
+       ROT-200-008.
+           DISPLAY  MEN-012
+           ACCEPT   (13 21)  NCC-CTA  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           DISPLAY  NCC-ENT
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-005.
+
+       ROT-200-010.
+           DISPLAY  MEN-008
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM ESCAPE KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-200-008.
+           REWRITE  REG-CTA
+           GO  TO   ROT-000-060.
+
+       ROT-300-000.
+           DISPLAY  MEN-010
+           ACCEPT   OPC-002
+           GO  TO   ROT-000-060.
+
+       ROT-400-000.
+           DISPLAY  MEN-009
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE KEY
+           IF  TECLADO   =   00
+               DELETE    CADCTA.
+           GO  TO   ROT-000-060.
+
+       ROT-500-000.
+           MOVE     1   TO  PRM-001
+           CLOSE    CADBCO  CADCTA
+           CHAIN   "DYN400"  USING  PRM-001.
