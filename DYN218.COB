@@ -30,6 +30,11 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LCX.
 
+           SELECT      CADOPE        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OPE.
+
            SELECT      CADPRM        ASSIGN  TO  DISK.
 
            SELECT      CADPRS        ASSIGN  TO  DISK
@@ -42,7 +47,7 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-VDA.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -56,6 +61,12 @@
            03  DTD-CTR          PIC  9(06).
            03  FAT-CTR          PIC  9(06).
            03  PCT-CTR          PIC  9(02)V99.
+           03  SIT-CTR          PIC  X(01).
+           03  CHK-CTR.
+               05  ATV-CTR      PIC  9(01).
+               05  PRX-CTR      PIC  9(01).
+               05  SUF-CTR      PIC  9(03).
+               05  LCT-CTR      PIC  9(03).
 
        FD  CADCXA      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCXA.DAT".
@@ -66,16 +77,16 @@
            03  POS-CXA          PIC  9(01).
            03  DTA-CXA          PIC  9(06).
            03  DES-CXA          PIC  X(15).
+           03  OPE-CXA          PIC  9(04).
 
        FD  CADECR      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADECR.DAT".
        01  REG-ECR.
            03  CHV-ECR          PIC  9(02).
-           03  CMB-ECR          PIC  9(01).
+           03  CMB-ECR          PIC  9(02).
            03  TQ1-ECR          PIC  9(02).
            03  TQ2-ECR          PIC  9(02).
-           03  CX1-ECR          PIC  9(01).
-           03  CX2-ECR          PIC  9(01).
+           03  CX-ECR           PIC  9(01)  OCCURS  04.
            03  IDL-ECR          PIC  9(06)V9.
            03  ICL-ECR          PIC  9(06)V9.
            03  FCL-ECR          PIC  9(06)V9.
@@ -98,6 +109,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -117,6 +130,15 @@
            03  QTD-LCX          PIC  9(06)V9.
            03  VAL-LCX          PIC  9(10)V99.
 
+       FD  CADOPE      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADOPE.DAT".
+       01  REG-OPE.
+           03  CHV-OPE          PIC  9(04).
+           03  NOM-OPE          PIC  X(20).
+           03  SEN-OPE          PIC  X(04).
+           03  PER-OPE          PIC  9(01)  OCCURS  07.
+           03  GER-OPE          PIC  9(01).
+
        FD  CADPRM      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRM.DAT".
        01  REG-PRM.
@@ -128,6 +150,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        FD  CADPRS      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRS.DAT".
@@ -169,11 +193,16 @@
            03  IND1             PIC  9(02).
            03  IND2             PIC  9(02).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  ATV-AUX          PIC  9(01).
            03  PRX-AUX          PIC  9(01).
            03  ACM-LIN          PIC  9(02).
            03  ACM-VAL          PIC  9(11)V99.
+           03  OPE-AUX          PIC  9(04).
+           03  SEN-AUX          PIC  X(04).
+           03  DIF-AUX          PIC S9(10)V99.
+           03  ABS-DIF          PIC  9(10)V99.
 
            03  DTA-AUX.
                05  ANO-AUX      PIC  9(02).
@@ -185,7 +214,7 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
@@ -216,12 +245,12 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "SINAL   DESCRICAO          QUANTIDADE        VALOR DO ITEM
-           "      TOTAL DO GRUPO".
+      -    "SINAL   DESCRICAO          QUANTIDADE        VALOR DO ITEM
+      -    "      TOTAL DO GRUPO".
 
        01  CAB-005.
            03  FILLER           PIC  X(22)  VALUE
-               "ANALITICO DO CAIXA .:".
+      -        "ANALITICO DO CAIXA .:".
            03  CXA-CB5          PIC  X(20).
            03  FILLER           PIC  X(09)  VALUE  "TURNO .:".
            03  TUR-CB5          PIC  X(21).
@@ -232,8 +261,8 @@
            03  ANO-CB5          PIC  9(02).
 
        01  CAB-006              PIC  X(80)  VALUE
-           "  CODIGO DESCRICAO / HISTORICO     QUANTIDADE    VALOR DO IT
-           "EM    TOTAL DO GRUPO".
+      -    "  CODIGO DESCRICAO / HISTORICO     QUANTIDADE    VALOR DO IT
+      -    "EM    TOTAL DO GRUPO".
 
        01  CAB-007.
            03  FILLER           PIC  X(02)  VALUE  "-".
@@ -265,9 +294,11 @@
 
        01  TOT-001.
            03  FILLER           PIC  X(63)  VALUE  "        DIFERENCA DO
-               " CAIXA ...............................".
+      -        " CAIXA ...............................".
            03  VAL-TT1          PIC  --.---.---.--9,99.
 
+       01  LIM-DIF              PIC S9(10)V99  VALUE  10,00.
+
        01  PRM-002.
            03  TUR-PR2          PIC  9(01).
            03  CXA-PR2          PIC  9(01).
@@ -293,38 +324,89 @@
 
        01  TLA-002.
            03  LINE 10 COLUMN 27 PIC X(26) FROM " ??????????????????????
-               "??" BACKGROUND-COLOR 01.
+      -        "??" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 27 PIC X(26) FROM " ?
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 27 PIC X(26) FROM " ?  ANALITICO DO CAIXA
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 27 PIC X(26) FROM " ?
-               " ?" BACKGROUND-COLOR 01.
+      -        " ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 27 PIC X(26) FROM " ??????????????????????
-               "??" BACKGROUND-COLOR 01.
+      -        "??" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 29 PIC X(26) FROM SPACES.
 
+       01  TLA-004.
+           03  LINE 09 COLUMN 11 PIC X(58) FROM " ??????????????????????
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
+           03  LINE 10 COLUMN 11 PIC X(58) FROM " ?  IDENTIFICACAO DO OP
+      -        "ERADOR                          ?" BACKGROUND-COLOR 04.
+           03  LINE 10 COLUMN 69 PIC X(02) FROM  SPACES.
+           03  LINE 11 COLUMN 11 PIC X(58) FROM " ?
+      -        "                                 ?" BACKGROUND-COLOR 04.
+           03  LINE 11 COLUMN 69 PIC X(02) FROM  SPACES.
+           03  LINE 12 COLUMN 11 PIC X(58) FROM " ?  Codigo ...:
+      -        "     Nome ...:                   ?" BACKGROUND-COLOR 04.
+           03  LINE 12 COLUMN 69 PIC X(02) FROM  SPACES.
+           03  LINE 13 COLUMN 11 PIC X(58) FROM " ?  Senha ....:
+      -        "                                 ?" BACKGROUND-COLOR 04.
+           03  LINE 13 COLUMN 69 PIC X(02) FROM  SPACES.
+           03  LINE 14 COLUMN 11 PIC X(58) FROM " ??????????????????????
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
+           03  LINE 14 COLUMN 69 PIC X(02) FROM  SPACES.
+           03  LINE 15 COLUMN 13 PIC X(58) FROM  SPACES.
+
+       01  ENT-OPE LINE 12 COLUMN 45 PIC X(20) USING NOM-OPE
+                   BACKGROUND-COLOR 04 FOREGROUND-COLOR 15.
+       01  LPA-OPE LINE 12 COLUMN 45 PIC X(20) FROM SPACES
+                   BACKGROUND-COLOR 04.
+
+       01  TLA-006.
+           03  LINE 08 COLUMN 14 PIC X(52) FROM " ??????????????????????
+      -        "????????????????????????????"   BACKGROUND-COLOR  04.
+           03  LINE 09 COLUMN 14 PIC X(52) FROM " ?
+      -        "                           ?"   BACKGROUND-COLOR  04.
+           03  LINE 09 COLUMN 66 PIC X(02) FROM SPACES.
+           03  LINE 10 COLUMN 14 PIC X(52) FROM " ?  DIFERENCA DE CAIXA
+      -        "FORA DO LIMITE !!!         ?"   BACKGROUND-COLOR  04.
+           03  LINE 10 COLUMN 66 PIC X(02) FROM SPACES.
+           03  LINE 11 COLUMN 14 PIC X(52) FROM " ?  VALOR ...:
+      -        "                           ?"   BACKGROUND-COLOR  04.
+           03  LINE 11 COLUMN 66 PIC X(02) FROM SPACES.
+           03  LINE 12 COLUMN 14 PIC X(52) FROM " ?  TECLE [ENTER] P/ CO
+      -        "NTINUAR ...                ?"   BACKGROUND-COLOR  04.
+           03  LINE 12 COLUMN 66 PIC X(02) FROM SPACES.
+           03  LINE 13 COLUMN 14 PIC X(52) FROM " ?
+      -        "                           ?"   BACKGROUND-COLOR  04.
+           03  LINE 13 COLUMN 66 PIC X(02) FROM SPACES.
+           03  LINE 14 COLUMN 14 PIC X(52) FROM " ??????????????????????
+      -        "????????????????????????????"   BACKGROUND-COLOR  04.
+           03  LINE 14 COLUMN 66 PIC X(02) FROM SPACES.
+           03  LINE 15 COLUMN 16 PIC X(52) FROM SPACES.
+
+       01  VAL-DIF LINE 11 COLUMN 27 PIC ---.---.---.--9,99
+                   FROM DIF-AUX BACKGROUND-COLOR 04 FOREGROUND-COLOR 15.
+
        01  TLA-003.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?  0%.................
-               "....50%....................100%  ?" BACKGROUND-COLOR 04.
+      -        "....50%....................100%  ?" BACKGROUND-COLOR 04.
            03  LINE 11 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 14 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 15 COLUMN 13 PIC X(58) FROM  SPACES.
 
@@ -375,25 +457,43 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA EMITIR O RES
-                   "UMO ? [S/N]  [ ]  -  [ESC] RETORNA ...     "
+      -            "UMO ? [S/N]  [ ]  -  [ESC] RETORNA ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA EMITIR O ANA
-                   "LITICO ? [S/N]  [ ]  -  [ESC] RETORNA ...  "
+      -            "LITICO ? [S/N]  [ ]  -  [ESC] RETORNA ...  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CONFIRMA O CAIXA ?
-                   "[S/N]  [ ]  -  [ESC] RETORNA ...           "
+      -            "[S/N]  [ ]  -  [ESC] RETORNA ...           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...           "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO RESUMO DO CAIXA ...                   "
+      -            "INDO RESUMO DO CAIXA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO ANALITICO DO CAIXA ...                "
+      -            "INDO ANALITICO DO CAIXA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ATUALI
-                   "ZANDO ARQUIVOS ...                         "
+      -            "ZANDO ARQUIVOS ...                         "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
+      -            "OPERADOR  -  [ESC] RETORNA ...             "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "OPERADOR NOVO - DI
+      -            "GITE O NOME  -  [ESC] RETORNA ...          "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A SENHA DO
+      -            "OPERADOR  -  [ESC] RETORNA ...             "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "SENHA INVALIDA !!!
+      -            "  -  [ESC] RETORNA ...                     "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
+      -            "NTINUAR ...                                "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 47 PIC X(01) USING RSP-OPC AUTO
@@ -404,12 +504,15 @@
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  OPC-004 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  OPC-005 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        PROCEDURE       DIVISION  CHAINING  PRM-002.
 
        ROT-000-000.
            OPEN     INPUT    CADCXA  CADEST
                     CADLCX   CADPRM  CADPRS
+           OPEN     I-O      CADOPE
            READ     CADPRM
            MOVE     1   TO   IND1.
 
@@ -465,6 +568,34 @@
                GO  TO        ROT-000-050.
 
        ROT-000-060.
+           MOVE     ZEROS    TO  DIF-AUX  ABS-DIF
+           MOVE     SPACES   TO  CHV-PRS
+           MOVE     TUR-CXA  TO  TUR-PRS
+           MOVE     NUM-CXA  TO  CXA-PRS
+           START    CADPRS   KEY GREATER  CHV-PRS
+                    INVALID  KEY GO  TO   ROT-000-063.
+
+       ROT-000-061.
+           READ     CADPRS   NEXT AT END
+                    GO  TO   ROT-000-063.
+           IF  TUR-PRS  NOT  =   TUR-CXA  OR
+               CXA-PRS  NOT  =   NUM-CXA
+               GO  TO        ROT-000-063.
+           IF  ATV-PRS  NOT  =   9
+               GO  TO        ROT-000-061.
+           MOVE     VDD-PRS  TO  DIF-AUX.
+
+       ROT-000-063.
+           IF  DIF-AUX   <   ZEROS
+               COMPUTE  ABS-DIF  =  ZERO  -  DIF-AUX
+           ELSE
+               MOVE     DIF-AUX  TO  ABS-DIF.
+           IF  ABS-DIF  NOT  >  LIM-DIF
+               GO  TO        ROT-000-064.
+           DISPLAY  LPA-001  TLA-006  VAL-DIF  MEN-012
+           ACCEPT   OPC-005.
+
+       ROT-000-064.
            DISPLAY  LPA-001  TLA-003.
 
        ROT-000-070.
@@ -475,11 +606,67 @@
            IF  TECLADO   =   01
                GO  TO        ROT-000-080.
            IF  RSP-OPC   =   "S"
-               GO  TO        ROT-300-000.
+               GO  TO        ROT-000-090.
            IF  RSP-OPC   =   "N"
                GO  TO        ROT-300-090.
            GO  TO   ROT-000-070.
 
+       ROT-000-090.
+           DISPLAY  LPA-001      TLA-004  MEN-008
+           MOVE     ZEROS    TO  CHV-OPE
+           ACCEPT    (12 26)  CHV-OPE  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-060.
+           IF  CHV-OPE   =   ZEROS
+               GO  TO        ROT-000-090.
+           DISPLAY   LPA-OPE
+           READ      CADOPE   INVALID  KEY
+                     GO  TO   ROT-000-100.
+           DISPLAY   ENT-OPE
+           GO  TO   ROT-000-110.
+
+       ROT-000-100.
+           DISPLAY  MEN-009
+           MOVE     SPACES   TO  NOM-OPE
+           ACCEPT   (12 45)  NOM-OPE  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-090.
+           IF  NOM-OPE   =   SPACES
+               GO  TO        ROT-000-100.
+
+       ROT-000-105.
+           DISPLAY  MEN-010
+           MOVE     SPACES   TO  SEN-OPE
+           ACCEPT   (13 26)  SEN-OPE  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-100.
+           IF  SEN-OPE   =   SPACES
+               GO  TO        ROT-000-105.
+           MOVE     0   TO   PER-OPE (1)  PER-OPE (2)  PER-OPE (3)
+                              PER-OPE (4)  PER-OPE (5)  PER-OPE (6)
+                              PER-OPE (7)  GER-OPE
+           WRITE    REG-OPE  INVALID KEY
+                    GO  TO   ROT-000-105.
+           MOVE     CHV-OPE  TO  OPE-AUX
+           GO  TO   ROT-300-000.
+
+       ROT-000-110.
+           DISPLAY  MEN-010
+           MOVE     SPACES   TO  SEN-AUX
+           ACCEPT   (13 26)  SEN-AUX  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-090.
+           IF  SEN-AUX  NOT  =   SEN-OPE
+               DISPLAY       MEN-011
+               ACCEPT        OPC-005
+               GO  TO        ROT-000-110.
+           MOVE     CHV-OPE  TO  OPE-AUX
+           GO  TO   ROT-300-000.
+
        ROT-000-080.
            MOVE     SPACES   TO  CHV-LCX
            MOVE     TUR-CXA  TO  TUR-LCX
@@ -500,6 +687,21 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-000-030.
+
+       ROT-100-005.
+           DISPLAY  MEN-013
+           MOVE     SPACES   TO  RSP-OPC
+           ACCEPT   OPC-004
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-030.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-100-005.
            DISPLAY  MEN-005
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
@@ -564,6 +766,21 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-000-050.
+
+       ROT-200-005.
+           DISPLAY  MEN-013
+           MOVE     SPACES   TO  RSP-OPC
+           ACCEPT   OPC-004
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-050.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-005.
            DISPLAY  MEN-006
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
@@ -716,8 +933,10 @@
        ROT-300-070.
            READ     CADECR   NEXT AT END
                     GO  TO   ROT-300-080.
-           IF  CXA-PR2  NOT  =   CX1-ECR
-                        AND      CX2-ECR
+           IF  CXA-PR2  NOT  =   CX-ECR (1)
+                        AND      CX-ECR (2)
+                        AND      CX-ECR (3)
+                        AND      CX-ECR (4)
                GO  TO        ROT-300-070.
            MOVE     FCL-ECR  TO  ICL-ECR
            ADD      AFR-ECR  TO  EXT-ECR
@@ -738,10 +957,11 @@
            READ     CADCXA
            MOVE     ZEROS    TO  DTA-CXA
            MOVE     2        TO  POS-CXA
+           MOVE     OPE-AUX  TO  OPE-CXA
            REWRITE  REG-CTR
            REWRITE  REG-CXA
            CLOSE    CADCTR
-                    CADCXA
+                    CADCXA   CADOPE
            DISPLAY  COL-005.
 
        ROT-300-090.
