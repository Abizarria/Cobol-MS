@@ -38,6 +38,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -139,151 +141,151 @@
 
        01  TLA-001.
            03  LINE 05 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 15 PIC X(52) FROM
-               "  N?  ATIVIDADE       QUANTIDADE    VALOR DA VENDA"
+      -        "  N?  ATIVIDADE       QUANTIDADE    VALOR DA VENDA"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 15 PIC X(56) FROM SPACES.
 
        01  TLA-002.
            03  LINE 05 COLUMN 07 PIC X(66) FROM
-               " ???????????????????????????????????????????????????????
-               "?????????" BACKGROUND-COLOR  01.
+      -        " ???????????????????????????????????????????????????????
+      -        "?????????" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 09 PIC X(62) FROM "  COD  DESCRICAO DO PRO
-               "DUTO      QUANTIDADE   VALOR DA VENDA"
+      -        "DUTO      QUANTIDADE   VALOR DA VENDA"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 07 PIC X(66) FROM
-               " ?
-               "        ?" BACKGROUND-COLOR  01.
+      -        " ?
+      -        "        ?" BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 07 PIC X(66) FROM
-               " ???????????????????????????????????????????????????????
-               "?????????" BACKGROUND-COLOR  01.
+      -        " ???????????????????????????????????????????????????????
+      -        "?????????" BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 73 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 09 PIC X(66) FROM SPACES.
 
        01  TLA-003.
            03  LINE 07 COLUMN 14 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR  04.
+      -        "????????????????????????????"   BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 14 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 14 PIC X(52) FROM " ?  Codigo ..........:
-               " -     -                   ?"   BACKGROUND-COLOR  04.
+      -        " -     -                   ?"   BACKGROUND-COLOR  04.
            03  LINE 09 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 14 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 14 PIC X(52) FROM " ?  Descricao .......:
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 11 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 14 PIC X(52) FROM " ?  Saldo Atual .....:
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 14 PIC X(52) FROM " ?  Preco Unitario ..:
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 14 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 14 PIC X(52) FROM " ?  Quantidade ......:
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 15 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 14 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 16 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 14 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR  04.
+      -        "????????????????????????????"   BACKGROUND-COLOR  04.
            03  LINE 17 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 16 PIC X(52) FROM SPACES.
 
@@ -402,31 +404,31 @@
                BACKGROUND-COLOR  04.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  CALCUL
-                   "ANDO VENDA DE PRODUTOS ...                    "
+      -            "ANDO VENDA DE PRODUTOS ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [F1] P/ CORRI
-                   "GIR  -  [ESC] RETORNA ...                     "
+      -            "GIR  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "ATIVIDADE ?  [ ]  -  [ESC] RETORNA ...        "
+      -            "ATIVIDADE ?  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO LANCAMENTOS ...                         "
+      -            "SANDO LANCAMENTOS ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
+      -            "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "PRODUTO  -  [ESC] RETORNA ...                 "
+      -            "PRODUTO  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                     "
+      -            "!!!  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A QUANTIDADE
-                   " VENDIDA  -  [ESC] RETORNA ...                "
+      -            " VENDIDA  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...        "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
