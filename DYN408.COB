@@ -62,62 +62,62 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "POSICAO ATUAL BANCARIA  -  Ver. 7.11"
+      -        "POSICAO ATUAL BANCARIA  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
 
        01  TLA-002.
            03  LINE 06 COLUMN 02 PIC X(76) FROM " ??????????????????????
-               "????????????????????????????????????????????????????"
+      -        "????????????????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 02 PIC X(76) FROM " ?
-               "                                                   ?"
+      -        "                                                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 02 PIC X(76) FROM " ? Saldo Inicial :
-               "                                                   ?"
+      -        "                                                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 02 PIC X(76) FROM " ?
-               "                                                   ?"
+      -        "                                                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 02 PIC X(76) FROM " ? Depositos ....:
-               "                 Pagamentos ...:                   ?"
+      -        "                 Pagamentos ...:                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 02 PIC X(76) FROM " ?
-               "                                                   ?"
+      -        "                                                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 02 PIC X(76) FROM " ? Ch Recuperado :
-               "                 Ch Devolvido .:                   ?"
+      -        "                 Ch Devolvido .:                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 02 PIC X(76) FROM " ?
-               "                                                   ?"
+      -        "                                                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 02 PIC X(76) FROM " ? Ganho Capital :
-               "                 Ch Pendente ..:                   ?"
+      -        "                 Ch Pendente ..:                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 02 PIC X(76) FROM " ?
-               "                                                   ?"
+      -        "                                                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 02 PIC X(76) FROM " ??????????????????????
-               "????????????????????????????????????????????????????"
+      -        "????????????????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 02 PIC X(76) FROM " ?
-               "                                                   ?"
+      -        "                                                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 05 PIC X(53) FROM "Saldo Atual ..:
-               "              Disponivel ...:"
+      -        "              Disponivel ...:"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
            03  LINE 17 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 02 PIC X(76) FROM " ??????????????????????
-               "????????????????????????????????????????????????????"
+      -        "????????????????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 78 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 04 PIC X(76) FROM SPACES.
@@ -143,10 +143,10 @@
                ACM-SDD BACKGROUND-COLOR  01  FOREGROUND-COLOR  15.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO MOVIMENTO ...                              "
+      -            "ANDO MOVIMENTO ...                              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ESC] P/ RETO
-                   "RNAR ...                                        "
+      -            "RNAR ...                                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
