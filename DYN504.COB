@@ -53,6 +53,12 @@
            03  COL-AUX          PIC  9(03)V99.
            03  VAL-AUX          PIC  9(09)V99.
            03  ACM-VAL          PIC  9(10)V99.
+           03  DIF-DIA          PIC  S9(05).
+
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
 
            03  REG-TAB          PIC  X(68)  OCCURS  510.
 
@@ -75,6 +81,23 @@
                05  NOM-TLA      PIC  X(32).
                05  VAL-TLA      PIC  ZZ.ZZZ.ZZ9,99.
 
+           03  CPD-AUX.
+               05  NUM-CTL      PIC  9(06).
+               05  FILLER       PIC  X(02)  VALUE  SPACES.
+               05  BCO-CTL      PIC  9(03).
+               05  FILLER       PIC  X(02)  VALUE  SPACES.
+               05  DIA-CTL      PIC  9(02).
+               05  FILLER       PIC  X(01)  VALUE  "/".
+               05  MES-CTL      PIC  9(02).
+               05  FILLER       PIC  X(01)  VALUE  "/".
+               05  ANO-CTL      PIC  9(02).
+               05  FILLER       PIC  X(02)  VALUE  SPACES.
+               05  NOM-CTL      PIC  X(22).
+               05  FILLER       PIC  X(01)  VALUE  SPACES.
+               05  VAL-CTL      PIC  ZZ.ZZZ.ZZ9,99.
+               05  FILLER       PIC  X(01)  VALUE  SPACES.
+               05  SIT-CTL      PIC  X(08).
+
            03  LIN-AUX.
                05  LIN-001      PIC  X(68).
                05  LIN-002      PIC  X(68).
@@ -94,7 +117,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "LANCAMENTO DE CHEQUES-PRE  -  Ver. 7.11"
+      -        "LANCAMENTO DE CHEQUES-PRE  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 13 COLUMN 64 PIC X(02) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -113,42 +136,42 @@
 
        01  TLA-002.
            03  LINE 06 COLUMN 17 PIC X(45) FROM " ??????????????????????
-              "?????????????????????"  BACKGROUND-COLOR  01.
+      -       "?????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 17 PIC X(45) FROM " ?
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 17 PIC X(45) FROM " ? Numero :
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(45) FROM " ?
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(45) FROM " ? Banco .:
-              "   Data .:   /  /   ?"  BACKGROUND-COLOR  01.
+      -       "   Data .:   /  /   ?"  BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(45) FROM " ?
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(45) FROM " ? Nome ..:
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(45) FROM " ?
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(45) FROM " ? Valor .:
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(45) FROM " ?
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(45) FROM " ??????????????????????
-              "?????????????????????"  BACKGROUND-COLOR  01.
+      -       "?????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 17 PIC X(45) FROM " ?              ?     ?
-              "                    ?"  BACKGROUND-COLOR  01.
+      -       "                    ?"  BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(45) FROM " ??????????????????????
-              "?????????????????????"  BACKGROUND-COLOR  01.
+      -       "?????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 19 PIC X(45) FROM SPACES.
 
@@ -172,73 +195,81 @@
            03  LINE 12 COLUMN 29 PIC X(21) FROM " ?  3 - Liberacao  ?
                BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 50 PIC X(02) FROM SPACES.
-           03  LINE 13 COLUMN 29 PIC X(21) FROM " ???????????????????
+           03  LINE 13 COLUMN 29 PIC X(21) FROM " ?  4 - Vencimentos?
                BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 50 PIC X(02) FROM SPACES.
-           03  LINE 14 COLUMN 31 PIC X(21) FROM SPACES.
+           03  LINE 14 COLUMN 29 PIC X(21) FROM " ???????????????????
+               BACKGROUND-COLOR  04.
+           03  LINE 14 COLUMN 50 PIC X(02) FROM SPACES.
+           03  LINE 15 COLUMN 31 PIC X(21) FROM SPACES.
 
        01  TLA-004.
            03  LINE 05 COLUMN 03 PIC X(74) FROM " ??????????????????????
-               "??????????????????????????????????????????????????"
+      -        "??????????????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 03 PIC X(74) FROM " ? NUMERO BANCO   DATA
-               "   NOME DO EMITENTE                VALOR LANCADO ?"
+      -        "   NOME DO EMITENTE                VALOR LANCADO ?"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 03 PIC X(74) FROM " ?
-               "                                                 ?"
+      -        "                                                 ?"
                BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 03 PIC X(74) FROM " ??????????????????????
-               "??????????????????????????????????????????????????"
+      -        "??????????????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 77 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 05 PIC X(74) FROM SPACES.
 
+       01  HDR-CPD.
+           03  LINE 06 COLUMN 05 PIC X(70) FROM "NUMERO BANCO   DATA
+      -        "     NOME DO EMITENTE          VALOR       SITUACAO"
+               BACKGROUND-COLOR  01.
+
        01  TLA-006.
            03  LINE 08 COLUMN 06 PIC X(68) USING LIN-001
                BACKGROUND-COLOR  01.
@@ -265,21 +296,21 @@
 
        01  TLA-007.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?  0% ................
-               "....50%....................100%  ?" BACKGROUND-COLOR 04.
+      -        "....50%....................100%  ?" BACKGROUND-COLOR 04.
            03  LINE 11 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 14 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 15 COLUMN 13 PIC X(58) FROM  SPACES.
 
@@ -383,48 +414,48 @@
                         BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO CHEQUES-PRE LANCADOS ...                   "
+      -            "ANDO CHEQUES-PRE LANCADOS ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "CHEQUE  -  [ESC] RETORNA ...                    "
+      -            "CHEQUE  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "BANCO  -  [ESC] RETORNA ...                     "
+      -            "BANCO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O DATA P/ DE
-                   "POSITO  -  [ESC] RETORNA ...                    "
+      -            "POSITO  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NOME DO EM
-                   "ITENTE  -  [ESC] RETORNA ...                    "
+      -            "ITENTE  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR DO C
-                   "HEQUE  -  [ESC] RETORNA ...                     "
+      -            "HEQUE  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ LI
-                   "BERAR OS CHEQUES-PRE  -  [ESC] RETORNA ...      "
+      -            "BERAR OS CHEQUES-PRE  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  LIBERA
-                   "NDO CHEQUES-PRE LANCADOS ...                    "
+      -            "NDO CHEQUES-PRE LANCADOS ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-013 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
        01  MEN-014 LINE 22 COLUMN 14 PIC X(67) FROM "LIBERACAO COMPLETA
-                   " -  [ESC] RETORNA ...                           "
+      -            " -  [ESC] RETORNA ...                           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-015 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -464,6 +495,8 @@
                GO  TO        ROT-200-000.
            IF  NUM-OPC   =   3
                GO  TO        ROT-300-000.
+           IF  NUM-OPC   =   4
+               GO  TO        ROT-500-000.
            IF  NUM-OPC  NOT  =   1
                GO  TO        ROT-000-030.
            DISPLAY  TLA-002.
@@ -751,6 +784,92 @@
                     TLA-002
            GO  TO   ROT-100-000.
 
+       ROT-500-000.
+           DISPLAY  MEN-011      TLA-004
+                    HDR-CPD
+           OPEN     INPUT    CADCPD
+           ACCEPT   DTA-SYS  FROM  DATE
+           MOVE     ZEROS    TO  CHV-CPD
+           START    CADCPD   KEY GREATER  CHV-CPD
+           MOVE     1        TO  IND1.
+
+       ROT-500-010.
+           READ     CADCPD   NEXT AT END
+                    GO  TO   ROT-500-020.
+           MOVE     DTA-CPD  TO  DTA-AUX
+           COMPUTE  DIF-DIA  =  ((ANO-SYS - ANO-AUX)  *  360)
+                             +  ((MES-SYS - MES-AUX)  *   30)
+                             +   (DIA-SYS - DIA-AUX)
+           IF  DIF-DIA   <   -7
+               GO  TO        ROT-500-010.
+           MOVE     IND1     TO  IND2
+           MOVE     NUM-CPD  TO  NUM-CTL
+           MOVE     BCO-CPD  TO  BCO-CTL
+           MOVE     DIA-AUX  TO  DIA-CTL
+           MOVE     MES-AUX  TO  MES-CTL
+           MOVE     ANO-AUX  TO  ANO-CTL
+           MOVE     NOM-CPD  TO  NOM-CTL
+           MOVE     VAL-CPD  TO  VAL-CTL
+           MOVE     "A VENCER"  TO  SIT-CTL
+           IF  DIF-DIA   >   0
+               MOVE  "VENCIDO "  TO  SIT-CTL.
+           MOVE     CPD-AUX  TO  REG-TAB (IND1)
+           ADD      1        TO  IND1
+           IF  IND1  <  500
+               GO  TO        ROT-500-010.
+           MOVE     SPACES   TO  RSP-OPC
+           DISPLAY  MEN-015
+           ACCEPT   OPC-001
+           GO  TO   ROT-500-060.
+
+       ROT-500-020.
+           MOVE     SPACES   TO  REG-TAB (IND1)
+           ADD      1        TO  IND1
+           IF  IND1  <  501
+               GO  TO        ROT-500-020.
+           MOVE     ZEROS    TO  IND1.
+
+       ROT-500-030.
+           MOVE     REG-TAB (IND1 + 01)  TO  LIN-001
+           MOVE     REG-TAB (IND1 + 02)  TO  LIN-002
+           MOVE     REG-TAB (IND1 + 03)  TO  LIN-003
+           MOVE     REG-TAB (IND1 + 04)  TO  LIN-004
+           MOVE     REG-TAB (IND1 + 05)  TO  LIN-005
+           MOVE     REG-TAB (IND1 + 06)  TO  LIN-006
+           MOVE     REG-TAB (IND1 + 07)  TO  LIN-007
+           MOVE     REG-TAB (IND1 + 08)  TO  LIN-008
+           MOVE     REG-TAB (IND1 + 09)  TO  LIN-009
+           MOVE     REG-TAB (IND1 + 10)  TO  LIN-010
+           MOVE     REG-TAB (IND1 + 11)  TO  LIN-011
+           ADD      11  TO   IND1
+           DISPLAY  TLA-006  MEN-012.
+
+       ROT-500-040.
+           MOVE     " "  TO  RSP-OPC
+           ACCEPT   (22 80)  RSP-OPC  WITH  AUTO-SKIP
+           DISPLAY  MEN-013
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   99
+               GO  TO        ROT-500-050.
+           IF  TECLADO  NOT  =   00
+               GO  TO        ROT-500-060.
+           IF  IND1  NOT  <  IND2
+               GO  TO        ROT-500-040.
+           GO  TO   ROT-500-030.
+
+       ROT-500-050.
+           IF  IND1   <  12
+               GO  TO        ROT-500-040.
+           COMPUTE  IND1  =  IND1  -  22
+           GO  TO   ROT-500-030.
+
+       ROT-500-060.
+           CLOSE    CADCPD
+           DISPLAY  LPA-001
+                    TLA-002
+                    ENT-001
+           GO  TO   ROT-000-020.
+
        ROT-400-000.
            IF  ACM-QTD   >   0
                GO  TO        ROT-000-020.
@@ -758,4 +877,4 @@
        ROT-400-010.
            MOVE     2   TO   PRM-001
            CLOSE    CADLCH
-           CHAIN   "DYN500"   USING  PRM-001.
+           CHAIN   "DYN500"   USING  PRM-001.
