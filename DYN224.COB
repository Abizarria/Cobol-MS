@@ -29,7 +29,7 @@
        FD  CADCMB      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCMB.DAT".
        01  REG-CMB.
-           03  CHV-CMB          PIC  9(01).
+           03  CHV-CMB          PIC  9(02).
            03  DES-CMB          PIC  X(15).
            03  VVM-CMB          PIC  9(11)V99.
            03  LUC-CMB          PIC  9(04)V9999.
@@ -47,9 +47,10 @@
                        VALUE    OF   FILE-ID     "CADTNQ.DAT".
        01  REG-TNQ.
            03  CHV-TNQ          PIC  9(02).
-           03  CMB-TNQ          PIC  9(01).
+           03  CMB-TNQ          PIC  9(02).
            03  SDI-TNQ          PIC S9(05)V9.
            03  SDA-TNQ          PIC S9(05)V9.
+           03  CAP-TNQ          PIC  9(05).
 
        WORKING-STORAGE SECTION.
 
@@ -75,7 +76,7 @@
 
        01  PRM-003.
            03  CMP-PR3          OCCURS  10.
-               05  CMB-PR3      PIC  9(01).
+               05  CMB-PR3      PIC  9(02).
                05  NTF-PR3      PIC  9(06).
                05  VCT-PR3      PIC  9(06).
                05  TQ1-PR3      PIC  9(02).
@@ -91,134 +92,134 @@
 
        01  TLA-001.
            03  LINE 08 COLUMN 24 PIC X(33) FROM
-               " ???????????????????????????????" BACKGROUND-COLOR  04.
+      -        " ???????????????????????????????" BACKGROUND-COLOR  04.
            03  LINE 09 COLUMN 24 PIC X(33) FROM
-               " ?  CONCILIACAO DOS ESTOQUES   ?" BACKGROUND-COLOR  04.
+      -        " ?  CONCILIACAO DOS ESTOQUES   ?" BACKGROUND-COLOR  04.
            03  LINE 09 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 24 PIC X(33) FROM
-               " ???????????????????????????????" BACKGROUND-COLOR  04.
+      -        " ???????????????????????????????" BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 24 PIC X(33) FROM
-               " ?             ?               ?" BACKGROUND-COLOR  04.
+      -        " ?             ?               ?" BACKGROUND-COLOR  04.
            03  LINE 11 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 24 PIC X(33) FROM
-               " ?  1 - Regua  ?  2 - Telemed  ?" BACKGROUND-COLOR  04.
+      -        " ?  1 - Regua  ?  2 - Telemed  ?" BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 24 PIC X(33) FROM
-               " ?             ?               ?" BACKGROUND-COLOR  04.
+      -        " ?             ?               ?" BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 24 PIC X(33) FROM
-               " ???????????????????????????????" BACKGROUND-COLOR  04.
+      -        " ???????????????????????????????" BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 57 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 26 PIC X(33) FROM SPACES.
 
        01  TLA-002.
            03  LINE 07 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR  01.
+      -        "????????????????"    BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 20 PIC X(40) FROM " ?  CONCILIACAO DOS EST
-               "OQUES / REGUA  ?"    BACKGROUND-COLOR  01.
+      -        "OQUES / REGUA  ?"    BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 24 PIC X(32) FROM
-               "CONCILIACAO DOS ESTOQUES / REGUA"
+      -        "CONCILIACAO DOS ESTOQUES / REGUA"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 08 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR  01.
+      -        "????????????????"    BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 20 PIC X(40) FROM " ?  Tanque .:     -
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 20 PIC X(40) FROM " ?  Volume .:
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 20 PIC X(40) FROM " ?
-               "               ?"    BACKGROUND-COLOR  01.
+      -        "               ?"    BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 20 PIC X(40) FROM " ??????????????????????
-               "????????????????"    BACKGROUND-COLOR  01.
+      -        "????????????????"    BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 22 PIC X(40) FROM SPACES.
 
        01  TLA-003.
            03  LINE 06 COLUMN 16 PIC X(47) FROM " ??????????????????????
-               "???????????????????????"   BACKGROUND-COLOR  01.
+      -        "???????????????????????"   BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR  01.
+      -        "                      ?"   BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 22 PIC X(35) FROM
-               "CONCILIACAO DOS ESTOQUES / TELEMED"
+      -        "CONCILIACAO DOS ESTOQUES / TELEMED"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR 14.
            03  LINE 07 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 16 PIC X(47) FROM " ??????????????????????
-               "???????????????????????"   BACKGROUND-COLOR  01.
+      -        "???????????????????????"   BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR  01.
+      -        "                      ?"   BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 16 PIC X(47) FROM " ?  N? do Tanque ..:
-               "  -                   ?"   BACKGROUND-COLOR  01.
+      -        "  -                   ?"   BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR  01.
+      -        "                      ?"   BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 16 PIC X(47) FROM " ?  Leitura .......:
-               "                      ?"   BACKGROUND-COLOR  01.
+      -        "                      ?"   BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 16 PIC X(47) FROM " ?  Densidade .....:
-               "                      ?"   BACKGROUND-COLOR  01.
+      -        "                      ?"   BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR  01.
+      -        "                      ?"   BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 16 PIC X(47) FROM " ?  Volume Atual ..:
-               "                      ?"   BACKGROUND-COLOR  01.
+      -        "                      ?"   BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 16 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR  01.
+      -        "                      ?"   BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 16 PIC X(47) FROM " ??????????????????????
-               "???????????????????????"   BACKGROUND-COLOR  01.
+      -        "???????????????????????"   BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 18 PIC X(47) FROM SPACES.
 
        01  TLA-004.
            03  LINE 07 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????"
+      -        "??????????????????????????????????"
                BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ?  Deposito do Saldo A
-               "nterior .. R$                    ?"
+      -        "nterior .. R$                    ?"
                BACKGROUND-COLOR  04.
            03  LINE 09 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?  Valor Total das Com
-               "pras ..... R$                    ?"
+      -        "pras ..... R$                    ?"
                BACKGROUND-COLOR  04.
            03  LINE 11 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?  Volume Total dos Ta
-               "nques ......:                    ?"
+      -        "nques ......:                    ?"
                BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????"
+      -        "??????????????????????????????????"
                BACKGROUND-COLOR  04.
            03  LINE 15 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 13 PIC X(58) FROM SPACES.
@@ -299,28 +300,28 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VOLUME DE
-                   "FECHAMENTO DO TANQUE  -  [ESC] RETORNA ...      "
+      -            "FECHAMENTO DO TANQUE  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "LEITURA  -  [ESC] RETORNA ...                   "
+      -            "LEITURA  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DENSIDADE
-                   "DO PRODUTO  -  [ESC] RETORNA ...                "
+      -            "DO PRODUTO  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "LEITURA INCOERENTE
-                   "OU TABELA INCOMPLETA  -  [ESC] RETORNA ...      "
+      -            "OU TABELA INCOMPLETA  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CA
-                   "LCULAR OUTRO TANQUE  -  [ESC] RETORNA ...       "
+      -            "LCULAR OUTRO TANQUE  -  [ESC] RETORNA ...       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "CONFIRMA TODOS OS L
-                   "ANCAMENTOS ? [S/N]  [ ]  -  [ESC] RETORNA ...   "
+      -            "ANCAMENTOS ? [S/N]  [ ]  -  [ESC] RETORNA ...   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
