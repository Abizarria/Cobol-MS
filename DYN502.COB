@@ -45,6 +45,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADLNT      LABEL         RECORD  IS  STANDARD
                        VALUE     OF  FILE-ID     "CADLNT.DAT".
@@ -88,6 +90,8 @@
            03  COL-AUX          PIC  9(03)V99.
            03  ACM-VAL          PIC S9(10)V99.
            03  VAL-AUX          PIC S9(09)V99.
+           03  TOT-AUX          PIC S9(10)V99.
+           03  SAV-LNT          PIC  X(54).
 
            03  REG-TAB          PIC  X(66)  OCCURS  510.
 
@@ -130,7 +134,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "LANCAMENTO DE REQUISICOES  -  Ver. 7.11"
+      -        "LANCAMENTO DE REQUISICOES  -  Ver. 7.11"
                BACKGROUND-COLOR   02   FOREGROUND-COLOR  00.
            03  LINE 12 COLUMN 62 PIC X(02) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -151,42 +155,42 @@
 
        01  TLA-002.
            03  LINE 06 COLUMN 19 PIC X(41) FROM " ??????????????????????
-               "?????????????????"   BACKGROUND-COLOR  01.
+      -        "?????????????????"   BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 19 PIC X(41) FROM " ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 19 PIC X(41) FROM " ?  Nota ......:
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 19 PIC X(41) FROM " ?  Cliente ...:
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 19 PIC X(41) FROM " ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 19 PIC X(41) FROM " ?  Placa .....:    -
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 19 PIC X(41) FROM " ?  Descricao .:
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 19 PIC X(41) FROM " ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 19 PIC X(41) FROM " ?  Valor .....:
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 19 PIC X(41) FROM " ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 19 PIC X(41) FROM " ??????????????????????
-               "?????????????????"   BACKGROUND-COLOR  01.
+      -        "?????????????????"   BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 19 PIC X(41) FROM " ?        ?     ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 19 PIC X(41) FROM " ??????????????????????
-               "?????????????????"   BACKGROUND-COLOR  01.
+      -        "?????????????????"   BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 21 PIC X(41) FROM SPACES.
 
@@ -228,62 +232,62 @@
 
        01  TLA-005.
            03  LINE 05 COLUMN 04 PIC X(72) FROM " ??????????????????????
-               "????????????????????????????????????????????????"
+      -        "????????????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 04 PIC X(72) FROM " ? NUMERO  CLIENTE
-               " PLACA    DESCRICAO DA NOTA      VALOR LANCADO ?"
+      -        " PLACA    DESCRICAO DA NOTA      VALOR LANCADO ?"
                BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 04 PIC X(72) FROM " ?
-               "                                               ?"
+      -        "                                               ?"
                BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 04 PIC X(72) FROM " ??????????????????????
-               "????????????????????????????????????????????????"
+      -        "????????????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 76 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 06 PIC X(72) FROM SPACES.
@@ -314,21 +318,21 @@
 
        01  TLA-007.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?  0%.................
-               "....50%....................100%  ?" BACKGROUND-COLOR 04.
+      -        "....50%....................100%  ?" BACKGROUND-COLOR 04.
            03  LINE 11 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 14 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 15 COLUMN 13 PIC X(58) FROM  SPACES.
 
@@ -442,54 +446,63 @@
                         BACKGROUND-COLOR  01.
 
        01  MEN-001  LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMU
-                    "LANDO REQUISICOES LANCADAS ...                   "
+      -             "LANDO REQUISICOES LANCADAS ...                   "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                    " NOTA  -  [ESC] RETORNA ...                      "
+      -             " NOTA  -  [ESC] RETORNA ...                      "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                    " CLIENTE  -  [ESC] RETORNA ...                   "
+      -             " CLIENTE  -  [ESC] RETORNA ...                   "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004  LINE 22 COLUMN 14 PIC X(67) FROM "CLIENTE INEXISTENT
-                    "E  -  [ESC] RETORNA ...                          "
+      -             "E  -  [ESC] RETORNA ...                          "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A PLACA DO
-                    "VEICULO  -  [ESC] RETORNA ...                    "
+      -             "VEICULO  -  [ESC] RETORNA ...                    "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DESCRICAO
-                    " DA NOTA  -  [ESC] RETORNA ...                   "
+      -             " DA NOTA  -  [ESC] RETORNA ...                   "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR DA
-                    " NOTA  -  [ESC] RETORNA ...                      "
+      -             " NOTA  -  [ESC] RETORNA ...                      "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008  LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ C
-                    "ONFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -             "ONFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009  LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DE
-                    "SEJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -             "SEJADA ? [ ]  -  [ESC] RETORNA ...               "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010  LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DE E
-                    "NTRADA DAS REQUISICOES  -  [ESC] RETORNA ...     "
+      -             "NTRADA DAS REQUISICOES  -  [ESC] RETORNA ...     "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011  LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ L
-                    "IBERAR AS REQUISICOES  -  [ESC] RETORNA ...      "
+      -             "IBERAR AS REQUISICOES  -  [ESC] RETORNA ...      "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012  LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  LIBER
-                    "ANDO REQUISICOES LANCADAS ...                    "
+      -             "ANDO REQUISICOES LANCADAS ...                    "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-013  LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTA
-                    "NDO TELA DE CONSULTA ...                         "
+      -             "NDO TELA DE CONSULTA ...                         "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-014  LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ RO
-                    "LAR A TELA  -  [ESC] RETORNA ...                 "
+      -             "LAR A TELA  -  [ESC] RETORNA ...                 "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-015  LINE 22 COLUMN 80 PIC X(01) FROM " "
                     BACKGROUND-COLOR  05.
        01  MEN-016  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERACAO COMPLETA
-                    "  -  [ESC] RETORNA ...                           "
+      -             "  -  [ESC] RETORNA ...                           "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-017  LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIEN
-                    "TE P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -             "TE P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-018  LINE 22 COLUMN 14 PIC X(67) FROM "CLIENTE BLOQUEADO 
+      -             "- CHEQUE DEVOLVIDO !!!  -  [ESC] RETORNA ...     "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-019  LINE 22 COLUMN 14 PIC X(67) FROM "REQUISICAO EXCEDE 
+      -             "O LIMITE DE CREDITO !!!  -  [ESC] RETORNA ...    "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-020  LINE 22 COLUMN 14 PIC X(67) FROM "PLACA DO VEICUL
+      -             "O E' DE PREENCHIMENTO OBRIGATORIO !!!            "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -583,6 +596,10 @@
            DISPLAY  NUM-ENT
            IF  TECLADO   =   01
                GO  TO        ROT-100-030.
+           IF  LET-PCA  =  SPACES  OR  NUM-PCA  =  ZEROS
+               DISPLAY   MEN-020
+               ACCEPT    OPC-001
+               GO  TO    ROT-100-030.
 
        ROT-100-050.
            DISPLAY  MEN-006
@@ -604,6 +621,35 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-100-060.
+           IF  SIT-CLI   =   1
+               DISPLAY   MEN-018
+               ACCEPT    OPC-001
+               GO  TO    ROT-100-060.
+           MOVE     ZEROS    TO  TOT-AUX
+           IF  LIM-CLI   =   ZEROS
+               GO  TO        ROT-100-063.
+           MOVE     REG-LNT  TO  SAV-LNT
+           MOVE     ZEROS    TO  CHV-LNT
+           START    CADLNT   KEY GREATER  CHV-LNT
+                    INVALID  KEY GO  TO   ROT-100-062.
+
+       ROT-100-061.
+           READ     CADLNT   NEXT AT END
+                    GO  TO   ROT-100-062.
+           IF  CLI-LNT  NOT  =  CHV-CLI
+               GO  TO        ROT-100-061.
+           ADD      VAL-LNT  TO  TOT-AUX
+           GO  TO   ROT-100-061.
+
+       ROT-100-062.
+           MOVE     SAV-LNT  TO  REG-LNT
+           COMPUTE  TOT-AUX  =   TOT-AUX  -  VAL-AUX  +  VAL-LNT
+           IF  TOT-AUX   >   LIM-CLI
+               DISPLAY   MEN-019
+               ACCEPT    OPC-001
+               GO  TO    ROT-100-060.
+
+       ROT-100-063.
            MOVE     CHV-CLI  TO  CLI-LNT
            MOVE     PCA-AUX  TO  PCA-LNT
            COMPUTE  ACM-VAL  =   ACM-VAL  -  VAL-AUX  +  VAL-LNT
@@ -652,6 +698,10 @@
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-100-120.
+           IF  LET-PCA  =  SPACES  OR  NUM-PCA  =  ZEROS
+               DISPLAY   MEN-020
+               ACCEPT    OPC-001
+               GO  TO    ROT-100-120.
            DISPLAY  NUM-ENT.
 
        ROT-100-140.
@@ -675,6 +725,35 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-100-150.
+           IF  SIT-CLI   =   1
+               DISPLAY   MEN-018
+               ACCEPT    OPC-001
+               GO  TO    ROT-100-150.
+           MOVE     ZEROS    TO  TOT-AUX
+           IF  LIM-CLI   =   ZEROS
+               GO  TO        ROT-100-153.
+           MOVE     REG-LNT  TO  SAV-LNT
+           MOVE     ZEROS    TO  CHV-LNT
+           START    CADLNT   KEY GREATER  CHV-LNT
+                    INVALID  KEY GO  TO   ROT-100-152.
+
+       ROT-100-151.
+           READ     CADLNT   NEXT AT END
+                    GO  TO   ROT-100-152.
+           IF  CLI-LNT  NOT  =  CHV-CLI
+               GO  TO        ROT-100-151.
+           ADD      VAL-LNT  TO  TOT-AUX
+           GO  TO   ROT-100-151.
+
+       ROT-100-152.
+           MOVE     SAV-LNT  TO  REG-LNT
+           ADD      VAL-LNT  TO  TOT-AUX
+           IF  TOT-AUX   >   LIM-CLI
+               DISPLAY   MEN-019
+               ACCEPT    OPC-001
+               GO  TO    ROT-100-150.
+
+       ROT-100-153.
            MOVE     CHV-CLI  TO  CLI-LNT
            MOVE     PCA-AUX  TO  PCA-LNT
            WRITE    REG-LNT
@@ -878,4 +957,4 @@
            MOVE     2   TO   PRM-001
            CLOSE    CADCLI
                     CADLNT
-           CHAIN   "DYN500"   USING  PRM-001.
+           CHAIN   "DYN500"   USING  PRM-001.
