@@ -35,11 +35,21 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-EST.
 
+           SELECT      CADHFC        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-HFC.
+
            SELECT      CADLBC        ASSIGN  TO  DISK
                        ORGANIZATION          IS  INDEXED
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LBC.
 
+           SELECT      CADOPE        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OPE.
+
            SELECT      CADLCP        ASSIGN  TO  DISK
                        ORGANIZATION          IS  INDEXED
                        ACCESS        MODE    IS  DYNAMIC
@@ -85,7 +95,7 @@
        FD  CADCMB      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCMB.DAT".
        01  REG-CMB.
-           03  CHV-CMB          PIC  9(01).
+           03  CHV-CMB          PIC  9(02).
            03  DES-CMB          PIC  X(15).
            03  VVM-CMB          PIC  9(11)V99.
            03  LUC-CMB          PIC  9(04)V9999.
@@ -99,6 +109,12 @@
            03  DTD-CTR          PIC  9(06).
            03  FAT-CTR          PIC  9(06).
            03  PCT-CTR          PIC  9(02)V99.
+           03  SIT-CTR          PIC  X(01).
+           03  CHK-CTR.
+               05  ATV-CTR      PIC  9(01).
+               05  PRX-CTR      PIC  9(01).
+               05  SUF-CTR      PIC  9(03).
+               05  LCT-CTR      PIC  9(03).
 
        FD  CADCXA      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCXA.DAT".
@@ -109,16 +125,16 @@
            03  POS-CXA          PIC  9(01).
            03  DTA-CXA          PIC  9(06).
            03  DES-CXA          PIC  X(15).
+           03  OPE-CXA          PIC  9(04).
 
        FD  CADECR      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADECR.DAT".
        01  REG-ECR.
            03  CHV-ECR          PIC  9(02).
-           03  CMB-ECR          PIC  9(01).
+           03  CMB-ECR          PIC  9(02).
            03  TQ1-ECR          PIC  9(02).
            03  TQ2-ECR          PIC  9(02).
-           03  CX1-ECR          PIC  9(01).
-           03  CX2-ECR          PIC  9(01).
+           03  CX-ECR           PIC  9(01)  OCCURS  04.
            03  IDL-ECR          PIC  9(06)V9.
            03  ICL-ECR          PIC  9(06)V9.
            03  FCL-ECR          PIC  9(06)V9.
@@ -141,10 +157,25 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
 
+       FD  CADHFC      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADHFC.DAT".
+       01  REG-HFC.
+           03  CHV-HFC.
+               05  DTF-HFC      PIC  9(06).
+               05  SEQ-HFC      PIC  9(06).
+           03  TIP-HFC          PIC  X(01).
+           03  COD-HFC          PIC  9(06).
+           03  DES-HFC          PIC  X(15).
+           03  QTM-HFC          PIC  9(08)V9.
+           03  VL1-HFC          PIC  9(11)V99.
+           03  VL2-HFC          PIC S9(11)V99.
+
        FD  CADLBC      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADLBC.DAT".
        01  REG-LBC.
@@ -197,6 +228,15 @@
            03  HST-LDP          PIC  X(20).
            03  VAL-LDP          PIC S9(10)V99.
 
+       FD  CADOPE      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADOPE.DAT".
+       01  REG-OPE.
+           03  CHV-OPE          PIC  9(04).
+           03  NOM-OPE          PIC  X(20).
+           03  SEN-OPE          PIC  X(04).
+           03  PER-OPE          PIC  9(01)  OCCURS  07.
+           03  GER-OPE          PIC  9(01).
+
        FD  CADLES      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADLES.DAT".
        01  REG-LES.
@@ -207,6 +247,7 @@
                05  LCT-LES      PIC  9(03).
            03  SDA-LES          PIC S9(06)V9.
            03  SDC-LES          PIC  9(06)V9.
+           03  MTV-LES          PIC  9(02).
 
        FD  CADPRS      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRS.DAT".
@@ -255,63 +296,73 @@
                05  MES-AUX      PIC  9(02).
                05  DIA-AUX      PIC  9(02).
 
+           03  DTF-AUX          PIC  9(06).
+           03  SEQ-AUX          PIC  9(06).
+           03  FLG-LOTE         PIC  9(01).
+
+           03  OPE-AUX          PIC  9(04).
+           03  SEN-AUX          PIC  X(04).
+           03  AUT-AUX          PIC  X(01).
+
        01  PRM-001              PIC  9(01).
+       01  PRM-002              PIC  9(01).
+       01  PRM-OPE              PIC  9(04).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 01 PIC X(67) FROM
-               " ZERADOR DE ACUMULADORES  -  Ver. 7.11"
+      -        " ZERADOR DE ACUMULADORES  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????"
+      -        "??????????????????????????????????"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 07 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 07 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 11 PIC X(58) FROM " ?                 A T
-               "E N C A O   ! ! !                ?"
+      -        "E N C A O   ! ! !                ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 08 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 09 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?  CERTIFIQUE-SE DE QU
-               "E JA FOI IMPRESSO OU COPIADO EM  ?"
+      -        "E JA FOI IMPRESSO OU COPIADO EM  ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 10 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 11 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?  DISQUETE O MOVIMENT
-               "O DO MES A SER FINALIZADO, POIS  ?"
+      -        "O DO MES A SER FINALIZADO, POIS  ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 12 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 13 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ?  AO CONFIRMAR ESTA O
-               "PCAO, SERAO ELIMINADOS TODOS OS  ?"
+      -        "PCAO, SERAO ELIMINADOS TODOS OS  ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 14 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 15 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 11 PIC X(58) FROM " ?  LANCAMENTOS, PERMAN
-               "ECENDO APENAS OS PENDENTES ...   ?"
+      -        "ECENDO APENAS OS PENDENTES ...   ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 16 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?"
+      -        "                                 ?"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 17 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????"
+      -        "??????????????????????????????????"
                BACKGROUND-COLOR  04  FOREGROUND-COLOR  11.
            03  LINE 18 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 13 PIC X(58) FROM SPACES.
@@ -343,21 +394,21 @@
            03  LINE 09 COLUMN 69 PIC X(02) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?  0%.................
-               "....50%....................100%  ?" BACKGROUND-COLOR 04.
+      -        "....50%....................100%  ?" BACKGROUND-COLOR 04.
            03  LINE 11 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 14 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 15 COLUMN 13 PIC X(58) FROM  SPACES.
            03  LINE 15 COLUMN 11 PIC X(02) FROM SPACES
@@ -398,31 +449,53 @@
                         BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NTINUAR  -  [ESC] RETORNA ...              "
+      -            "NTINUAR  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DO MO
-                   "VIMENTO INICIAL  -  [ESC] RETORNA ...      "
+      -            "VIMENTO INICIAL  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DATA INCOERENTE !!!
-                   "  -  [ESC] RETORNA ...                     "
+      -            "  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "CONFIRMA O ZERAMENT
-                   "O ? [S/N]  [ ]  -  [ESC] RETORNA ...       "
+      -            "O ? [S/N]  [ ]  -  [ESC] RETORNA ...       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ZERAND
-                   "O ACUMULADORES ...                         "
+      -            "O ACUMULADORES ...                         "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-006 LINE 21 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
+      -            " OPERADOR GERENTE  -  [ESC] RETORNA ...    "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-007 LINE 21 COLUMN 14 PIC X(67) FROM "DIGITE A SENHA DO
+      -            "OPERADOR  -  [ESC] RETORNA ...             "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-008 LINE 21 COLUMN 14 PIC X(67) FROM "SENHA INVALIDA !!!
+      -            "  -  [ESC] RETORNA ...                     "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-009 LINE 21 COLUMN 14 PIC X(67) FROM "OPERADOR SEM PER
+      -            "FIL DE GERENTE  -  [ESC] RETORNA ...       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  OPC-002 LINE 22 COLUMN 45 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  OPC-003 LINE 21 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  NOM-ALC LINE 21 COLUMN 50 PIC X(20) USING NOM-OPE
+                   BACKGROUND-COLOR  01.
 
-       PROCEDURE       DIVISION.
+       PROCEDURE       DIVISION  CHAINING  PRM-001  PRM-OPE.
 
        ROT-000-000.
            OPEN     I-O      CADCTR
+           OPEN     INPUT    CADOPE
            READ     CADCTR
+           MOVE     ZEROS    TO  FLG-LOTE
+           IF  PRM-001   =   9
+               MOVE     1        TO  FLG-LOTE.
            DISPLAY  TLA-001  MEN-001
            MOVE     " "  TO  RSP-OPC
            ACCEPT   OPC-001
@@ -430,6 +503,8 @@
            IF  TECLADO   =   01
                GO  TO        ROT-500-000.
            MOVE     DTI-CTR  TO  DTA-AUX
+           MOVE     DTI-CTR  TO  DTF-AUX
+           MOVE     ZEROS    TO  SEQ-AUX
            ADD      1        TO  MES-AUX
            IF  MES-AUX   >   12
                MOVE      1   TO  MES-AUX
@@ -475,10 +550,49 @@
                GO  TO        ROT-500-000.
            IF  RSP-OPC  NOT  =   "S"
                GO  TO        ROT-000-050.
+           PERFORM  ROT-000-060  THRU  ROT-000-090
+           IF  AUT-AUX  NOT  =   "S"
+               GO  TO        ROT-500-000.
+
+       ROT-000-060.
+           MOVE     "N"      TO  AUT-AUX
+           DISPLAY  MEN-006
+           MOVE     ZEROS    TO  OPE-AUX
+           ACCEPT   (21 45)  OPE-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-090.
+           IF  OPE-AUX   =   ZEROS
+               GO  TO        ROT-000-060.
+           MOVE     OPE-AUX  TO  CHV-OPE
+           READ     CADOPE   INVALID  KEY
+                    GO  TO   ROT-000-060.
+           DISPLAY  NOM-ALC.
+
+       ROT-000-070.
+           DISPLAY  MEN-007
+           MOVE     SPACES   TO  SEN-AUX
+           ACCEPT   (21 45)  SEN-AUX  WITH  UPDATE
+           ACCEPT             TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-060.
+           IF  SEN-AUX  NOT  =   SEN-OPE
+               DISPLAY       MEN-008
+               ACCEPT        OPC-003
+               GO  TO        ROT-000-070.
+           IF  GER-OPE  NOT  =   1
+               DISPLAY       MEN-009
+               ACCEPT        OPC-003
+               GO  TO        ROT-000-060.
+           MOVE     "S"      TO  AUT-AUX.
+
+       ROT-000-090.
+           EXIT.
 
        ROT-100-000.
            DISPLAY  TLA-003  MEN-005
            OPEN     I-O      CADBCO
+                             CADHFC
                     INPUT    CADLBC
            MOVE     ZEROS    TO  CHV-BCO
            START    CADBCO   KEY GREATER  CHV-BCO
@@ -563,11 +677,21 @@
        ROT-200-010.
            READ     CADCMB   NEXT AT END
                     GO  TO   ROT-200-020.
+           ADD      1        TO  SEQ-AUX
+           MOVE     DTF-AUX  TO  DTF-HFC
+           MOVE     SEQ-AUX  TO  SEQ-HFC
+           MOVE     "C"      TO  TIP-HFC
+           MOVE     CHV-CMB  TO  COD-HFC
+           MOVE     DES-CMB  TO  DES-HFC
+           MOVE     ZEROS    TO  QTM-HFC  VL2-HFC
+           MOVE     VVM-CMB  TO  VL1-HFC
+           WRITE    REG-HFC
            MOVE     ZEROS    TO  PRX-EST
                                  VVM-CMB
            MOVE     CHV-CMB  TO  SUF-EST
            READ     CADEST
            COMPUTE  MIN-EST  =   QVM-EST  /  10
+           PERFORM  ROT-200-015
            MOVE     ZEROS    TO  QVM-EST
            IF  MES-AUX   =   01
                MOVE  ZEROS   TO  QVA-EST.
@@ -575,6 +699,18 @@
            REWRITE  REG-EST
            GO  TO   ROT-200-010.
 
+       ROT-200-015.
+           ADD      1        TO  SEQ-AUX
+           MOVE     DTF-AUX  TO  DTF-HFC
+           MOVE     SEQ-AUX  TO  SEQ-HFC
+           MOVE     "E"      TO  TIP-HFC
+           COMPUTE  COD-HFC  =   (PRX-EST  *  1000)  +  SUF-EST
+           MOVE     DES-EST  TO  DES-HFC
+           MOVE     QVM-EST  TO  QTM-HFC
+           MOVE     ZEROS    TO  VL2-HFC
+           MOVE     QVA-EST  TO  VL1-HFC
+           WRITE    REG-HFC.
+
        ROT-200-020.
            MOVE     1        TO  PRX-EST
            MOVE     ZEROS    TO  SUF-EST
@@ -585,6 +721,7 @@
            READ     CADEST   NEXT AT END
                     GO  TO   ROT-200-040.
            COMPUTE  MIN-EST  =   QVM-EST  /  02
+           PERFORM  ROT-200-015
            MOVE     ZEROS    TO  QVM-EST
            IF  MES-AUX   =   01
                MOVE  ZEROS   TO  QVA-EST.
@@ -618,6 +755,17 @@
        ROT-300-030.
            READ     CADPRS   NEXT AT END
                     GO  TO   ROT-300-040.
+           ADD      1        TO  SEQ-AUX
+           MOVE     DTF-AUX  TO  DTF-HFC
+           MOVE     SEQ-AUX  TO  SEQ-HFC
+           MOVE     "P"      TO  TIP-HFC
+           COMPUTE  COD-HFC  =   (TUR-PRS * 100000) + (CXA-PRS * 10000)
+                                +  (ATV-PRS * 1000)  +   LIN-PRS
+           MOVE     DES-PRS  TO  DES-HFC
+           MOVE     QTM-PRS  TO  QTM-HFC
+           MOVE     CTM-PRS  TO  VL1-HFC
+           MOVE     VDM-PRS  TO  VL2-HFC
+           WRITE    REG-HFC
            MOVE     ZEROS    TO  QTD-PRS  QTM-PRS
                                  CTD-PRS  CTM-PRS
                                  VDD-PRS  VDM-PRS
@@ -632,6 +780,16 @@
        ROT-300-050.
            READ     CADECR   NEXT AT END
                     GO  TO   ROT-300-060.
+           ADD      1        TO  SEQ-AUX
+           MOVE     DTF-AUX  TO  DTF-HFC
+           MOVE     SEQ-AUX  TO  SEQ-HFC
+           MOVE     "R"      TO  TIP-HFC
+           MOVE     CHV-ECR  TO  COD-HFC
+           MOVE     SPACES   TO  DES-HFC
+           MOVE     FCL-ECR  TO  QTM-HFC
+           MOVE     ITL-ECR  TO  VL1-HFC
+           MOVE     ZEROS    TO  VL2-HFC
+           WRITE    REG-HFC
            MOVE     ZEROS    TO  FCL-ECR  FLG-ECR
                                  ITL-ECR  FTL-ECR
                                  AFR-ECR  EXT-ECR
@@ -646,14 +804,14 @@
                                     DTC-CTR
                                     DTD-CTR
            REWRITE  REG-CTR
-           CLOSE    CADCTR   CADLCX  CADVDA
+           CLOSE    CADCTR   CADLCX  CADVDA  CADHFC  CADOPE
            DISPLAY  COL-004.
 
        ROT-400-000.
            SORT     CADSRT   ON  ASCENDING  KEY  CHV-SRT
                     INPUT        PROCEDURE  IS   ROT-400-010
                     OUTPUT       PROCEDURE  IS   ROT-400-050.
-           GO  TO   ROT-500-000.
+           GO  TO   ROT-450-000.
 
        ROT-400-010  SECTION.
 
@@ -692,6 +850,13 @@
 
        ROT-400-080  SECTION.
 
+       ROT-450-000.
+           IF  FLG-LOTE  NOT  =   1
+               GO  TO        ROT-500-000.
+           MOVE     1        TO  PRM-001
+           MOVE     ZEROS    TO  PRM-002
+           CHAIN   "DYN223"  USING  PRM-001  PRM-002.
+
        ROT-500-000.
            MOVE     3   TO   PRM-001
            CHAIN   "DYN200"  USING  PRM-001.
