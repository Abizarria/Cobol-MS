@@ -29,7 +29,7 @@
        FD  CADCMB      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCMB.DAT".
        01  REG-CMB.
-           03  CHV-CMB          PIC  9(01).
+           03  CHV-CMB          PIC  9(02).
            03  DES-CMB          PIC  X(15).
            03  VVM-CMB          PIC  9(11)V99.
            03  LUC-CMB          PIC  9(04)V9999.
@@ -47,9 +47,10 @@
                        VALUE    OF   FILE-ID     "CADTNQ.DAT".
        01  REG-TNQ.
            03  CHV-TNQ          PIC  9(02).
-           03  CMB-TNQ          PIC  9(01).
+           03  CMB-TNQ          PIC  9(02).
            03  SDI-TNQ          PIC S9(05)V9.
            03  SDA-TNQ          PIC S9(05)V9.
+           03  CAP-TNQ          PIC  9(05).
 
        WORKING-STORAGE SECTION.
 
@@ -73,7 +74,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CADASTRO DE TELEMED  -  Ver. 7.11"
+      -        "CADASTRO DE TELEMED  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 09 COLUMN 56 PIC X(02) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -100,39 +101,39 @@
 
        01  TLA-002.
            03  LINE 06 COLUMN 07 PIC X(47) FROM " ??????????????????????
-               "???????????????????????"   BACKGROUND-COLOR 01.
+      -        "???????????????????????"   BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 07 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 07 PIC X(47) FROM " ?  Num. do Tanque :
-               "  -                   ?"   BACKGROUND-COLOR 01.
+      -        "  -                   ?"   BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 07 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 07 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 07 PIC X(47) FROM " ?  Leitura .......:
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 07 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 07 PIC X(47) FROM " ?  Quantidade ....:
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 07 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 07 PIC X(47) FROM " ?  Leitura Minima :
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 07 PIC X(47) FROM " ?
-               "                      ?"   BACKGROUND-COLOR 01.
+      -        "                      ?"   BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 07 PIC X(47) FROM " ??????????????????????
-               "???????????????????????"   BACKGROUND-COLOR 01.
+      -        "???????????????????????"   BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 09 PIC X(47) FROM SPACES.
 
@@ -216,37 +217,37 @@
                        BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "TANQUE  -  [ESC] RETORNA ...                    "
+      -            "TANQUE  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "LEITURA  -  [ESC] RETORNA ...                   "
+      -            "LEITURA  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "TANQUE INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "LEITURA JA CADASTRA
-                   "DA !!!  -  [ESC] RETORNA ...                    "
+      -            "DA !!!  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "LEITURA INEXISTENTE
-                   " !!!  -  [ESC] RETORNA ...                      "
+      -            " !!!  -  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A QUANTIDADE
-                   " DA LEITURA  -  [ESC] RETORNA ...               "
+      -            " DA LEITURA  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A LEITURA MI
-                   "NIMA  -  [ESC] RETORNA ...                      "
+      -            "NIMA  -  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ...        "
+      -            "NFIRMAR A EXCLUSAO  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NSULTAR OUTRA LEITURA ...                       "
+      -            "NSULTAR OUTRA LEITURA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
