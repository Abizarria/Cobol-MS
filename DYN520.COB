@@ -17,7 +17,7 @@
 
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -53,6 +53,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        FD  RELATO      LABEL         RECORD  IS  OMITTED.
 
@@ -64,6 +66,7 @@
            03  IND1             PIC  9(03).
            03  IND2             PIC  9(03).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  CLI-AUX          PIC  X(10).
            03  ACM-LIN          PIC  9(02).
@@ -93,14 +96,14 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
            03  REG-TAB          PIC  X(80)  OCCURS 510.
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -132,7 +135,7 @@
 
        01  CAB-002.
            03  FILLER           PIC  X(72)  VALUE
-               "RELACAO DE NOTAS EVENTUAIS".
+      -        "RELACAO DE NOTAS EVENTUAIS".
            03  DIA-CB2          PIC  9(02).
            03  FILLER           PIC  X(01)  VALUE  "/".
            03  MES-CB2          PIC  9(02).
@@ -142,8 +145,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "CLIENTE        PLACA      DATA     NUMERO   DESCRICAO
-           "       VALOR DA NOTA".
+      -    "CLIENTE        PLACA      DATA     NUMERO   DESCRICAO
+      -    "       VALOR DA NOTA".
 
        01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -167,7 +170,7 @@
        01  TOT-001.
            03  FILLER           PIC  X(35)  VALUE  SPACES.
            03  FILLER           PIC  X(24)  VALUE
-               "- TOTAL DA PLACA .....".
+      -        "- TOTAL DA PLACA .....".
            03  QTD-TT1          PIC  Z9.
            03  FILLER           PIC  X(02)  VALUE  SPACES.
            03  VAL-TT1          PIC  --.---.---.--9,99.
@@ -175,7 +178,7 @@
        01  TOT-002.
            03  FILLER           PIC  X(35)  VALUE  SPACES.
            03  FILLER           PIC  X(23)  VALUE
-               "- TOTAL DO CLIENTE ...".
+      -        "- TOTAL DO CLIENTE ...".
            03  QTD-TT2          PIC  ZZ9.
            03  FILLER           PIC  X(01)  VALUE  SPACES.
            03  VAL-TT2          PIC  ---.---.---.--9,99.
@@ -183,7 +186,7 @@
        01  TOT-003.
            03  FILLER           PIC  X(35)  VALUE  SPACES.
            03  FILLER           PIC  X(23)  VALUE
-               "- TOTAL GERAL ........".
+      -        "- TOTAL GERAL ........".
            03  QTD-TT3          PIC  ZZ9.
            03  FILLER           PIC  X(01)  VALUE  SPACES.
            03  VAL-TT3          PIC  ---.---.---.--9,99.
@@ -194,7 +197,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "RELACAO DE NOTAS EVENTUAIS  -  Ver. 7.11"
+      -        "RELACAO DE NOTAS EVENTUAIS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
 
        01  TLA-002.
@@ -253,29 +256,33 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "P/ CONSULTA EM TELA  -  TECLE [ESC] !!!         "
+      -            "P/ CONSULTA EM TELA  -  TECLE [ESC] !!!         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO NOTAS EVENTUAIS ...                        "
+      -            "INDO NOTAS EVENTUAIS ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE NOTAS EV
-                   "ENTUAIS PENDENTES  -  [ESC] RETORNA ...         "
+      -            "ENTUAIS PENDENTES  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
 
+       01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -             "RESSORA OU EM (A)RQUIVO ?                       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
        01  OPC-001 LINE 22 COLUMN 49 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  OPC-002 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -306,9 +313,7 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE  YYYYMMDD.
            MOVE     NOM-TAB  TO  NOM-CB1
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
@@ -519,6 +524,20 @@
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-400-010.
+
+       ROT-200-005.
+           DISPLAY  MEN-009
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-400-010.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-005.
            DISPLAY  MEN-006
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
@@ -642,4 +661,4 @@
        ROT-400-010.
            MOVE     5    TO  PRM-001
            CLOSE    CADNTE   CADPRM
-           CHAIN   "DYN500"  USING  PRM-001.
+           CHAIN   "DYN500"  USING  PRM-001.
