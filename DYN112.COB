@@ -23,9 +23,14 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LCP.
 
+           SELECT      CADFOR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-FOR.
+
            SELECT      CADPRM        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -48,6 +53,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -61,9 +68,16 @@
                05  DTA-LCP      PIC  9(06).
                05  LCT-LCP      PIC  9(03).
            03  NTF-LCP          PIC  9(06).
+           03  FOR-LCP          PIC  9(03).
            03  QTD-LCP          PIC S9(06).
            03  CST-LCP          PIC  9(07)V9999.
 
+       FD  CADFOR      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADFOR.DAT".
+       01  REG-FOR.
+           03  CHV-FOR          PIC  9(03).
+           03  NOM-FOR          PIC  X(25).
+
        FD  CADPRM      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRM.DAT".
        01  REG-PRM.
@@ -75,6 +89,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        FD  RELATO      LABEL         RECORD  IS  OMITTED.
 
@@ -89,29 +105,32 @@
            03  LET-OPC          PIC  X(01).
            03  RSP-OPC          PIC  X(01).
            03  TECLADO          PIC  9(02).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  ACM-LIN          PIC  9(02).
            03  ACM-QTD          PIC S9(07).
            03  ACM-VAL          PIC S9(11)V99.
            03  ACM-TOT          PIC S9(12)V99.
+           03  ACM-FQT          PIC S9(07).
+           03  ACM-FVL          PIC S9(11)V99.
 
            03  NOM-TAB          PIC  X(36).
            03  RED-NOM          REDEFINES   NOM-TAB.
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
            03  REG-TAB          PIC  X(80)  OCCURS 504.
 
            03  TP1-TOT          PIC  X(34)  VALUE
-               "- SUB-TOTAL ......................".
+      -        "- SUB-TOTAL ......................".
            03  TP2-TOT          PIC  X(34)  VALUE
-               "- TOTAL GERAL ....................".
+      -        "- TOTAL GERAL ....................".
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -158,8 +177,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "CODIGO   DATA    DESCRICAO DO PRODUTO      N. FISCAL   VOLUM
-           "E     PRECO DE CUSTO".
+      -    "CODIGO   DATA    DESCRICAO DO PRODUTO      N. FISCAL   VOLUM
+      -    "E     PRECO DE CUSTO".
 
        01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -187,13 +206,29 @@
            03  QTD-TT1          PIC  --.---.--9    BLANK  WHEN  ZEROS.
            03  VAL-TT1          PIC  ----.---.---.--9,99.
 
+       01  CAB-006              PIC  X(80)  VALUE
+      -    "RELACAO DE COMPRAS POR FORNECEDOR".
+
+       01  CAB-007              PIC  X(80)  VALUE
+      -    "FORN   NOME DO FORNECEDOR              VOLUME       CUS
+      -    "TO TOTAL".
+
+       01  DET-002.
+           03  FOR-DT2          PIC  9(03).
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  NOM-DT2          PIC  X(25).
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  QTD-DT2          PIC  ----.--9.
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  VAL-DT2          PIC  ---.---.---.--9,99.
+
        01  PRM-001              PIC  9(01).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "RELACAO DE COMPRAS  -  Ver. 7.11"
+      -        "RELACAO DE COMPRAS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR 00.
 
        01  TLA-002.
@@ -215,18 +250,18 @@
 
        01  TLA-003.
            03  LINE 09 COLUMN 22 PIC X(37) FROM " ??????????????????????
-               "?????????????"   BACKGROUND-COLOR 01.
+      -        "?????????????"   BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 22 PIC X(37) FROM " ?
-               "            ?"   BACKGROUND-COLOR 01.
+      -        "            ?"   BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 22 PIC X(37) FROM " ?  Grupo :    -
-               "            ?"   BACKGROUND-COLOR 01.
+      -        "            ?"   BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 22 PIC X(37) FROM " ?
-               "            ?"   BACKGROUND-COLOR 01.
+      -        "            ?"   BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 22 PIC X(37) FROM " ??????????????????????
-               "?????????????"   BACKGROUND-COLOR 01.
+      -        "?????????????"   BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 59 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 24 PIC X(37) FROM SPACES.
 
@@ -275,31 +310,34 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE COMPRAS
-                   "LANCADAS !!!  -  [ESC] RETORNA ...              "
+      -            "LANCADAS !!!  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO RELACAO DE COMPRAS ...                     "
+      -            "INDO RELACAO DE COMPRAS ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE COMPRAS
-                   "LANCADAS NESTE GRUPO !!!  -  TECLE [ESC] ...    "
+      -            "LANCADAS NESTE GRUPO !!!  -  TECLE [ESC] ...    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA !!!  -  TECLE [ESC] ...   "
+      -            "E P/ CONSULTA EM TELA !!!  -  TECLE [ESC] ...   "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
@@ -316,6 +354,7 @@
            DISPLAY  TLA-001      LPA-001
            OPEN     INPUT  CADATV CADEST
                            CADLCP CADPRM
+                           CADFOR
            READ     CADPRM
            MOVE     1        TO   IND2.
 
@@ -326,9 +365,7 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE  YYYYMMDD.
            MOVE     NOM-TAB  TO  NOM-CB1
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
@@ -341,6 +378,7 @@
            MOVE     5    TO  PRM-001
            CLOSE    CADATV   CADEST
                     CADLCP   CADPRM
+                    CADFOR
            CHAIN   "DYN100"  USING  PRM-001.
 
        ROT-100-000.
@@ -356,6 +394,20 @@
            IF  TECLADO   =   01
                GO  TO        ROT-000-020.
 
+       ROT-100-005.
+           DISPLAY  MEN-011
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-020.
+           IF  LET-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  LET-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-100-005.
+
        ROT-100-010.
            DISPLAY  MEN-003
            OPEN     OUTPUT   RELATO
@@ -415,6 +467,7 @@
            MOVE     ZEROS    TO  QTD-TT1
            MOVE     ACM-TOT  TO  VAL-TT1
            WRITE    REG-REL FROM TOT-001  AFTER  0
+           PERFORM  ROT-100-070  THRU  ROT-100-090
            CLOSE    RELATO.
 
        ROT-100-060.
@@ -423,6 +476,43 @@
            ACCEPT   OPC-002
            GO  TO   ROT-000-020.
 
+       ROT-100-070.
+           WRITE    REG-REL FROM CAB-006  AFTER  PAGE
+           WRITE    REG-REL FROM CAB-003  AFTER  1
+           WRITE    REG-REL FROM CAB-007
+           WRITE    REG-REL FROM CAB-003
+           MOVE     ZEROS    TO  CHV-FOR
+           START    CADFOR   KEY GREATER  CHV-FOR
+                    INVALID  KEY GO  TO   ROT-100-090.
+
+       ROT-100-075.
+           READ     CADFOR   NEXT  AT  END
+                    GO  TO   ROT-100-090.
+           MOVE     ZEROS    TO  ACM-FQT  ACM-FVL
+           MOVE     ZEROS    TO  CHV-LCP
+           START    CADLCP   KEY GREATER  CHV-LCP
+                    INVALID  KEY GO  TO   ROT-100-085.
+
+       ROT-100-080.
+           READ     CADLCP   NEXT  AT  END
+                    GO  TO   ROT-100-085.
+           IF  FOR-LCP   =   CHV-FOR
+               ADD      QTD-LCP  TO  ACM-FQT
+               COMPUTE  ACM-FVL  =  ACM-FVL  +  QTD-LCP  *  CST-LCP.
+           GO  TO   ROT-100-080.
+
+       ROT-100-085.
+           IF  ACM-FQT   NOT  =  ZEROS
+               MOVE     CHV-FOR  TO  FOR-DT2
+               MOVE     NOM-FOR  TO  NOM-DT2
+               MOVE     ACM-FQT  TO  QTD-DT2
+               MOVE     ACM-FVL  TO  VAL-DT2
+               WRITE    REG-REL FROM DET-002.
+           GO  TO   ROT-100-075.
+
+       ROT-100-090.
+           CONTINUE.
+
        ROT-200-000.
            DISPLAY  TLA-003.
 
@@ -644,4 +734,4 @@
            MOVE     " " TO  RSP-OPC
            DISPLAY  MEN-006
            ACCEPT   OPC-002
-           GO  TO   ROT-200-000.
+           GO  TO   ROT-200-000.
