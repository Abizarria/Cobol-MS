@@ -15,6 +15,8 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-PRS.
 
+           SELECT      CADPRM        ASSIGN  TO  DISK.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -27,6 +29,12 @@
            03  DTD-CTR          PIC  9(06).
            03  FAT-CTR          PIC  9(06).
            03  PCT-CTR          PIC  9(02)V99.
+           03  SIT-CTR          PIC  X(01).
+           03  CHK-CTR.
+               05  ATV-CTR      PIC  9(01).
+               05  PRX-CTR      PIC  9(01).
+               05  SUF-CTR      PIC  9(03).
+               05  LCT-CTR      PIC  9(03).
 
        FD  CADPRS      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRS.DAT".
@@ -45,6 +53,20 @@
            03  CTM-PRS          PIC  9(11)V99.
            03  VDM-PRS          PIC S9(11)V99.
 
+       FD  CADPRM      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADPRM.DAT".
+       01  REG-PRM.
+           03  COD-PRM          PIC  9(05).
+           03  CLI-PRM          PIC  9(02)  OCCURS  36.
+           03  END-PRM          PIC  9(02)  OCCURS  35.
+           03  CID-PRM          PIC  9(02)  OCCURS  20.
+           03  EST-PRM          PIC  9(02)  OCCURS  02.
+           03  CEP-PRM          PIC  9(08).
+           03  CGC-PRM          PIC  9(14).
+           03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -74,58 +96,62 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 01 PIC X(67) FROM
-               " POSICAO ATUAL DE CAIXAS  -  Ver. 7.11"
+      -        " POSICAO ATUAL DE CAIXAS  -  Ver. 7.11"
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+           03  LINE 03 COLUMN 68 PIC X(01) FROM SPACES
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+           03  LINE 03 COLUMN 69 PIC 999 FROM COD-PST
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
 
        01  TLA-002.
            03  LINE 05 COLUMN 10 PIC X(60) FROM " ??????????????????????
-              "????????????????????????????????????" BACKGROUND-COLOR 1.
+      -       "????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 10 PIC X(60) FROM " ?     CAIXAS FECHADOS
-              "NO PERIODO DE   /  /   A   /  /    ?" BACKGROUND-COLOR 1.
+      -       "NO PERIODO DE   /  /   A   /  /    ?" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 10 PIC X(60) FROM " ??????????????????????
-              "????????????????????????????????????" BACKGROUND-COLOR 1.
+      -       "????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 10 PIC X(60) FROM " ?
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 10 PIC X(60) FROM " ?
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 12 PIC X(56) FROM
-               "  ORIGEM / ATIVIDADE     QUANTIDADE   VALOR DAS VENDAS"
+      -        "  ORIGEM / ATIVIDADE     QUANTIDADE   VALOR DAS VENDAS"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 09 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 10 PIC X(60) FROM " ?
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 10 PIC X(60) FROM " ?  Combustiveis .....:
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 10 PIC X(60) FROM " ?
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 10 PIC X(60) FROM " ?  Outros Produtos ..:
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 10 PIC X(60) FROM " ?
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 10 PIC X(60) FROM " ?  Servicos .........:
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 10 PIC X(60) FROM " ?
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 10 PIC X(60) FROM " ??????????????????????
-              "????????????????????????????????????" BACKGROUND-COLOR 1.
+      -       "????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 10 PIC X(60) FROM " ?
-              "                                   ?" BACKGROUND-COLOR 1.
+      -       "                                   ?" BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 14 PIC X(32) FROM "Valor Total das Vendas
-              ".........."    BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
+      -       ".........."    BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
            03  LINE 18 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 10 PIC X(60) FROM " ??????????????????????
-              "????????????????????????????????????" BACKGROUND-COLOR 1.
+      -       "????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 19 COLUMN 70 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 12 PIC X(60) FROM SPACES.
 
@@ -162,10 +188,10 @@
                BACKGROUND-COLOR  01  FOREGROUND-COLOR   15.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO VENDAS ...                            "
+      -            "ANDO VENDAS ...                            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
-       01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ESC] P/ RETO
-                   "RNAR ...                                   "
+       01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE QUALQUER TEC
+      -            "LA P/ATUALIZAR  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -174,6 +200,8 @@
        PROCEDURE       DIVISION.
 
        ROT-000-000.
+           OPEN     INPUT    CADPRM
+           READ     CADPRM
            DISPLAY  TLA-001
            OPEN     INPUT    CADCTR
                              CADPRS
@@ -181,12 +209,18 @@
            DISPLAY  TLA-002
            MOVE     DTI-CTR  TO  DTA-INI
            MOVE     DTD-CTR  TO  DTA-FIN
-           DISPLAY  ENT-001      MEN-001
+           DISPLAY  ENT-001
+           PERFORM  ROT-000-005  THRU  ROT-000-020
+           DISPLAY  MEN-002.
+
+       ROT-000-005.
+           DISPLAY  MEN-001
            MOVE     ZEROS    TO  VAL-TOT
                     QTD-CMB      QTD-PRD  QTD-SRV
                     VAL-CMB      VAL-PRD  VAL-SRV
            MOVE     SPACES   TO  CHV-PRS
-           START    CADPRS   KEY GREATER  CHV-PRS.
+           START    CADPRS   KEY GREATER  CHV-PRS
+                    INVALID  KEY GO  TO   ROT-000-020.
 
        ROT-000-010.
            READ     CADPRS   NEXT AT END
@@ -206,14 +240,19 @@
            GO  TO   ROT-000-010.
 
        ROT-000-020.
-           DISPLAY  ENT-002      MEN-002.
+           DISPLAY  ENT-002.
 
        ROT-000-030.
            MOVE     SPACES   TO  RSP-OPC
            ACCEPT   OPC-001
            ACCEPT   TECLADO  FROM ESCAPE  KEY
-           IF  TECLADO  NOT  =  1
-               GO  TO        ROT-000-030.
-           CLOSE    CADCTR   CADPRS
+           IF  TECLADO   =   1
+               GO  TO        ROT-000-040.
+           PERFORM  ROT-000-005  THRU  ROT-000-020
+           DISPLAY  MEN-002
+           GO  TO   ROT-000-030.
+
+       ROT-000-040.
+           CLOSE    CADCTR   CADPRS   CADPRM
            MOVE     4   TO   PRM-001
            CHAIN   "DYN200"  USING  PRM-001.
