@@ -32,6 +32,12 @@
            03  DTD-CTR          PIC  9(06).
            03  FAT-CTR          PIC  9(06).
            03  PCT-CTR          PIC  9(02)V99.
+           03  SIT-CTR          PIC  X(01).
+           03  CHK-CTR.
+               05  ATV-CTR      PIC  9(01).
+               05  PRX-CTR      PIC  9(01).
+               05  SUF-CTR      PIC  9(03).
+               05  LCT-CTR      PIC  9(03).
 
        FD  CADCXA      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCXA.DAT".
@@ -42,6 +48,7 @@
            03  POS-CXA          PIC  9(01).
            03  DTA-CXA          PIC  9(06).
            03  DES-CXA          PIC  X(15).
+           03  OPE-CXA          PIC  9(04).
 
        FD  CADPRS      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADPRS.DAT".
@@ -121,7 +128,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 01 PIC X(67) FROM
-               " MOVIMENTO DE CAIXAS  -  Ver. 7.11"
+      -        " MOVIMENTO DE CAIXAS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 05 COLUMN 04 PIC X(74) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -158,310 +165,310 @@
 
        01  TLA-002.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 21 PIC X(38) FROM
-               "N?   DESCRICAO         TURNO   POSICAO"
+      -        "N?   DESCRICAO         TURNO   POSICAO"
                BACKGROUND-COLOR  01        FOREGROUND-COLOR 14.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 19 PIC X(46) FROM SPACES.
 
        01  TLA-003.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 21 PIC X(38) FROM
-               "N?   DESCRICAO         TURNO   POSICAO"
+      -        "N?   DESCRICAO         TURNO   POSICAO"
                BACKGROUND-COLOR  01        FOREGROUND-COLOR 14.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 19 PIC X(46) FROM SPACES.
 
        01  TLA-004.
            03  LINE 07 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 21 PIC X(38) FROM
-               "N?   DESCRICAO         TURNO   POSICAO"
+      -        "N?   DESCRICAO         TURNO   POSICAO"
                BACKGROUND-COLOR  01        FOREGROUND-COLOR 14.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 19 PIC X(46) FROM SPACES.
 
        01  TLA-005.
            03  LINE 07 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 21 PIC X(38) FROM
-               "N?   DESCRICAO         TURNO   POSICAO"
+      -        "N?   DESCRICAO         TURNO   POSICAO"
                BACKGROUND-COLOR  01        FOREGROUND-COLOR 14.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 19 PIC X(46) FROM SPACES.
 
        01  TLA-006.
            03  LINE 06 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 21 PIC X(38) FROM
-               "N?   DESCRICAO         TURNO   POSICAO"
+      -        "N?   DESCRICAO         TURNO   POSICAO"
                BACKGROUND-COLOR  01        FOREGROUND-COLOR 14.
            03  LINE 07 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 19 PIC X(46) FROM SPACES.
 
        01  TLA-007.
            03  LINE 06 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 21 PIC X(38) FROM
-               "N?   DESCRICAO         TURNO   POSICAO"
+      -        "N?   DESCRICAO         TURNO   POSICAO"
                BACKGROUND-COLOR  01        FOREGROUND-COLOR 14.
            03  LINE 07 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 19 PIC X(46) FROM SPACES.
 
        01  TLA-008.
            03  LINE 06 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 21 PIC X(38) FROM
-               "N?   DESCRICAO         TURNO   POSICAO"
+      -        "N?   DESCRICAO         TURNO   POSICAO"
                BACKGROUND-COLOR  01        FOREGROUND-COLOR 14.
            03  LINE 07 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 18 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 19 PIC X(46) FROM SPACES.
 
        01  TLA-009.
            03  LINE 05 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 06 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 06 COLUMN 21 PIC X(38) FROM
-               "N?   DESCRICAO         TURNO   POSICAO"
+      -        "N?   DESCRICAO         TURNO   POSICAO"
                BACKGROUND-COLOR  01        FOREGROUND-COLOR 14.
            03  LINE 06 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR 01.
+      -        "                     ?"    BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR 01.
+      -        "??????????????????????"    BACKGROUND-COLOR 01.
            03  LINE 18 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 19 PIC X(46) FROM SPACES.
 
        01  TLA-010.
            03  LINE 09 COLUMN 28 PIC X(25) FROM " ??????????????????????
-               "?"  BACKGROUND-COLOR 04.
+      -        "?"  BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 28 PIC X(25) FROM " ?
-               "?"  BACKGROUND-COLOR 04.
+      -        "?"  BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 28 PIC X(25) FROM " ?  CAIXA FECHADO !!!
-               "?"  BACKGROUND-COLOR 04.
+      -        "?"  BACKGROUND-COLOR 04.
            03  LINE 11 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 28 PIC X(25) FROM " ?
-               "?"  BACKGROUND-COLOR 04.
+      -        "?"  BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 28 PIC X(25) FROM " ??????????????????????
-               "?"  BACKGROUND-COLOR 04.
+      -        "?"  BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 30 PIC X(25) FROM SPACES.
 
@@ -617,25 +624,25 @@
                        BACKGROUND-COLOR  04.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!! PESQUIS
-                   "ANDO CAIXAS ...                           "
+      -            "ANDO CAIXAS ...                           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "CAIXA ? [ ]  -  [ESC] RETORNA ...         "
+      -            "CAIXA ? [ ]  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CAIXA FECHADO !!!
-                   "-  [ESC] RETORNA ...                      "
+      -            "-  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DO CA
-                   "IXA  -  [ESC] RETORNA ...                 "
+      -            "IXA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...    "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DATA DO CAIXA INCOE
-                   "RENTE !!!  -  [ESC] RETORNA ...           "
+      -            "RENTE !!!  -  [ESC] RETORNA ...           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ESC] P/ RETO
-                   "RNAR ...                                  "
+      -            "RNAR ...                                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -647,9 +654,7 @@
 
        ROT-000-000.
            DISPLAY  TLA-001          MEN-001
-           ACCEPT   DTA-SYS  FROM    DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM    DATE.
            OPEN     I-O     CADCXA
            OPEN     INPUT   CADCTR   CADPRS
            READ     CADCTR           DISPLAY     TLA-013
