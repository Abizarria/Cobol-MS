@@ -18,6 +18,11 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-EST.
 
+           SELECT      CADRAJ        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-RAJ.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -39,10 +44,30 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
 
+       FD  CADRAJ      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADRAJ.DAT".
+       01  REG-RAJ.
+           03  CHV-RAJ.
+               05  DTA-RAJ.
+                   07  ANO-RAJ  PIC  9(02).
+                   07  MES-RAJ  PIC  9(02).
+                   07  DIA-RAJ  PIC  9(02).
+               05  SEQ-RAJ      PIC  9(03).
+           03  PRI-RAJ.
+               05  PRX-RAJ1     PIC  9(01).
+               05  SUF-RAJ1     PIC  9(03).
+           03  PRF-RAJ.
+               05  PRX-RAJ2     PIC  9(01).
+               05  SUF-RAJ2     PIC  9(03).
+           03  PCT-RAJ          PIC  9(03)V99.
+           03  FTR-RAJ          PIC  9(03).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -64,13 +89,23 @@
                05  INT-AUX      PIC  9(07).
                05  RST-AUX      PIC  9(02).
 
+           03  DTA-SYS.
+               05  ANO-SYS      PIC  9(02).
+               05  MES-SYS      PIC  9(02).
+               05  DIA-SYS      PIC  9(02).
+
+           03  DTA-EFT.
+               05  ANO-EFT      PIC  9(02).
+               05  MES-EFT      PIC  9(02).
+               05  DIA-EFT      PIC  9(02).
+
        01  PRM-001              PIC  9(01).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "REAJUSTE DE PRECOS  -  Ver. 7.11"
+      -        "REAJUSTE DE PRECOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 17 COLUMN 58 PIC X(05) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -79,51 +114,51 @@
            03  LINE 19 COLUMN 42 PIC X(21) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 06 COLUMN 23 PIC X(33) FROM " ??????????????????????
-               "?????????" BACKGROUND-COLOR 01.
+      -        "?????????" BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 23 PIC X(33) FROM " ?
-               "        ?" BACKGROUND-COLOR 01.
+      -        "        ?" BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 23 PIC X(33) FROM " ?  Codigo Inicial :  -
-               "        ?" BACKGROUND-COLOR 01.
+      -        "        ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 23 PIC X(33) FROM " ?
-               "        ?" BACKGROUND-COLOR 01.
+      -        "        ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 23 PIC X(33) FROM " ?  Codigo Final ..:  -
-               "        ?" BACKGROUND-COLOR 01.
+      -        "        ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 23 PIC X(33) FROM " ?
-               "        ?" BACKGROUND-COLOR 01.
+      -        "        ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 58 PIC X(03) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 11 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 23 PIC X(33) FROM " ?
-               "        ?" BACKGROUND-COLOR 01.
+      -        "        ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 58 PIC X(05) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 12 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 23 PIC X(33) FROM " ?  Percentual ....:
-               "     %  ?" BACKGROUND-COLOR 01.
+      -        "     %  ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 58 PIC X(05) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 13 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 23 PIC X(33) FROM " ?
-               "        ?" BACKGROUND-COLOR 01.
+      -        "        ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 58 PIC X(05) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 14 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 23 PIC X(33) FROM " ?  Arredondamento :
-               "        ?" BACKGROUND-COLOR 01.
+      -        "        ?" BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 58 PIC X(05) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 15 COLUMN 56 PIC X(02) FROM SPACES.
-           03  LINE 16 COLUMN 23 PIC X(33) FROM " ?
-               "        ?" BACKGROUND-COLOR 01.
+           03  LINE 16 COLUMN 23 PIC X(33) FROM " ?  Data Efetiva ..:
+      -        "  /  /  ?" BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 58 PIC X(05) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 16 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 23 PIC X(33) FROM " ??????????????????????
-               "?????????" BACKGROUND-COLOR  01.
+      -        "?????????" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 56 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 25 PIC X(33) FROM SPACES.
 
@@ -140,6 +175,12 @@
                        BACKGROUND-COLOR  01.
            03  FTR-ENT LINE 15 COLUMN 44 PIC ZZ9    USING FTR-AUX
                        BACKGROUND-COLOR  01.
+           03  DIA-ENT LINE 16 COLUMN 44 PIC 9(02)  USING DIA-EFT
+                       BACKGROUND-COLOR  01.
+           03  MES-ENT LINE 16 COLUMN 47 PIC 9(02)  USING MES-EFT
+                       BACKGROUND-COLOR  01.
+           03  ANO-ENT LINE 16 COLUMN 50 PIC 9(02)  USING ANO-EFT
+                       BACKGROUND-COLOR  01.
 
        01  LPA-001.
            03  LPA-PRI LINE 08 COLUMN 44 PIC X(01) FROM SPACES
@@ -154,36 +195,48 @@
                        BACKGROUND-COLOR  01.
            03  LPA-FTR LINE 15 COLUMN 44 PIC X(03) FROM SPACES
                        BACKGROUND-COLOR  01.
+           03  LPA-DIA LINE 16 COLUMN 44 PIC X(02) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-MES LINE 16 COLUMN 47 PIC X(02) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-ANO LINE 16 COLUMN 50 PIC X(02) FROM SPACES
+                       BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO INICIAL  -  [ESC] RETORNA ...             "
+      -            "GRUPO INICIAL  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "ITEM INICIAL  -  [ESC] RETORNA ...              "
+      -            "ITEM INICIAL  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO FINAL  -  [ESC] RETORNA ...               "
+      -            "GRUPO FINAL  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "ITEM FINAL  -  [ESC] RETORNA ...                "
+      -            "ITEM FINAL  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PERCENTUAL
-                   " P/ REAJUSTE  -  [ESC] RETORNA ...              "
+      -            " P/ REAJUSTE  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE UM MULTIPLO
-                   "P/ ARREDONDAMENTO  -  [ESC] RETORNA ...         "
+      -            "P/ ARREDONDAMENTO  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ RE
-                   "AJUSTAR OS PRECOS  -  [ESC] RETORNA ...         "
+      -            "AJUSTAR OS PRECOS  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  REAJUS
-                   "TANDO OS PRECOS DE VENDA ...                    "
+      -            "TANDO OS PRECOS DE VENDA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "SEQUENCIA DE CODIGO
-                   "S INCOERENTE !!!  -  [ESC] RETORNA ...          "
+      -            "S INCOERENTE !!!  -  [ESC] RETORNA ...          "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA EFET
+      -            "IVA  -  EM BRANCO  =  IMEDIATO  -  [ESC] RETORNA "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "REAJUSTE AGENDADO
+      -            "COM SUCESSO  -  TECLE [ENTER] ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -193,8 +246,52 @@
 
        ROT-000-000.
            DISPLAY  TLA-001
+           ACCEPT   DTA-SYS   FROM     DATE
            OPEN     INPUT    CADATV
-                    I-O      CADEST.
+                    I-O      CADEST
+                             CADRAJ
+           PERFORM  ROT-000-010  THRU  ROT-000-030.
+
+       ROT-000-010.
+           MOVE     ZEROS    TO  CHV-RAJ
+           START    CADRAJ   KEY  NOT  LESS  CHV-RAJ
+                    INVALID  KEY GO  TO   ROT-000-030.
+
+       ROT-000-020.
+           READ     CADRAJ   NEXT  AT  END
+                    GO  TO   ROT-000-030.
+           IF  ANO-RAJ  >  ANO-SYS  OR
+              (ANO-RAJ  =  ANO-SYS  AND  MES-RAJ  >  MES-SYS)  OR
+              (ANO-RAJ  =  ANO-SYS  AND  MES-RAJ  =  MES-SYS
+                                    AND  DIA-RAJ  >  DIA-SYS)
+               GO  TO        ROT-000-020.
+           MOVE     PRI-RAJ  TO  CHV-EST
+           START    CADEST   KEY  NOT  LESS  CHV-EST
+                    INVALID  KEY GO  TO   ROT-000-025.
+
+       ROT-000-021.
+           READ     CADEST   NEXT  AT  END
+                    GO  TO   ROT-000-025.
+           IF  CHV-EST  >  PRF-RAJ
+               GO  TO        ROT-000-025.
+           COMPUTE  VDA-EST  =   VDA-EST  *  PCT-RAJ
+                                 /   100  +  VDA-EST
+           IF  FTR-RAJ   NOT  =   0
+               COMPUTE  VAL-AUX  =   VDA-EST  /  FTR-RAJ
+               IF  RST-AUX  NOT  =  0
+                   COMPUTE  VDA-EST  =  INT-AUX  *  FTR-RAJ  +  FTR-RAJ.
+           COMPUTE  PCT-EST  =  (VDA-EST  -  CTM-EST)
+                                 *   100  /  VDA-EST
+           REWRITE  REG-EST
+           GO  TO   ROT-000-021.
+
+       ROT-000-025.
+           DELETE   CADRAJ   INVALID KEY
+                    CONTINUE.
+           GO  TO   ROT-000-020.
+
+       ROT-000-030.
+           CONTINUE.
 
        ROT-100-000.
            DISPLAY  LPA-SFI  MEN-001
@@ -277,11 +374,54 @@
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-100-040.
-           DISPLAY  FTR-ENT  MEN-008
+           DISPLAY  FTR-ENT
+           MOVE     ZEROS    TO  DIA-EFT  MES-EFT  ANO-EFT.
+
+       ROT-100-055.
+           DISPLAY  LPA-MES  LPA-ANO  MEN-011
+           ACCEPT   (16 44)  DIA-EFT  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           DISPLAY  DIA-ENT
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-050.
+           IF  DIA-EFT   =   ZEROS
+               GO  TO        ROT-100-058.
+           IF  DIA-EFT   >   31
+               GO  TO        ROT-100-055.
+
+       ROT-100-056.
+           ACCEPT   (16 47)  MES-EFT  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           DISPLAY  MES-ENT
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-055.
+           IF  MES-EFT   <   1  OR  >  12
+               GO  TO        ROT-100-056.
+
+       ROT-100-057.
+           ACCEPT   (16 50)  ANO-EFT  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           DISPLAY  ANO-ENT
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-056.
+
+       ROT-100-058.
+           DISPLAY  MEN-008
            ACCEPT   OPC-001
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
-               GO  TO        ROT-100-050.
+               GO  TO        ROT-100-055.
+           IF  DIA-EFT   =   ZEROS
+               GO  TO        ROT-100-059.
+           IF  ANO-EFT  <  ANO-SYS  OR
+              (ANO-EFT  =  ANO-SYS  AND  MES-EFT  <  MES-SYS)  OR
+              (ANO-EFT  =  ANO-SYS  AND  MES-EFT  =  MES-SYS
+                                    AND  DIA-EFT  <=  DIA-SYS)
+               GO  TO        ROT-100-059.
+           PERFORM  ROT-100-200  THRU  ROT-100-210
+           GO  TO   ROT-100-080.
+
+       ROT-100-059.
            DISPLAY  MEN-009
            MOVE     CHV-INI  TO  CHV-EST
            START    CADEST   KEY  EQUAL   CHV-EST.
@@ -308,7 +448,28 @@
            DISPLAY  LPA-001
            GO  TO   ROT-100-000.
 
+       ROT-100-200.
+           MOVE     ANO-EFT  TO  ANO-RAJ
+           MOVE     MES-EFT  TO  MES-RAJ
+           MOVE     DIA-EFT  TO  DIA-RAJ
+           MOVE     1        TO  SEQ-RAJ.
+
+       ROT-100-205.
+           MOVE     PRX-INI  TO  PRX-RAJ1
+           MOVE     SUF-INI  TO  SUF-RAJ1
+           MOVE     PRX-FIN  TO  PRX-RAJ2
+           MOVE     SUF-FIN  TO  SUF-RAJ2
+           MOVE     PCT-AUX  TO  PCT-RAJ
+           MOVE     FTR-AUX  TO  FTR-RAJ
+           WRITE    REG-RAJ  INVALID KEY
+                    ADD      1  TO  SEQ-RAJ
+                    GO  TO   ROT-100-205.
+
+       ROT-100-210.
+           DISPLAY  MEN-012
+           ACCEPT   OPC-001.
+
        ROT-200-000.
            MOVE     2    TO  PRM-001
-           CLOSE    CADATV   CADEST
-           CHAIN   "DYN100"  USING  PRM-001.
+           CLOSE    CADATV   CADEST   CADRAJ
+           CHAIN   "DYN100"  USING  PRM-001.
