@@ -0,0 +1,358 @@
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     DYN700.
+       AUTHOR.         ADILSON.
+
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION   SECTION.
+       SPECIAL-NAMES.
+                       DECIMAL-POINT         IS  COMMA.
+       FILE-CONTROL.
+
+           SELECT      CADEST        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-EST.
+
+           SELECT      CADBCO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-BCO.
+
+           SELECT      CADCLI        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CLI.
+
+           SELECT      CADDSP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-DSP.
+
+           SELECT      CADFAT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-FAT.
+
+           SELECT      CADPRM        ASSIGN  TO  DISK.
+
+           SELECT      RELEST        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL.
+
+           SELECT      RELBCO        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL.
+
+           SELECT      RELCLI        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL.
+
+           SELECT      RELDSP        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL.
+
+           SELECT      RELFAT        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL.
+
+       DATA            DIVISION.
+       FILE            SECTION.
+
+       FD  CADEST      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADEST.DAT".
+       01  REG-EST.
+           03  CHV-EST.
+               05  PRX-EST      PIC  9(01).
+               05  SUF-EST      PIC  9(03).
+           03  DES-EST          PIC  X(25).
+           03  MIN-EST          PIC  9(06).
+           03  SDO-EST          PIC S9(06)V9.
+           03  CST-EST          PIC  9(07)V9999.
+           03  CTM-EST          PIC  9(07)V9999.
+           03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
+           03  PCT-EST          PIC S9(03)V99.
+           03  QVM-EST          PIC  9(07)V9.
+           03  QVA-EST          PIC  9(08)V9.
+
+       FD  CADBCO      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADBCO.DAT".
+       01  REG-BCO.
+           03  CHV-BCO          PIC  9(03).
+           03  NOM-BCO          PIC  X(15).
+           03  SDI-BCO          PIC S9(11)V99.
+
+       FD  CADCLI      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADCLI.DAT".
+       01  REG-CLI.
+           03  CHV-CLI          PIC  X(10).
+           03  NOM-CLI          PIC  X(35).
+           03  TEL-CLI          PIC  9(12).
+           03  CNT-CLI          PIC  X(15).
+           03  END-CLI          PIC  X(35).
+           03  CID-CLI          PIC  X(20).
+           03  CEP-CLI          PIC  9(08).
+           03  EST-CLI          PIC  X(02).
+           03  CGC-CLI          PIC  9(14).
+           03  INS-CLI          PIC  X(15).
+           03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
+
+       FD  CADDSP      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADDSP.DAT".
+       01  REG-DSP.
+           03  CHV-DSP.
+               05  PRX-DSP      PIC  9(01).
+               05  SUF-DSP      PIC  9(03).
+           03  DES-DSP          PIC  X(25).
+
+       FD  CADFAT      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADFAT.DAT".
+       01  REG-FAT.
+           03  CHV-FAT          PIC  9(06).
+           03  CLI-FAT          PIC  X(10).
+           03  DTA-FAT          PIC  9(06).
+           03  VAL-FAT          PIC S9(10)V99.
+
+       FD  CADPRM      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADPRM.DAT".
+       01  REG-PRM.
+           03  COD-PRM          PIC  9(05).
+           03  CLI-PRM          PIC  9(02)  OCCURS  36.
+           03  END-PRM          PIC  9(02)  OCCURS  35.
+           03  CID-PRM          PIC  9(02)  OCCURS  20.
+           03  EST-PRM          PIC  9(02)  OCCURS  02.
+           03  CEP-PRM          PIC  9(08).
+           03  CGC-PRM          PIC  9(14).
+           03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
+
+       FD  RELEST      LABEL         RECORD  IS  OMITTED.
+
+       01  REG-EXE              PIC  X(80).
+
+       FD  RELBCO      LABEL         RECORD  IS  OMITTED.
+
+       01  REG-EXB              PIC  X(80).
+
+       FD  RELCLI      LABEL         RECORD  IS  OMITTED.
+
+       01  REG-EXC              PIC  X(80).
+
+       FD  RELDSP      LABEL         RECORD  IS  OMITTED.
+
+       01  REG-EXD              PIC  X(80).
+
+       FD  RELFAT      LABEL         RECORD  IS  OMITTED.
+
+       01  REG-EXF              PIC  X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  AUXILIARES.
+           03  TECLADO          PIC  9(02).
+           03  RSP-OPC          PIC  X(01).
+
+       01  PRM-001              PIC  9(01).
+       01  PRM-OPE              PIC  9(04).
+
+       01  CAB-EXE              PIC  X(80)  VALUE
+           "POSTO;CODIGO;DESCRICAO;SALDO;CUSTO;VENDA".
+
+       01  DET-EXE.
+           03  PST-EX1          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  PRX-EX1          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  SUF-EX1          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  DES-EX1          PIC  X(25).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  SDO-EX1          PIC  -(05)9,9.
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  CST-EX1          PIC  Z(06)9,9999.
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  VDA-EX1          PIC  Z(06)9,99.
+
+       01  CAB-EXB              PIC  X(80)  VALUE
+           "POSTO;CODIGO;NOME;SALDO".
+
+       01  DET-EXB.
+           03  PST-EX2          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  COD-EX2          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  NOM-EX2          PIC  X(15).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  SDI-EX2          PIC  -(11)9,99.
+
+       01  CAB-EXC              PIC  X(80)  VALUE
+           "POSTO;CODIGO;NOME;CGC/CPF;LIMITE DE CREDITO".
+
+       01  DET-EXC.
+           03  PST-EX3          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  COD-EX3          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  NOM-EX3          PIC  X(35).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  CGC-EX3          PIC  9(14).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  LIM-EX3          PIC  Z(08)9,99.
+
+       01  CAB-EXD              PIC  X(80)  VALUE
+           "POSTO;CODIGO;DESCRICAO".
+
+       01  DET-EXD.
+           03  PST-EX4          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  PRX-EX4          PIC  9(01).
+           03  FILLER           PIC  X(01)  VALUE  "-".
+           03  SUF-EX4          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  DES-EX4          PIC  X(25).
+
+       01  CAB-EXF              PIC  X(80)  VALUE
+           "POSTO;CODIGO;CLIENTE;DATA;VALOR".
+
+       01  DET-EXF.
+           03  PST-EX5          PIC  9(03).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  COD-EX5          PIC  9(06).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  CLI-EX5          PIC  X(10).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  DTA-EX5          PIC  9(06).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  VAL-EX5          PIC  -(09)9,99.
+
+       SCREEN          SECTION.
+
+       01  TLA-001.
+           03  LINE 03 COLUMN 01 PIC  X(67) FROM
+               " EXPORTACAO CSV P/ CONTABILIDADE  -  Ver. 7.11"
+               BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
+
+       01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ GE
+      -            "RAR OS ARQUIVOS CSV !!!  -  [ESC] RETORNA ...   "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  GERAND
+      -            "O OS ARQUIVOS CSV ...                           "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "ARQUIVOS CSV GERADO
+      -            "S COM SUCESSO  -  TECLE [ENTER] ...             "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       PROCEDURE       DIVISION  CHAINING  PRM-001  PRM-OPE.
+
+       ROT-000-000.
+           OPEN     INPUT    CADEST   CADBCO   CADCLI   CADDSP   CADFAT
+           OPEN     INPUT    CADPRM
+           READ     CADPRM
+           DISPLAY  TLA-001.
+
+       ROT-000-010.
+           DISPLAY  MEN-001
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-900-000.
+           DISPLAY  MEN-002.
+
+       ROT-100-000.
+           OPEN     OUTPUT   RELEST
+           WRITE    REG-EXE  FROM  CAB-EXE.
+
+       ROT-100-010.
+           READ     CADEST   NEXT  AT  END
+                    GO       ROT-100-020.
+           MOVE     COD-PST  TO  PST-EX1
+           MOVE     PRX-EST  TO  PRX-EX1
+           MOVE     SUF-EST  TO  SUF-EX1
+           MOVE     DES-EST  TO  DES-EX1
+           MOVE     SDO-EST  TO  SDO-EX1
+           MOVE     CST-EST  TO  CST-EX1
+           MOVE     VDA-EST  TO  VDA-EX1
+           WRITE    REG-EXE  FROM  DET-EXE
+           GO  TO   ROT-100-010.
+
+       ROT-100-020.
+           CLOSE    RELEST.
+
+       ROT-200-000.
+           OPEN     OUTPUT   RELBCO
+           WRITE    REG-EXB  FROM  CAB-EXB.
+
+       ROT-200-010.
+           READ     CADBCO   NEXT  AT  END
+                    GO       ROT-200-020.
+           MOVE     COD-PST  TO  PST-EX2
+           MOVE     CHV-BCO  TO  COD-EX2
+           MOVE     NOM-BCO  TO  NOM-EX2
+           MOVE     SDI-BCO  TO  SDI-EX2
+           WRITE    REG-EXB  FROM  DET-EXB
+           GO  TO   ROT-200-010.
+
+       ROT-200-020.
+           CLOSE    RELBCO.
+
+       ROT-300-000.
+           OPEN     OUTPUT   RELCLI
+           WRITE    REG-EXC  FROM  CAB-EXC.
+
+       ROT-300-010.
+           READ     CADCLI   NEXT  AT  END
+                    GO       ROT-300-020.
+           MOVE     COD-PST  TO  PST-EX3
+           MOVE     CHV-CLI  TO  COD-EX3
+           MOVE     NOM-CLI  TO  NOM-EX3
+           MOVE     CGC-CLI  TO  CGC-EX3
+           MOVE     LIM-CLI  TO  LIM-EX3
+           WRITE    REG-EXC  FROM  DET-EXC
+           GO  TO   ROT-300-010.
+
+       ROT-300-020.
+           CLOSE    RELCLI.
+
+       ROT-400-000.
+           OPEN     OUTPUT   RELDSP
+           WRITE    REG-EXD  FROM  CAB-EXD.
+
+       ROT-400-010.
+           READ     CADDSP   NEXT  AT  END
+                    GO       ROT-400-020.
+           MOVE     COD-PST  TO  PST-EX4
+           MOVE     PRX-DSP  TO  PRX-EX4
+           MOVE     SUF-DSP  TO  SUF-EX4
+           MOVE     DES-DSP  TO  DES-EX4
+           WRITE    REG-EXD  FROM  DET-EXD
+           GO  TO   ROT-400-010.
+
+       ROT-400-020.
+           CLOSE    RELDSP.
+
+       ROT-500-000.
+           OPEN     OUTPUT   RELFAT
+           WRITE    REG-EXF  FROM  CAB-EXF.
+
+       ROT-500-010.
+           READ     CADFAT   NEXT  AT  END
+                    GO       ROT-500-020.
+           MOVE     COD-PST  TO  PST-EX5
+           MOVE     CHV-FAT  TO  COD-EX5
+           MOVE     CLI-FAT  TO  CLI-EX5
+           MOVE     DTA-FAT  TO  DTA-EX5
+           MOVE     VAL-FAT  TO  VAL-EX5
+           WRITE    REG-EXF  FROM  DET-EXF
+           GO  TO   ROT-500-010.
+
+       ROT-500-020.
+           CLOSE    RELFAT
+           DISPLAY  MEN-003
+           ACCEPT   OPC-001
+           GO  TO   ROT-900-000.
+
+       ROT-900-000.
+           CLOSE    CADEST   CADBCO   CADCLI   CADDSP   CADFAT   CADPRM
+           CHAIN   "DYN001"  USING  PRM-001  PRM-OPE.
