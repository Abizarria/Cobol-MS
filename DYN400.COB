@@ -16,12 +16,13 @@
            03  TECLADO          PIC  9(02).
 
        01  PRM-001              PIC  9(01).
+       01  PRM-OPE              PIC  9(04).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 01 PIC X(67) FROM
-               " SISTEMA AUTO-POSTO  -  Ver. 7.11"
+      -        " SISTEMA AUTO-POSTO  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM " 旼컴컴컴컴컴컴컴컴커"
                BACKGROUND-COLOR  01.
@@ -87,10 +88,13 @@
            03  LINE 16 COLUMN 34 PIC X(22) FROM " ?  6 - Relatorios  ?
                BACKGROUND-COLOR  04.
            03  LINE 16 COLUMN 56 PIC X(02) FROM SPACES.
-           03  LINE 17 COLUMN 34 PIC X(22) FROM " 읕컴컴컴컴컴컴컴컴켸
+           03  LINE 17 COLUMN 34 PIC X(22) FROM " ?  7 - Contas      ?
                BACKGROUND-COLOR  04.
            03  LINE 17 COLUMN 56 PIC X(02) FROM SPACES.
-           03  LINE 18 COLUMN 36 PIC X(22) FROM SPACES.
+           03  LINE 18 COLUMN 34 PIC X(22) FROM " 읕컴컴컴컴컴컴컴컴켸
+               BACKGROUND-COLOR  04.
+           03  LINE 18 COLUMN 56 PIC X(02) FROM SPACES.
+           03  LINE 19 COLUMN 36 PIC X(22) FROM SPACES.
 
        01  TLA-003.
            03  LINE 14 COLUMN 37 PIC X(03)  FROM  " 4"
@@ -243,13 +247,13 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...         "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION  CHAINING  PRM-001.
+       PROCEDURE       DIVISION  CHAINING  PRM-001  PRM-OPE.
 
        ROT-000-000.
            IF  PRM-001   =   0
@@ -277,10 +281,11 @@
                GO  TO        ROT-400-000.
            IF  NUM-OPC   =   6
                GO  TO        ROT-600-000.
-           IF  NUM-OPC   =   1   CHAIN  "DYN401".
-           IF  NUM-OPC   =   2   CHAIN  "DYN402".
+           IF  NUM-OPC   =   1   CHAIN  "DYN401"  USING  PRM-OPE.
+           IF  NUM-OPC   =   2   CHAIN  "DYN402"  USING  PRM-OPE.
            IF  NUM-OPC   =   3   CHAIN  "DYN404".
            IF  NUM-OPC   =   5   CHAIN  "DYN408".
+           IF  NUM-OPC   =   7   CHAIN  "DYN413".
            GO  TO   ROT-000-020.
 
        ROT-400-000.
@@ -330,4 +335,4 @@
 
        ROT-700-000.
            MOVE     ZEROS     TO    PRM-001
-           CHAIN   "DYN001"  USING  PRM-001.
+           CHAIN   "DYN001"  USING  PRM-001  PRM-OPE.
