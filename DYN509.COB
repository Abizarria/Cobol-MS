@@ -23,7 +23,7 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-FAT.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -42,6 +42,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADEST      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADEST.DAT".
@@ -55,6 +57,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -75,6 +79,7 @@
 
        01  AUXILIARES.
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  INI-AUX          PIC  9(06).
            03  FIN-AUX          PIC  9(06).
@@ -101,7 +106,7 @@
                05  DIA-AUX      PIC  9(02).
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -182,10 +187,10 @@
            03  FILLER           PIC  X(10)  VALUE  "CONSUMIDOR".
 
        01  NTA-009              PIC  X(40)  VALUE
-           "      IMPOSTO RECOLHIDO POR SUBSTITUICAO".
+      -    "      IMPOSTO RECOLHIDO POR SUBSTITUICAO".
 
        01  NTA-010              PIC  X(44)  VALUE
-           "      NOS TERMOS DO ARTIGO 392 DO R.I.C.M.S.".
+      -    "      NOS TERMOS DO ARTIGO 392 DO R.I.C.M.S.".
 
        01  PRM-001              PIC  9(01).
 
@@ -193,7 +198,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "EMISSAO DE NOTAS FISCAIS -  Ver. 7.11"
+      -        "EMISSAO DE NOTAS FISCAIS -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -226,24 +231,24 @@
 
        01  TLA-002.
            03  LINE 08 COLUMN 22 PIC X(32) FROM
-             " ??????????????????????????????"  BACKGROUND-COLOR 01.
+      -      " ??????????????????????????????"  BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 22 PIC X(32) FROM
-             " ?                            ?"  BACKGROUND-COLOR 01.
+      -      " ?                            ?"  BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 22 PIC X(32) FROM
-             " ?  Fatura Inicial .:         ?"  BACKGROUND-COLOR 01.
+      -      " ?  Fatura Inicial .:         ?"  BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 22 PIC X(32) FROM
-             " ?                            ?"  BACKGROUND-COLOR 01.
+      -      " ?                            ?"  BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 22 PIC X(32) FROM
-             " ?  Fatura Final ...:         ?"  BACKGROUND-COLOR 01.
+      -      " ?  Fatura Final ...:         ?"  BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 22 PIC X(32) FROM
-             " ?                            ?"  BACKGROUND-COLOR 01.
+      -      " ?                            ?"  BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 22 PIC X(32) FROM
-             " ??????????????????????????????"  BACKGROUND-COLOR 01.
+      -      " ??????????????????????????????"  BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 54 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 24 PIC X(32) FROM SPACES.
 
@@ -257,24 +262,28 @@
                         BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "FATURA INICIAL  -  [ESC] RETORNA ...            "
+      -            "FATURA INICIAL  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "FATURA FINAL  -  [ESC] RETORNA ...              "
+      -            "FATURA FINAL  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR  -  [ESC] RETORNA ...                    "
+      -            "PRIMIR  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO NOTAS FISCAIS ...                          "
+      -            "INDO NOTAS FISCAIS ...                          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "FATURA INEXISTENTE
-                   " -  [ESC] RETORNA ...                           "
+      -            " -  [ESC] RETORNA ...                           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "SEQUENCIA DE FATURA
-                   "S INCOERENTE  -  [ESC] RETORNA ...              "
+      -            "S INCOERENTE  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
+       01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -             "RESSORA OU EM (A)RQUIVO ?                       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
@@ -328,13 +337,25 @@
            IF  TECLADO   =   01
                GO  TO        ROT-000-030.
 
+       ROT-100-005.
+           DISPLAY  MEN-007
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-030.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-100-005.
+
        ROT-100-000.
            DISPLAY  MEN-004
            OPEN     OUTPUT       RELATO
                     INPUT        CADCLI  CADEST
-           ACCEPT   DTA-SYS FROM DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS FROM DATE  YYYYMMDD
            MOVE     DIA-SYS  TO  DIA-N03
            MOVE     MES-SYS  TO  MES-N03
            MOVE     ANO-SYS  TO  ANO-N03
@@ -400,4 +421,4 @@
        ROT-200-000.
            MOVE     3   TO   PRM-001
            CLOSE    CADFAT
-           CHAIN   "DYN500"  USING  PRM-001.
+           CHAIN   "DYN500"  USING  PRM-001.
