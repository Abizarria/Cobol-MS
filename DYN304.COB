@@ -106,7 +106,7 @@
 
        01  TOT-001.
            03  FILLER           PIC  X(32)  VALUE
-               "           TOTAL DA CONTA .. R$".
+      -        "           TOTAL DA CONTA .. R$".
            03  VAL-TOT          PIC  ---.---.---.--9,99.
 
        01  PRM-001              PIC  9(01).
@@ -115,7 +115,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "CONSULTA MOVIMENTOS  -  Ver. 7.11"
+      -        "CONSULTA MOVIMENTOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -132,71 +132,71 @@
 
        01  TLA-002.
            03  LINE 08 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 16 PIC X(48) FROM " ?  Conta ....:  -
-               "-                      ?"  BACKGROUND-COLOR  01.
+      -        "-                      ?"  BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 16 PIC X(48) FROM " ?  Descricao :
-               "                       ?"   BACKGROUND-COLOR  01.
+      -        "                       ?"   BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"   BACKGROUND-COLOR  01.
+      -        "                       ?"   BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 18 PIC X(48) FROM SPACES.
 
        01  TLA-003.
            03  LINE 05 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 01.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 06 COLUMN 11 PIC X(58) FROM " ?    DATA     HISTORIC
-               "O                 VALOR LANCADO  ?" BACKGROUND-COLOR 01.
+      -        "O                 VALOR LANCADO  ?" BACKGROUND-COLOR 01.
            03  LINE 06 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 01.
+      -        "                                 ?" BACKGROUND-COLOR 01.
            03  LINE 18 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 01.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 19 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 13 PIC X(58) FROM SPACES.
 
@@ -277,31 +277,31 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DA
-                   "CONTA  -  [ESC] RETORNA ...                     "
+      -            "CONTA  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CONTA INEXISTENTE !
-                   "!!  -  [ESC] RETORNA ...                        "
+      -            "!!  -  [ESC] RETORNA ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE MOVIMENT
-                   "O NESTA CONTA !!!  -  [ESC] RETORNA ...         "
+      -            "O NESTA CONTA !!!  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO ...                             "
+      -            "SANDO MOVIMENTO ...                             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA !!!  -  [ESC] RETORNA ... "
+      -            "E P/ CONSULTA EM TELA !!!  -  [ESC] RETORNA ... "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
