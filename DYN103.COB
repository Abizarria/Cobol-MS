@@ -44,6 +44,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -58,6 +60,7 @@
                05  LCT-LES      PIC  9(03).
            03  SDA-LES          PIC S9(06)V9.
            03  SDC-LES          PIC  9(06)V9.
+           03  MTV-LES          PIC  9(02).
 
        WORKING-STORAGE SECTION.
 
@@ -70,47 +73,58 @@
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
+           03  MTV-AUX          PIC  X(20).
+
+       01  TAB-MTV.
+           03  FILLER           PIC  X(20)  VALUE  "CONTAGEM FISICA".
+           03  FILLER           PIC  X(20)  VALUE  "AVARIA / QUEBRA".
+           03  FILLER           PIC  X(20)  VALUE  "FURTO / PERDA".
+           03  FILLER           PIC  X(20)  VALUE  "ERRO DE LANCAMENTO".
+           03  FILLER           PIC  X(20)  VALUE  "OUTROS".
+       01  RED-MTV               REDEFINES   TAB-MTV.
+           03  MTV-TAB          PIC  X(20)  OCCURS  05.
+
        01  PRM-001              PIC  9(01).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "ACERTOS DE SALDOS  -  Ver. 7.11"
+      -        "ACERTOS DE SALDOS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
            03  LINE 07 COLUMN 15 PIC X(49) FROM " ??????????????????????
-               "?????????????????????????" BACKGROUND-COLOR 01.
+      -        "?????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 15 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 15 PIC X(49) FROM " ?  Codigo .......:  -
-               "    -                   ?" BACKGROUND-COLOR 01.
+      -        "    -                   ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 15 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 15 PIC X(49) FROM " ?  Descricao ....:
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 15 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 15 PIC X(49) FROM " ?  Saldo Atual ..:
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 15 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 15 PIC X(49) FROM " ?  Saldo Correto :
-               "                        ?" BACKGROUND-COLOR 01.
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 64 PIC X(02) FROM SPACES.
-           03  LINE 16 COLUMN 15 PIC X(49) FROM " ?
-               "                        ?" BACKGROUND-COLOR 01.
+           03  LINE 16 COLUMN 15 PIC X(49) FROM " ?  Motivo ........:
+      -        "                        ?" BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 15 PIC X(49) FROM " ??????????????????????
-               "?????????????????????????" BACKGROUND-COLOR 01.
+      -        "?????????????????????????" BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(49) FROM SPACES.
            03  LINE 19 COLUMN 42 PIC X(21) FROM SPACES
@@ -132,6 +146,14 @@
            03  SDI-ENT LINE 13 COLUMN 34 PIC ------9,9 USING SDA-LES
                        BACKGROUND-COLOR  01.
 
+       01  ENT-003.
+           03  MTV-ENT LINE 16 COLUMN 35 PIC 9(02)     USING MTV-LES
+                       BACKGROUND-COLOR  01.
+
+       01  DES-003.
+           03  MTD-ENT LINE 16 COLUMN 38 PIC X(20)     FROM  MTV-AUX
+                       BACKGROUND-COLOR  01.
+
        01  LPA-001.
            03  LPA-SUF LINE 09 COLUMN 37 PIC X(03) FROM SPACES
                        BACKGROUND-COLOR  01.
@@ -146,20 +168,27 @@
            03  LPA-SDA LINE 15 COLUMN 35 PIC X(08) FROM SPACES
                        BACKGROUND-COLOR  01.
 
+       01  LPA-003.
+           03  LPA-MTV LINE 16 COLUMN 35 PIC X(23) FROM SPACES
+                       BACKGROUND-COLOR  01.
+
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "ITEM  -  [ESC] RETORNA ...                      "
+      -            "ITEM  -  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O SALDO CORR
-                   "ETO EM ESTOQUE  -  [ESC] RETORNA ...            "
+      -            "ETO EM ESTOQUE  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O MOTIVO DO
+      -            " ACERTO (1 A 5)  -  [ESC] RETORNA ...           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -172,9 +201,7 @@
            OPEN     INPUT    CADATV
                     I-O      CADEST
                              CADLES
-           ACCEPT   DTA-SYS   FROM  DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS   FROM  DATE.
 
        ROT-100-000.
            DISPLAY  LPA-001  MEN-001
@@ -212,11 +239,23 @@
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
                GO  TO        ROT-100-010.
-           DISPLAY  SDA-ENT  MEN-005
+           DISPLAY  SDA-ENT.
+
+       ROT-100-025.
+           MOVE     ZEROS    TO  MTV-LES
+           DISPLAY  LPA-003  MEN-006
+           ACCEPT   (16 35)  MTV-LES  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-020.
+           IF  MTV-LES  <  1  OR  MTV-LES  >  5
+               GO  TO        ROT-100-025.
+           MOVE     MTV-TAB (MTV-LES)  TO  MTV-AUX
+           DISPLAY  DES-003  MEN-005
            ACCEPT   OPC-001
            ACCEPT   TECLADO  FROM ESCAPE  KEY
            IF  TECLADO   =   01
-               GO  TO        ROT-100-020.
+               GO  TO        ROT-100-025.
            MOVE     SDC-LES  TO  SDO-EST
            REWRITE  REG-EST
            MOVE     PRX-EST  TO  PRX-LES
@@ -228,7 +267,7 @@
            ADD      1        TO  LCT-LES
            WRITE    REG-LES  INVALID KEY
                     GO  TO   ROT-100-030.
-           DISPLAY  LPA-002
+           DISPLAY  LPA-002  LPA-003
            GO  TO   ROT-100-010.
 
        ROT-100-040.
@@ -241,4 +280,4 @@
            MOVE     2    TO  PRM-001
            CLOSE    CADATV
                     CADEST   CADLES
-           CHAIN   "DYN100"  USING   PRM-001.
+           CHAIN   "DYN100"  USING   PRM-001.
