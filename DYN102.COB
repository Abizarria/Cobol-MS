@@ -28,6 +28,11 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LDP.
 
+           SELECT      CADFOR        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-FOR.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -49,6 +54,8 @@
            03  CST-EST          PIC  9(07)V9999.
            03  CTM-EST          PIC  9(07)V9999.
            03  VDA-EST          PIC  9(07)V99.
+           03  PC2-EST          PIC  9(07)V99.
+           03  PC3-EST          PIC  9(07)V99.
            03  PCT-EST          PIC S9(03)V99.
            03  QVM-EST          PIC  9(07)V9.
            03  QVA-EST          PIC  9(08)V9.
@@ -62,6 +69,7 @@
                05  DTA-LCP      PIC  9(06).
                05  LCT-LCP      PIC  9(03).
            03  NTF-LCP          PIC  9(06).
+           03  FOR-LCP          PIC  9(03).
            03  QTD-LCP          PIC S9(06).
            03  CST-LCP          PIC  9(07)V9999.
 
@@ -78,12 +86,19 @@
            03  HST-LDP          PIC  X(20).
            03  VAL-LDP          PIC S9(10)V99.
 
+       FD  CADFOR      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADFOR.DAT".
+       01  REG-FOR.
+           03  CHV-FOR          PIC  9(03).
+           03  NOM-FOR          PIC  X(25).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
            03  RSP-OPC          PIC  X(01).
            03  TECLADO          PIC  9(02).
            03  TOT-AUX          PIC S9(10)V99.
+           03  NTF-DUP          PIC  9(06).
 
            03  DTA-SYS.
                05  ANO-SYS      PIC  9(02).
@@ -109,45 +124,45 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "LANCAMENTO DE COMPRAS  -  Ver. 7.11"
+      -        "LANCAMENTO DE COMPRAS  -  Ver. 7.11"
                BACKGROUND-COLOR  02 FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 11 PIC X(57) FROM " ??????????????????????
-               "?????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "?????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 11 PIC X(57) FROM " ?
-               "                                ?" BACKGROUND-COLOR  01.
+      -        "                                ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 11 PIC X(57) FROM " ? Codigo .....:  -
-               " -                              ?" BACKGROUND-COLOR  01.
+      -        " -                              ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 11 PIC X(57) FROM " ?
-               "                                ?" BACKGROUND-COLOR  01.
+      -        "                                ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 11 PIC X(57) FROM " ? Descricao ..:
-               "                                ?" BACKGROUND-COLOR  01.
+      -        "                                ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 11 PIC X(57) FROM " ?
-               "                                ?" BACKGROUND-COLOR  01.
+      -        "                                ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 11 PIC X(57) FROM " ? Custo Unit. :
-               "                                ?" BACKGROUND-COLOR  01.
+      -        "                                ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 11 PIC X(57) FROM " ? Pre?o Venda :
-               "                                ?" BACKGROUND-COLOR  01.
+      -        "                                ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 11 PIC X(57) FROM " ?
-               "                                ?" BACKGROUND-COLOR  01.
+      -        "                                ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 11 PIC X(57) FROM " ? Quantidade .:
-               "         Nota Fiscal :          ?" BACKGROUND-COLOR  01.
+      -        "         Nota Fiscal :          ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 11 PIC X(57) FROM " ? Tot. Compra :
-               "         Vencimento .:   /  /   ?" BACKGROUND-COLOR  01.
+      -        "         Vencimento .:   /  /   ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 68 PIC X(02) FROM SPACES.
-           03  LINE 17 COLUMN 11 PIC X(57) FROM " ?
-               "                                ?" BACKGROUND-COLOR  01.
+           03  LINE 17 COLUMN 11 PIC X(57) FROM " ? Fornecedor .:
+      -        "                                ?" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 11 PIC X(57) FROM " ??????????????????????
-               "?????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "?????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 13 PIC X(57) FROM SPACES.
 
@@ -178,6 +193,10 @@
                        BACKGROUND-COLOR  01.
            03  ANO-ENT LINE 16 COLUMN 63 PIC 9(02) USING ANO-AUX
                        BACKGROUND-COLOR  01.
+           03  FOR-ENT LINE 17 COLUMN 28 PIC 9(03) USING CHV-FOR
+                       BACKGROUND-COLOR  01.
+           03  NOF-ENT LINE 17 COLUMN 32 PIC X(25) USING NOM-FOR
+                       BACKGROUND-COLOR  01.
 
        01  ENT-003  LINE 16 COLUMN 57 PIC X(07) FROM "A VISTA"
                     BACKGROUND-COLOR  01.
@@ -207,39 +226,52 @@
                        BACKGROUND-COLOR  01.
            03  LPA-ANO LINE 16 COLUMN 63 PIC X(02) FROM SPACES
                        BACKGROUND-COLOR  01.
+           03  LPA-FOR LINE 17 COLUMN 28 PIC X(03) FROM SPACES
+                       BACKGROUND-COLOR  01.
+           03  LPA-NOF LINE 17 COLUMN 32 PIC X(25) FROM SPACES
+                       BACKGROUND-COLOR  01.
 
        01  LPA-003  LINE 16 COLUMN 57 PIC X(08) FROM "  /  /"
                     BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "ITEM  -  [ESC] RETORNA ...                      "
+      -            "ITEM  -  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A QUANTIDADE
-                   " COMPRADA EM UNIDADES  -  [ESC] RETORNA ...     "
+      -            " COMPRADA EM UNIDADES  -  [ESC] RETORNA ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CUSTO TOTA
-                   "L DA COMPRA  -  [ESC] RETORNA ...               "
+      -            "L DA COMPRA  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PRECO DE C
-                   "USTO UNITARIO  -  [ESC] RETORNA ...             "
+      -            "USTO UNITARIO  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PRECO DE V
-                   "ENDA UNITARIO  -  [ESC] RETORNA ...             "
+      -            "ENDA UNITARIO  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "NOTA FISCAL  -  [ESC] RETORNA ...               "
+      -            "NOTA FISCAL  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DO VE
-                   "NCIMENTO  -  [ESC] RETORNA ...                  "
+      -            "NCIMENTO  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
+      -            " FORNECEDOR  -  [ESC] RETORNA ...               "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "FORNECEDOR NOVO -
+      -            "DIGITE O NOME  -  [ESC] RETORNA ...             "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "NOTA FISCAL JA LA
+      -            "NCADA P/ ESTE PRODUTO  -  REDIGITE ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -249,12 +281,11 @@
 
        ROT-000-000.
            DISPLAY  TLA-001
-           ACCEPT   DTA-SYS      FROM     DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS      FROM     DATE.
            OPEN     INPUT    CADATV
                     I-O      CADEST
-                             CADLCP  CADLDP.
+                             CADLCP  CADLDP
+                             CADFOR.
        ROT-100-000.
            DISPLAY  LPA-001  MEN-001
            MOVE     0   TO   CHV-ATV
@@ -337,6 +368,55 @@
                GO  TO        ROT-100-050.
            IF  NTF-LCP   =   ZEROS
                GO  TO        ROT-100-060.
+           MOVE     NTF-LCP  TO  NTF-DUP
+           MOVE     PRX-EST  TO  PRX-LCP
+           MOVE     SUF-EST  TO  SUF-LCP
+           MOVE     ZEROS    TO  DTA-LCP  LCT-LCP
+           START    CADLCP   KEY  NOT  LESS  CHV-LCP
+                    INVALID  KEY GO  TO   ROT-100-064.
+
+       ROT-100-061.
+           READ     CADLCP   NEXT  AT  END
+                    GO  TO   ROT-100-064.
+           IF  PRX-LCP  NOT  =  PRX-EST  OR  SUF-LCP  NOT  =  SUF-EST
+               GO  TO        ROT-100-064.
+           IF  NTF-LCP  NOT  =  NTF-DUP
+               GO  TO        ROT-100-061.
+           MOVE     NTF-DUP  TO  NTF-LCP
+           DISPLAY  MEN-013
+           ACCEPT   OPC-001
+           GO  TO   ROT-100-060.
+
+       ROT-100-064.
+           MOVE     NTF-DUP  TO  NTF-LCP.
+
+       ROT-100-065.
+           DISPLAY  MEN-011
+           MOVE     0   TO   CHV-FOR
+           ACCEPT   (17 28)  CHV-FOR  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-060.
+           MOVE     SPACES   TO  NOM-FOR
+           DISPLAY  LPA-NOF
+           IF  CHV-FOR   =   ZEROS
+               GO  TO        ROT-100-070.
+           READ     CADFOR   INVALID  KEY
+                    GO  TO   ROT-100-066.
+           DISPLAY  NOF-ENT
+           GO  TO   ROT-100-070.
+
+       ROT-100-066.
+           DISPLAY  MEN-012
+           ACCEPT   (17 32)  NOM-FOR  WITH  UPDATE
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-100-065.
+           IF  NOM-FOR   =   SPACES
+               GO  TO        ROT-100-066.
+           WRITE    REG-FOR  INVALID KEY
+                    GO  TO   ROT-100-066.
+           DISPLAY  NOF-ENT.
 
        ROT-100-070.
            DISPLAY  MEN-009
@@ -344,7 +424,7 @@
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            DISPLAY  DIA-ENT
            IF  TECLADO   =   01
-               GO  TO        ROT-100-060.
+               GO  TO        ROT-100-065.
            IF  DIA-AUX   =   0
                DISPLAY       ENT-003
                GO  TO        ROT-100-100.
@@ -388,6 +468,7 @@
            MOVE     PRX-EST  TO  PRX-LCP
            MOVE     SUF-EST  TO  SUF-LCP
            MOVE     DTA-SYS  TO  DTA-LCP
+           MOVE     CHV-FOR  TO  FOR-LCP
            MOVE     ZEROS    TO  LCT-LCP  SUF-AUX.
 
        ROT-100-110.
@@ -427,4 +508,5 @@
            MOVE     2    TO  PRM-001
            CLOSE    CADATV   CADEST
                     CADLCP   CADLDP
-           CHAIN   "DYN100"  USING   PRM-001.
+                    CADFOR
+           CHAIN   "DYN100"  USING   PRM-001.
