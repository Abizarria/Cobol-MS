@@ -10,6 +10,16 @@
 
            SELECT      CADPRM        ASSIGN  TO  DISK.
 
+           SELECT      CADOPE        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-OPE.
+
+           SELECT      CADMUN        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  COD-MUN.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -24,6 +34,24 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
+
+       FD  CADOPE      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADOPE.DAT".
+       01  REG-OPE.
+           03  CHV-OPE          PIC  9(04).
+           03  NOM-OPE          PIC  X(20).
+           03  SEN-OPE          PIC  X(04).
+           03  PER-OPE          PIC  9(01)  OCCURS  07.
+           03  GER-OPE          PIC  9(01).
+
+       FD  CADMUN      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADMUN.DAT".
+       01  REG-MUN.
+           03  COD-MUN          PIC  9(07).
+           03  NOM-MUN          PIC  X(30).
+           03  UF-MUN           PIC  X(02).
 
        WORKING-STORAGE SECTION.
 
@@ -34,7 +62,7 @@
            03  TECLADO          PIC  9(02).
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -49,16 +77,27 @@
                05  CD1-AUX      PIC  9(03).
                05  CD2-AUX      PIC  9(02).
 
+           03  MUN-AUX.
+               05  CID-AUX      PIC  X(30).
+               05  FILLER       PIC  X(01)  VALUE  "/".
+               05  UF-AUX       PIC  X(02).
+
            03  NOM-TAB          PIC  X(36).
            03  RED-NOM          REDEFINES   NOM-TAB.
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
        01  PRM-001              PIC  9(01)  VALUE    9.
+       01  PRM-OPE              PIC  9(04).
+
+       01  OPE-AUX              PIC  9(04).
+       01  SEN-AUX              PIC  X(04).
+       01  AUT-AUX              PIC  X(01).
+       01  RSP-OPC              PIC  X(01).
 
        SCREEN          SECTION.
 
@@ -74,15 +113,17 @@
                BACKGROUND-COLOR  04.
            03  LINE 01 COLUMN 80 PIC X(01) FROM  " "
                BACKGROUND-COLOR  04.
+           03  LINE 02 COLUMN 01 PIC X(80) USING  MUN-AUX
+               BACKGROUND-COLOR  04.
            03  LINE 03 COLUMN 01 PIC X(71) FROM
-               " SISTEMA AUTO-POSTO  -  Ver. 7.11"
+      -        " SISTEMA AUTO-POSTO  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 03 COLUMN 72 PIC X(09) USING  DTA-AUX
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 22 COLUMN 01 PIC X(13) FROM  " MENSAGEM ->"
                BACKGROUND-COLOR  05  FOREGROUND-COLOR  15.
            03  LINE 24 COLUMN 01 PIC X(80) FROM  "          DYNAMIC MICR
-               "OINFORMATICA S/C LTDA  -  PABX: (011) 5548-7371"
+      -        "OINFORMATICA S/C LTDA  -  PABX: (011) 5548-7371"
                BACKGROUND-COLOR  07  FOREGROUND-COLOR  01.
 
        01  TLA-002.
@@ -152,10 +193,13 @@
            03  LINE 14 COLUMN 27 PIC X(22) FROM " ?   6 - Posicao    ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 49 PIC X(02) FROM SPACES.
-           03  LINE 15 COLUMN 27 PIC X(22) FROM " ????????????????????"
+           03  LINE 15 COLUMN 27 PIC X(22) FROM " ?   7 - Exportar   ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 49 PIC X(02) FROM SPACES.
-           03  LINE 16 COLUMN 29 PIC X(22) FROM SPACES.
+           03  LINE 16 COLUMN 27 PIC X(22) FROM " ????????????????????"
+               BACKGROUND-COLOR  01.
+           03  LINE 16 COLUMN 49 PIC X(02) FROM SPACES.
+           03  LINE 17 COLUMN 29 PIC X(22) FROM SPACES.
 
        01  LPA-001.
            03  BLANK   SCREEN.
@@ -185,18 +229,106 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001  LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DE
-                    "SEJADA ? [ ]  -  [ESC] RETORNA ...        "
+      -             "SEJADA ? [ ]  -  [ESC] RETORNA ...        "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-002  LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO DO OPERADOR
+      -             "? [ ]  -  [ESC] SAIR ...                        "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-003  LINE 22 COLUMN 14 PIC X(67) FROM "SENHA DO OPERADOR
+      -             "? [ ]  -  [ESC] RETORNA ...                     "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-004  LINE 22 COLUMN 14 PIC X(67) FROM "SENHA INVALIDA !!
+      -             "!  -  [ESC] RETORNA ...                         "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-005  LINE 22 COLUMN 14 PIC X(67) FROM "ACESSO NAO PERMIT
+      -             "IDO P/ ESTA OPCAO !!!                           "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-006  LINE 22 COLUMN 14 PIC X(67) FROM "OPERADOR NOVO -
+      -             "DIGITE O NOME  -  [ESC] RETORNA ...             "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-007  LINE 22 COLUMN 14 PIC X(67) FROM "OPERADOR NOVO -
+      -             "DIGITE A SENHA  -  [ESC] RETORNA ...            "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-008  LINE 22 COLUMN 14 PIC X(67) FROM "MANTER CADASTRO
+      -             "DE OPERADORES (S/N) ?  -  [ESC] RETORNA ...     "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-009  LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO DO OPERA
+      -             "DOR A ALTERAR ? [ ]  -  [ESC] RETORNA ...       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-010  LINE 22 COLUMN 14 PIC X(67) FROM "OPERADOR INEXIS
+      -             "TENTE !!!  -  [ESC] RETORNA ...                 "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-011  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERAR MODULO
+      -             "1-ESTOQUE (S/N) ?  -  [ESC] RETORNA ...         "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-012  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERAR MODULO
+      -             "2-CAIXAS (S/N) ?  -  [ESC] RETORNA ...          "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-013  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERAR MODULO
+      -             "3-DESPESAS (S/N) ?  -  [ESC] RETORNA ...        "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-014  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERAR MODULO
+      -             "4-BANCOS (S/N) ?  -  [ESC] RETORNA ...          "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-015  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERAR MODULO
+      -             "5-CLIENTES (S/N) ?  -  [ESC] RETORNA ...        "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-016  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERAR MODULO
+      -             "6-POSICAO (S/N) ?  -  [ESC] RETORNA ...         "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-017  LINE 22 COLUMN 14 PIC X(67) FROM "LIBERAR MODULO
+      -             "7-EXPORTAR (S/N) ?  -  [ESC] RETORNA ...        "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-018  LINE 22 COLUMN 14 PIC X(67) FROM "TORNAR GERENTE
+      -             "- PERMITE LIBERACOES (S/N) ?  -  [ESC] ...      "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  MEN-019  LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P
+      -             "/ CONFIRMAR O CADASTRO  -  [ESC] CANCELA ...    "
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 42 PIC 9(01) USING NUM-OPC AUTO
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION  CHAINING  PRM-001.
+       01  OPC-002  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
+       01  OPE-ENT  LINE 18 COLUMN 45 PIC 9(04) USING OPE-AUX AUTO
+                    BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
+
+       01  NOM-ENT  LINE 18 COLUMN 55 PIC X(20) USING NOM-OPE
+                    BACKGROUND-COLOR  07  FOREGROUND-COLOR  00.
+
+       01  SEN-ENT  LINE 19 COLUMN 45 PIC X(04) USING SEN-AUX
+                    BACKGROUND-COLOR  01  FOREGROUND-COLOR 15.
+
+       PROCEDURE       DIVISION  CHAINING  PRM-001  PRM-OPE.
 
        ROT-000-000.
            IF  PRM-001   =   0
+               OPEN     I-O      CADOPE
+               MOVE     PRM-OPE  TO  CHV-OPE
+               READ     CADOPE
                GO  TO        ROT-000-040.
            OPEN     INPUT    CADPRM
+           OPEN     I-O      CADOPE
            READ     CADPRM
            MOVE     1   TO   IND1.
 
@@ -207,31 +339,263 @@
            IF  IND1  <  37
                GO  TO        ROT-000-010.
            MOVE     COD-PRM  TO  COD-AUX
-           CLOSE    CADPRM
-           ACCEPT   DTA-SYS FROM DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           MOVE     SPACES   TO  CID-AUX  UF-AUX
+           OPEN     INPUT    CADMUN
+           MOVE     MUN-PRM  TO  COD-MUN
+           READ     CADMUN   INVALID  KEY
+                    GO  TO   ROT-000-015.
+           MOVE     NOM-MUN  TO  CID-AUX
+           MOVE     UF-MUN   TO  UF-AUX.
+
+       ROT-000-015.
+           CLOSE    CADPRM   CADMUN
+           ACCEPT   DTA-SYS FROM DATE  YYYYMMDD
            MOVE     DIA-SYS  TO  DIA-AUX
            MOVE     MES-SYS  TO  MES-AUX
            MOVE     ANO-SYS  TO  ANO-AUX.
            DISPLAY  TLA-001      TLA-002      TLA-003.
 
+       ROT-010-000.
+           MOVE     "N"      TO  AUT-AUX
+           DISPLAY  MEN-002
+           MOVE     ZEROS    TO  OPE-AUX
+           ACCEPT   OPE-ENT
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-050.
+           IF  OPE-AUX   =   ZEROS
+               GO  TO        ROT-010-000.
+           MOVE     OPE-AUX  TO  CHV-OPE
+           READ     CADOPE   INVALID  KEY
+                    GO  TO   ROT-010-020.
+           DISPLAY  NOM-ENT.
+
+       ROT-010-010.
+           DISPLAY  MEN-003
+           MOVE     SPACES   TO  SEN-AUX
+           ACCEPT   SEN-ENT
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-010-000.
+           IF  SEN-AUX  NOT  =   SEN-OPE
+               DISPLAY   MEN-004
+               ACCEPT    OPC-002
+               GO  TO    ROT-010-010.
+           MOVE     "S"      TO  AUT-AUX
+           MOVE     OPE-AUX  TO  PRM-OPE
+           GO  TO   ROT-010-040.
+
+       ROT-010-020.
+           DISPLAY  MEN-006
+           MOVE     SPACES   TO  NOM-OPE
+           ACCEPT   NOM-ENT
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-010-000.
+           IF  NOM-OPE   =   SPACES
+               GO  TO        ROT-010-020.
+
+       ROT-010-030.
+           DISPLAY  MEN-007
+           MOVE     SPACES   TO  SEN-OPE
+           ACCEPT   SEN-ENT
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-010-020.
+           IF  SEN-OPE   =   SPACES
+               GO  TO        ROT-010-030.
+           MOVE     0   TO   PER-OPE (1)  PER-OPE (2)  PER-OPE (3)
+                              PER-OPE (4)  PER-OPE (5)  PER-OPE (6)
+                              PER-OPE (7)  GER-OPE
+           WRITE    REG-OPE  INVALID KEY
+                    GO  TO   ROT-010-030.
+           MOVE     "S"      TO  AUT-AUX
+           MOVE     OPE-AUX  TO  PRM-OPE.
+
+       ROT-010-040.
+           DISPLAY  TLA-002      TLA-003.
+
+       ROT-010-050.
+           IF  GER-OPE   NOT  =   1
+               GO  TO        ROT-000-030.
+           DISPLAY  MEN-008
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01  OR  RSP-OPC  NOT  =  "S"
+               GO  TO        ROT-000-030.
+
+       ROT-011-000.
+           DISPLAY  MEN-009
+           MOVE     ZEROS    TO  OPE-AUX
+           ACCEPT   OPE-ENT
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-095.
+           MOVE     OPE-AUX  TO  CHV-OPE
+           READ     CADOPE   INVALID  KEY
+                    GO  TO   ROT-011-005.
+           DISPLAY  NOM-ENT
+           GO  TO   ROT-011-010.
+
+       ROT-011-005.
+           DISPLAY  MEN-010
+           ACCEPT   OPC-002
+           GO  TO   ROT-011-000.
+
+       ROT-011-010.
+           DISPLAY  MEN-011
+           MOVE     "N"      TO  RSP-OPC
+           IF  PER-OPE (1)  =  1
+               MOVE     "S"  TO  RSP-OPC.
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           MOVE     0   TO   PER-OPE (1)
+           IF  RSP-OPC   =   "S"
+               MOVE     1   TO   PER-OPE (1).
+
+       ROT-011-020.
+           DISPLAY  MEN-012
+           MOVE     "N"      TO  RSP-OPC
+           IF  PER-OPE (2)  =  1
+               MOVE     "S"  TO  RSP-OPC.
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           MOVE     0   TO   PER-OPE (2)
+           IF  RSP-OPC   =   "S"
+               MOVE     1   TO   PER-OPE (2).
+
+       ROT-011-030.
+           DISPLAY  MEN-013
+           MOVE     "N"      TO  RSP-OPC
+           IF  PER-OPE (3)  =  1
+               MOVE     "S"  TO  RSP-OPC.
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           MOVE     0   TO   PER-OPE (3)
+           IF  RSP-OPC   =   "S"
+               MOVE     1   TO   PER-OPE (3).
+
+       ROT-011-040.
+           DISPLAY  MEN-014
+           MOVE     "N"      TO  RSP-OPC
+           IF  PER-OPE (4)  =  1
+               MOVE     "S"  TO  RSP-OPC.
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           MOVE     0   TO   PER-OPE (4)
+           IF  RSP-OPC   =   "S"
+               MOVE     1   TO   PER-OPE (4).
+
+       ROT-011-050.
+           DISPLAY  MEN-015
+           MOVE     "N"      TO  RSP-OPC
+           IF  PER-OPE (5)  =  1
+               MOVE     "S"  TO  RSP-OPC.
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           MOVE     0   TO   PER-OPE (5)
+           IF  RSP-OPC   =   "S"
+               MOVE     1   TO   PER-OPE (5).
+
+       ROT-011-060.
+           DISPLAY  MEN-016
+           MOVE     "N"      TO  RSP-OPC
+           IF  PER-OPE (6)  =  1
+               MOVE     "S"  TO  RSP-OPC.
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           MOVE     0   TO   PER-OPE (6)
+           IF  RSP-OPC   =   "S"
+               MOVE     1   TO   PER-OPE (6).
+
+       ROT-011-070.
+           DISPLAY  MEN-017
+           MOVE     "N"      TO  RSP-OPC
+           IF  PER-OPE (7)  =  1
+               MOVE     "S"  TO  RSP-OPC.
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           MOVE     0   TO   PER-OPE (7)
+           IF  RSP-OPC   =   "S"
+               MOVE     1   TO   PER-OPE (7).
+
+       ROT-011-080.
+           DISPLAY  MEN-018
+           MOVE     "N"      TO  RSP-OPC
+           IF  GER-OPE  =  1
+               MOVE     "S"  TO  RSP-OPC.
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           MOVE     0   TO   GER-OPE
+           IF  RSP-OPC   =   "S"
+               MOVE     1   TO   GER-OPE.
+
+       ROT-011-090.
+           DISPLAY  MEN-019
+           ACCEPT   OPC-002
+           ACCEPT   TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-011-000.
+           REWRITE  REG-OPE
+           GO  TO   ROT-011-000.
+
+       ROT-011-095.
+           MOVE     PRM-OPE  TO  CHV-OPE
+           READ     CADOPE.
+
        ROT-000-030.
            MOVE     ZEROS    TO  NUM-OPC
            DISPLAY  MEN-001      ACCEPT   OPC-001
            ACCEPT   TECLADO      FROM     ESCAPE  KEY
            IF  TECLADO   =   01  GO       ROT-000-050.
            MOVE     ZEROS    TO  PRM-001
-           IF  NUM-OPC   =    1  CHAIN   "DYN100"  USING  PRM-001.
-           IF  NUM-OPC   =    2  CHAIN   "DYN200"  USING  PRM-001.
-           IF  NUM-OPC   =    3  CHAIN   "DYN300"  USING  PRM-001.
-           IF  NUM-OPC   =    4  CHAIN   "DYN400"  USING  PRM-001.
-           IF  NUM-OPC   =    5  CHAIN   "DYN500"  USING  PRM-001.
-           IF  NUM-OPC   =    6  CHAIN   "DYN600"  USING  PRM-001.
+           IF  NUM-OPC  =  1  AND  PER-OPE (1)  NOT  =  1
+               GO  TO        ROT-000-035.
+           IF  NUM-OPC  =  2  AND  PER-OPE (2)  NOT  =  1
+               GO  TO        ROT-000-035.
+           IF  NUM-OPC  =  3  AND  PER-OPE (3)  NOT  =  1
+               GO  TO        ROT-000-035.
+           IF  NUM-OPC  =  4  AND  PER-OPE (4)  NOT  =  1
+               GO  TO        ROT-000-035.
+           IF  NUM-OPC  =  5  AND  PER-OPE (5)  NOT  =  1
+               GO  TO        ROT-000-035.
+           IF  NUM-OPC  =  6  AND  PER-OPE (6)  NOT  =  1
+               GO  TO        ROT-000-035.
+           IF  NUM-OPC  =  7  AND  PER-OPE (7)  NOT  =  1
+               GO  TO        ROT-000-035.
+           IF  NUM-OPC   =    1  CHAIN   "DYN100"  USING  PRM-001  PRM-OPE.
+           IF  NUM-OPC   =    2  CHAIN   "DYN200"  USING  PRM-001  PRM-OPE.
+           IF  NUM-OPC   =    3  CHAIN   "DYN300"  USING  PRM-001  PRM-OPE.
+           IF  NUM-OPC   =    4  CHAIN   "DYN400"  USING  PRM-001  PRM-OPE.
+           IF  NUM-OPC   =    5  CHAIN   "DYN500"  USING  PRM-001  PRM-OPE.
+           IF  NUM-OPC   =    6  CHAIN   "DYN600"  USING  PRM-001  PRM-OPE.
+           IF  NUM-OPC   =    7  CHAIN   "DYN700"  USING  PRM-001  PRM-OPE.
            GO  ROT-000-030.
 
+       ROT-000-035.
+           DISPLAY  MEN-005
+           ACCEPT   OPC-002
+           GO  TO   ROT-000-030.
+
        ROT-000-040.
            DISPLAY  LPA-002      TLA-003  GO       ROT-000-030.
 
        ROT-000-050.
+           CLOSE    CADOPE
            DISPLAY  LPA-001      STOP     RUN.
