@@ -48,18 +48,18 @@
 
        01  TLA-001.
            03  LINE 09 COLUMN 18 PIC X(44) FROM " 旼컴컴컴컴컴컴컴컴컴컴
-               "컴컴컴컴컴컴컴컴컴커" BACKGROUND-COLOR 1.
+      -        "컴컴컴컴컴컴컴컴컴커" BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 18 PIC X(44) FROM " ?
-               "                   ?" BACKGROUND-COLOR 1.
+      -        "                   ?" BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 18 PIC X(44) FROM " ?                   .:
-               "                   ?" BACKGROUND-COLOR 1.
+      -        "                   ?" BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 18 PIC X(44) FROM " ?
-               "                   ?" BACKGROUND-COLOR 1.
+      -        "                   ?" BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 18 PIC X(44) FROM " 읕컴컴컴컴컴컴컴컴컴컴
-               "컴컴컴컴컴컴컴컴컴켸" BACKGROUND-COLOR 1.
+      -        "컴컴컴컴컴컴컴컴컴켸" BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 20 PIC X(44) FROM SPACES.
 
@@ -106,13 +106,13 @@
                    BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO SALDOS ...                          "
+      -            "SANDO SALDOS ...                          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR TOTA
-                   "L DA SALDO  -  [ESC] RETORNA ...          "
+      -            "L DA SALDO  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...    "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
