@@ -24,7 +24,7 @@
        FD  CADCMB      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCMB.DAT".
        01  REG-CMB.
-           03  CHV-CMB          PIC  9(01).
+           03  CHV-CMB          PIC  9(02).
            03  DES-CMB          PIC  X(15).
            03  VVM-CMB          PIC  9(11)V99.
            03  LUC-CMB          PIC  9(04)V9999.
@@ -33,11 +33,10 @@
                        VALUE    OF   FILE-ID     "CADECR.DAT".
        01  REG-ECR.
            03  CHV-ECR          PIC  9(02).
-           03  CMB-ECR          PIC  9(01).
+           03  CMB-ECR          PIC  9(02).
            03  TQ1-ECR          PIC  9(02).
            03  TQ2-ECR          PIC  9(02).
-           03  CX1-ECR          PIC  9(01).
-           03  CX2-ECR          PIC  9(01).
+           03  CX-ECR           PIC  9(01)  OCCURS  04.
            03  IDL-ECR          PIC  9(06)V9.
            03  ICL-ECR          PIC  9(06)V9.
            03  FCL-ECR          PIC  9(06)V9.
@@ -53,14 +52,16 @@
        01  AUXILIARES.
            03  RSP-OPC          PIC  X(01).
            03  TECLADO          PIC  9(02).
+           03  FLG-LOTE         PIC  9(01).
 
        01  PRM-001              PIC  9(01).
+       01  PRM-OPE              PIC  9(04).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 01 PIC X(67) FROM
-               " GERADOR DE ENCERRANTES  -  Ver. 7.11"
+      -        " GERADOR DE ENCERRANTES  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -89,76 +90,76 @@
 
        01  TLA-002.
            03  LINE 08 COLUMN 19 PIC X(43) FROM " ??????????????????????
-               "???????????????????" BACKGROUND-COLOR  01.
+      -        "???????????????????" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 19 PIC X(43) FROM " ?  Bomba .....:     -
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 19 PIC X(43) FROM " ?  Final .....:
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 19 PIC X(43) FROM " ?  Inicial ...:
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 19 PIC X(43) FROM " ??????????????????????
-               "???????????????????" BACKGROUND-COLOR  01.
+      -        "???????????????????" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 21 PIC X(43) FROM SPACES.
 
        01  TLA-003.
            03  LINE 09 COLUMN 19 PIC X(43) FROM " ??????????????????????
-               "???????????????????" BACKGROUND-COLOR  01.
+      -        "???????????????????" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 19 PIC X(43) FROM " ?  Bomba .....:     -
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 19 PIC X(43) FROM " ?  Preco .....:
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 19 PIC X(43) FROM " ??????????????????????
-               "???????????????????" BACKGROUND-COLOR  01.
+      -        "???????????????????" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 21 PIC X(43) FROM SPACES.
 
        01  TLA-004.
            03  LINE 09 COLUMN 19 PIC X(43) FROM " ??????????????????????
-               "???????????????????" BACKGROUND-COLOR  01.
+      -        "???????????????????" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 19 PIC X(43) FROM " ?  Combustivel :    -
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 19 PIC X(43) FROM " ?  Lucro Bruto :
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 19 PIC X(43) FROM " ?
-               "                  ?" BACKGROUND-COLOR  01.
+      -        "                  ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 19 PIC X(43) FROM " ??????????????????????
-               "???????????????????" BACKGROUND-COLOR  01.
+      -        "???????????????????" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 62 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 21 PIC X(43) FROM SPACES.
 
@@ -187,7 +188,7 @@
                     BACKGROUND-COLOR  01.
 
        01  ENT-007.
-           03  LINE 11 COLUMN 37 PIC 9(01) USING CHV-CMB
+           03  LINE 11 COLUMN 37 PIC 9(02) USING CHV-CMB
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 43 PIC X(15) USING DES-CMB
                BACKGROUND-COLOR  01.
@@ -202,38 +203,52 @@
                     BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O ENCERRANTE
-                   " FINAL ANTERIOR  -  [ESC] RETORNA ...      "
+      -            " FINAL ANTERIOR  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O ENCERRANTE
-                   " INICIAL ATUAL  -  [ESC] RETORNA ...       "
+      -            " INICIAL ATUAL  -  [ESC] RETORNA ...       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PRECO DE V
-                   "ENDA POR LITRO  -  [ESC] RETORNA ...       "
+      -            "ENDA POR LITRO  -  [ESC] RETORNA ...       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR DO L
-                   "UCRO BRUTO POR LITRO  -  [ESC] RETORNA ... "
+      -            "UCRO BRUTO POR LITRO  -  [ESC] RETORNA ... "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR !!!  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR !!!  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION  CHAINING  PRM-001.
+       PROCEDURE       DIVISION  CHAINING  PRM-001  PRM-OPE.
 
        ROT-000-000.
            OPEN     I-O      CADCMB
                              CADECR
+           MOVE     ZEROS    TO  FLG-LOTE
+           IF  PRM-001   =   9
+               MOVE     1        TO  FLG-LOTE
+               MOVE     1        TO  PRM-001.
            DISPLAY  TLA-001
            GO  TO   ROT-100-000, ROT-200-000,
                     ROT-300-000, DEPENDING  ON  PRM-001.
 
        ROT-000-010.
-           MOVE     2   TO   PRM-001
            CLOSE    CADCMB   CADECR
+           IF  FLG-LOTE  NOT  =   1
+               GO  TO        ROT-000-011.
+           MOVE     9        TO  PRM-001
+           CHAIN   "DYN220"  USING  PRM-001  PRM-OPE.
+
+       ROT-000-011.
+           MOVE     2   TO   PRM-001
            CHAIN   "DYN200"  USING  PRM-001.
 
+       ROT-000-005.
+           CLOSE    CADCMB   CADECR
+           GO  TO   ROT-000-011.
+
        ROT-100-000.
            DISPLAY  TLA-002
            MOVE     ZEROS    TO  CHV-ECR
@@ -255,7 +270,7 @@
            ACCEPT   (12 36)  FTL-ECR  WITH  UPDATE
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
-               GO  TO        ROT-000-010.
+               GO  TO        ROT-000-005.
            DISPLAY  ENT-003.
 
        ROT-100-030.
@@ -279,7 +294,7 @@
            ACCEPT   (14 36)  ICL-ECR  WITH  UPDATE
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
-               GO  TO        ROT-000-010.
+               GO  TO        ROT-000-005.
            DISPLAY  ENT-005      MEN-005
            MOVE     SPACES   TO  RSP-OPC
            ACCEPT   OPC-001
@@ -307,7 +322,7 @@
            ACCEPT   (13 36)  VAL-ECR  WITH  UPDATE
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
-               GO  TO        ROT-000-010.
+               GO  TO        ROT-000-005.
            DISPLAY  ENT-006      MEN-005
            MOVE     SPACES   TO  RSP-OPC
            ACCEPT   OPC-001
@@ -332,7 +347,7 @@
            ACCEPT   (13 37)  LUC-CMB  WITH  UPDATE
            ACCEPT            TECLADO  FROM  ESCAPE  KEY
            IF  TECLADO   =   01
-               GO  TO        ROT-000-010.
+               GO  TO        ROT-000-005.
            DISPLAY  ENT-008      MEN-005
            MOVE     SPACES   TO  RSP-OPC
            ACCEPT   OPC-001
