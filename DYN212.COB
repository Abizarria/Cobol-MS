@@ -119,136 +119,136 @@
 
        01  TLA-001.
            03  LINE 05 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 15 PIC X(52) FROM
-               "  N?  SERVICO         QUANTIDADE     VALOR LANCADO"
+      -        "  N?  SERVICO         QUANTIDADE     VALOR LANCADO"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 13 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 13 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 15 PIC X(56) FROM SPACES.
 
        01  TLA-002.
            03  LINE 05 COLUMN 09 PIC X(62) FROM " ??????????????????????
-            "??????????????????????????????????????" BACKGROUND-COLOR 1.
+      -     "??????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 11 PIC X(58) FROM
-            "  COD  HISTORICO             QUANTIDADE    VALOR LANCADO"
+      -     "  COD  HISTORICO             QUANTIDADE    VALOR LANCADO"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 09 PIC X(62) FROM " ?
-            "                                     ?" BACKGROUND-COLOR 1.
+      -     "                                     ?" BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 09 PIC X(62) FROM " ??????????????????????
-            "??????????????????????????????????????" BACKGROUND-COLOR 1.
+      -     "??????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 19 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 11 PIC X(62) FROM SPACES.
 
        01  TLA-003.
            03  LINE 07 COLUMN 14 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR  04.
+      -        "????????????????????????????"   BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 14 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 14 PIC X(52) FROM " ?  Codigo ..........:
-               " -     -                   ?"   BACKGROUND-COLOR  04.
+      -        " -     -                   ?"   BACKGROUND-COLOR  04.
            03  LINE 09 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 14 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 14 PIC X(52) FROM " ?  Historico .......:
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 11 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 14 PIC X(52) FROM " ?  Quantidade ......:
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 14 PIC X(52) FROM " ?  Preco Unitario ..:
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 14 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 14 PIC X(52) FROM " ?  Valor Total .....:
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 15 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 14 PIC X(52) FROM " ?
-               "                           ?"   BACKGROUND-COLOR  04.
+      -        "                           ?"   BACKGROUND-COLOR  04.
            03  LINE 16 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 14 PIC X(52) FROM " ??????????????????????
-               "????????????????????????????"   BACKGROUND-COLOR  04.
+      -        "????????????????????????????"   BACKGROUND-COLOR  04.
            03  LINE 17 COLUMN 66 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 16 PIC X(52) FROM SPACES.
 
@@ -363,37 +363,37 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  CALCUL
-                   "ANDO SERVICOS LANCADOS ...                    "
+      -            "ANDO SERVICOS LANCADOS ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [F1] P/ CORRI
-                   "GIR  -  [ESC] RETORNA ...                     "
+      -            "GIR  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "SERVICO ?  [ ]  -  [ESC] RETORNA ...          "
+      -            "SERVICO ?  [ ]  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO LANCAMENTOS ...                         "
+      -            "SANDO LANCAMENTOS ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
+      -            "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "SERVICO  -  [ESC] RETORNA ...                 "
+      -            "SERVICO  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O HISTORICO
-                   "DO SERVICO  -  [ESC] RETORNA ...              "
+      -            "DO SERVICO  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A QUANTIDADE
-                   " DE SERVICOS  -  [ESC] RETORNA ...            "
+      -            " DE SERVICOS  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR UNIT
-                   "ARIO DO SERVICO  -  [ESC] RETORNA ...         "
+      -            "ARIO DO SERVICO  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR TOTA
-                   "L DO SERVICO  -  [ESC] RETORNA ...            "
+      -            "L DO SERVICO  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...        "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
