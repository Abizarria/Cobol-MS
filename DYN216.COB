@@ -122,86 +122,86 @@
 
        01  TLA-001.
            03  LINE 05 COLUMN 11 PIC X(58) FROM " ??????????????????????
-              "??????????????????????????????????" BACKGROUND-COLOR  01.
+      -       "??????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 13 PIC X(54) FROM
-               "  CONTA  COD  HISTORICO                VALOR LANCADO"
+      -        "  CONTA  COD  HISTORICO                VALOR LANCADO"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 11 PIC X(58) FROM " ?
-              "                                 ?" BACKGROUND-COLOR  01.
+      -       "                                 ?" BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 11 PIC X(58) FROM " ??????????????????????
-              "??????????????????????????????????" BACKGROUND-COLOR  01.
+      -       "??????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 69 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 13 PIC X(58) FROM SPACES.
 
        01  TLA-002.
            03  LINE 07 COLUMN 15 PIC X(50) FROM " ??????????????????????
-               "??????????????????????????"     BACKGROUND-COLOR  04.
+      -        "??????????????????????????"     BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 15 PIC X(50) FROM " ?
-               "                         ?"     BACKGROUND-COLOR  04.
+      -        "                         ?"     BACKGROUND-COLOR  04.
            03  LINE 08 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 15 PIC X(50) FROM " ?  Conta ......:  -
-               "  -                      ?"     BACKGROUND-COLOR  04.
+      -        "  -                      ?"     BACKGROUND-COLOR  04.
            03  LINE 09 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 15 PIC X(50) FROM " ?
-               "                         ?"     BACKGROUND-COLOR  04.
+      -        "                         ?"     BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 15 PIC X(50) FROM " ?  Descricao ..:
-               "                         ?"     BACKGROUND-COLOR  04.
+      -        "                         ?"     BACKGROUND-COLOR  04.
            03  LINE 11 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 15 PIC X(50) FROM " ?
-               "                         ?"     BACKGROUND-COLOR  04.
+      -        "                         ?"     BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 15 PIC X(50) FROM " ?  Codigo .....:
-               "                         ?"     BACKGROUND-COLOR  04.
+      -        "                         ?"     BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 15 PIC X(50) FROM " ?  Historico ..:
-               "                         ?"     BACKGROUND-COLOR  04.
+      -        "                         ?"     BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 15 PIC X(50) FROM " ?  Valor Pago .:
-               "                         ?"     BACKGROUND-COLOR  04.
+      -        "                         ?"     BACKGROUND-COLOR  04.
            03  LINE 15 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 15 PIC X(50) FROM " ?
-               "                         ?"     BACKGROUND-COLOR  04.
+      -        "                         ?"     BACKGROUND-COLOR  04.
            03  LINE 16 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 15 PIC X(50) FROM " ??????????????????????
-               "??????????????????????????"     BACKGROUND-COLOR  04.
+      -        "??????????????????????????"     BACKGROUND-COLOR  04.
            03  LINE 17 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(50) FROM SPACES.
 
@@ -258,31 +258,31 @@
                         BACKGROUND-COLOR  04.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO LANCAMENTOS ...                         "
+      -            "SANDO LANCAMENTOS ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
+      -            "AR A TELA, [F1] P/ ALTERAR - [ESC] RETORNA ..."
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O PREFIXO DA
-                   " CONTA  -  [ESC] RETORNA ...                  "
+      -            " CONTA  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DA
-                   "CONTA  -  [ESC] RETORNA ...                   "
+      -            "CONTA  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                     "
+      -            "!!!  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "LANCAMENTO  -  [ESC] RETORNA ...              "
+      -            "LANCAMENTO  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O HISTORICO
-                   "DO MOVIMENTO  -  [ESC] RETORNA ...            "
+      -            "DO MOVIMENTO  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR PAGO
-                   "  -  [ESC] RETORNA ...                        "
+      -            "  -  [ESC] RETORNA ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...        "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
