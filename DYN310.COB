@@ -22,7 +22,10 @@
 
            SELECT      CADSRT        ASSIGN  TO  DISK.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
+
+           SELECT      RELCSV        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  LINE SEQUENTIAL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -60,6 +63,8 @@
            03  CEP-PRM          PIC  9(08).
            03  CGC-PRM          PIC  9(14).
            03  INS-PRM          PIC  9(02)  OCCURS  15.
+           03  MUN-PRM          PIC  9(07).
+           03  COD-PST          PIC  9(03).
 
        SD  CADSRT.
 
@@ -76,12 +81,17 @@
 
        01  REG-REL              PIC  X(80).
 
+       FD  RELCSV      LABEL         RECORD  IS  OMITTED.
+
+       01  REG-EXP              PIC  X(80).
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
            03  IND1             PIC  9(03).
            03  IND2             PIC  9(03).
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  ATV-AUX          PIC  X(18).
            03  TECLADO          PIC  9(02).
            03  ACM-LIN          PIC  9(02).
@@ -94,7 +104,7 @@
                05  DIA-AUX      PIC  9(02).
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -118,7 +128,7 @@
                05  LET-NOM      PIC  X(01)  OCCURS  36.
 
            03  TAB-LET          PIC  X(42)  VALUE
-               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
+      -        "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ ./-&,".
            03  RED-LET          REDEFINES   TAB-LET.
                05  LET-TAB      PIC  X(01)  OCCURS  42.
 
@@ -166,8 +176,8 @@
        01  CAB-003              PIC  X(80)  VALUE  ALL  "-".
 
        01  CAB-004              PIC  X(80)  VALUE
-           "  DATA        HISTORICO                   VALOR LIQUIDADO
-           "      VALOR PENDENTE".
+      -    "  DATA        HISTORICO                   VALOR LIQUIDADO
+      -    "      VALOR PENDENTE".
 
        01  CAB-005              PIC  X(80)  VALUE  ALL  "- ".
 
@@ -185,18 +195,42 @@
 
        01  TOT-001.
            03  FILLER           PIC  X(39)  VALUE
-               "              - TOTAL DA CONTA ...".
+      -        "              - TOTAL DA CONTA ...".
            03  VL1-TT1          PIC  ---.---.---.--9,99.
            03  FILLER           PIC  X(05)  VALUE  SPACES.
            03  VL2-TT1          PIC  ---.---.---.--9,99.
 
+       01  CAB-EXP              PIC  X(80)  VALUE
+      -    "DATA;HISTORICO;VALOR LIQUIDADO;VALOR PENDENTE".
+
+       01  DET-EXP.
+           03  DIA-EX1          PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  "/".
+           03  MES-EX1          PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  "/".
+           03  ANO-EX1          PIC  9(02).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  HST-EX1          PIC  X(20).
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  VL1-EX1          PIC  --.---.---.--9,99 BLANK WHEN ZEROS.
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  VL2-EX1          PIC  --.---.---.--9,99 BLANK WHEN ZEROS.
+
+       01  TOT-EXP.
+           03  FILLER           PIC  X(24)  VALUE
+      -        "TOTAL DA CONTA".
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  VL1-TEX          PIC  ---.---.---.--9,99.
+           03  FILLER           PIC  X(01)  VALUE  ";".
+           03  VL2-TEX          PIC  ---.---.---.--9,99.
+
        01  PRM-001              PIC  9(01).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "EXTRATO DE CONTAS  -  Ver. 7.11"
+      -        "EXTRATO DE CONTAS  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -215,24 +249,24 @@
 
        01  TLA-002.
            03  LINE 08 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 16 PIC X(48) FROM " ?  Conta ....:  -
-               "-                      ?"  BACKGROUND-COLOR  01.
+      -        "-                      ?"  BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"  BACKGROUND-COLOR  01.
+      -        "                       ?"  BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 16 PIC X(48) FROM " ?  Descricao :
-               "                       ?"   BACKGROUND-COLOR  01.
+      -        "                       ?"   BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 16 PIC X(48) FROM " ?
-               "                       ?"   BACKGROUND-COLOR  01.
+      -        "                       ?"   BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 16 PIC X(48) FROM " ??????????????????????
-               "????????????????????????"  BACKGROUND-COLOR  01.
+      -        "????????????????????????"  BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 64 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 18 PIC X(48) FROM SPACES.
 
@@ -293,40 +327,49 @@
                BACKGROUND-COLOR  07  FOREGROUND-COLOR 00.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "GRUPO  -  [ESC] RETORNA ...                     "
+      -            "GRUPO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DA
-                   "CONTA  -  [ESC] RETORNA ...                     "
+      -            "CONTA  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "CONTA INEXISTENTE !
-                   "!!  -  [ESC] RETORNA ...                        "
+      -            "!!  -  [ESC] RETORNA ...                        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "NAO EXISTE MOVIMENT
-                   "O NESTA CONTA !!!  -  [ESC] RETORNA ...         "
+      -            "O NESTA CONTA !!!  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR !!!  -  [ESC] RETORNA ...                "
+      -            "PRIMIR !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO EXTRATO DE CONTA ...                       "
+      -            "INDO EXTRATO DE CONTA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DESEJA CONSULTAR NA
-                   " TELA ? [S/N]  [ ]  -  [ESC] RETORNA ...        "
+      -            " TELA ? [S/N/C]  [ ]  -  [ESC] RETORNA ...      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO MOVIMENTO ...                             "
+      -            "SANDO MOVIMENTO ...                             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
+       01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ GE
+      -            "RAR O ARQUIVO CSV !!!  -  [ESC] RETORNA ...     "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-014 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  GERAND
+      -            "O O ARQUIVO CSV ...                             "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-015 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -            "RESSORA OU EM (A)RQUIVO ?                       "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001  LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                     BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
@@ -349,9 +392,7 @@
            IF  IND2  <  36
                GO  TO        ROT-000-010.
            MOVE     SPACES   TO  LET-NOM (IND2)
-           ACCEPT   DTA-SYS  FROM   DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS  FROM   DATE  YYYYMMDD.
            MOVE     NOM-TAB  TO  NOM-CB1
            MOVE     DIA-SYS  TO  DIA-CB2
            MOVE     MES-SYS  TO  MES-CB2
@@ -439,6 +480,8 @@
                GO  TO        ROT-000-030.
            IF  RSP-OPC   =   "S"
                GO  TO        ROT-300-000.
+           IF  RSP-OPC   =   "C"
+               GO  TO        ROT-250-000.
            IF  RSP-OPC  NOT  =   "N"
                MOVE     " "  TO  RSP-OPC
                GO  TO        ROT-100-050.
@@ -450,6 +493,20 @@
            ACCEPT   TECLADO  FROM ESCAPE    KEY
            IF  TECLADO   =   01
                GO  TO        ROT-000-030.
+
+       ROT-200-005.
+           DISPLAY  MEN-015
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE    KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-030.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-200-005.
            DISPLAY  MEN-006
            OPEN     OUTPUT   RELATO
            MOVE     1        TO  PAG-CB1
@@ -500,6 +557,47 @@
            WRITE    REG-REL FROM TOT-001  AFTER  2
            CLOSE    RELATO       GO  TO   ROT-400-000.
 
+       ROT-250-000.
+           MOVE     SPACES   TO  RSP-OPC
+           DISPLAY  MEN-013
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE    KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-030.
+           DISPLAY  MEN-014
+           OPEN     OUTPUT   RELCSV
+           MOVE     ZEROS    TO  ACM-001  ACM-002
+           WRITE    REG-EXP  FROM  CAB-EXP.
+
+       ROT-250-020.
+           RETURN   CADSRT   AT  END
+                    GO       ROT-250-030.
+           MOVE     DTA-SRT  TO  DTA-LCT
+           IF  ANO-LCT   >   1999
+               COMPUTE       ANO-LCT  =   ANO-LCT  -  2000
+           ELSE
+               COMPUTE       ANO-LCT  =   ANO-LCT  -  1900.
+           MOVE     DIA-LCT  TO  DIA-EX1
+           MOVE     MES-LCT  TO  MES-EX1
+           MOVE     ANO-LCT  TO  ANO-EX1
+           MOVE     HST-SRT  TO  HST-EX1
+           IF  FLG-SRT   =   1
+               MOVE ZEROS    TO  VL1-EX1
+               MOVE VAL-SRT  TO  VL2-EX1
+               ADD  VAL-SRT  TO  ACM-002
+           ELSE
+               MOVE VAL-SRT  TO  VL1-EX1
+               MOVE ZEROS    TO  VL2-EX1
+               ADD  VAL-SRT  TO  ACM-001.
+           WRITE    REG-EXP  FROM  DET-EXP
+           GO  TO   ROT-250-020.
+
+       ROT-250-030.
+           MOVE     ACM-001  TO  VL1-TEX
+           MOVE     ACM-002  TO  VL2-TEX
+           WRITE    REG-EXP  FROM  TOT-EXP
+           CLOSE    RELCSV       GO  TO   ROT-400-000.
+
        ROT-300-000.
            RETURN   CADSRT   AT  END
                     GO  TO   ROT-300-030.
