@@ -74,51 +74,51 @@
 
        01  TLA-001.
            03  LINE 05 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR  01.
+      -        "??????????????????????"    BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 19 PIC X(42) FROM
-               "  N?   DESCRICAO           VALOR LANCADO"
+      -        "  N?   DESCRICAO           VALOR LANCADO"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR  01.
+      -        "??????????????????????"    BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(46) FROM " ?
-               "                     ?"    BACKGROUND-COLOR  01.
+      -        "                     ?"    BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 17 PIC X(46) FROM " ??????????????????????
-               "??????????????????????"    BACKGROUND-COLOR  01.
+      -        "??????????????????????"    BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 63 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 19 PIC X(46) FROM SPACES.
 
@@ -192,16 +192,16 @@
            03  LINE 16 COLUMN 43 PIC X(02) FROM "  " BACKGROUND-COLOR 1.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  CALCUL
-                   "ANDO VALORES LANCADOS ...                 "
+      -            "ANDO VALORES LANCADOS ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [F1] P/ CORRI
-                   "GIR  -  [ESC] RETORNA ...                 "
+      -            "GIR  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "ITEM ?  [ ]  -  [ESC] RETORNA ...         "
+      -            "ITEM ?  [ ]  -  [ESC] RETORNA ...         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR CORR
-                   "ETO  -  [ESC] RETORNA ...                 "
+      -            "ETO  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
