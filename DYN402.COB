@@ -23,6 +23,16 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-LBC.
 
+           SELECT      CADCLI        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-CLI.
+
+           SELECT      CADTRB        ASSIGN  TO  DISK
+                       ORGANIZATION          IS  INDEXED
+                       ACCESS        MODE    IS  DYNAMIC
+                       RECORD        KEY     IS  CHV-TRB.
+
        DATA            DIVISION.
        FILE            SECTION.
 
@@ -55,6 +65,35 @@
            03  COD-LBC          PIC  9(01).
            03  VAL-LBC          PIC  9(10)V99.
 
+       FD  CADCLI      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADCLI.DAT".
+       01  REG-CLI.
+           03  CHV-CLI          PIC  X(10).
+           03  NOM-CLI          PIC  X(35).
+           03  TEL-CLI          PIC  9(12).
+           03  CNT-CLI          PIC  X(15).
+           03  END-CLI          PIC  X(35).
+           03  CID-CLI          PIC  X(20).
+           03  CEP-CLI          PIC  9(08).
+           03  EST-CLI          PIC  X(02).
+           03  CGC-CLI          PIC  9(14).
+           03  INS-CLI          PIC  X(15).
+           03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
+
+       FD  CADTRB      LABEL         RECORD  IS  STANDARD
+                       VALUE    OF   FILE-ID     "CADTRB.DAT".
+       01  REG-TRB.
+           03  CHV-TRB.
+               05  BCO-TRB      PIC  9(03).
+               05  DTA-TRB      PIC  9(06).
+               05  LCT-TRB      PIC  9(03).
+           03  BCD-TRB          PIC  9(03).
+           03  DOC-TRB          PIC  9(06).
+           03  HST-TRB          PIC  X(20).
+           03  VAL-TRB          PIC  9(10)V99.
+
        WORKING-STORAGE SECTION.
 
        01  AUXILIARES.
@@ -72,6 +111,12 @@
                05  CP2-AUX      PIC  9(03).
                05  CP3-AUX      PIC  9(03).
                05  CP4-AUX      PIC  9(02).
+           03  CPF-CMP          REDEFINES   CPF-AUX  PIC  9(11).
+           03  CGC-CMP          PIC  9(14).
+
+           03  BCD-AUX          PIC  9(03).
+           03  NBD-AUX          PIC  X(15).
+           03  NBO-AUX          PIC  X(15).
 
            03  TAB-MOV.
                05  FILLER       PIC  X(17)  VALUE  "CREDITO E ACERTOS".
@@ -80,8 +125,9 @@
                05  FILLER       PIC  X(17)  VALUE  "EMISSAO DE CHEQUE".
                05  FILLER       PIC  X(17)  VALUE  "CHEQUE DEVOLVIDO ".
                05  FILLER       PIC  X(17)  VALUE  "CHEQUE RECUPERADO".
+               05  FILLER       PIC  X(17)  VALUE  "TRANSFERENCIA BCO".
            03  RED-MOV          REDEFINES   TAB-MOV.
-               05  MOV-TAB      PIC  X(17)  OCCURS  06.
+               05  MOV-TAB      PIC  X(17)  OCCURS  07.
 
        01  PRM-001              PIC  9(01).
 
@@ -94,108 +140,113 @@
                05  DIA-PR2      PIC  9(02).
            03  DOC-PR2          PIC  9(06).
 
+       01  PRM-OPE              PIC  9(04).
+
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "MOVIMENTO BANCARIO  -  Ver. 7.11"
+      -        "MOVIMENTO BANCARIO  -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR 00.
 
        01  TLA-002.
            03  LINE 06 COLUMN 17 PIC X(44) FROM " ??????????????????????
-              "????????????????????" BACKGROUND-COLOR 01.
+      -       "????????????????????" BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 07 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 17 PIC X(44) FROM " ?  Banco .....:      -
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 08 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 09 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 17 PIC X(44) FROM " ?  Data ......:   /  /
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 10 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 17 PIC X(44) FROM " ?  Documento .:
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 11 COLUMN 61 PIC X(02) FROM SPACES.
-           03  LINE 12 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR 01.
+           03  LINE 12 COLUMN 17 PIC X(44) FROM " ?  Bco.Destino:      -
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 12 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 17 PIC X(44) FROM " ?  Movimento .:    -
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 13 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 17 PIC X(44) FROM " ?  Historico .:
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 14 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 15 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 17 PIC X(44) FROM " ?  Valor .....:
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 16 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 17 PIC X(44) FROM " ?
-              "                   ?" BACKGROUND-COLOR 01.
+      -       "                   ?" BACKGROUND-COLOR 01.
            03  LINE 17 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 17 PIC X(44) FROM " ??????????????????????
-              "????????????????????" BACKGROUND-COLOR 01.
+      -       "????????????????????" BACKGROUND-COLOR 01.
            03  LINE 18 COLUMN 61 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 19 PIC X(44) FROM SPACES.
 
        01  TLA-003.
            03  LINE 07 COLUMN 24 PIC X(29) FROM " ??????????????????????
-               "?????" BACKGROUND-COLOR    04.
+      -        "?????" BACKGROUND-COLOR    04.
            03  LINE 08 COLUMN 24 PIC X(29) FROM " ?
-               "    ?" BACKGROUND-COLOR    04.
+      -        "    ?" BACKGROUND-COLOR    04.
            03  LINE 08 COLUMN 26 PIC X(25) FROM "  Codigos de Movimentos
                BACKGROUND-COLOR  07  FOREGROUND-COLOR  01.
            03  LINE 08 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 24 PIC X(29) FROM " ??????????????????????
-               "?????" BACKGROUND-COLOR    04.
+      -        "?????" BACKGROUND-COLOR    04.
            03  LINE 09 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 24 PIC X(29) FROM " ?  1 - Credito e Acert
-               "os  ?" BACKGROUND-COLOR    04.
+      -        "os  ?" BACKGROUND-COLOR    04.
            03  LINE 10 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 24 PIC X(29) FROM " ?  2 - Debitos e Acert
-               "os  ?" BACKGROUND-COLOR    04.
+      -        "os  ?" BACKGROUND-COLOR    04.
            03  LINE 11 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 24 PIC X(29) FROM " ?  3 - Ganhos de Capit
-               "al  ?" BACKGROUND-COLOR    04.
+      -        "al  ?" BACKGROUND-COLOR    04.
            03  LINE 12 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 24 PIC X(29) FROM " ?  4 - Emissao de Cheq
-               "ue  ?" BACKGROUND-COLOR    04.
+      -        "ue  ?" BACKGROUND-COLOR    04.
            03  LINE 13 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 24 PIC X(29) FROM " ?  5 - Cheque Devolvid
-               "o   ?" BACKGROUND-COLOR    04.
+      -        "o   ?" BACKGROUND-COLOR    04.
            03  LINE 14 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 24 PIC X(29) FROM " ?  6 - Cheque Recupera
-               "do  ?" BACKGROUND-COLOR    04.
+      -        "do  ?" BACKGROUND-COLOR    04.
            03  LINE 15 COLUMN 53 PIC X(02) FROM SPACES.
-           03  LINE 16 COLUMN 24 PIC X(29) FROM " ??????????????????????
-               "?????" BACKGROUND-COLOR    04.
+           03  LINE 16 COLUMN 24 PIC X(29) FROM " ?  7 - Transf.p/ Outro
+      -        " Bco ?" BACKGROUND-COLOR    04.
            03  LINE 16 COLUMN 53 PIC X(02) FROM SPACES.
-           03  LINE 17 COLUMN 26 PIC X(29) FROM SPACES.
+           03  LINE 17 COLUMN 24 PIC X(29) FROM " ??????????????????????
+      -        "?????" BACKGROUND-COLOR    04.
+           03  LINE 17 COLUMN 53 PIC X(02) FROM SPACES.
+           03  LINE 18 COLUMN 26 PIC X(29) FROM SPACES.
 
        01  TLA-004.
            03  LINE 13 COLUMN 21 PIC X(50) FROM " ??????????????????????
-              "??????????????????????????" BACKGROUND-COLOR  04.
+      -       "??????????????????????????" BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 21 PIC X(50) FROM " ?
-              "                         ?" BACKGROUND-COLOR  04.
+      -       "                         ?" BACKGROUND-COLOR  04.
            03  LINE 14 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 21 PIC X(50) FROM " ?  Emitente .:
-              "                         ?" BACKGROUND-COLOR  04.
+      -       "                         ?" BACKGROUND-COLOR  04.
            03  LINE 15 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 21 PIC X(50) FROM " ?
-              "                         ?" BACKGROUND-COLOR  04.
+      -       "                         ?" BACKGROUND-COLOR  04.
            03  LINE 16 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 21 PIC X(50) FROM " ?  C.P.F. ...:    .
-              ".   -                    ?" BACKGROUND-COLOR  04.
+      -       ".   -                    ?" BACKGROUND-COLOR  04.
            03  LINE 17 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 21 PIC X(50) FROM " ?
-              "                         ?" BACKGROUND-COLOR  04.
+      -       "                         ?" BACKGROUND-COLOR  04.
            03  LINE 18 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 21 PIC X(50) FROM " ??????????????????????
-              "??????????????????????????" BACKGROUND-COLOR  04.
+      -       "??????????????????????????" BACKGROUND-COLOR  04.
            03  LINE 19 COLUMN 71 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 23 PIC X(50) FROM SPACES.
 
@@ -235,6 +286,12 @@
            03  CP4-ENT LINE 17 COLUMN 49 PIC 9(02) USING CP4-AUX
                BACKGROUND-COLOR  04.
 
+       01  ENT-004.
+           03  BCD-ENT LINE 12 COLUMN 34 PIC 9(03) USING BCD-AUX
+               BACKGROUND-COLOR  01.
+           03  NBD-ENT LINE 12 COLUMN 42 PIC X(15) USING NBD-AUX
+               BACKGROUND-COLOR  01.
+
        01  LPA-001.
            03  LPA-NOM LINE 08 COLUMN 42 PIC X(15) FROM SPACES
                BACKGROUND-COLOR  01.
@@ -262,6 +319,10 @@
                BACKGROUND-COLOR  04.
            03  LPA-CP4 LINE 17 COLUMN 49 PIC X(02) FROM SPACES
                BACKGROUND-COLOR  04.
+           03  LPA-BCD LINE 12 COLUMN 34 PIC X(03) FROM SPACES
+               BACKGROUND-COLOR  01.
+           03  LPA-NBD LINE 12 COLUMN 42 PIC X(15) FROM SPACES
+               BACKGROUND-COLOR  01.
 
        01  LPA-002.
            03  LINE 20 COLUMN 23 PIC X(50) FROM SPACES
@@ -282,40 +343,46 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
-                   "BANCO  -  [ESC] RETORNA ...                     "
+      -            "BANCO  -  [ESC] RETORNA ...                     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO INEXISTENTE
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DO MO
-                   "VIMENTO  -  [ESC] RETORNA ...                   "
+      -            "VIMENTO  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "CODIGO DO MOVIMENTO
-                   " ?  [ ]  -  [ESC] RETORNA ...                   "
+      -            " ?  [ ]  -  [ESC] RETORNA ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "DOCUMENTO  -  [ESC] RETORNA ...                 "
+      -            "DOCUMENTO  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O HISTORICO
-                   "DO MOVIMENTO  -  [ESC] RETORNA ...              "
+      -            "DO MOVIMENTO  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR DO M
-                   "OVIMENTO  -  [ESC] RETORNA ...                  "
+      -            "OVIMENTO  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "CHEQUE JA LANCADO
-                   "-  [ESC] RETORNA ...                            "
+      -            "-  [ESC] RETORNA ...                            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "CHEQUE INEXISTENTE
-                   " -  [ESC] RETORNA ...                           "
+      -            " -  [ESC] RETORNA ...                           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NOME DO EM
-                   "ITENTE DO CHEQUE  -  [ESC] RETORNA ...          "
+      -            "ITENTE DO CHEQUE  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO NO
-                   "C.P.F. DO EMITENTE  -  [ESC] RETORNA ...        "
+      -            "C.P.F. DO EMITENTE  -  [ESC] RETORNA ...        "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O CODIGO DO
+      -            "BANCO DE DESTINO  -  [ESC] RETORNA ...          "
+                   BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+       01  MEN-014 LINE 22 COLUMN 14 PIC X(67) FROM "BANCO DE DESTINO IN
+      -            "VALIDO !!!  -  [ESC] RETORNA ...                "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -323,12 +390,12 @@
        01  OPC-002 LINE 22 COLUMN 38 PIC 9(01) USING COD-LBC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
-       PROCEDURE       DIVISION.
+       PROCEDURE       DIVISION  CHAINING  PRM-OPE.
 
        ROT-000-000.
            DISPLAY  TLA-001  TLA-002
            OPEN     INPUT    CADBCO
-                    I-O      CADLBC  CADCDV.
+                    I-O      CADLBC  CADCDV  CADCLI  CADTRB.
 
        ROT-000-010.
            DISPLAY  LPA-NOM
@@ -376,6 +443,7 @@
                GO  TO        ROT-000-030.
            DISPLAY  ANO-ENT
            MOVE     CHV-BCO  TO  BCO-LBC
+           MOVE     NOM-BCO  TO  NBO-AUX
            MOVE     DTA-AUX  TO  DTA-LBC.
 
        ROT-000-050.
@@ -401,7 +469,7 @@
                DISPLAY       TLA-002
                              ENT-001
                GO  TO        ROT-000-060.
-           IF  COD-LBC   <   1  OR  >  6
+           IF  COD-LBC   <   1  OR  >  7
                GO  TO        ROT-000-080.
            MOVE     MOV-TAB (COD-LBC) TO  MOV-AUX
            IF  COD-LBC   =   4
@@ -410,6 +478,8 @@
                GO  TO        ROT-300-000.
            IF  COD-LBC   =   6
                GO  TO        ROT-400-000.
+           IF  COD-LBC   =   7
+               GO  TO        ROT-600-000.
 
        ROT-100-000.
            DISPLAY  TLA-002  ENT-001
@@ -452,6 +522,8 @@
            ADD      1        TO  LCT-LBC
            WRITE    REG-LBC  INVALID KEY
                     GO  TO   ROT-100-030.
+           IF  COD-LBC   =   7
+               GO  TO        ROT-600-010.
            DISPLAY  LPA-VAL      LPA-HST
                     LPA-MOV      LPA-COD
            GO  TO   ROT-000-050.
@@ -462,20 +534,23 @@
                GO  TO        ROT-300-070.
            IF  COD-LBC   =   6
                GO  TO        ROT-400-010.
+           IF  COD-LBC   =   7
+               GO  TO        ROT-600-000.
            DISPLAY  LPA-MOV
            GO  TO   ROT-000-070.
 
        ROT-200-000.
            CLOSE    CADBCO   CADCDV
-                    CADLBC
+                    CADLBC   CADCLI  CADTRB
            MOVE     CHV-BCO  TO  BCO-PR2
            MOVE     NOM-BCO  TO  NOM-PR2
            MOVE     DTA-AUX  TO  DTA-PR2
            MOVE     DOC-LBC  TO  DOC-PR2
            CALL    "DYN403"  USING   PRM-001
                                      PRM-002
+                                     PRM-OPE
            OPEN     INPUT    CADBCO
-                    I-O      CADCDV  CADLBC
+                    I-O      CADCDV  CADLBC  CADCLI  CADTRB
            IF  PRM-001   =   1
                DISPLAY       LPA-VAL
                              LPA-HST
@@ -561,6 +636,21 @@
            MOVE     CPF-AUX  TO  CPF-CDV
            MOVE     VAL-LBC  TO  VAL-CDV
            WRITE    REG-CDV
+           GO  TO   ROT-350-000.
+
+       ROT-350-000.
+           MOVE     CPF-CMP  TO  CGC-CMP
+           MOVE     SPACES   TO  CHV-CLI
+           START    CADCLI   KEY GREATER  CHV-CLI
+                    INVALID  KEY GO  TO   ROT-100-030.
+
+       ROT-350-010.
+           READ     CADCLI   NEXT AT END
+                    GO  TO   ROT-100-030.
+           IF  CGC-CLI  NOT  =   CGC-CMP
+               GO  TO        ROT-350-010.
+           MOVE     1        TO  SIT-CLI
+           REWRITE  REG-CLI
            GO  TO   ROT-100-030.
 
        ROT-400-000.
@@ -591,10 +681,88 @@
 
        ROT-400-020.
            DELETE   CADCDV
+           MOVE     ZEROS    TO  CHV-CDV
+           START    CADCDV   KEY GREATER  CHV-CDV
+                    INVALID  KEY GO  TO   ROT-400-050.
+
+       ROT-400-030.
+           READ     CADCDV   NEXT AT END
+                    GO  TO   ROT-400-050.
+           IF  CPF-CDV  NOT  =   CPF-CMP
+               GO  TO        ROT-400-030.
            GO  TO   ROT-100-030.
 
+       ROT-400-050.
+           MOVE     CPF-CMP  TO  CGC-CMP
+           MOVE     SPACES   TO  CHV-CLI
+           START    CADCLI   KEY GREATER  CHV-CLI
+                    INVALID  KEY GO  TO   ROT-100-030.
+
+       ROT-400-060.
+           READ     CADCLI   NEXT AT END
+                    GO  TO   ROT-100-030.
+           IF  CGC-CLI  NOT  =   CGC-CMP
+               GO  TO        ROT-400-060.
+           MOVE     0        TO  SIT-CLI
+           REWRITE  REG-CLI
+           GO  TO   ROT-100-030.
+
+       ROT-600-000.
+           DISPLAY  TLA-002      ENT-001
+                    COD-ENT      MOV-ENT
+                    ENT-004      MEN-013
+           MOVE     ZEROS    TO  BCD-AUX  NBD-AUX
+           ACCEPT   (12 34)  BCD-AUX  WITH  UPDATE  AUTO-SKIP
+           ACCEPT            TECLADO  FROM  ESCAPE  KEY
+           IF  TECLADO   =   01
+               DISPLAY       TLA-002
+                             NOM-ENT      LPA-002
+               GO  TO        ROT-000-070.
+           IF  BCD-AUX   =   ZEROS  OR  BCD-AUX  =  BCO-LBC
+               DISPLAY       MEN-014
+               ACCEPT        OPC-001
+               GO  TO        ROT-600-000.
+           MOVE     BCD-AUX  TO  CHV-BCO
+           READ     CADBCO   INVALID KEY
+                    DISPLAY  MEN-014
+                    ACCEPT   OPC-001
+                    MOVE     BCO-LBC  TO  CHV-BCO
+                    MOVE     NBO-AUX  TO  NOM-BCO
+                    GO  TO   ROT-600-000.
+           MOVE     NOM-BCO  TO  NBD-AUX
+           MOVE     BCO-LBC  TO  CHV-BCO
+           MOVE     NBO-AUX  TO  NOM-BCO
+           DISPLAY  BCD-ENT  NBD-ENT
+           GO  TO   ROT-100-000.
+
+       ROT-600-010.
+           MOVE     BCD-AUX  TO  BCO-LBC
+           MOVE     ZEROS    TO  LCT-LBC.
+
+       ROT-600-020.
+           ADD      1        TO  LCT-LBC
+           WRITE    REG-LBC  INVALID KEY
+                    GO  TO   ROT-600-020.
+           MOVE     BCO-LBC  TO  BCO-TRB
+           MOVE     DTA-AUX  TO  DTA-TRB
+           MOVE     ZEROS    TO  LCT-TRB.
+
+       ROT-600-030.
+           ADD      1        TO  LCT-TRB
+           MOVE     BCD-AUX  TO  BCD-TRB
+           MOVE     DOC-LBC  TO  DOC-TRB
+           MOVE     HST-LBC  TO  HST-TRB
+           MOVE     VAL-LBC  TO  VAL-TRB
+           WRITE    REG-TRB  INVALID KEY
+                    GO  TO   ROT-600-030.
+           MOVE     CHV-BCO  TO  BCO-LBC
+           DISPLAY  LPA-VAL      LPA-HST
+                    LPA-MOV      LPA-COD
+                    LPA-BCD      LPA-NBD
+           GO  TO   ROT-000-050.
+
        ROT-500-000.
            MOVE     2   TO  PRM-001
            CLOSE    CADBCO
-                    CADLBC   CADCDV
-           CHAIN   "DYN400"  USING  PRM-001.
+                    CADLBC   CADCDV  CADCLI  CADTRB
+           CHAIN   "DYN400"  USING  PRM-001.
