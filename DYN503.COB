@@ -109,7 +109,7 @@
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "LANCAMENTO DE RECEBIMENTOS  -  Ver. 7.11"
+      -        "LANCAMENTO DE RECEBIMENTOS  -  Ver. 7.11"
                BACKGROUND-COLOR   02   FOREGROUND-COLOR  00.
            03  LINE 06 COLUMN 27 PIC X(22) FROM SPACES
                BACKGROUND-COLOR  07.
@@ -132,36 +132,36 @@
 
        01  TLA-002.
            03  LINE 07 COLUMN 19 PIC X(41) FROM " ??????????????????????
-               "?????????????????"   BACKGROUND-COLOR  01.
+      -        "?????????????????"   BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 19 PIC X(41) FROM " ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 19 PIC X(41) FROM " ? Numero .:
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 19 PIC X(41) FROM " ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 19 PIC X(41) FROM " ? Cliente :
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 19 PIC X(41) FROM " ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 19 PIC X(41) FROM " ? Valor ..:
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 19 PIC X(41) FROM " ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 19 PIC X(41) FROM " ??????????????????????
-               "?????????????????"   BACKGROUND-COLOR  01.
+      -        "?????????????????"   BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 19 PIC X(41) FROM " ?        ?     ?
-               "                ?"   BACKGROUND-COLOR  01.
+      -        "                ?"   BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 19 PIC X(41) FROM " ??????????????????????
-               "?????????????????"   BACKGROUND-COLOR  01.
+      -        "?????????????????"   BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 60 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 21 PIC X(41) FROM SPACES.
 
@@ -175,20 +175,20 @@
            03  LINE 11 COLUMN 53 PIC X(04) FROM SPACES
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 26 PIC X(27) FROM
-             " ?????????????????????????"  BACKGROUND-COLOR  04.
+      -      " ?????????????????????????"  BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 26 PIC X(27) FROM
-             " ?                       ?"  BACKGROUND-COLOR  04.
+      -      " ?                       ?"  BACKGROUND-COLOR  04.
            03  LINE 10 COLUMN 28 PIC X(23) FROM "   Tipo do Documento"
                BACKGROUND-COLOR  07  FOREGROUND-COLOR  01.
            03  LINE 10 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 26 PIC X(27) FROM
-             " ?????????????????????????"  BACKGROUND-COLOR  04.
+      -      " ?????????????????????????"  BACKGROUND-COLOR  04.
            03  LINE 11 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 26 PIC X(27) FROM
-             " ? 1 - Fatura ? 2 - Nota ?"  BACKGROUND-COLOR  04.
+      -      " ? 1 - Fatura ? 2 - Nota ?"  BACKGROUND-COLOR  04.
            03  LINE 12 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 26 PIC X(27) FROM
-             " ?????????????????????????"  BACKGROUND-COLOR  04.
+      -      " ?????????????????????????"  BACKGROUND-COLOR  04.
            03  LINE 13 COLUMN 53 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 28 PIC X(27) FROM SPACES.
 
@@ -241,48 +241,48 @@
 
        01  TLA-007.
            03  LINE 05 COLUMN 12 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 12 PIC X(56) FROM " ?   TIPO    NUMERO   C
-               "LIENTE         VALOR RECEBIDO  ?" BACKGROUND-COLOR  01.
+      -        "LIENTE         VALOR RECEBIDO  ?" BACKGROUND-COLOR  01.
            03  LINE 06 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 12 PIC X(56) FROM " ?
-               "                               ?" BACKGROUND-COLOR  01.
+      -        "                               ?" BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 12 PIC X(56) FROM " ??????????????????????
-               "????????????????????????????????" BACKGROUND-COLOR  01.
+      -        "????????????????????????????????" BACKGROUND-COLOR  01.
            03  LINE 19 COLUMN 68 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 14 PIC X(56) FROM SPACES.
 
@@ -312,21 +312,21 @@
 
        01  TLA-009.
            03  LINE 09 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 10 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 11 COLUMN 11 PIC X(58) FROM " ?  0%.................
-               "....50%....................100%  ?" BACKGROUND-COLOR 04.
+      -        "....50%....................100%  ?" BACKGROUND-COLOR 04.
            03  LINE 11 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 12 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 12 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 13 COLUMN 11 PIC X(58) FROM " ?
-               "                                 ?" BACKGROUND-COLOR 04.
+      -        "                                 ?" BACKGROUND-COLOR 04.
            03  LINE 13 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 14 COLUMN 11 PIC X(58) FROM " ??????????????????????
-               "??????????????????????????????????" BACKGROUND-COLOR 04.
+      -        "??????????????????????????????????" BACKGROUND-COLOR 04.
            03  LINE 14 COLUMN 69 PIC X(02) FROM  SPACES.
            03  LINE 15 COLUMN 13 PIC X(58) FROM  SPACES.
 
@@ -414,43 +414,43 @@
                         BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "NUMERO DA OPCAO DES
-                   "EJADA ? [ ]  -  [ESC] RETORNA ...               "
+      -            "EJADA ? [ ]  -  [ESC] RETORNA ...               "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  ACUMUL
-                   "ANDO RECEBIMENTOS LANCADAS ...                  "
+      -            "ANDO RECEBIMENTOS LANCADAS ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DO
-                   "DOCUMENTO  -  [ESC] RETORNA ...                 "
+      -            "DOCUMENTO  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "LIBERACAO COMPLETA
-                   "!!!  -  [ESC] RETORNA ...                       "
+      -            "!!!  -  [ESC] RETORNA ...                       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "FATURA INEXISTENTE
-                   " -  [ESC] RETORNA ...                           "
+      -            " -  [ESC] RETORNA ...                           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "NOTA INEXISTENTE  -
-                   "  [ESC] RETORNA ...                             "
+      -            "  [ESC] RETORNA ...                             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O VALOR RECE
-                   "BIDO  -  [ESC] RETORNA ...                      "
+      -            "BIDO  -  [ESC] RETORNA ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
+      -            "NFIRMAR OS DADOS  -  [ESC] RETORNA ...          "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ LI
-                   "BERAR OS RECEBIMENTOS  -  [ESC] RETORNA ...     "
+      -            "BERAR OS RECEBIMENTOS  -  [ESC] RETORNA ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  LIBERA
-                   "NDO RECEBIMENTOS LANCADOS ...                   "
+      -            "NDO RECEBIMENTOS LANCADOS ...                   "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-011 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  MONTAN
-                   "DO TELA DE CONSULTA ...                         "
+      -            "DO TELA DE CONSULTA ...                         "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-012 LINE 22 COLUMN 14 PIC X(67) FROM "USE AS SETAS P/ ROL
-                   "AR A TELA  -  [ESC] RETORNA ...                 "
+      -            "AR A TELA  -  [ESC] RETORNA ...                 "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-013 LINE 22 COLUMN 14 PIC X(67) FROM "MEMORIA INSUFICIENT
-                   "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
+      -            "E P/ CONSULTA EM TELA  -  TECLE [ESC] !!!       "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-014 LINE 22 COLUMN 80 PIC X(01) FROM " "
                    BACKGROUND-COLOR  05.
