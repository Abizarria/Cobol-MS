@@ -29,7 +29,7 @@
        FD  CADCMB      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADCMB.DAT".
        01  REG-CMB.
-           03  CHV-CMB          PIC  9(01).
+           03  CHV-CMB          PIC  9(02).
            03  DES-CMB          PIC  X(15).
            03  VVM-CMB          PIC  9(11)V99.
            03  LUC-CMB          PIC  9(04)V9999.
@@ -38,11 +38,10 @@
                        VALUE    OF   FILE-ID     "CADECR.DAT".
        01  REG-ECR.
            03  CHV-ECR          PIC  9(02).
-           03  CMB-ECR          PIC  9(01).
+           03  CMB-ECR          PIC  9(02).
            03  TQ1-ECR          PIC  9(02).
            03  TQ2-ECR          PIC  9(02).
-           03  CX1-ECR          PIC  9(01).
-           03  CX2-ECR          PIC  9(01).
+           03  CX-ECR           PIC  9(01)  OCCURS  04.
            03  IDL-ECR          PIC  9(06)V9.
            03  ICL-ECR          PIC  9(06)V9.
            03  FCL-ECR          PIC  9(06)V9.
@@ -128,51 +127,51 @@
 
        01  TLA-002.
            03  LINE 05 COLUMN 04 PIC X(61) FROM " ??????????????????????
-             "?????????????????????????????????????" BACKGROUND-COLOR 1.
+      -      "?????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 06 COLUMN 06 PIC X(57) FROM
-             " N?  COMBUSTIVEL     ABERTURA  FECHAMENTO  AFER   LITROS"
+      -      " N?  COMBUSTIVEL     ABERTURA  FECHAMENTO  AFER   LITROS"
                BACKGROUND-COLOR  01  FOREGROUND-COLOR  14.
            03  LINE 06 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 07 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 07 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 08 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 09 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 10 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 11 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 12 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 13 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 14 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 15 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 16 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 17 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 04 PIC X(61) FROM " ?
-             "                                    ?" BACKGROUND-COLOR 1.
+      -      "                                    ?" BACKGROUND-COLOR 1.
            03  LINE 18 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 04 PIC X(61) FROM " ??????????????????????
-             "?????????????????????????????????????" BACKGROUND-COLOR 1.
+      -      "?????????????????????????????????????" BACKGROUND-COLOR 1.
            03  LINE 19 COLUMN 65 PIC X(02) FROM SPACES.
            03  LINE 20 COLUMN 06 PIC X(61) FROM SPACES.
 
@@ -375,19 +374,19 @@
                BACKGROUND-COLOR  07.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  PESQUI
-                   "SANDO COMBUSTIVEIS ...                      "
+      -            "SANDO COMBUSTIVEIS ...                      "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O ENCERRANTE
-                   " DE FECHAMENTO  -  [ESC] RETORNA ...        "
+      -            " DE FECHAMENTO  -  [ESC] RETORNA ...        "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O TOTAL EM L
-                   "ITROS DA AFERICAO  -  [ESC] RETORNA ...     "
+      -            "ITROS DA AFERICAO  -  [ESC] RETORNA ...     "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "ENCERRANTE OU AFERI
-                   "CAO INCOERENTE !!!  -  [ESC] RETORNA ...    "
+      -            "CAO INCOERENTE !!!  -  [ESC] RETORNA ...    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ CO
-                   "NFIRMAR OS ENCERRANTES  -  [ESC] RETORNA ..."
+      -            "NFIRMAR OS ENCERRANTES  -  [ESC] RETORNA ..."
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
@@ -409,8 +408,10 @@
        ROT-100-000.
            READ     CADECR   NEXT AT END
                     GO  TO   ROT-200-000.
-           IF  CXA-PR2  NOT  =   CX1-ECR
-                        AND      CX2-ECR
+           IF  CXA-PR2  NOT  =   CX-ECR (1)
+                        AND      CX-ECR (2)
+                        AND      CX-ECR (3)
+                        AND      CX-ECR (4)
                GO  TO        ROT-100-000.
            MOVE     CMB-ECR  TO  CHV-CMB
            READ     CADCMB
@@ -561,8 +562,10 @@
        ROT-100-060.
            COMPUTE   CHV-ECR  =   CHV-ECR  -  1
            READ      CADECR
-           IF  CXA-PR2  NOT   =   CX1-ECR
-                        AND       CX2-ECR
+           IF  CXA-PR2  NOT  =   CX-ECR (1)
+                        AND      CX-ECR (2)
+                        AND      CX-ECR (3)
+                        AND      CX-ECR (4)
                GO  TO         ROT-100-060.
            COMPUTE   LIN   =  LIN  -  1
            COMPUTE   IND1  =  IND1 -  1
