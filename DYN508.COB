@@ -18,7 +18,7 @@
                        ACCESS        MODE    IS  DYNAMIC
                        RECORD        KEY     IS  CHV-FAT.
 
-           SELECT      RELATO        ASSIGN  TO  PRINTER.
+           SELECT      RELATO        ASSIGN  TO  DES-REL.
 
        DATA            DIVISION.
        FILE            SECTION.
@@ -37,6 +37,8 @@
            03  CGC-CLI          PIC  9(14).
            03  INS-CLI          PIC  X(15).
            03  CTG-CLI          PIC  9(01).
+           03  SIT-CLI          PIC  9(01).
+           03  LIM-CLI          PIC  9(09)V99.
 
        FD  CADFAT      LABEL         RECORD  IS  STANDARD
                        VALUE    OF   FILE-ID     "CADFAT.DAT".
@@ -54,6 +56,7 @@
 
        01  AUXILIARES.
            03  RSP-OPC          PIC  X(01).
+           03  DES-REL          PIC  X(20)  VALUE  "PRINTER".
            03  TECLADO          PIC  9(02).
            03  INI-AUX          PIC  9(06).
            03  FIN-AUX          PIC  9(06).
@@ -72,7 +75,7 @@
                05  CP2-AUX      PIC  9(03).
 
            03  DTA-SYS.
-               05  ANO-SYS      PIC  9(02).
+               05  ANO-SYS      PIC  9(04).
                05  MES-SYS      PIC  9(02).
                05  DIA-SYS      PIC  9(02).
 
@@ -135,65 +138,154 @@
            03  CID-B09          PIC  X(28).
            03  EST-B09          PIC  X(02).
 
+       01  DTA-VCT.
+           03  ANO-VCT          PIC  9(04).
+           03  MES-VCT          PIC  9(02).
+           03  DIA-VCT          PIC  9(02).
+
+       01  DTA-EPO              PIC  9(08)  VALUE  19971007.
+       01  RED-EPO  REDEFINES   DTA-EPO.
+           03  ANO-EPO          PIC  9(04).
+           03  MES-EPO          PIC  9(02).
+           03  DIA-EPO          PIC  9(02).
+
+       01  FAT-SPL.
+           03  FAT-NUM          PIC  9(06).
+       01  RED-SPL  REDEFINES   FAT-SPL.
+           03  FA1-SPL          PIC  9(05).
+           03  FA2-SPL          PIC  9(01).
+
+       01  BAR-COD.
+           03  BCO-COD          PIC  9(03)  VALUE  001.
+           03  MOE-COD          PIC  9(01)  VALUE  9.
+           03  DAC-COD          PIC  9(01)  VALUE  ZEROS.
+           03  VCT-COD          PIC  9(04)  VALUE  ZEROS.
+           03  VLR-COD          PIC  9(10)  VALUE  ZEROS.
+           03  LIV-COD.
+               05  PSA-COD      PIC  9(01)  VALUE  1.
+               05  PSB-COD      PIC  9(04)  VALUE  2345.
+               05  FA1-COD      PIC  9(05)  VALUE  ZEROS.
+               05  FA2-COD      PIC  9(01)  VALUE  ZEROS.
+               05  CRT-COD      PIC  9(01)  VALUE  1.
+               05  RE1-COD      PIC  9(03)  VALUE  ZEROS.
+               05  RE2A-COD     PIC  9(05)  VALUE  ZEROS.
+               05  RE2B-COD     PIC  9(05)  VALUE  ZEROS.
+       01  RED-COD  REDEFINES   BAR-COD.
+           03  DIG-COD          PIC  9(01)  OCCURS  44.
+
+       01  BR1-AUX.
+           03  BR1-BCO          PIC  9(03).
+           03  BR1-MOE          PIC  9(01).
+           03  BR1-PSA          PIC  9(01).
+           03  BR1-PSB          PIC  9(04).
+       01  RED-BR1  REDEFINES   BR1-AUX.
+           03  DIG-BR1          PIC  9(01)  OCCURS  9.
+
+       01  M10-AUX.
+           03  M10-DIG          PIC  9(01)  OCCURS  10.
+           03  M10-QTD          PIC  9(02).
+           03  M10-SOM          PIC  9(03).
+           03  M10-PES          PIC  9(01).
+           03  M10-PRD          PIC  9(02).
+           03  M10-QUO          PIC  9(02).
+           03  M10-RST          PIC  9(01).
+           03  M10-DGV          PIC  9(01).
+           03  IND3             PIC  9(02).
+
+       01  BAR-AUX.
+           03  IND1             PIC  9(02).
+           03  SOM-BAR          PIC  9(04).
+           03  PES-BAR          PIC  9(01).
+           03  PRD-BAR          PIC  9(02).
+           03  QUO-BAR          PIC  9(03).
+           03  RST-BAR          PIC  9(02).
+           03  DV1-BAR          PIC  9(01).
+           03  DV2-BAR          PIC  9(01).
+           03  DV3-BAR          PIC  9(01).
+
+       01  BLQ-010              PIC  X(45).
+
+       01  BLQ-011.
+           03  FILLER           PIC  X(06)  VALUE  SPACES.
+           03  CP1-B11          PIC  9(05).
+           03  FILLER           PIC  X(01)  VALUE  ".".
+           03  CP2-B11          PIC  9(04).
+           03  DV1-B11          PIC  9(01).
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  CP3-B11          PIC  9(05).
+           03  FILLER           PIC  X(01)  VALUE  ".".
+           03  CP4-B11          PIC  9(05).
+           03  DV2-B11          PIC  9(01).
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  CP5-B11          PIC  9(05).
+           03  FILLER           PIC  X(01)  VALUE  ".".
+           03  CP6-B11          PIC  9(05).
+           03  DV3-B11          PIC  9(01).
+           03  FILLER           PIC  X(03)  VALUE  SPACES.
+           03  DAC-B11          PIC  9(01).
+           03  FILLER           PIC  X(02)  VALUE  SPACES.
+           03  VCT-B11          PIC  9(04).
+           03  VLR-B11          PIC  9(10).
+
        01  PRM-001              PIC  9(01).
 
        SCREEN          SECTION.
 
        01  TLA-001.
            03  LINE 03 COLUMN 02 PIC X(66) FROM
-               "EMISSAO DE BOLETOS -  Ver. 7.11"
+      -        "EMISSAO DE BOLETOS -  Ver. 7.11"
                BACKGROUND-COLOR  02  FOREGROUND-COLOR  00.
 
        01  TLA-002.
            03  LINE 06 COLUMN 08 PIC X(64) FROM " ??????????????????????
-               "????????????????????????????????????????"
+      -        "????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 07 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 08 COLUMN 08 PIC X(64) FROM " ? Fatura Inicial .:
-               "              Fatura Final ...:        ?"
+      -        "              Fatura Final ...:        ?"
                BACKGROUND-COLOR  01.
            03  LINE 08 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 09 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 09 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 10 COLUMN 08 PIC X(64) FROM " ? Vencimento .....:
-               "/  /                                   ?"
+      -        "/  /                                   ?"
                BACKGROUND-COLOR  01.
            03  LINE 10 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 11 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 11 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 12 COLUMN 08 PIC X(64) FROM " ? Local de Pagto .:
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 12 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 13 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 13 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 14 COLUMN 08 PIC X(64) FROM " ? Instrucoes .....:
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 14 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 15 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 15 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 16 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 16 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 17 COLUMN 08 PIC X(64) FROM " ?
-               "                                       ?"
+      -        "                                       ?"
                BACKGROUND-COLOR  01.
            03  LINE 17 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 18 COLUMN 08 PIC X(64) FROM " ??????????????????????
-               "????????????????????????????????????????"
+      -        "????????????????????????????????????????"
                BACKGROUND-COLOR  01.
            03  LINE 18 COLUMN 72 PIC X(02) FROM SPACES.
            03  LINE 19 COLUMN 10 PIC X(64) FROM SPACES.
@@ -236,33 +328,37 @@
                         BACKGROUND-COLOR  01.
 
        01  MEN-001 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "FATURA INICIAL  -  [ESC] RETORNA ...            "
+      -            "FATURA INICIAL  -  [ESC] RETORNA ...            "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-002 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O NUMERO DA
-                   "FATURA FINAL  -  [ESC] RETORNA ...              "
+      -            "FATURA FINAL  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-003 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE A DATA DE VE
-                   "NCIMENTO  -  [ESC] RETORNA ...                  "
+      -            "NCIMENTO  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-004 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE O LOCAL DE P
-                   "AGAMENTO  -  [ESC] RETORNA ...                  "
+      -            "AGAMENTO  -  [ESC] RETORNA ...                  "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-005 LINE 22 COLUMN 14 PIC X(67) FROM "DIGITE AS INSTRUCOE
-                   "S DA COBRANCA  -  [ESC] RETORNA ...             "
+      -            "S DA COBRANCA  -  [ESC] RETORNA ...             "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-006 LINE 22 COLUMN 14 PIC X(67) FROM "TECLE [ENTER] P/ IM
-                   "PRIMIR  -  [ESC] RETORNA ...                    "
+      -            "PRIMIR  -  [ESC] RETORNA ...                    "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-007 LINE 22 COLUMN 14 PIC X(67) FROM "AGUARDE !!!  IMPRIM
-                   "INDO BOLETOS DE COBRANCA BANCARIA ...           "
+      -            "INDO BOLETOS DE COBRANCA BANCARIA ...           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-008 LINE 22 COLUMN 14 PIC X(67) FROM "FATURA INEXISTENTE
-                   " -  [ESC] RETORNA ...                           "
+      -            " -  [ESC] RETORNA ...                           "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
        01  MEN-009 LINE 22 COLUMN 14 PIC X(67) FROM "SEQUENCIA DE FATURA
-                   "S INCOERENTE  -  [ESC] RETORNA ...              "
+      -            "S INCOERENTE  -  [ESC] RETORNA ...              "
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
+       01  MEN-010 LINE 22 COLUMN 14 PIC X(67) FROM "IMPRIMIR NA (I)MP
+      -             "RESSORA OU EM (A)RQUIVO ?                       "
+                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
+
        01  OPC-001 LINE 22 COLUMN 80 PIC X(01) USING RSP-OPC AUTO
                    BACKGROUND-COLOR  05  FOREGROUND-COLOR 15.
 
@@ -270,9 +366,7 @@
 
        ROT-000-000.
            DISPLAY  TLA-001  TLA-002
-           ACCEPT   DTA-SYS   FROM  DATE
-           MOVE     12       TO  ANO-SYS
-           IF  MES-SYS   <   12  MOVE 13  TO  ANO-SYS.
+           ACCEPT   DTA-SYS   FROM  DATE  YYYYMMDD.
            OPEN     INPUT    CADFAT.
 
        ROT-000-010.
@@ -381,6 +475,20 @@
            IF  TECLADO   =   01
                GO  TO        ROT-000-100.
 
+       ROT-100-005.
+           DISPLAY  MEN-010
+           ACCEPT   OPC-001
+           ACCEPT   TECLADO  FROM ESCAPE  KEY
+           IF  TECLADO   =   01
+               GO  TO        ROT-000-100.
+           IF  RSP-OPC   =   "I"
+               MOVE     "PRINTER"     TO  DES-REL
+           ELSE
+           IF  RSP-OPC   =   "A"
+               MOVE     "RELATO.TXT"  TO  DES-REL
+           ELSE
+               GO  TO        ROT-100-005.
+
        ROT-100-000.
            DISPLAY  MEN-007
            OPEN     INPUT    CADCLI
@@ -397,6 +505,16 @@
            MOVE     MG1-AUX  TO  BLQ-004
            MOVE     MG2-AUX  TO  BLQ-005
            MOVE     MG3-AUX  TO  BLQ-006
+           MOVE     DIA-AUX  TO  DIA-VCT
+           MOVE     MES-AUX  TO  MES-VCT
+           MOVE     ANO-AUX  TO  ANO-VCT
+           IF  ANO-AUX   <   97
+               ADD  2000     TO  ANO-VCT
+           ELSE
+               ADD  1900     TO  ANO-VCT.
+           COMPUTE  VCT-COD  =  ((ANO-VCT - ANO-EPO) * 360) +
+                                ((MES-VCT - MES-EPO) *  30) +
+                                 (DIA-VCT - DIA-EPO)
            WRITE    REG-REL FROM IMP-001  AFTER 0.
 
        ROT-100-010.
@@ -416,6 +534,68 @@
            MOVE     CP2-AUX  TO  CP2-B09
            MOVE     CID-CLI  TO  CID-B09
            MOVE     EST-CLI  TO  EST-B09
+           MOVE     CHV-FAT  TO  FAT-NUM
+           MOVE     FA1-SPL  TO  FA1-COD
+           MOVE     FA2-SPL  TO  FA2-COD
+           COMPUTE  VLR-COD  =  VAL-FAT  *  100
+           PERFORM  ROT-160-000  THRU  ROT-160-020
+           MOVE     BCO-COD  TO  BR1-BCO
+           MOVE     MOE-COD  TO  BR1-MOE
+           MOVE     PSA-COD  TO  BR1-PSA
+           MOVE     PSB-COD  TO  BR1-PSB
+           MOVE     DIG-BR1 (1)  TO  M10-DIG (1)
+           MOVE     DIG-BR1 (2)  TO  M10-DIG (2)
+           MOVE     DIG-BR1 (3)  TO  M10-DIG (3)
+           MOVE     DIG-BR1 (4)  TO  M10-DIG (4)
+           MOVE     DIG-BR1 (5)  TO  M10-DIG (5)
+           MOVE     DIG-BR1 (6)  TO  M10-DIG (6)
+           MOVE     DIG-BR1 (7)  TO  M10-DIG (7)
+           MOVE     DIG-BR1 (8)  TO  M10-DIG (8)
+           MOVE     DIG-BR1 (9)  TO  M10-DIG (9)
+           MOVE     9        TO  M10-QTD
+           PERFORM  ROT-150-000  THRU  ROT-150-020
+           MOVE     M10-DGV  TO  DV1-BAR
+           MOVE     DIG-COD (25)  TO  M10-DIG (1)
+           MOVE     DIG-COD (26)  TO  M10-DIG (2)
+           MOVE     DIG-COD (27)  TO  M10-DIG (3)
+           MOVE     DIG-COD (28)  TO  M10-DIG (4)
+           MOVE     DIG-COD (29)  TO  M10-DIG (5)
+           MOVE     DIG-COD (30)  TO  M10-DIG (6)
+           MOVE     DIG-COD (31)  TO  M10-DIG (7)
+           MOVE     DIG-COD (32)  TO  M10-DIG (8)
+           MOVE     DIG-COD (33)  TO  M10-DIG (9)
+           MOVE     DIG-COD (34)  TO  M10-DIG (10)
+           MOVE     10       TO  M10-QTD
+           PERFORM  ROT-150-000  THRU  ROT-150-020
+           MOVE     M10-DGV  TO  DV2-BAR
+           MOVE     DIG-COD (35)  TO  M10-DIG (1)
+           MOVE     DIG-COD (36)  TO  M10-DIG (2)
+           MOVE     DIG-COD (37)  TO  M10-DIG (3)
+           MOVE     DIG-COD (38)  TO  M10-DIG (4)
+           MOVE     DIG-COD (39)  TO  M10-DIG (5)
+           MOVE     DIG-COD (40)  TO  M10-DIG (6)
+           MOVE     DIG-COD (41)  TO  M10-DIG (7)
+           MOVE     DIG-COD (42)  TO  M10-DIG (8)
+           MOVE     DIG-COD (43)  TO  M10-DIG (9)
+           MOVE     DIG-COD (44)  TO  M10-DIG (10)
+           MOVE     10       TO  M10-QTD
+           PERFORM  ROT-150-000  THRU  ROT-150-020
+           MOVE     M10-DGV  TO  DV3-BAR
+           MOVE     BAR-COD  TO  BLQ-010
+           COMPUTE  CP1-B11  =  (BCO-COD * 100) + (MOE-COD * 10) +
+                                 PSA-COD
+           MOVE     PSB-COD  TO  CP2-B11
+           MOVE     DV1-BAR  TO  DV1-B11
+           MOVE     FA1-COD  TO  CP3-B11
+           COMPUTE  CP4-B11  =  (FA2-COD * 10000) + (CRT-COD * 1000) +
+                                 RE1-COD
+           MOVE     DV2-BAR  TO  DV2-B11
+           MOVE     RE2A-COD TO  CP5-B11
+           MOVE     RE2B-COD TO  CP6-B11
+           MOVE     DV3-BAR  TO  DV3-B11
+           MOVE     DAC-COD  TO  DAC-B11
+           MOVE     VCT-COD  TO  VCT-B11
+           MOVE     VLR-COD  TO  VLR-B11
            WRITE    REG-REL FROM BLQ-001
            WRITE    REG-REL FROM BLQ-002  AFTER  5
            WRITE    REG-REL FROM BLQ-003  AFTER  2
@@ -425,6 +605,8 @@
            WRITE    REG-REL FROM BLQ-007  AFTER  5
            WRITE    REG-REL FROM BLQ-008
            WRITE    REG-REL FROM BLQ-009
+           WRITE    REG-REL FROM BLQ-011  AFTER  2
+           WRITE    REG-REL FROM BLQ-010  AFTER  1
            MOVE     SPACES   TO  REG-REL
            WRITE    REG-REL               AFTER 10
            GO  TO   ROT-100-010.
@@ -436,7 +618,58 @@
            DISPLAY  LPA-001
            GO  TO   ROT-000-010.
 
+       ROT-150-000.
+           MOVE     ZEROS    TO  M10-SOM
+           MOVE     2        TO  M10-PES
+           MOVE     M10-QTD  TO  IND3.
+
+       ROT-150-010.
+           COMPUTE  M10-PRD  =  M10-DIG (IND3)  *  M10-PES
+           IF  M10-PRD  >  9
+               SUBTRACT  9  FROM  M10-PRD.
+           ADD      M10-PRD  TO  M10-SOM
+           IF  M10-PES  =  2
+               MOVE  1  TO  M10-PES
+           ELSE
+               MOVE  2  TO  M10-PES.
+           SUBTRACT  1  FROM  IND3
+           IF  IND3  >  0
+               GO  TO   ROT-150-010.
+
+       ROT-150-020.
+           DIVIDE   M10-SOM  BY  10  GIVING  M10-QUO  REMAINDER  M10-RST
+           IF  M10-RST  =  0
+               MOVE      0        TO  M10-DGV
+           ELSE
+               COMPUTE   M10-DGV  =  10 - M10-RST.
+
+       ROT-160-000.
+           MOVE     ZEROS    TO  SOM-BAR
+           MOVE     2        TO  PES-BAR
+           MOVE     44       TO  IND1.
+
+       ROT-160-010.
+           IF  IND1  =  5
+               GO  TO        ROT-160-015.
+           COMPUTE  PRD-BAR  =  DIG-COD (IND1)  *  PES-BAR
+           ADD      PRD-BAR  TO  SOM-BAR
+           ADD      1        TO  PES-BAR
+           IF  PES-BAR  >  9
+               MOVE  2       TO  PES-BAR.
+
+       ROT-160-015.
+           SUBTRACT  1  FROM  IND1
+           IF  IND1  >  0
+               GO  TO   ROT-160-010.
+
+       ROT-160-020.
+           DIVIDE   SOM-BAR  BY  11  GIVING  QUO-BAR  REMAINDER  RST-BAR
+           IF  RST-BAR  =  0  OR  RST-BAR  =  1
+               MOVE      1        TO  DAC-COD
+           ELSE
+               COMPUTE   DAC-COD  =  11 - RST-BAR.
+
        ROT-200-000.
            MOVE     3   TO   PRM-001
            CLOSE    CADFAT
-           CHAIN   "DYN500"  USING  PRM-001.
+           CHAIN   "DYN500"  USING  PRM-001.
